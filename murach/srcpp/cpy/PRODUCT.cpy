@@ -0,0 +1,13 @@
+      *
+       01  PRODUCT-MASTER-RECORD.
+      *
+           05  PRM-PRODUCT-CODE                PIC X(10).
+           05  PRM-PRODUCT-DESCRIPTION         PIC X(20).
+           05  PRM-UNIT-PRICE                  PIC S9(07)V99  COMP-3.
+           05  PRM-QUANTITY-ON-HAND            PIC S9(07)     COMP-3.
+           05  PRM-REORDER-POINT               PIC S9(07)     COMP-3.
+           05  PRM-UNIT-OF-MEASURE             PIC X(03).
+           05  PRM-DISCONTINUED-SW             PIC X(01).
+               88  PRM-DISCONTINUED                VALUE 'Y'.
+               88  PRM-ACTIVE-PRODUCT               VALUE 'N'.
+           05  PRM-SUBSTITUTE-PRODUCT-CODE     PIC X(10).
