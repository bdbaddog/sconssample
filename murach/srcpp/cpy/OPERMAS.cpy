@@ -0,0 +1,9 @@
+      *
+       01  OPERATOR-MASTER-RECORD.
+      *
+           05  OPR-OPERATOR-ID                 PIC X(08).
+           05  OPR-OPERATOR-NAME               PIC X(20).
+           05  OPR-OPERATOR-ROLE               PIC X(01).
+               88  OPR-ROLE-CLERK                     VALUE 'C'.
+               88  OPR-ROLE-SUPERVISOR                VALUE 'S'.
+               88  OPR-ROLE-ADMIN                      VALUE 'A'.
