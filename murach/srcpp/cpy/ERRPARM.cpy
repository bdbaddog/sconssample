@@ -0,0 +1,15 @@
+      *
+      *  Commarea passed to SYSERR by every program's 9999-TERMINATE-
+      *  PROGRAM paragraph.  ERR-SEVERITY is filled in by SYSERR itself
+      *  from ERR-RESP, not by the caller, so all programs get the
+      *  same classification without duplicating it.
+      *
+       01  ERROR-PARAMETERS.
+      *
+           05  ERR-RESP          PIC S9(8)   COMP.
+           05  ERR-RESP2         PIC S9(8)   COMP.
+           05  ERR-TRNID         PIC X(4).
+           05  ERR-RSRCE         PIC X(8).
+           05  ERR-SEVERITY      PIC X(01)   VALUE SPACE.
+               88  ERR-SEVERITY-WARNING           VALUE 'W'.
+               88  ERR-SEVERITY-SEVERE            VALUE 'S'.
