@@ -0,0 +1,23 @@
+      *
+       01  INVOICE-RECORD.
+      *
+           05  INV-INVOICE-NUMBER              PIC 9(06).
+           05  INV-INVOICE-DATE                PIC X(08).
+           05  INV-CUSTOMER-NUMBER             PIC X(06).
+           05  INV-PO-NUMBER                   PIC X(10).
+           05  INV-LINE-ITEM                   OCCURS 30 TIMES.
+               10  INV-PRODUCT-CODE            PIC X(10).
+               10  INV-QUANTITY                PIC S9(07)     COMP-3.
+               10  INV-UNIT-PRICE              PIC S9(07)V99  COMP-3.
+               10  INV-AMOUNT                  PIC S9(07)V99  COMP-3.
+               10  INV-PROMO-CODE              PIC X(10).
+               10  INV-BACKORDER-SW            PIC X(01).
+                   88  INV-BACKORDERED                 VALUE 'B'.
+               10  INV-UNIT-OF-MEASURE         PIC X(03).
+           05  INV-INVOICE-TOTAL               PIC S9(07)V99  COMP-3.
+           05  INV-SALES-TAX                   PIC S9(07)V99  COMP-3.
+           05  INV-STATUS                      PIC X(01).
+               88  INV-STATUS-OPEN                    VALUE 'O'.
+               88  INV-STATUS-SHIPPED                 VALUE 'S'.
+               88  INV-STATUS-PAID                    VALUE 'P'.
+               88  INV-STATUS-CANCELLED               VALUE 'C'.
