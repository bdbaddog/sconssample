@@ -0,0 +1,21 @@
+      *
+      *  Record layout for the ABENDLOG file.  Carries a copy of every
+      *  severe error onto the operator's abendlog file, the same log
+      *  DFXXP00A writes to when an abend is forced, so an operator
+      *  reviewing that log sees production errors alongside forced
+      *  ones instead of only what happened to be on the user's screen
+      *  at the time.  Shared by SYSERR.cbl and DFXXP00A.cbl so the
+      *  two writers of this file cannot drift out of alignment.
+      *
+       01  ABENDLOG-RECORD.
+      *
+           05  ALOG-KEY.
+               10  ALOG-ABEND-TYPE         PIC X(04).
+               10  ALOG-TIMESTAMP          PIC S9(15) COMP-3.
+           05  ALOG-DATE                   PIC X(08).
+           05  ALOG-TRMID                  PIC X(04).
+           05  ALOG-TRNID                  PIC X(04).
+           05  ALOG-SEVERITY               PIC X(01).
+               88  ALOG-SEVERITY-WARNING             VALUE 'W'.
+               88  ALOG-SEVERITY-SEVERE              VALUE 'S'.
+           05  ALOG-DESCRIPTION            PIC X(40).
