@@ -0,0 +1,10 @@
+      *
+       01  PROMOTION-RECORD.
+      *
+           05  PROM-PROMO-CODE                 PIC X(10).
+           05  PROM-DESCRIPTION                PIC X(20).
+           05  PROM-DISCOUNT-TYPE              PIC X(01).
+               88  PROM-TYPE-PERCENT                   VALUE 'P'.
+               88  PROM-TYPE-AMOUNT                    VALUE 'A'.
+           05  PROM-DISCOUNT-PERCENT           PIC S9(03)V99  COMP-3.
+           05  PROM-DISCOUNT-AMOUNT            PIC S9(07)V99  COMP-3.
