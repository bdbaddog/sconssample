@@ -0,0 +1,19 @@
+      *
+       01  CUSTOMER-MASTER-RECORD.
+      *
+           05  CM-CUSTOMER-NUMBER      PIC X(6).
+           05  CM-FIRST-NAME           PIC X(20).
+           05  CM-LAST-NAME            PIC X(30).
+           05  CM-ADDRESS              PIC X(30).
+           05  CM-CITY                 PIC X(20).
+           05  CM-STATE                PIC X(2).
+           05  CM-ZIP-CODE             PIC X(10).
+           05  CM-CREDIT-LIMIT         PIC S9(07)V99  COMP-3.
+           05  CM-PHONE                PIC X(12).
+           05  CM-EMAIL                PIC X(40).
+           05  CM-STATUS               PIC X(01)      VALUE 'A'.
+               88  CM-ACTIVE                          VALUE 'A'.
+               88  CM-DELETED                         VALUE 'D'.
+           05  CM-CREDIT-HOLD-SW       PIC X(01)      VALUE 'N'.
+               88  CM-ON-CREDIT-HOLD                  VALUE 'Y'.
+               88  CM-NOT-ON-CREDIT-HOLD              VALUE 'N'.
