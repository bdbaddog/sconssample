@@ -0,0 +1,31 @@
+      *****************************************************************
+      *  OPENKICK - WORKING STORAGE FOR THE OPENKICKS CICS SIMULATOR
+      *  THIS AREA IS PASSED BY REFERENCE ON EVERY CALL TO THE
+      *  OPENKICKS RUNTIME IN PLACE OF THE EQUIVALENT EXEC CICS
+      *  COMMAND.  OPENKICKS-CMD SELECTS THE CICS FUNCTION AND THE
+      *  REMAINING FIELDS CARRY ITS PARAMETERS/RESULTS.
+      *****************************************************************
+       01  OPENKICKS-PASSDATA.
+           05  OPENKICKS-CMD           PIC S9(8)    COMP.
+           05  OPENKICKS-PARAGRAPH     PIC S9(8)    COMP.
+           05  OPENKICKS-FLAG          PIC S9(8)    COMP.
+           05  OPENKICKS-USED          PIC S9(8)    COMP.
+           05  OPENKICKS-EXTRA1        PIC S9(8)    COMP.
+           05  OPENKICKS-LINE          PIC S9(8)    COMP.
+           05  OPENKICKS-NUM1          PIC S9(8)    COMP.
+           05  OPENKICKS-NUM3          PIC S9(8)    COMP.
+           05  OPENKICKS-LENGTHOF      PIC S9(8)    COMP.
+           05  OPENKICKS-LENGTHOF1     PIC S9(8)    COMP.
+           05  OPENKICKS-CHAR4A        PIC X(4).
+           05  OPENKICKS-CHAR8A        PIC X(8).
+           05  OPENKICKS-CHAR8B        PIC X(8).
+           05  OPENKICKS-ABEND         PIC X(4).
+           05  OPENKICKS-PTR1          USAGE POINTER.
+           05  OPENKICKS-DATA1         USAGE POINTER.
+           05  OPENKICKS-DATA2         USAGE POINTER.
+           05  OPENKICKS-DATA4         USAGE POINTER.
+           05  OPENKICKS-DATA9         USAGE POINTER.
+      *
+       01  INT                         PIC S9(8)    COMP.
+      *
+       01  OPENKICKS                   PIC X(8)     VALUE 'OPENKICKS'.
