@@ -35,18 +35,35 @@
                10  EM-RSRCE    PIC X(08).
                10  FILLER      PIC X(60)  VALUE SPACE.
            05  ERROR-LINE-7    PIC X(79)  VALUE SPACE.
+           05  ERROR-LINE-8    PIC X(79)  VALUE
+               'Press ENTER to return to the main menu.'.
       *
-       01  ERROR-PARAMETERS.
+       COPY ERRPARM.
       *
-           05  ERR-RESP          PIC S9(8)   COMP.
-           05  ERR-RESP2         PIC S9(8)   COMP.
-           05  ERR-TRNID         PIC X(4).
-           05  ERR-RSRCE         PIC X(8).
+      *    A temporary/retryable RESP is shown and logged differently
+      *    from a severe one - see 0010-CLASSIFY-SEVERITY.
+       01  WARNING-LINE-1              PIC X(79)  VALUE
+           'Temporary error - please retry the transaction shortly.'.
+      *
+       COPY ABENDLOG.
+      *
+       01  ALOG-DESC-DETAIL.
+      *
+           05  FILLER          PIC X(05)  VALUE 'RESP='.
+           05  ALOG-DESC-RESP  PIC Z(08)9.
+           05  FILLER          PIC X(01)  VALUE SPACE.
+           05  FILLER          PIC X(06)  VALUE 'RSRCE='.
+           05  ALOG-DESC-RSRCE PIC X(08).
+           05  FILLER          PIC X(11)  VALUE SPACE.
+      *
+       01  ABSOLUTE-TIME       PIC S9(15)     COMP-3.
+      *
+       01  RESPONSE-CODE       PIC S9(08)     COMP.
       *
        LINKAGE SECTION.
        COPY DFHEIBLK.
       *
-       01  DFHCOMMAREA         PIC X(20).
+       01  DFHCOMMAREA         PIC X(21).
       *
        PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
             IF EIBRESP EQUAL 111
@@ -83,6 +100,11 @@
            MOVE ERR-RESP2 TO EM-RESP2.
            MOVE ERR-TRNID TO EM-TRNID.
            MOVE ERR-RSRCE TO EM-RSRCE.
+           PERFORM 0010-CLASSIFY-SEVERITY.
+           IF ERR-SEVERITY-WARNING
+               MOVE WARNING-LINE-1 TO ERROR-LINE-1
+           END-IF.
+           PERFORM 0050-LOG-OPERATOR-ALERT.
       *    EXEC CICS
       *        SEND TEXT FROM(ERROR-MESSAGE)
       *                  ERASE
@@ -91,7 +113,11 @@
       *    END-EXEC.
            MOVE 53 TO OPENKICKS-CMD
            SET OPENKICKS-DATA1 TO ADDRESS OF ERROR-MESSAGE
-           MOVE 7 TO OPENKICKS-FLAG
+           IF ERR-SEVERITY-WARNING
+               MOVE 5 TO OPENKICKS-FLAG
+           ELSE
+               MOVE 7 TO OPENKICKS-FLAG
+           END-IF
            MOVE 2048 TO OPENKICKS-USED
            MOVE 0 TO OPENKICKS-EXTRA1
            CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
@@ -107,11 +133,12 @@
            .
 
       *    EXEC CICS
-      *        RETURN
+      *        RETURN TRANSID('MENU')
       *    END-EXEC.
            MOVE 11 TO OPENKICKS-CMD
+           MOVE 'MENU' TO OPENKICKS-CHAR4A
            MOVE 0 TO OPENKICKS-FLAG
-           MOVE 0 TO OPENKICKS-USED
+           MOVE 2560 TO OPENKICKS-USED
            MOVE 0 TO OPENKICKS-EXTRA1
            CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
            RETURNING INT
@@ -125,7 +152,114 @@
            END-IF
            GOBACK
            .
-
+      *
+      * 0010-CLASSIFY-SEVERITY tells a one-off, retryable resource
+      * condition (the file/transient-data RESP codes a retry a few
+      * seconds later would likely clear up) from an error that needs
+      * attention now.  The RESP list matches the one CSTMNTB already
+      * uses to decide whether to let a clerk retry instead of bailing
+      * out, just applied here so every program's errors get the same
+      * classification once they reach SYSERR.
+      *
+       0010-CLASSIFY-SEVERITY.
+      *
+           EVALUATE ERR-RESP
+               WHEN 19
+               WHEN 42
+               WHEN 54
+               WHEN 58
+               WHEN 59
+               WHEN 84
+                   SET ERR-SEVERITY-WARNING TO TRUE
+               WHEN OTHER
+                   SET ERR-SEVERITY-SEVERE TO TRUE
+           END-EVALUATE.
+      *
+      * 0050-LOG-OPERATOR-ALERT writes one ABENDLOG record for this
+      * severe error so an operator monitoring that log catches it
+      * even if nobody is watching the terminal that hit it.
+      *
+       0050-LOG-OPERATOR-ALERT.
+      *
+      *    EXEC CICS
+      *        ASKTIME ABSTIME(ABSOLUTE-TIME)
+      *    END-EXEC.
+           MOVE 3 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA1 TO ADDRESS OF ABSOLUTE-TIME
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2048 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           MOVE ABSOLUTE-TIME TO ALOG-TIMESTAMP.
+      *
+      *    EXEC CICS
+      *        FORMATTIME ABSTIME(ABSOLUTE-TIME)
+      *        MMDDYYYY(ALOG-DATE)
+      *    END-EXEC.
+           MOVE 8 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA9 TO ADDRESS OF ABSOLUTE-TIME
+           SET OPENKICKS-DATA4 TO ADDRESS OF ALOG-DATE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 540672 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           MOVE 'SERR' TO ALOG-ABEND-TYPE.
+           MOVE EIBTRMID TO ALOG-TRMID.
+           MOVE ERR-TRNID TO ALOG-TRNID.
+           MOVE ERR-SEVERITY TO ALOG-SEVERITY.
+           MOVE ERR-RESP TO ALOG-DESC-RESP.
+           MOVE ERR-RSRCE TO ALOG-DESC-RSRCE.
+           MOVE ALOG-DESC-DETAIL TO ALOG-DESCRIPTION.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('ABENDLOG')
+      *              FROM(ABENDLOG-RECORD)
+      *              RIDFLD(ALOG-KEY)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'ABENDLOG' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF ABENDLOG-RECORD
+           MOVE LENGTH OF ABENDLOG-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF ALOG-KEY
+           MOVE LENGTH OF ALOG-KEY TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
        OPENKICKS-ABEND-SUB SECTION.
        OPENKICKS-ABEND-SUB-P.
             MOVE 255 TO OPENKICKS-CMD
