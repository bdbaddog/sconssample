@@ -0,0 +1,389 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  PRODMNTB.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       COPY OPENKICK.
+       01 CALL-NAME    PIC X(10).
+      *
+       01  WORK-FIELDS.
+      *
+           05  RESPONSE-CODE                   PIC S9(08) COMP.
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-CONTEXT-FLAG                 PIC X(01).
+               88  PROCESS-KEY-MAP                       VALUE '1'.
+               88  PROCESS-ADD-PRODUCT                   VALUE '2'.
+               88  PROCESS-CHANGE-PRODUCT                VALUE '3'.
+               88  PROCESS-DELETE-PRODUCT                VALUE '4'.
+           05  CA-ACTION-FLAG                  PIC X(01).
+               88  ADD-REQUEST                           VALUE '1'.
+               88  CHANGE-REQUEST                        VALUE '2'.
+               88  DELETE-REQUEST                        VALUE '3'.
+           05  CA-PRODUCT-RECORD.
+               10  CA-PRODUCT-CODE             PIC X(10).
+               10  CA-PRODUCT-DESCRIPTION      PIC X(20).
+               10  CA-UNIT-PRICE               PIC S9(07)V99  COMP-3.
+               10  CA-QUANTITY-ON-HAND         PIC S9(07)     COMP-3.
+               10  CA-REORDER-POINT            PIC S9(07)     COMP-3.
+               10  CA-UNIT-OF-MEASURE          PIC X(03).
+               10  CA-DISCONTINUED-SW          PIC X(01).
+                   88  CA-DISCONTINUED                  VALUE 'Y'.
+                   88  CA-ACTIVE-PRODUCT                 VALUE 'N'.
+               10  CA-SUBSTITUTE-PRODUCT-CODE  PIC X(10).
+           05  CA-SAVE-PRODUCT-MASTER          PIC X(57).
+           05  CA-RETURN-CONDITION             PIC X(01).
+               88  PROCESS-OK                            VALUE '1'.
+               88  PROCESS-ERROR                         VALUE '2'.
+               88  PROCESS-SEVERE-ERROR                  VALUE '3'.
+           05  CA-RETURN-MESSAGE               PIC X(79).
+           05  CA-ERROR-PARAMETERS.
+               10  CA-ERR-RESP                 PIC S9(08) COMP.
+               10  CA-ERR-RESP2                PIC S9(08) COMP.
+               10  CA-ERR-RSRCE                PIC X(08).
+      *
+       COPY PRODUCT.
+      *
+       LINKAGE SECTION.
+       COPY DFHEIBLK.
+      *
+       01  DFHCOMMAREA                         PIC X(212).
+      *
+       PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
+            IF EIBRESP EQUAL 111
+               CALL "raise" USING BY VALUE 6
+            END-IF.
+           MOVE LENGTH OF DFHCOMMAREA TO OPENKICKS-NUM1
+           SET OPENKICKS-PTR1 TO ADDRESS OF DFHEIBLK
+           DISPLAY 'DFHEIBLK:' OPENKICKS-PTR1
+           SET OPENKICKS-PTR1 TO ADDRESS OF DFHCOMMAREA
+           DISPLAY 'DFHCOMMAREA:' OPENKICKS-PTR1
+           SET OPENKICKS-PTR1 TO ADDRESS OF OPENKICKS-DATA1
+           DISPLAY 'OPENKICK-DATA1 PTR IN CBL:' OPENKICKS-PTR1
+           MOVE 70 TO OPENKICKS-CMD
+           MOVE 0 TO OPENKICKS-LINE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 0 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+       0000-PROCESS-PRODUCT-RECORD.
+      *
+           IF EIBCALEN NOT = LENGTH OF DFHCOMMAREA
+               SET PROCESS-SEVERE-ERROR TO TRUE
+               PERFORM 9000-SET-ERROR-INFO
+           ELSE
+               MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+               EVALUATE TRUE
+                   WHEN PROCESS-KEY-MAP
+                       PERFORM 1000-PROCESS-PRODUCT-KEY
+                   WHEN PROCESS-ADD-PRODUCT
+                       PERFORM 2000-PROCESS-ADD-PRODUCT
+                   WHEN PROCESS-CHANGE-PRODUCT
+                       PERFORM 3000-PROCESS-CHANGE-PRODUCT
+                   WHEN PROCESS-DELETE-PRODUCT
+                       PERFORM 4000-PROCESS-DELETE-PRODUCT
+               END-EVALUATE
+           END-IF.
+      *
+           MOVE COMMUNICATION-AREA TO DFHCOMMAREA.
+      *    EXEC CICS
+      *        RETURN
+      *    END-EXEC.
+           MOVE 11 TO OPENKICKS-CMD
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 0 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           GOBACK
+           .
+
+      *
+       1000-PROCESS-PRODUCT-KEY.
+      *
+           PERFORM 1100-READ-PRODUCT-RECORD.
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   IF ADD-REQUEST
+                       SET PROCESS-ERROR TO TRUE
+                       MOVE 'That product already exists.' TO
+                           CA-RETURN-MESSAGE
+                   ELSE
+                       SET PROCESS-OK TO TRUE
+                       MOVE PRODUCT-MASTER-RECORD TO CA-PRODUCT-RECORD
+                       MOVE PRODUCT-MASTER-RECORD TO
+                           CA-SAVE-PRODUCT-MASTER
+                       MOVE SPACE TO CA-RETURN-MESSAGE
+                   END-IF
+               WHEN 13
+                   IF ADD-REQUEST
+                       SET PROCESS-OK TO TRUE
+                   ELSE
+                       SET PROCESS-ERROR TO TRUE
+                       MOVE 'That product does not exist.' TO
+                           CA-RETURN-MESSAGE
+                   END-IF
+               WHEN OTHER
+                   SET PROCESS-SEVERE-ERROR TO TRUE
+                   PERFORM 9000-SET-ERROR-INFO
+           END-EVALUATE.
+      *
+       1100-READ-PRODUCT-RECORD.
+      *
+      *    EXEC CICS
+      *        READ FILE('PRODUCT')
+      *             INTO(PRODUCT-MASTER-RECORD)
+      *             RIDFLD(CA-PRODUCT-CODE)
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRODUCT-MASTER-RECORD
+           MOVE LENGTH OF PRODUCT-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF CA-PRODUCT-CODE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+       2000-PROCESS-ADD-PRODUCT.
+      *
+           MOVE CA-PRODUCT-RECORD TO PRODUCT-MASTER-RECORD.
+           PERFORM 2100-WRITE-PRODUCT-RECORD.
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   SET PROCESS-OK TO TRUE
+                   MOVE 'Product record added.' TO CA-RETURN-MESSAGE
+               WHEN 14
+                   SET PROCESS-ERROR TO TRUE
+                   MOVE 'Another user has added a record with that produ
+      -                 'ct code.' TO CA-RETURN-MESSAGE
+               WHEN OTHER
+                   SET PROCESS-SEVERE-ERROR TO TRUE
+                   PERFORM 9000-SET-ERROR-INFO
+           END-EVALUATE.
+      *
+       2100-WRITE-PRODUCT-RECORD.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('PRODUCT')
+      *              FROM(PRODUCT-MASTER-RECORD)
+      *              RIDFLD(PRM-PRODUCT-CODE)
+      *              RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRODUCT-MASTER-RECORD
+           MOVE LENGTH OF PRODUCT-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF PRM-PRODUCT-CODE
+           MOVE LENGTH OF PRM-PRODUCT-CODE TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+       3000-PROCESS-CHANGE-PRODUCT.
+      *
+           PERFORM 3100-READ-PRODUCT-FOR-UPDATE.
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   IF PRODUCT-MASTER-RECORD = CA-SAVE-PRODUCT-MASTER
+                       MOVE CA-PRODUCT-RECORD TO
+                           PRODUCT-MASTER-RECORD
+                       PERFORM 3200-REWRITE-PRODUCT-RECORD
+                       IF RESPONSE-CODE NOT = 0
+                           SET PROCESS-SEVERE-ERROR TO TRUE
+                           PERFORM 9000-SET-ERROR-INFO
+                       ELSE
+                           SET PROCESS-OK TO TRUE
+                           MOVE 'Product record updated.' TO
+                               CA-RETURN-MESSAGE
+                       END-IF
+                   ELSE
+                       SET PROCESS-ERROR TO TRUE
+                       MOVE 'Another user has updated the record. Try ag
+      -                    'ain.' TO CA-RETURN-MESSAGE
+                   END-IF
+               WHEN 13
+                   SET PROCESS-ERROR TO TRUE
+                   MOVE 'Another user has deleted the record.'
+                       TO CA-RETURN-MESSAGE
+               WHEN OTHER
+                   SET PROCESS-SEVERE-ERROR TO TRUE
+                   PERFORM 9000-SET-ERROR-INFO
+           END-EVALUATE.
+      *
+       3100-READ-PRODUCT-FOR-UPDATE.
+      *
+      *    EXEC CICS
+      *        READ FILE('PRODUCT')
+      *             INTO(PRODUCT-MASTER-RECORD)
+      *             RIDFLD(CA-PRODUCT-CODE)
+      *             UPDATE
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRODUCT-MASTER-RECORD
+           MOVE LENGTH OF PRODUCT-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF CA-PRODUCT-CODE
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+       3200-REWRITE-PRODUCT-RECORD.
+      *
+      *    EXEC CICS
+      *        REWRITE FILE('PRODUCT')
+      *                FROM(PRODUCT-MASTER-RECORD)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 27 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRODUCT-MASTER-RECORD
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+       4000-PROCESS-DELETE-PRODUCT.
+      *
+           PERFORM 3100-READ-PRODUCT-FOR-UPDATE.
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   IF PRODUCT-MASTER-RECORD = CA-SAVE-PRODUCT-MASTER
+                       PERFORM 4100-DELETE-PRODUCT-RECORD
+                       IF RESPONSE-CODE NOT = 0
+                           SET PROCESS-SEVERE-ERROR TO TRUE
+                           PERFORM 9000-SET-ERROR-INFO
+                       ELSE
+                           SET PROCESS-OK TO TRUE
+                           MOVE 'Product record deleted.' TO
+                               CA-RETURN-MESSAGE
+                       END-IF
+                   ELSE
+                       SET PROCESS-ERROR TO TRUE
+                       MOVE 'Another user has updated the record.  Try a
+      -                    'gain.' TO CA-RETURN-MESSAGE
+                   END-IF
+               WHEN 13
+                   SET PROCESS-ERROR TO TRUE
+                   MOVE 'Another user has deleted the record.'
+                       TO CA-RETURN-MESSAGE
+               WHEN OTHER
+                   SET PROCESS-SEVERE-ERROR TO TRUE
+                   PERFORM 9000-SET-ERROR-INFO
+           END-EVALUATE.
+      *
+       4100-DELETE-PRODUCT-RECORD.
+      *
+      *    EXEC CICS
+      *        DELETE FILE('PRODUCT')
+      *               RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 23 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+       9000-SET-ERROR-INFO.
+      *
+           MOVE EIBRESP  TO CA-ERR-RESP.
+           MOVE EIBRESP2 TO CA-ERR-RESP2.
+           MOVE EIBRSRCE TO CA-ERR-RSRCE.
+       OPENKICKS-ABEND-SUB SECTION.
+       OPENKICKS-ABEND-SUB-P.
+            MOVE 255 TO OPENKICKS-CMD
+          CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+            RETURNING INT
+            END-CALL.
+            GOBACK.
+       OPENKICKS-HANDLE SECTION.
+       OPENKICKS-HANDLE-P.
