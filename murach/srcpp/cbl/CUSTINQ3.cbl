@@ -18,6 +18,10 @@
                88  CUSTOMER-FOUND                      VALUE 'Y'.
            05  MORE-INVOICES-SW            PIC X(01)   VALUE 'Y'.
                88  MORE-INVOICES                       VALUE 'Y'.
+           05  RESET-INVOICE-PAGING-SW     PIC X(01)   VALUE 'Y'.
+               88  RESET-INVOICE-PAGING                VALUE 'Y'.
+           05  GENERIC-SEARCH-SW           PIC X(01)   VALUE 'N'.
+               88  GENERIC-SEARCH                      VALUE 'Y'.
       *
        01  FLAGS.
       *
@@ -33,6 +37,39 @@
        01  WORK-FIELDS.
       *
            05  INVOICE-SUB                 PIC S9(04) COMP.
+           05  INVOICE-SKIP-SUB            PIC S9(04) COMP.
+           05  CUSTNO-SIGNIFICANT-LEN      PIC S9(04) COMP VALUE ZERO.
+           05  CUSTNO-GENERIC-KEY          PIC X(06).
+           05  LBL-LINE-NUMBER             PIC S9(06) COMP-3 VALUE ZERO.
+           05  IH-LINE-NUMBER              PIC S9(06) COMP-3 VALUE ZERO.
+           05  ORDER-COUNT                 PIC S9(03) COMP-3 VALUE ZERO.
+           05  ORDER-TOTAL                 PIC S9(07)V99 COMP-3
+                                                          VALUE ZERO.
+      *
+       01  TEMPORARY-STORAGE-FIELDS.
+      *
+           05  TS-CTXT-QUEUE-NAME.
+               10  TS-CTXT-TERMINAL-ID      PIC X(4).
+               10  FILLER                   PIC X(4)   VALUE 'LCST'.
+           05  TS-CTXT-ITEM-NUMBER          PIC S9(4)  COMP  VALUE +1.
+           05  TS-CTXT-CUSTOMER-NUMBER      PIC X(6).
+      *
+       01  MAILING-LABEL-RECORD.
+      *
+           05  LBL-SEQUENCE-NUMBER         PIC 9(06).
+           05  LBL-NAME-LINE               PIC X(51).
+           05  LBL-ADDRESS-LINE            PIC X(30).
+           05  LBL-CITY-STATE-ZIP-LINE     PIC X(35).
+      *
+       01  INVOICE-HISTORY-RECORD.
+      *
+           05  IH-SEQUENCE-NUMBER          PIC 9(06).
+           05  IH-CUSTOMER-NUMBER          PIC X(06).
+           05  IH-INVOICE-NUMBER           PIC 9(06).
+           05  IH-PO-NUMBER                PIC X(10).
+           05  IH-INVOICE-DATE             PIC Z9/99/9999.
+           05  IH-INVOICE-TOTAL            PIC Z,ZZZ,ZZ9.99.
+           05  IH-STATUS                   PIC X(01).
       *
        01  INVOICE-LINE.
       *
@@ -43,36 +80,21 @@
            05  IL-INVOICE-DATE             PIC Z9/99/9999.
            05  FILLER                      PIC X(02)   VALUE SPACE.
            05  IL-INVOICE-TOTAL            PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(02)   VALUE SPACE.
+           05  IL-STATUS                   PIC X(01).
       *
        01  COMMUNICATION-AREA.
       *
            05  CA-CUSTOMER-NUMBER          PIC X(06).
+           05  CA-INVOICE-SKIP-COUNT       PIC S9(04) COMP.
+           05  CA-MORE-INVOICES-SW         PIC X(01).
+               88  CA-MORE-INVOICES-EXIST              VALUE 'Y'.
       *
        01  RESPONSE-CODE                   PIC S9(08)  COMP.
       *
-       01  CUSTOMER-MASTER-RECORD.
-      *
-           05  CM-CUSTOMER-NUMBER      PIC X(6).
-           05  CM-FIRST-NAME           PIC X(20).
-           05  CM-LAST-NAME            PIC X(30).
-           05  CM-ADDRESS              PIC X(30).
-           05  CM-CITY                 PIC X(20).
-           05  CM-STATE                PIC X(2).
-           05  CM-ZIP-CODE             PIC X(10).
-      *
-       01  INVOICE-RECORD.
-      *
-           05  INV-INVOICE-NUMBER              PIC 9(06).
-           05  INV-INVOICE-DATE                PIC X(08).
-           05  INV-CUSTOMER-NUMBER             PIC X(06).
-           05  INV-PO-NUMBER                   PIC X(10).
-           05  INV-LINE-ITEM                   OCCURS 10 TIMES.
-               10  INV-PRODUCT-CODE            PIC X(10).
-               10  INV-QUANTITY                PIC S9(07)     COMP-3.
-               10  INV-UNIT-PRICE              PIC S9(07)V99  COMP-3.
-               10  INV-AMOUNT                  PIC S9(07)V99  COMP-3.
-           05  INV-INVOICE-TOTAL               PIC S9(07)V99  COMP-3.
+       COPY CUSTMAS.
       *
+       COPY INVOICE.
       *
        01  CUSTOMER-INQUIRY-MAP.
       *
@@ -109,12 +131,28 @@
            05  CIM-L-ZIPCODE           PIC S9(04)  COMP.
            05  CIM-A-ZIPCODE           PIC X(01).
            05  CIM-D-ZIPCODE           PIC X(10).
+      *
+           05  CIM-L-PHONE             PIC S9(04)  COMP.
+           05  CIM-A-PHONE             PIC X(01).
+           05  CIM-D-PHONE             PIC X(12).
+      *
+           05  CIM-L-EMAIL             PIC S9(04)  COMP.
+           05  CIM-A-EMAIL             PIC X(01).
+           05  CIM-D-EMAIL             PIC X(40).
+      *
+           05  CIM-L-ORDCOUNT          PIC S9(04)  COMP.
+           05  CIM-A-ORDCOUNT          PIC X(01).
+           05  CIM-D-ORDCOUNT          PIC ZZ9.
+      *
+           05  CIM-L-ORDTOTAL          PIC S9(04)  COMP.
+           05  CIM-A-ORDTOTAL          PIC X(01).
+           05  CIM-D-ORDTOTAL          PIC Z,ZZZ,ZZ9.99.
       *
            05  CIM-INVOICE-LINE        OCCURS 10 TIMES.
       *
                10  CIM-L-INVOICE-LINE  PIC S9(04)  COMP.
                10  CIM-A-INVOICE-LINE  PIC X(01).
-               10  CIM-D-INVOICE-LINE  PIC X(44).
+               10  CIM-D-INVOICE-LINE  PIC X(47).
       *
            05  CIM-L-MESSAGE           PIC S9(04)  COMP.
            05  CIM-A-MESSAGE           PIC X(01).
@@ -161,17 +199,12 @@
            02  DFHPF23         PIC X   VALUE IS '.'.                   
            02  DFHPF24         PIC X   VALUE IS '<'. 
       *
-       01  ERROR-PARAMETERS.
-      *
-           05  ERR-RESP          PIC S9(8)   COMP.
-           05  ERR-RESP2         PIC S9(8)   COMP.
-           05  ERR-TRNID         PIC X(4).
-           05  ERR-RSRCE         PIC X(8).
+       COPY ERRPARM.
       *
        LINKAGE SECTION.
        COPY DFHEIBLK.
       *
-       01  DFHCOMMAREA                     PIC X(06).
+       01  DFHCOMMAREA                     PIC X(09).
       *
        PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
             IF EIBRESP EQUAL 111
@@ -206,6 +239,8 @@
            IF EIBCALEN > ZERO
                MOVE DFHCOMMAREA TO COMMUNICATION-AREA
            END-IF.
+      *
+           MOVE EIBTRMID TO TS-CTXT-TERMINAL-ID.
       *
            EVALUATE TRUE
       *
@@ -213,6 +248,7 @@
                    MOVE LOW-VALUE TO CA-CUSTOMER-NUMBER
                    MOVE LOW-VALUE TO CUSTOMER-INQUIRY-MAP
                    SET SEND-ERASE TO TRUE
+                   PERFORM 1460-READ-LAST-CUSTOMER-CONTEXT
                    PERFORM 1500-SEND-INQUIRY-MAP
       *
                WHEN EIBAID = DFHCLEAR
@@ -261,6 +297,21 @@
       *
                WHEN EIBAID = DFHPF8
                    PERFORM 5000-DISPLAY-NEXT-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF9
+                   PERFORM 6000-DISPLAY-NEXT-INVOICE-PAGE
+      *
+               WHEN EIBAID = DFHPF10
+                   PERFORM 7000-DISPLAY-PREV-INVOICE-PAGE
+      *
+               WHEN EIBAID = DFHPF11
+                   PERFORM 8000-PRINT-MAILING-LABEL
+      *
+               WHEN EIBAID = DFHPF13
+                   PERFORM 8200-JUMP-TO-CUSTOMER-NUMBER
+      *
+               WHEN EIBAID = DFHPF14
+                   PERFORM 9000-EXPORT-INVOICE-HISTORY
       *
                WHEN OTHER
                    MOVE LOW-VALUE TO CUSTOMER-INQUIRY-MAP
@@ -300,11 +351,16 @@
            PERFORM 1100-RECEIVE-INQUIRY-MAP.
            PERFORM 1200-EDIT-CUSTOMER-NUMBER.
            IF VALID-DATA
-               PERFORM 1300-READ-CUSTOMER-RECORD
+               IF GENERIC-SEARCH
+                   PERFORM 1310-SEARCH-CUSTOMER-GENERIC
+               ELSE
+                   PERFORM 1300-READ-CUSTOMER-RECORD
+               END-IF
                IF CUSTOMER-FOUND
                    SET DISPLAY-NEW-CUSTOMER TO TRUE
                    PERFORM 1400-DISPLAY-INQUIRY-RESULTS
                    MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+                   PERFORM 1465-WRITE-LAST-CUSTOMER-CONTEXT
                ELSE
                    SET DISPLAY-SPACES TO TRUE
                    PERFORM 1400-DISPLAY-INQUIRY-RESULTS
@@ -346,11 +402,19 @@
       *
        1200-EDIT-CUSTOMER-NUMBER.
       *
+           MOVE 'N' TO GENERIC-SEARCH-SW.
            IF       CIM-L-CUSTNO = ZERO
                  OR CIM-D-CUSTNO = SPACE
                MOVE 'N' TO VALID-DATA-SW
                MOVE 'You must enter a customer number.'
                    TO CIM-D-MESSAGE
+           ELSE
+               MOVE ZERO TO CUSTNO-SIGNIFICANT-LEN
+               INSPECT CIM-D-CUSTNO TALLYING CUSTNO-SIGNIFICANT-LEN
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+               IF CUSTNO-SIGNIFICANT-LEN < 6
+                   MOVE 'Y' TO GENERIC-SEARCH-SW
+               END-IF
            END-IF.
       *
        1300-READ-CUSTOMER-RECORD.
@@ -391,6 +455,167 @@
                    PERFORM 9999-TERMINATE-PROGRAM
                END-IF
            END-IF.
+      *
+      * 1310-SEARCH-CUSTOMER-GENERIC is used when the operator enters
+      * fewer than 6 significant characters in the customer number
+      * field.  It browses CUSTMAS for the first key at or beyond that
+      * partial value, so a partial/generic number takes the operator
+      * to the nearest matching customer instead of requiring an exact
+      * key.
+      *
+       1310-SEARCH-CUSTOMER-GENERIC.
+      *
+           MOVE LOW-VALUE TO CUSTNO-GENERIC-KEY.
+           MOVE CIM-D-CUSTNO(1:CUSTNO-SIGNIFICANT-LEN)
+               TO CUSTNO-GENERIC-KEY(1:CUSTNO-SIGNIFICANT-LEN).
+      *
+      *    EXEC CICS
+      *        STARTBR FILE('CUSTMAS')
+      *                RIDFLD(CUSTNO-GENERIC-KEY)
+      *                KEYLENGTH(CUSTNO-SIGNIFICANT-LEN)
+      *                GENERIC
+      *                GTEQ
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 20 TO OPENKICKS-CMD
+           MOVE 'CUSTMAS' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTNO-GENERIC-KEY
+           MOVE CUSTNO-SIGNIFICANT-LEN TO OPENKICKS-LENGTHOF
+           MOVE 32 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE = 13
+               MOVE 'N' TO CUSTOMER-FOUND-SW
+               MOVE 'No customer matches that number.' TO CIM-D-MESSAGE
+           ELSE
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   PERFORM 1320-READ-GENERIC-MATCH
+                   PERFORM 1330-END-GENERIC-BROWSE
+               END-IF
+           END-IF.
+      *
+       1320-READ-GENERIC-MATCH.
+      *
+      *    EXEC CICS
+      *        READNEXT FILE('CUSTMAS')
+      *                 INTO(CUSTOMER-MASTER-RECORD)
+      *                 RIDFLD(CUSTNO-GENERIC-KEY)
+      *                 KEYLENGTH(CUSTNO-SIGNIFICANT-LEN)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 21 TO OPENKICKS-CMD
+           MOVE 'CUSTMAS' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-MASTER-RECORD
+           SET OPENKICKS-DATA2 TO ADDRESS OF CUSTNO-GENERIC-KEY
+           MOVE CUSTNO-SIGNIFICANT-LEN TO OPENKICKS-LENGTHOF1
+           MOVE 32 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE = 0
+               MOVE 'Y' TO CUSTOMER-FOUND-SW
+           ELSE
+               MOVE 'N' TO CUSTOMER-FOUND-SW
+               MOVE 'No customer matches that number.' TO CIM-D-MESSAGE
+           END-IF.
+      *
+       1330-END-GENERIC-BROWSE.
+      *
+      *    EXEC CICS
+      *        ENDBR FILE('CUSTMAS')
+      *              RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 25 TO OPENKICKS-CMD
+           MOVE 'CUSTMAS' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       1305-READ-CUSTOMER-BY-KEY.
+      *
+      *    EXEC CICS
+      *        READ FILE('CUSTMAS')
+      *             INTO(CUSTOMER-MASTER-RECORD)
+      *             RIDFLD(CM-CUSTOMER-NUMBER)
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'CUSTMAS' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-MASTER-RECORD
+           MOVE LENGTH OF CUSTOMER-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF CM-CUSTOMER-NUMBER
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE = 13
+               MOVE 'N' TO CUSTOMER-FOUND-SW
+           ELSE
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               END-IF
+           END-IF.
       *
        1400-DISPLAY-INQUIRY-RESULTS.
       *
@@ -403,12 +628,24 @@
                    MOVE CM-CITY            TO CIM-D-CITY
                    MOVE CM-STATE           TO CIM-D-STATE
                    MOVE CM-ZIP-CODE        TO CIM-D-ZIPCODE
+                   MOVE CM-PHONE           TO CIM-D-PHONE
+                   MOVE CM-EMAIL           TO CIM-D-EMAIL
                    MOVE SPACE              TO CIM-D-MESSAGE
+                   PERFORM 1450-COMPUTE-ORDER-SUMMARY
+                   IF RESET-INVOICE-PAGING
+                       MOVE ZERO TO CA-INVOICE-SKIP-COUNT
+                   END-IF
+                   MOVE 'Y' TO RESET-INVOICE-PAGING-SW
                    PERFORM 1410-START-INVOICE-BROWSE
+                   PERFORM 1415-SKIP-INVOICE-RECORDS
+                       VARYING INVOICE-SKIP-SUB FROM 1 BY 1
+                       UNTIL INVOICE-SKIP-SUB > CA-INVOICE-SKIP-COUNT
+                          OR NOT MORE-INVOICES
                    PERFORM 1420-FORMAT-INVOICE-LINE
                        VARYING INVOICE-SUB FROM 1 BY 1
                        UNTIL INVOICE-SUB > 10
                    PERFORM 1440-END-INVOICE-BROWSE
+                   MOVE MORE-INVOICES-SW TO CA-MORE-INVOICES-SW
                    SET SEND-DATAONLY TO TRUE
                WHEN DISPLAY-SPACES
                    MOVE LOW-VALUE TO CIM-D-CUSTNO
@@ -418,6 +655,10 @@
                                      CIM-D-CITY
                                      CIM-D-STATE
                                      CIM-D-ZIPCODE
+                                     CIM-D-PHONE
+                                     CIM-D-EMAIL
+                   MOVE ZERO      TO CIM-D-ORDCOUNT
+                                     CIM-D-ORDTOTAL
                    PERFORM VARYING INVOICE-SUB FROM 1 BY 1
                            UNTIL INVOICE-SUB > 10
                        MOVE SPACE TO CIM-D-INVOICE-LINE(INVOICE-SUB)
@@ -464,6 +705,10 @@
                    PERFORM 9999-TERMINATE-PROGRAM
                END-IF
            END-IF.
+      *
+       1415-SKIP-INVOICE-RECORDS.
+      *
+           PERFORM 1430-READ-NEXT-INVOICE.
       *
        1420-FORMAT-INVOICE-LINE.
       *
@@ -473,6 +718,7 @@
                MOVE INV-PO-NUMBER      TO IL-PO-NUMBER
                MOVE INV-INVOICE-DATE   TO IL-INVOICE-DATE
                MOVE INV-INVOICE-TOTAL  TO IL-INVOICE-TOTAL
+               MOVE INV-STATUS         TO IL-STATUS
                MOVE INVOICE-LINE      TO CIM-D-INVOICE-LINE(INVOICE-SUB)
            ELSE
                MOVE SPACE             TO CIM-D-INVOICE-LINE(INVOICE-SUB)
@@ -544,28 +790,34 @@
                PERFORM 9999-TERMINATE-PROGRAM
            END-IF.
       *
-       1500-SEND-INQUIRY-MAP.
+      * 1450-COMPUTE-ORDER-SUMMARY browses all of this customer's
+      * invoices to build an order-count and order-total for the
+      * inquiry screen, separately from the 10-line paged browse
+      * done above.  It runs its own STARTBR/READNEXT/ENDBR against
+      * INVPATH so it does not disturb the paging browse that
+      * follows it.
       *
-           MOVE 'INQ3' TO CIM-D-TRANID.
+       1450-COMPUTE-ORDER-SUMMARY.
       *
-           EVALUATE TRUE
-               WHEN SEND-ERASE
-      *            EXEC CICS
-      *                SEND MAP('INQMAP3')
-      *                     MAPSET('INQSET3')
-      *                     FROM(CUSTOMER-INQUIRY-MAP)
-      *                     ERASE
-      *            END-EXEC
-           MOVE 24 TO OPENKICKS-CMD
-           MOVE 'INQMAP3' TO OPENKICKS-CHAR8A
-           MOVE 'INQSET3' TO OPENKICKS-CHAR8B
-           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-INQUIRY-MAP
-           MOVE 8 TO OPENKICKS-FLAG
-           MOVE 2054 TO OPENKICKS-USED
-           MOVE 0 TO OPENKICKS-EXTRA1
+           MOVE ZERO TO ORDER-COUNT
+                        ORDER-TOTAL.
+      *    EXEC CICS
+      *        STARTBR FILE('INVPATH')
+      *                RIDFLD(CM-CUSTOMER-NUMBER)
+      *                EQUAL
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 20 TO OPENKICKS-CMD
+           MOVE 'INVPATH' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CM-CUSTOMER-NUMBER
+           MOVE LENGTH OF CM-CUSTOMER-NUMBER TO OPENKICKS-LENGTHOF
+           MOVE 64 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
            CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
            RETURNING INT
            END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
            IF OPENKICKS-PARAGRAPH NOT EQUAL 0
               IF OPENKICKS-PARAGRAPH EQUAL -1
                   GO TO OPENKICKS-ABEND-SUB
@@ -573,23 +825,33 @@
                   GO TO OPENKICKS-HANDLE
               END-IF
            END-IF
-               WHEN SEND-DATAONLY
-      *            EXEC CICS
-      *                SEND MAP('INQMAP3')
-      *                     MAPSET('INQSET3')
-      *                     FROM(CUSTOMER-INQUIRY-MAP)
-      *                     DATAONLY
-      *            END-EXEC
-           MOVE 24 TO OPENKICKS-CMD
-           MOVE 'INQMAP3' TO OPENKICKS-CHAR8A
-           MOVE 'INQSET3' TO OPENKICKS-CHAR8B
-           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-INQUIRY-MAP
-           MOVE 2 TO OPENKICKS-FLAG
-           MOVE 2054 TO OPENKICKS-USED
-           MOVE 0 TO OPENKICKS-EXTRA1
+           .
+
+      *
+           IF RESPONSE-CODE = 13
+               MOVE 'N' TO MORE-INVOICES-SW
+           ELSE
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+           PERFORM 1455-ACCUMULATE-NEXT-ORDER
+               UNTIL NOT MORE-INVOICES.
+      *
+      *    EXEC CICS
+      *        ENDBR FILE('INVPATH')
+      *              RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 25 TO OPENKICKS-CMD
+           MOVE 'INVPATH' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
            CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
            RETURNING INT
            END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
            IF OPENKICKS-PARAGRAPH NOT EQUAL 0
               IF OPENKICKS-PARAGRAPH EQUAL -1
                   GO TO OPENKICKS-ABEND-SUB
@@ -597,21 +859,222 @@
                   GO TO OPENKICKS-HANDLE
               END-IF
            END-IF
-               WHEN SEND-DATAONLY-ALARM
-      *            EXEC CICS
-      *                SEND MAP('INQMAP3')
-      *                     MAPSET('INQSET3')
-      *                     FROM(CUSTOMER-INQUIRY-MAP)
-      *                     DATAONLY
-      *                     ALARM
-      *            END-EXEC
-           MOVE 24 TO OPENKICKS-CMD
-           MOVE 'INQMAP3' TO OPENKICKS-CHAR8A
-           MOVE 'INQSET3' TO OPENKICKS-CHAR8B
-           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-INQUIRY-MAP
-           MOVE 514 TO OPENKICKS-FLAG
-           MOVE 2054 TO OPENKICKS-USED
-           MOVE 0 TO OPENKICKS-EXTRA1
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+           MOVE ORDER-COUNT TO CIM-D-ORDCOUNT.
+           MOVE ORDER-TOTAL TO CIM-D-ORDTOTAL.
+      *
+       1455-ACCUMULATE-NEXT-ORDER.
+      *
+      *    EXEC CICS
+      *        READNEXT FILE('INVPATH')
+      *                 RIDFLD(CM-CUSTOMER-NUMBER)
+      *                 INTO(INVOICE-RECORD)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 21 TO OPENKICKS-CMD
+           MOVE 'INVPATH' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVOICE-RECORD
+           SET OPENKICKS-DATA2 TO ADDRESS OF CM-CUSTOMER-NUMBER
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE = 0
+               MOVE 'N' TO MORE-INVOICES-SW
+           ELSE
+               IF RESPONSE-CODE NOT = 15
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   ADD 1                  TO ORDER-COUNT
+                   ADD INV-INVOICE-TOTAL  TO ORDER-TOTAL
+               END-IF
+           END-IF.
+      *
+      * 1460-READ-LAST-CUSTOMER-CONTEXT retrieves the customer number
+      * this operator's terminal last worked with, wherever it was
+      * last worked (this program, the maintenance transaction, or
+      * order entry), and pre-loads it onto the key-entry map so the
+      * operator does not have to key it in again after returning to
+      * the menu and choosing another customer-related transaction.
+      * A missing or empty queue just leaves the key field blank.
+      *
+       1460-READ-LAST-CUSTOMER-CONTEXT.
+      *
+           MOVE LOW-VALUE TO TS-CTXT-CUSTOMER-NUMBER.
+      *    EXEC CICS
+      *        READQ TS QUEUE(TS-CTXT-QUEUE-NAME)
+      *                 INTO(TS-CTXT-CUSTOMER-NUMBER)
+      *                 ITEM(TS-CTXT-ITEM-NUMBER)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 7 TO OPENKICKS-CMD
+           MOVE TS-CTXT-QUEUE-NAME TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA2 TO ADDRESS OF TS-CTXT-CUSTOMER-NUMBER
+           MOVE LENGTH OF TS-CTXT-CUSTOMER-NUMBER TO OPENKICKS-LENGTHOF
+           MOVE TS-CTXT-ITEM-NUMBER TO OPENKICKS-NUM3
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 4098 TO OPENKICKS-USED
+           MOVE 256 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF      RESPONSE-CODE = 0
+               AND TS-CTXT-CUSTOMER-NUMBER NOT = LOW-VALUE
+               AND TS-CTXT-CUSTOMER-NUMBER NOT = SPACE
+               MOVE TS-CTXT-CUSTOMER-NUMBER TO CIM-D-CUSTNO
+           END-IF.
+      *
+      * 1465-WRITE-LAST-CUSTOMER-CONTEXT records the customer this
+      * terminal just displayed as the one to recall the next time
+      * this operator opens a customer transaction from the menu.
+      * Any prior entry is discarded and replaced with this one.
+      *
+       1465-WRITE-LAST-CUSTOMER-CONTEXT.
+      *
+      *    EXEC CICS
+      *        DELETEQ TS QUEUE(TS-CTXT-QUEUE-NAME)
+      *    END-EXEC.
+           MOVE 6 TO OPENKICKS-CMD
+           MOVE TS-CTXT-QUEUE-NAME TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           MOVE CM-CUSTOMER-NUMBER TO TS-CTXT-CUSTOMER-NUMBER.
+      *    EXEC CICS
+      *        WRITEQ TS QUEUE(TS-CTXT-QUEUE-NAME)
+      *                  FROM(TS-CTXT-CUSTOMER-NUMBER)
+      *    END-EXEC.
+           MOVE 5 TO OPENKICKS-CMD
+           MOVE TS-CTXT-QUEUE-NAME TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA2 TO ADDRESS OF TS-CTXT-CUSTOMER-NUMBER
+           MOVE LENGTH OF TS-CTXT-CUSTOMER-NUMBER TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 4098 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+       1500-SEND-INQUIRY-MAP.
+      *
+           MOVE 'INQ3' TO CIM-D-TRANID.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+      *            EXEC CICS
+      *                SEND MAP('INQMAP3')
+      *                     MAPSET('INQSET3')
+      *                     FROM(CUSTOMER-INQUIRY-MAP)
+      *                     ERASE
+      *            END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'INQMAP3' TO OPENKICKS-CHAR8A
+           MOVE 'INQSET3' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-INQUIRY-MAP
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+               WHEN SEND-DATAONLY
+      *            EXEC CICS
+      *                SEND MAP('INQMAP3')
+      *                     MAPSET('INQSET3')
+      *                     FROM(CUSTOMER-INQUIRY-MAP)
+      *                     DATAONLY
+      *            END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'INQMAP3' TO OPENKICKS-CHAR8A
+           MOVE 'INQSET3' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-INQUIRY-MAP
+           MOVE 2 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+               WHEN SEND-DATAONLY-ALARM
+      *            EXEC CICS
+      *                SEND MAP('INQMAP3')
+      *                     MAPSET('INQSET3')
+      *                     FROM(CUSTOMER-INQUIRY-MAP)
+      *                     DATAONLY
+      *                     ALARM
+      *            END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'INQMAP3' TO OPENKICKS-CHAR8A
+           MOVE 'INQSET3' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-INQUIRY-MAP
+           MOVE 514 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
            CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
            RETURNING INT
            END-CALL
@@ -637,6 +1100,7 @@
                SET DISPLAY-NEW-CUSTOMER TO TRUE
                PERFORM 1400-DISPLAY-INQUIRY-RESULTS
                MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+               PERFORM 1465-WRITE-LAST-CUSTOMER-CONTEXT
            ELSE
                SET DISPLAY-SPACES TO TRUE
                PERFORM 1400-DISPLAY-INQUIRY-RESULTS
@@ -766,6 +1230,7 @@
                SET DISPLAY-NEW-CUSTOMER TO TRUE
                PERFORM 1400-DISPLAY-INQUIRY-RESULTS
                MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+               PERFORM 1465-WRITE-LAST-CUSTOMER-CONTEXT
            ELSE
                SET DISPLAY-SPACES TO TRUE
                PERFORM 1400-DISPLAY-INQUIRY-RESULTS
@@ -827,6 +1292,7 @@
                SET DISPLAY-NEW-CUSTOMER TO TRUE
                PERFORM 1400-DISPLAY-INQUIRY-RESULTS
                MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+               PERFORM 1465-WRITE-LAST-CUSTOMER-CONTEXT
            ELSE
                SET DISPLAY-LOW-VALUES TO TRUE
                PERFORM 1400-DISPLAY-INQUIRY-RESULTS
@@ -846,10 +1312,329 @@
                SET DISPLAY-NEW-CUSTOMER TO TRUE
                PERFORM 1400-DISPLAY-INQUIRY-RESULTS
                MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+               PERFORM 1465-WRITE-LAST-CUSTOMER-CONTEXT
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       6000-DISPLAY-NEXT-INVOICE-PAGE.
+      *
+           IF       CA-CUSTOMER-NUMBER = SPACE
+                 OR CA-CUSTOMER-NUMBER = LOW-VALUE
+               MOVE LOW-VALUE TO CUSTOMER-INQUIRY-MAP
+               MOVE 'You must select a customer first.' TO CIM-D-MESSAGE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-INQUIRY-MAP
+           ELSE
+               MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+               PERFORM 1305-READ-CUSTOMER-BY-KEY
+               IF CUSTOMER-FOUND
+                   IF CA-MORE-INVOICES-EXIST
+                       ADD 10 TO CA-INVOICE-SKIP-COUNT
+                   END-IF
+                   MOVE 'N' TO RESET-INVOICE-PAGING-SW
+                   SET DISPLAY-NEW-CUSTOMER TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+                   MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               END-IF
+           END-IF.
+      *
+       7000-DISPLAY-PREV-INVOICE-PAGE.
+      *
+           IF       CA-CUSTOMER-NUMBER = SPACE
+                 OR CA-CUSTOMER-NUMBER = LOW-VALUE
+               MOVE LOW-VALUE TO CUSTOMER-INQUIRY-MAP
+               MOVE 'You must select a customer first.' TO CIM-D-MESSAGE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-INQUIRY-MAP
+           ELSE
+               MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+               PERFORM 1305-READ-CUSTOMER-BY-KEY
+               IF CUSTOMER-FOUND
+                   IF CA-INVOICE-SKIP-COUNT > ZERO
+                       SUBTRACT 10 FROM CA-INVOICE-SKIP-COUNT
+                       IF CA-INVOICE-SKIP-COUNT < ZERO
+                           MOVE ZERO TO CA-INVOICE-SKIP-COUNT
+                       END-IF
+                   END-IF
+                   MOVE 'N' TO RESET-INVOICE-PAGING-SW
+                   SET DISPLAY-NEW-CUSTOMER TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+                   MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               END-IF
+           END-IF.
+      *
+       8000-PRINT-MAILING-LABEL.
+      *
+           IF       CA-CUSTOMER-NUMBER = SPACE
+                 OR CA-CUSTOMER-NUMBER = LOW-VALUE
+               MOVE 'You must select a customer first.' TO CIM-D-MESSAGE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-INQUIRY-MAP
+           ELSE
+               MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+               PERFORM 1305-READ-CUSTOMER-BY-KEY
+               IF CUSTOMER-FOUND
+                   PERFORM 8100-WRITE-LABEL-RECORD
+                   MOVE 'Mailing label printed.' TO CIM-D-MESSAGE
+                   SET SEND-DATAONLY TO TRUE
+               ELSE
+                   MOVE 'That customer does not exist.' TO CIM-D-MESSAGE
+                   SET SEND-DATAONLY-ALARM TO TRUE
+               END-IF
+               PERFORM 1500-SEND-INQUIRY-MAP
+           END-IF.
+      *
+       8100-WRITE-LABEL-RECORD.
+      *
+           ADD 1 TO LBL-LINE-NUMBER.
+           MOVE LBL-LINE-NUMBER TO LBL-SEQUENCE-NUMBER.
+           STRING CM-FIRST-NAME DELIMITED BY SPACE
+                  SPACE               DELIMITED BY SIZE
+                  CM-LAST-NAME        DELIMITED BY SPACE
+                  INTO LBL-NAME-LINE.
+           MOVE CM-ADDRESS TO LBL-ADDRESS-LINE.
+           STRING CM-CITY  DELIMITED BY SPACE
+                  ', '     DELIMITED BY SIZE
+                  CM-STATE DELIMITED BY SIZE
+                  SPACE    DELIMITED BY SIZE
+                  CM-ZIP-CODE DELIMITED BY SPACE
+                  INTO LBL-CITY-STATE-ZIP-LINE.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('LABLPRT')
+      *              FROM(MAILING-LABEL-RECORD)
+      *              RIDFLD(LBL-SEQUENCE-NUMBER)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'LABLPRT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF MAILING-LABEL-RECORD
+           MOVE LENGTH OF MAILING-LABEL-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF LBL-SEQUENCE-NUMBER
+           MOVE LENGTH OF LBL-SEQUENCE-NUMBER TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       8200-JUMP-TO-CUSTOMER-NUMBER.
+      *
+           PERFORM 1100-RECEIVE-INQUIRY-MAP.
+           PERFORM 1200-EDIT-CUSTOMER-NUMBER.
+           IF VALID-DATA
+               MOVE CIM-D-CUSTNO        TO CM-CUSTOMER-NUMBER
+               MOVE LOW-VALUE           TO CUSTOMER-INQUIRY-MAP
+               PERFORM 2100-START-CUSTOMER-BROWSE
+               IF CUSTOMER-FOUND
+                   PERFORM 2200-READ-NEXT-CUSTOMER
+               END-IF
+               PERFORM 2300-END-CUSTOMER-BROWSE
+               IF CUSTOMER-FOUND
+                   SET DISPLAY-NEW-CUSTOMER TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+                   MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+                   PERFORM 1465-WRITE-LAST-CUSTOMER-CONTEXT
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               END-IF
            ELSE
                SET DISPLAY-LOW-VALUES TO TRUE
                PERFORM 1400-DISPLAY-INQUIRY-RESULTS
            END-IF.
+      *
+       9000-EXPORT-INVOICE-HISTORY.
+      *
+           IF       CA-CUSTOMER-NUMBER = SPACE
+                 OR CA-CUSTOMER-NUMBER = LOW-VALUE
+               MOVE 'You must select a customer first.' TO CIM-D-MESSAGE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-INQUIRY-MAP
+           ELSE
+               MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+               PERFORM 1305-READ-CUSTOMER-BY-KEY
+               IF CUSTOMER-FOUND
+                   PERFORM 9100-EXPORT-CUSTOMER-INVOICES
+                   MOVE 'Invoice history exported.' TO CIM-D-MESSAGE
+                   SET SEND-DATAONLY TO TRUE
+               ELSE
+                   MOVE 'That customer does not exist.' TO CIM-D-MESSAGE
+                   SET SEND-DATAONLY-ALARM TO TRUE
+               END-IF
+               PERFORM 1500-SEND-INQUIRY-MAP
+           END-IF.
+      *
+       9100-EXPORT-CUSTOMER-INVOICES.
+      *
+      *    EXEC CICS
+      *        STARTBR FILE('INVPATH')
+      *                RIDFLD(CM-CUSTOMER-NUMBER)
+      *                EQUAL
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 20 TO OPENKICKS-CMD
+           MOVE 'INVPATH' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CM-CUSTOMER-NUMBER
+           MOVE LENGTH OF CM-CUSTOMER-NUMBER TO OPENKICKS-LENGTHOF
+           MOVE 64 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE = 13
+               MOVE 'N' TO MORE-INVOICES-SW
+           ELSE
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+           PERFORM 9200-EXPORT-NEXT-INVOICE
+               UNTIL NOT MORE-INVOICES.
+      *
+      *    EXEC CICS
+      *        ENDBR FILE('INVPATH')
+      *              RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 25 TO OPENKICKS-CMD
+           MOVE 'INVPATH' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       9200-EXPORT-NEXT-INVOICE.
+      *
+      *    EXEC CICS
+      *        READNEXT FILE('INVPATH')
+      *                 RIDFLD(CM-CUSTOMER-NUMBER)
+      *                 INTO(INVOICE-RECORD)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 21 TO OPENKICKS-CMD
+           MOVE 'INVPATH' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVOICE-RECORD
+           SET OPENKICKS-DATA2 TO ADDRESS OF CM-CUSTOMER-NUMBER
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE = 0
+               MOVE 'N' TO MORE-INVOICES-SW
+           ELSE
+               IF RESPONSE-CODE NOT = 15
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   PERFORM 9300-WRITE-HISTORY-RECORD
+               END-IF
+           END-IF.
+      *
+       9300-WRITE-HISTORY-RECORD.
+      *
+           ADD 1 TO IH-LINE-NUMBER.
+           MOVE IH-LINE-NUMBER     TO IH-SEQUENCE-NUMBER.
+           MOVE CA-CUSTOMER-NUMBER TO IH-CUSTOMER-NUMBER.
+           MOVE INV-INVOICE-NUMBER TO IH-INVOICE-NUMBER.
+           MOVE INV-PO-NUMBER      TO IH-PO-NUMBER.
+           MOVE INV-INVOICE-DATE   TO IH-INVOICE-DATE.
+           MOVE INV-INVOICE-TOTAL  TO IH-INVOICE-TOTAL.
+           MOVE INV-STATUS         TO IH-STATUS.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('INVHIST')
+      *              FROM(INVOICE-HISTORY-RECORD)
+      *              RIDFLD(IH-SEQUENCE-NUMBER)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'INVHIST' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVOICE-HISTORY-RECORD
+           MOVE LENGTH OF INVOICE-HISTORY-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF IH-SEQUENCE-NUMBER
+           MOVE LENGTH OF IH-SEQUENCE-NUMBER TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
       *
        9999-TERMINATE-PROGRAM.
       *
