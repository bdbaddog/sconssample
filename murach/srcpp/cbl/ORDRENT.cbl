@@ -22,6 +22,16 @@
                88  VALID-QUANTITY                        VALUE 'Y'.
            05  VALID-NET-SW                    PIC X(01) VALUE 'Y'.
                88  VALID-NET                             VALUE 'Y'.
+           05  MORE-INVOICES-SW                PIC X(01) VALUE 'Y'.
+               88  MORE-INVOICES                         VALUE 'Y'.
+           05  PROMOTION-FOUND-SW              PIC X(01) VALUE 'Y'.
+               88  PROMOTION-FOUND                       VALUE 'Y'.
+           05  TAX-RATE-FOUND-SW               PIC X(01) VALUE 'Y'.
+               88  TAX-RATE-FOUND                        VALUE 'Y'.
+           05  PO-DUPLICATE-FOUND-SW           PIC X(01) VALUE 'N'.
+               88  PO-DUPLICATE-FOUND                    VALUE 'Y'.
+           05  CKPT-FOUND-SW                   PIC X(01) VALUE 'N'.
+               88  CKPT-RECORD-FOUND                     VALUE 'Y'.
       *
        01  FLAGS.
       *
@@ -36,11 +46,75 @@
        01  WORK-FIELDS.
       *
            05  ITEM-SUB            PIC S9(03)  COMP-3  VALUE ZERO.
+           05  FULL-ITEM-SUB       PIC S9(03)  COMP-3  VALUE ZERO.
            05  LINE-ITEM-COUNT     PIC S9(03)  COMP-3  VALUE ZERO.
            05  NET-NUMERIC         PIC 9(07)V99.
            05  QTY-NUMERIC         PIC 9(05).
            05  ABSOLUTE-TIME       PIC S9(15)  COMP-3.
            05  TODAYS-DATE         PIC X(10).
+           05  OUTSTANDING-TOTAL   PIC S9(07)V99 COMP-3 VALUE ZERO.
+           05  TAX-SUB             PIC S9(03)  COMP-3  VALUE ZERO.
+           05  TAX-RATE            PIC S9(01)V9(04) COMP-3 VALUE ZERO.
+      *
+      *    EIBTIME comes back from CICS as packed 0HHMMSS - broken
+      *    out below so it can be edited into RLOG-TIME without a
+      *    second FORMATTIME call (FORMATTIME's own TIME option isn't
+      *    needed - EIBTIME already has everything it would return).
+       01  EIBTIME-NUMERIC         PIC 9(07).
+       01  EIBTIME-FIELDS REDEFINES EIBTIME-NUMERIC.
+           05  FILLER              PIC 9(01).
+           05  EIBTIME-HH          PIC 9(02).
+           05  EIBTIME-MM          PIC 9(02).
+           05  EIBTIME-SS          PIC 9(02).
+      *
+       01  TEMPORARY-STORAGE-FIELDS.
+      *
+           05  TS-CTXT-QUEUE-NAME.
+               10  TS-CTXT-TERMINAL-ID      PIC X(4).
+               10  FILLER                   PIC X(4)   VALUE 'LCST'.
+           05  TS-CTXT-ITEM-NUMBER          PIC S9(4)  COMP  VALUE +1.
+           05  TS-CTXT-CUSTOMER-NUMBER      PIC X(6).
+      *
+      *    CKPT-QUEUE-NAME holds the order this terminal was still
+      *    keying in the last time ORDRENT ran, so it can be restored
+      *    if the task ends without the operator posting, cancelling,
+      *    or exiting it - e.g. a CICS or system failure.
+           05  CKPT-QUEUE-NAME.
+               10  CKPT-QUEUE-TERMINAL-ID   PIC X(4).
+               10  FILLER                   PIC X(4)   VALUE 'ORCK'.
+           05  CKPT-ITEM-NUMBER             PIC S9(4)  COMP  VALUE +1.
+      *
+       01  STATE-TAX-TABLE.
+      *
+           05  STATE-TAX-LIST.
+               10  FILLER  PIC X(02) VALUE 'CA'.
+               10  FILLER  PIC S9(01)V9(04) COMP-3 VALUE 0.0725.
+               10  FILLER  PIC X(02) VALUE 'CO'.
+               10  FILLER  PIC S9(01)V9(04) COMP-3 VALUE 0.0290.
+               10  FILLER  PIC X(02) VALUE 'FL'.
+               10  FILLER  PIC S9(01)V9(04) COMP-3 VALUE 0.0600.
+               10  FILLER  PIC X(02) VALUE 'IL'.
+               10  FILLER  PIC S9(01)V9(04) COMP-3 VALUE 0.0625.
+               10  FILLER  PIC X(02) VALUE 'MA'.
+               10  FILLER  PIC S9(01)V9(04) COMP-3 VALUE 0.0625.
+               10  FILLER  PIC X(02) VALUE 'NY'.
+               10  FILLER  PIC S9(01)V9(04) COMP-3 VALUE 0.0400.
+               10  FILLER  PIC X(02) VALUE 'OH'.
+               10  FILLER  PIC S9(01)V9(04) COMP-3 VALUE 0.0575.
+               10  FILLER  PIC X(02) VALUE 'PA'.
+               10  FILLER  PIC S9(01)V9(04) COMP-3 VALUE 0.0600.
+               10  FILLER  PIC X(02) VALUE 'TX'.
+               10  FILLER  PIC S9(01)V9(04) COMP-3 VALUE 0.0625.
+               10  FILLER  PIC X(02) VALUE 'WA'.
+               10  FILLER  PIC S9(01)V9(04) COMP-3 VALUE 0.0650.
+           05  STATE-TAX-ENTRY REDEFINES STATE-TAX-LIST
+                               OCCURS 10 TIMES.
+               10  STAX-STATE           PIC X(02).
+               10  STAX-RATE            PIC S9(01)V9(04) COMP-3.
+      *
+       01  STATE-TAX-COUNT     PIC S9(03) COMP-3 VALUE 10.
+      *
+       01  SAVED-INVOICE-RECORD              PIC X(1181).
       *
        01  RESPONSE-CODE                     PIC S9(08)  COMP.
       *
@@ -50,7 +124,9 @@
                88  PROCESS-ENTRY                       VALUE '1'.
                88  PROCESS-VERIFY                      VALUE '2'.
            05  CA-TOTAL-ORDERS               PIC S9(03) COMP-3.
-           05  CA-INVOICE-RECORD             PIC X(318).
+           05  CA-CURRENT-PAGE               PIC S9(04) COMP VALUE 1.
+           05  CA-RUNNING-TOTAL              PIC S9(07)V99 COMP-3.
+           05  CA-INVOICE-RECORD             PIC X(1181).
            05  CA-FIELDS-ENTERED.
                10  CA-PO-ENTERED-SW          PIC X(01).
                    88  CA-PO-ENTERED                VALUE 'Y'.
@@ -61,6 +137,16 @@
                        88  CA-QTY-ENTERED           VALUE 'Y'.
                    15  CA-NET-ENTERED-SW     PIC X(01).
                        88  CA-NET-ENTERED           VALUE 'Y'.
+                   15  CA-PROMO-ENTERED-SW   PIC X(01).
+                       88  CA-PROMO-ENTERED         VALUE 'Y'.
+                   15  CA-BACKORDER-SW       PIC X(01).
+                       88  CA-BACKORDER-CONFIRMED   VALUE 'Y'.
+                   15  CA-BACKORDER-QTY      PIC 9(05).
+           05  CA-NET-OVERRIDE-SW            PIC X(01).
+               88  CA-NET-OVERRIDE-REQUIRED           VALUE 'Y'.
+           05  CA-NET-OVERRIDE-APPROVED-SW   PIC X(01).
+               88  CA-NET-OVERRIDE-APPROVED           VALUE 'Y'.
+           05  CA-NET-OVERRIDE-APPROVER-ID   PIC X(08).
       *
        01  TOTAL-LINE.
       *
@@ -69,42 +155,73 @@
            05  FILLER            PIC X(20) VALUE 'ess Enter to continu'.
            05  FILLER            PIC X(02) VALUE 'e.'.
       *
-       01  INVOICE-RECORD.
+       COPY INVOICE.
       *
-           05  INV-INVOICE-NUMBER              PIC 9(06).
-           05  INV-INVOICE-DATE                PIC X(08).
-           05  INV-CUSTOMER-NUMBER             PIC X(06).
-           05  INV-PO-NUMBER                   PIC X(10).
-           05  INV-LINE-ITEM                   OCCURS 10 TIMES.
-               10  INV-PRODUCT-CODE            PIC X(10).
-               10  INV-QUANTITY                PIC S9(07)     COMP-3.
-               10  INV-UNIT-PRICE              PIC S9(07)V99  COMP-3.
-               10  INV-AMOUNT                  PIC S9(07)V99  COMP-3.
-           05  INV-INVOICE-TOTAL               PIC S9(07)V99  COMP-3.
+       COPY CUSTMAS.
       *
+       COPY PRODUCT.
       *
-       01  CUSTOMER-MASTER-RECORD.
-      *
-           05  CM-CUSTOMER-NUMBER      PIC X(6).
-           05  CM-FIRST-NAME           PIC X(20).
-           05  CM-LAST-NAME            PIC X(30).
-           05  CM-ADDRESS              PIC X(30).
-           05  CM-CITY                 PIC X(20).
-           05  CM-STATE                PIC X(2).
-           05  CM-ZIP-CODE             PIC X(10).
-      *
-       01  PRODUCT-MASTER-RECORD.
-      *
-           05  PRM-PRODUCT-CODE                PIC X(10).
-           05  PRM-PRODUCT-DESCRIPTION         PIC X(20).
-           05  PRM-UNIT-PRICE                  PIC S9(07)V99  COMP-3.
-           05  PRM-QUANTITY-ON-HAND            PIC S9(07)     COMP-3.
+       COPY PROMOTION.
       *
+       COPY OPERMAS.
       *
        01  INVCTL-RECORD.
       *
            05  INVCTL-RECORD-KEY               PIC X(01).
            05  INVCTL-NEXT-INVOICE-NUMBER      PIC 9(06).
+           05  INVCTL-RESERVED-THROUGH         PIC 9(06).
+      *
+      *    Used only to explain an invoice-number gap when
+      *    2100-WRITE-INVOICE-RECORD fails after GETINV has already
+      *    reserved the number - same record shape INVRECN already
+      *    writes to RECONLOG for drift reporting.
+       01  RECONLOG-RECORD.
+      *
+           05  RLOG-KEY.
+               10  RLOG-DATE                   PIC X(08).
+               10  RLOG-TIME                   PIC X(08).
+           05  RLOG-NEXT-INVOICE-NUMBER        PIC 9(06).
+           05  RLOG-HIGH-INVOICE-NUMBER        PIC 9(06).
+           05  RLOG-STATUS                     PIC X(01).
+               88  RLOG-IN-SYNC                        VALUE 'S'.
+               88  RLOG-DRIFT-CORRECTED                VALUE 'C'.
+               88  RLOG-DRIFT-REPORTED                 VALUE 'D'.
+               88  RLOG-GAP-BURNED                      VALUE 'G'.
+               88  RLOG-GAP-RETURNED                    VALUE 'R'.
+               88  RLOG-BLOCK-RESERVED                 VALUE 'B'.
+               88  RLOG-RESERVATION-PENDING            VALUE 'P'.
+           05  RLOG-MESSAGE                    PIC X(60).
+      *
+       01  RESERVED-INVOICE-NUMBER             PIC 9(06).
+      *
+      *    Running per-day order count/total kept current as each
+      *    invoice posts (2250-UPDATE-DAILY-TOTAL) so INVSUM1 can
+      *    answer a single-day summary without browsing INVOICE.
+       01  DAILYTOT-RECORD.
+      *
+           05  DT-DATE                          PIC X(08).
+           05  DT-INVOICE-COUNT                 PIC S9(05)    COMP-3.
+           05  DT-INVOICE-TOTAL                 PIC S9(07)V99 COMP-3.
+      *
+      *    One GLFEED record is written for every invoice that posts
+      *    (2280-WRITE-GL-FEED-RECORD), keyed by invoice number so
+      *    the general ledger interface can pick up exactly the
+      *    invoices it has not already extracted.  Merchandise total
+      *    and sales tax are broken out separately because the GL
+      *    interface posts them to different accounts - revenue and
+      *    tax payable - while the invoice total is what hits
+      *    accounts receivable.
+       01  GLFEED-RECORD.
+      *
+           05  GLF-INVOICE-NUMBER               PIC 9(06).
+           05  GLF-INVOICE-DATE                 PIC X(08).
+           05  GLF-CUSTOMER-NUMBER              PIC X(06).
+           05  GLF-MERCHANDISE-TOTAL            PIC S9(07)V99 COMP-3.
+           05  GLF-SALES-TAX                    PIC S9(07)V99 COMP-3.
+           05  GLF-INVOICE-TOTAL                PIC S9(07)V99 COMP-3.
+           05  GLF-EXTRACT-STATUS               PIC X(01).
+               88  GLF-PENDING-EXTRACT                  VALUE 'P'.
+               88  GLF-EXTRACTED                        VALUE 'E'.
       *
       *
        01  ORDMAP1.
@@ -178,6 +295,12 @@
                10  ORD-C-PCODE         PIC X(01).
                10  ORD-H-PCODE         PIC X(01).
                10  ORD-D-PCODE         PIC X(10).
+      *
+               10  ORD-L-PROMO         PIC S9(04)  COMP.
+               10  ORD-A-PROMO         PIC X(01).
+               10  ORD-C-PROMO         PIC X(01).
+               10  ORD-H-PROMO         PIC X(01).
+               10  ORD-D-PROMO         PIC X(10).
       *
                10  ORD-L-QTY           PIC S9(04)  COMP.
                10  ORD-A-QTY           PIC X(01).
@@ -193,6 +316,12 @@
                10  ORD-C-DESC          PIC X(01).
                10  ORD-H-DESC          PIC X(01).
                10  ORD-D-DESC          PIC X(20).
+      *
+               10  ORD-L-UOM           PIC S9(04)  COMP.
+               10  ORD-A-UOM           PIC X(01).
+               10  ORD-C-UOM           PIC X(01).
+               10  ORD-H-UOM           PIC X(01).
+               10  ORD-D-UOM           PIC X(03).
       *
                10  ORD-L-LIST          PIC S9(04)  COMP.
                10  ORD-A-LIST          PIC X(01).
@@ -235,6 +364,12 @@
            05  ORD-C-FKEY              PIC X(01).
            05  ORD-H-FKEY              PIC X(01).
            05  ORD-D-FKEY              PIC X(40).
+      *
+           05  ORD-L-SUPVID            PIC S9(04)  COMP.
+           05  ORD-A-SUPVID            PIC X(01).
+           05  ORD-C-SUPVID            PIC X(01).
+           05  ORD-H-SUPVID            PIC X(01).
+           05  ORD-D-SUPVID            PIC X(08).
       *
            05  ORD-L-DUMMY             PIC S9(04)  COMP.
            05  ORD-A-DUMMY             PIC X(01).
@@ -320,17 +455,12 @@
            05  ATTR-YELLOW                 PIC X   VALUE '6'.
            05  ATTR-NEUTRAL                PIC X   VALUE '7'.
       *
-       01  ERROR-PARAMETERS.
-      *
-           05  ERR-RESP          PIC S9(8)   COMP.
-           05  ERR-RESP2         PIC S9(8)   COMP.
-           05  ERR-TRNID         PIC X(4).
-           05  ERR-RSRCE         PIC X(8).
+       COPY ERRPARM.
       *
        LINKAGE SECTION.
        COPY DFHEIBLK.
       *
-       01  DFHCOMMAREA             PIC X(352).
+       01  DFHCOMMAREA             PIC X(1302).
       *
        PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
             IF EIBRESP EQUAL 111
@@ -365,28 +495,64 @@
            IF EIBCALEN > ZERO
                MOVE DFHCOMMAREA TO COMMUNICATION-AREA
            END-IF.
+      *
+           MOVE EIBTRMID TO TS-CTXT-TERMINAL-ID.
+           MOVE EIBTRMID TO CKPT-QUEUE-TERMINAL-ID.
       *
            EVALUATE TRUE
       *
                WHEN EIBCALEN = ZERO
                    MOVE LOW-VALUE TO ORDMAP1
-                   MOVE LOW-VALUE TO COMMUNICATION-AREA
-                   MOVE ZERO      TO CA-TOTAL-ORDERS
-                   MOVE 'Type order details.  Then press Enter.'
-                       TO ORD-D-INSTR
-                   MOVE 'F3=Exit   F12=Cancel' TO ORD-D-FKEY
-                   MOVE -1 TO ORD-L-CUSTNO
-                   SET SEND-ERASE TO TRUE
-                   PERFORM 1400-SEND-ORDER-MAP
-                   SET PROCESS-ENTRY TO TRUE
+                   PERFORM 1227-READ-ORDER-CHECKPOINT
+                   IF CKPT-RECORD-FOUND
+                       PERFORM 1231-RESTORE-ORDER-MAP
+                       MOVE -1 TO ORD-L-CUSTNO
+                       IF PROCESS-VERIFY
+                           SET PROTECT-FIELDS TO TRUE
+                           MOVE 'An order was in progress and has been
+      -                       ' restored.  Review it, then press Enter
+      -                       ' to post it.' TO ORD-D-INSTR
+                           MOVE 'F3=Exit   F4=Change   F12=Cancel'
+                               TO ORD-D-FKEY
+                       ELSE
+                           SET UNPROTECT-FIELDS TO TRUE
+                           SET PROCESS-ENTRY TO TRUE
+                           MOVE 'An order was in progress and has been
+      -                       ' restored.  Review it, then press Enter
+      -                       ' to continue.' TO ORD-D-INSTR
+                           MOVE 'F3=Exit   F9=More items   F12=Cancel'
+                               TO ORD-D-FKEY
+                       END-IF
+                       SET SEND-ERASE TO TRUE
+                       PERFORM 1400-SEND-ORDER-MAP
+                   ELSE
+                       MOVE LOW-VALUE TO COMMUNICATION-AREA
+                       MOVE ZERO      TO CA-TOTAL-ORDERS
+                       MOVE 1         TO CA-CURRENT-PAGE
+                       MOVE 'Type order details.  Then press Enter.'
+                           TO ORD-D-INSTR
+                       MOVE 'F3=Exit   F9=More items   F12=Cancel'
+                           TO ORD-D-FKEY
+                       MOVE -1 TO ORD-L-CUSTNO
+                       PERFORM 1225-READ-LAST-CUSTOMER-CONTEXT
+                       SET SEND-ERASE TO TRUE
+                       PERFORM 1400-SEND-ORDER-MAP
+                       SET PROCESS-ENTRY TO TRUE
+                   END-IF
       *
                WHEN EIBAID = DFHCLEAR
                    MOVE LOW-VALUE TO ORDMAP1
                    MOVE LOW-VALUE TO CA-INVOICE-RECORD
                                      CA-FIELDS-ENTERED
+                                     CA-NET-OVERRIDE-SW
+                                     CA-NET-OVERRIDE-APPROVED-SW
+                                     CA-NET-OVERRIDE-APPROVER-ID
+                   MOVE 1 TO CA-CURRENT-PAGE
+                   MOVE ZERO TO CA-RUNNING-TOTAL
                    MOVE 'Type order details.  Then press Enter.'
                        TO ORD-D-INSTR
-                   MOVE 'F3=Exit   F12=Cancel' TO ORD-D-FKEY
+                   MOVE 'F3=Exit   F9=More items   F12=Cancel'
+                       TO ORD-D-FKEY
                    MOVE -1 TO ORD-L-CUSTNO
                    SET SEND-ERASE TO TRUE
                    PERFORM 1400-SEND-ORDER-MAP
@@ -397,6 +563,7 @@
       *
                WHEN EIBAID = DFHPF3
                    PERFORM 3000-SEND-TOTAL-LINE
+                   PERFORM 1229-DELETE-ORDER-CHECKPOINT
       *            EXEC CICS
       *                RETURN TRANSID('MENU')
       *            END-EXEC
@@ -422,9 +589,12 @@
                        MOVE LOW-VALUE TO ORDMAP1
                        MOVE LOW-VALUE TO CA-INVOICE-RECORD
                                          CA-FIELDS-ENTERED
+                       MOVE 1 TO CA-CURRENT-PAGE
+                       MOVE ZERO TO CA-RUNNING-TOTAL
                        MOVE 'Type order details.  Then press Enter.'
                            TO ORD-D-INSTR
-                       MOVE 'F3=Exit   F12=Cancel' TO ORD-D-FKEY
+                       MOVE 'F3=Exit   F9=More items   F12=Cancel'
+                           TO ORD-D-FKEY
                        MOVE -1 TO ORD-L-CUSTNO
                        SET SEND-ERASE TO TRUE
                        PERFORM 1400-SEND-ORDER-MAP
@@ -432,6 +602,7 @@
                    ELSE
                        IF PROCESS-ENTRY
                            PERFORM 3000-SEND-TOTAL-LINE
+                           PERFORM 1229-DELETE-ORDER-CHECKPOINT
       *                    EXEC CICS
       *                        RETURN TRANSID('MENU')
       *                    END-EXEC
@@ -459,8 +630,14 @@
                        PERFORM 1000-PROCESS-ORDER-MAP
                    ELSE
                        IF PROCESS-VERIFY
-                           PERFORM 2000-PROCESS-POST-ORDER
-                           SET PROCESS-ENTRY TO TRUE
+                           PERFORM 1600-CHECK-NET-OVERRIDE-APPROVAL
+                           IF VALID-DATA
+                               PERFORM 2000-PROCESS-POST-ORDER
+                               SET PROCESS-ENTRY TO TRUE
+                           ELSE
+                               SET SEND-DATAONLY-ALARM TO TRUE
+                               PERFORM 1400-SEND-ORDER-MAP
+                           END-IF
                        END-IF
                    END-IF
       *
@@ -484,6 +661,17 @@
                            PERFORM 1400-SEND-ORDER-MAP
                        END-IF
                    END-IF
+      *
+               WHEN EIBAID = DFHPF9
+                   IF PROCESS-ENTRY
+                       PERFORM 1500-PROCESS-NEXT-PAGE
+                   ELSE
+                       MOVE LOW-VALUE TO ORDMAP1
+                       MOVE 'Invalid key pressed.' TO ORD-D-MESSAGE
+                       MOVE -1 TO ORD-L-CUSTNO
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 1400-SEND-ORDER-MAP
+                   END-IF
       *
                WHEN OTHER
                    MOVE LOW-VALUE TO ORDMAP1
@@ -493,6 +681,8 @@
                    PERFORM 1400-SEND-ORDER-MAP
       *
            END-EVALUATE.
+      *
+           PERFORM 1228-WRITE-ORDER-CHECKPOINT.
       *
       * added by sam
            DISPLAY "RETURN WITH COMMAREA: ", CA-TOTAL-ORDERS
@@ -530,12 +720,22 @@
       *
            IF VALID-DATA
                PERFORM 1300-FORMAT-INVOICE-RECORD
-               MOVE 'Press Enter to post this order.  Or press F4 to ent
-      -             'er corrections.' TO ORD-D-INSTR
-               MOVE 'F3=Exit   F4=Change   F12=Cancel' TO ORD-D-FKEY
-               MOVE SPACE TO ORD-D-MESSAGE
                SET SEND-DATAONLY TO TRUE
                SET PROTECT-FIELDS TO TRUE
+               IF CA-NET-OVERRIDE-REQUIRED
+                   AND NOT CA-NET-OVERRIDE-APPROVED
+                   MOVE 'A supervisor or admin must enter their operator
+      -                 ' id below to approve the net price override.  T
+      -                 'hen press Enter.' TO ORD-D-INSTR
+                   MOVE ATTR-UNPROT-MDT TO ORD-A-SUPVID
+                   MOVE ATTR-TURQUOISE  TO ORD-C-SUPVID
+               ELSE
+                   MOVE 'Press Enter to post this order.  Or press F4
+      -                 ' to enter corrections.' TO ORD-D-INSTR
+                   MOVE ATTR-PROT-DARK TO ORD-A-SUPVID
+               END-IF
+               MOVE 'F3=Exit   F4=Change   F12=Cancel' TO ORD-D-FKEY
+               MOVE SPACE TO ORD-D-MESSAGE
                PERFORM 1400-SEND-ORDER-MAP
                SET PROCESS-VERIFY TO TRUE
            ELSE
@@ -580,8 +780,9 @@
       *
            MOVE ATTR-NO-HIGHLIGHT TO ORD-H-CUSTNO
                                      ORD-H-PO.
-           MOVE ZERO TO LINE-ITEM-COUNT
-                        INV-INVOICE-TOTAL.
+           MOVE CA-INVOICE-RECORD TO INVOICE-RECORD.
+           MOVE ZERO TO LINE-ITEM-COUNT.
+           MOVE CA-RUNNING-TOTAL TO INV-INVOICE-TOTAL.
       *
            PERFORM 1220-EDIT-LINE-ITEM
                VARYING ITEM-SUB FROM 10 BY -1
@@ -590,6 +791,7 @@
            MOVE INV-INVOICE-TOTAL TO ORD-D-TOTAL.
            IF        LINE-ITEM-COUNT = ZERO
                  AND VALID-DATA
+                 AND CA-CURRENT-PAGE = 1
                MOVE ATTR-REVERSE TO ORD-H-PCODE(1)
                MOVE -1 TO ORD-L-PCODE(1)
                MOVE 'You must enter at least one line item.'
@@ -620,6 +822,14 @@
                    MOVE CM-CITY       TO ORD-D-CITY
                    MOVE CM-STATE      TO ORD-D-STATE
                    MOVE CM-ZIP-CODE   TO ORD-D-ZIPCODE
+                   PERFORM 1226-WRITE-LAST-CUSTOMER-CONTEXT
+                   PERFORM 1214-CHECK-CREDIT-HOLD
+                   IF VALID-DATA
+                       PERFORM 1215-CHECK-CREDIT-LIMIT
+                   END-IF
+                   IF VALID-DATA AND CA-PO-ENTERED-SW = 'Y'
+                       PERFORM 1219-CHECK-DUPLICATE-PO
+                   END-IF
                ELSE
                    MOVE SPACE TO ORD-D-LNAME
                                  ORD-D-FNAME
@@ -670,7 +880,11 @@
 
       *
            IF RESPONSE-CODE = 0
-               MOVE 'Y' TO CUSTOMER-FOUND-SW
+               IF CM-ACTIVE
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               ELSE
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+               END-IF
            ELSE
                IF RESPONSE-CODE = 13
                    MOVE 'N' TO CUSTOMER-FOUND-SW
@@ -679,167 +893,87 @@
                END-IF
            END-IF.
       *
-       1220-EDIT-LINE-ITEM.
-      *
-           MOVE ATTR-NO-HIGHLIGHT TO ORD-H-PCODE(ITEM-SUB)
-                                     ORD-H-QTY(ITEM-SUB)
-                                     ORD-H-NET(ITEM-SUB).
-           MOVE 'N' TO PRODUCT-FOUND-SW.
-           MOVE 'N' TO VALID-QUANTITY-SW.
-      *
-           IF        ORD-L-PCODE(ITEM-SUB) > ZERO
-                 AND ORD-D-PCODE(ITEM-SUB) NOT = SPACE
-               MOVE 'Y' TO CA-PCODE-ENTERED-SW(ITEM-SUB)
-           ELSE
-               MOVE 'N' TO CA-PCODE-ENTERED-SW(ITEM-SUB)
-           END-IF.
-      *
-           IF        ORD-L-QTY(ITEM-SUB) > ZERO
-                 AND ORD-D-QTY-ALPHA(ITEM-SUB) NOT = SPACE
-               MOVE 'Y' TO CA-QTY-ENTERED-SW(ITEM-SUB)
-           ELSE
-               MOVE 'N' TO CA-QTY-ENTERED-SW(ITEM-SUB)
-           END-IF.
-      *
-           IF        ORD-L-NET(ITEM-SUB) > ZERO
-                 AND ORD-D-NET-ALPHA(ITEM-SUB) NOT = SPACE
-               MOVE 'Y' TO CA-NET-ENTERED-SW(ITEM-SUB)
-           ELSE
-               MOVE 'N' TO CA-NET-ENTERED-SW(ITEM-SUB)
-           END-IF.
+       1214-CHECK-CREDIT-HOLD.
       *
-           IF            CA-NET-ENTERED(ITEM-SUB)
-                 AND NOT CA-PCODE-ENTERED(ITEM-SUB)
-               MOVE ATTR-REVERSE TO ORD-H-PCODE(ITEM-SUB)
-               MOVE -1 TO ORD-L-PCODE(ITEM-SUB)
-               MOVE 'You cannot enter a net price without a product code
-      -        '.' TO ORD-D-MESSAGE
+           IF CM-ON-CREDIT-HOLD
+               MOVE ATTR-REVERSE TO ORD-H-CUSTNO
+               MOVE -1 TO ORD-L-CUSTNO
+               MOVE 'This customer is on credit hold.  No orders allow
+      -            'ed.'
+                   TO ORD-D-MESSAGE
                MOVE 'N' TO VALID-DATA-SW
            END-IF.
       *
-           IF CA-NET-ENTERED(ITEM-SUB)
-      *        CALL "NUMEDIT" USING ORD-D-NET-ALPHA(ITEM-SUB)
-           MOVE "NUMEDIT" to CALL-NAME
-               CALL CALL-NAME  USING ORD-D-NET-ALPHA(ITEM-SUB)
-                                    NET-NUMERIC
-                                    VALID-NET-SW
-               IF VALID-NET
-                   MOVE NET-NUMERIC TO ORD-D-NET(ITEM-SUB)
-               ELSE
-                   MOVE ATTR-REVERSE TO ORD-H-NET(ITEM-SUB)
-                   MOVE -1 TO ORD-L-NET(ITEM-SUB)
-                   MOVE 'Net price must be numeric.' TO ORD-D-MESSAGE
-                   MOVE 'N' TO VALID-DATA-SW
-                   MOVE 'N' TO VALID-QUANTITY-SW
-               END-IF
-           END-IF.
+       1215-CHECK-CREDIT-LIMIT.
       *
-           IF            CA-QTY-ENTERED(ITEM-SUB)
-                 AND NOT CA-PCODE-ENTERED(ITEM-SUB)
-               MOVE ATTR-REVERSE TO ORD-H-PCODE(ITEM-SUB)
-               MOVE -1 TO ORD-L-PCODE(ITEM-SUB)
-               MOVE 'You cannot enter a quantity without a product code.
-      -            ' ' TO ORD-D-MESSAGE
+           MOVE INVOICE-RECORD TO SAVED-INVOICE-RECORD.
+           MOVE ZERO TO OUTSTANDING-TOTAL.
+           PERFORM 1216-START-INVOICE-BROWSE.
+           PERFORM 1217-ACCUMULATE-NEXT-INVOICE
+               UNTIL NOT MORE-INVOICES.
+           PERFORM 1218-END-INVOICE-BROWSE.
+           MOVE SAVED-INVOICE-RECORD TO INVOICE-RECORD.
+      *
+           IF        CM-CREDIT-LIMIT > ZERO
+                 AND (OUTSTANDING-TOTAL + INV-INVOICE-TOTAL)
+                         > CM-CREDIT-LIMIT
+               MOVE ATTR-REVERSE TO ORD-H-CUSTNO
+               MOVE -1 TO ORD-L-CUSTNO
+               MOVE 'This order would exceed the customer credit limit.'
+                   TO ORD-D-MESSAGE
                MOVE 'N' TO VALID-DATA-SW
            END-IF.
       *
-           IF CA-QTY-ENTERED(ITEM-SUB)
-      *        CALL "INTEDIT" USING ORD-D-QTY-ALPHA(ITEM-SUB)
-           MOVE "INTEDIT" to CALL-NAME
-               CALL CALL-NAME  USING ORD-D-QTY-ALPHA(ITEM-SUB)
-                                    QTY-NUMERIC
-                                    VALID-QUANTITY-SW
-               IF VALID-QUANTITY
-                   IF QTY-NUMERIC > ZERO
-                       MOVE QTY-NUMERIC TO ORD-D-QTY(ITEM-SUB)
-                   ELSE
-                       MOVE ATTR-REVERSE TO ORD-H-QTY(ITEM-SUB)
-                       MOVE -1 TO ORD-L-QTY(ITEM-SUB)
-                       MOVE 'Quantity must be greater than zero.'
-                           TO ORD-D-MESSAGE
-                       MOVE 'N' TO VALID-DATA-SW
-                       MOVE 'N' TO VALID-QUANTITY-SW
-                   END-IF
-               ELSE
-                   MOVE ATTR-REVERSE TO ORD-H-QTY(ITEM-SUB)
-                   MOVE -1 TO ORD-L-QTY(ITEM-SUB)
-                   MOVE 'Quantity must be numeric.' TO ORD-D-MESSAGE
-                   MOVE 'N' TO VALID-DATA-SW
-                   MOVE 'N' TO VALID-QUANTITY-SW
-               END-IF
-           END-IF.
+       1216-START-INVOICE-BROWSE.
       *
-           IF            CA-PCODE-ENTERED(ITEM-SUB)
-                 AND NOT CA-QTY-ENTERED(ITEM-SUB)
-               MOVE ATTR-REVERSE TO ORD-H-QTY(ITEM-SUB)
-               MOVE -1 TO ORD-L-QTY(ITEM-SUB)
-               MOVE 'You must enter a quantity.' TO ORD-D-MESSAGE
-               MOVE 'N' TO VALID-DATA-SW
-           END-IF.
+      *    EXEC CICS
+      *        STARTBR FILE('INVPATH')
+      *                RIDFLD(CM-CUSTOMER-NUMBER)
+      *                EQUAL
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 'Y' TO MORE-INVOICES-SW
+           MOVE 20 TO OPENKICKS-CMD
+           MOVE 'INVPATH' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CM-CUSTOMER-NUMBER
+           MOVE LENGTH OF CM-CUSTOMER-NUMBER TO OPENKICKS-LENGTHOF
+           MOVE 64 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
       *
-           IF NOT CA-PCODE-ENTERED(ITEM-SUB)
-               MOVE SPACE TO ORD-D-DESC(ITEM-SUB)
-               MOVE ZERO  TO ORD-D-LIST(ITEM-SUB)
-                             ORD-D-AMOUNT(ITEM-SUB)
+           IF RESPONSE-CODE = 13
+               MOVE 'N' TO MORE-INVOICES-SW
            ELSE
-               ADD 1 TO LINE-ITEM-COUNT
-               PERFORM 1230-READ-PRODUCT-RECORD
-               IF PRODUCT-FOUND
-                   MOVE PRM-PRODUCT-DESCRIPTION
-                                       TO ORD-D-DESC(ITEM-SUB)
-                   MOVE PRM-UNIT-PRICE TO ORD-D-LIST(ITEM-SUB)
-                   IF NOT CA-NET-ENTERED(ITEM-SUB)
-                       MOVE PRM-UNIT-PRICE TO ORD-D-NET(ITEM-SUB)
-                                              NET-NUMERIC
-                   END-IF
-                   IF VALID-QUANTITY AND VALID-NET
-                       MULTIPLY NET-NUMERIC BY QTY-NUMERIC
-                           GIVING ORD-D-AMOUNT(ITEM-SUB)
-                                  INV-AMOUNT(ITEM-SUB)
-                           ON SIZE ERROR
-                               MOVE ATTR-REVERSE TO ORD-H-QTY(ITEM-SUB)
-                               MOVE -1 TO ORD-L-QTY(ITEM-SUB)
-                               MOVE 'Line item amount is too large.'
-                                   TO ORD-D-MESSAGE
-                               MOVE 'N' TO VALID-DATA-SW
-                               MOVE ZERO TO ORD-D-AMOUNT(ITEM-SUB)
-                                            INV-AMOUNT(ITEM-SUB)
-                       END-MULTIPLY
-                       ADD INV-AMOUNT(ITEM-SUB) TO INV-INVOICE-TOTAL
-                           ON SIZE ERROR
-                               MOVE ATTR-REVERSE TO ORD-H-QTY(ITEM-SUB)
-                               MOVE -1 TO ORD-L-QTY(ITEM-SUB)
-                               MOVE 'Invoice total is too large.'
-                                   TO ORD-D-MESSAGE
-                               MOVE 'N' TO VALID-DATA-SW
-                               MOVE ZERO TO INV-INVOICE-TOTAL
-                       END-ADD
-                   END-IF
-               ELSE
-                   MOVE SPACE TO ORD-D-DESC(ITEM-SUB)
-                   MOVE ZERO  TO ORD-D-LIST(ITEM-SUB)
-                                 ORD-D-AMOUNT(ITEM-SUB)
-                   MOVE ATTR-REVERSE TO ORD-H-PCODE(ITEM-SUB)
-                   MOVE -1    TO ORD-L-PCODE(ITEM-SUB)
-                   MOVE 'That product does not exist.'
-                              TO ORD-D-MESSAGE
-                   MOVE 'N'   TO VALID-DATA-SW
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
                END-IF
            END-IF.
       *
-       1230-READ-PRODUCT-RECORD.
+       1217-ACCUMULATE-NEXT-INVOICE.
       *
       *    EXEC CICS
-      *        READ FILE('PRODUCT')
-      *             INTO(PRODUCT-MASTER-RECORD)
-      *             RIDFLD(ORD-D-PCODE(ITEM-SUB))
-      *             RESP(RESPONSE-CODE)
+      *        READNEXT FILE('INVPATH')
+      *                 RIDFLD(CM-CUSTOMER-NUMBER)
+      *                 INTO(INVOICE-RECORD)
+      *                 RESP(RESPONSE-CODE)
       *    END-EXEC.
-           MOVE 18 TO OPENKICKS-CMD
-           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
-           SET OPENKICKS-DATA1 TO ADDRESS OF PRODUCT-MASTER-RECORD
-           MOVE LENGTH OF PRODUCT-MASTER-RECORD TO OPENKICKS-LENGTHOF
-           SET OPENKICKS-DATA2 TO ADDRESS OF ORD-D-PCODE(ITEM-SUB)
+           MOVE 21 TO OPENKICKS-CMD
+           MOVE 'INVPATH' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVOICE-RECORD
+           SET OPENKICKS-DATA2 TO ADDRESS OF CM-CUSTOMER-NUMBER
            MOVE 0 TO OPENKICKS-FLAG
            MOVE 6146 TO OPENKICKS-USED
            MOVE 4 TO OPENKICKS-EXTRA1
@@ -858,28 +992,33 @@
 
       *
            IF RESPONSE-CODE = 0
-               MOVE 'Y' TO PRODUCT-FOUND-SW
+               MOVE 'N' TO MORE-INVOICES-SW
            ELSE
-               IF RESPONSE-CODE = 13
-                   MOVE 'N' TO PRODUCT-FOUND-SW
+               IF RESPONSE-CODE = 15
+                   IF NOT INV-STATUS-PAID
+                         AND NOT INV-STATUS-CANCELLED
+                       ADD INV-INVOICE-TOTAL TO OUTSTANDING-TOTAL
+                   END-IF
                ELSE
                    PERFORM 9999-TERMINATE-PROGRAM
                END-IF
            END-IF.
       *
-       1300-FORMAT-INVOICE-RECORD.
+       1218-END-INVOICE-BROWSE.
       *
       *    EXEC CICS
-      *        ASKTIME ABSTIME(ABSOLUTE-TIME)
+      *        ENDBR FILE('INVPATH')
+      *              RESP(RESPONSE-CODE)
       *    END-EXEC.
-           MOVE 3 TO OPENKICKS-CMD
-           SET OPENKICKS-DATA1 TO ADDRESS OF ABSOLUTE-TIME
+           MOVE 25 TO OPENKICKS-CMD
+           MOVE 'INVPATH' TO OPENKICKS-CHAR8A
            MOVE 0 TO OPENKICKS-FLAG
-           MOVE 2048 TO OPENKICKS-USED
-           MOVE 0 TO OPENKICKS-EXTRA1
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
            CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
            RETURNING INT
            END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
            IF OPENKICKS-PARAGRAPH NOT EQUAL 0
               IF OPENKICKS-PARAGRAPH EQUAL -1
                   GO TO OPENKICKS-ABEND-SUB
@@ -890,19 +1029,38 @@
            .
 
       *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+      * 1219-CHECK-DUPLICATE-PO warns the rep when the PO number keyed
+      * on this order already appears on an earlier invoice for the
+      * same customer, so a duplicate submission is caught here
+      * instead of surfacing later as a duplicate-billing complaint.
+      * This is a warning only - it does not block the order.
+      *
+       1219-CHECK-DUPLICATE-PO.
+      *
+           MOVE INVOICE-RECORD TO SAVED-INVOICE-RECORD.
+           MOVE 'N' TO PO-DUPLICATE-FOUND-SW.
       *    EXEC CICS
-      *        FORMATTIME ABSTIME(ABSOLUTE-TIME)
-      *        MMDDYYYY(INV-INVOICE-DATE)
+      *        STARTBR FILE('INVPATH')
+      *                RIDFLD(CM-CUSTOMER-NUMBER)
+      *                EQUAL
+      *                RESP(RESPONSE-CODE)
       *    END-EXEC.
-           MOVE 8 TO OPENKICKS-CMD
-           SET OPENKICKS-DATA9 TO ADDRESS OF ABSOLUTE-TIME
-           SET OPENKICKS-DATA4 TO ADDRESS OF INV-INVOICE-DATE
-           MOVE 0 TO OPENKICKS-FLAG
-           MOVE 540672 TO OPENKICKS-USED
-           MOVE 0 TO OPENKICKS-EXTRA1
+           MOVE 'Y' TO MORE-INVOICES-SW
+           MOVE 20 TO OPENKICKS-CMD
+           MOVE 'INVPATH' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CM-CUSTOMER-NUMBER
+           MOVE LENGTH OF CM-CUSTOMER-NUMBER TO OPENKICKS-LENGTHOF
+           MOVE 64 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
            CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
            RETURNING INT
            END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
            IF OPENKICKS-PARAGRAPH NOT EQUAL 0
               IF OPENKICKS-PARAGRAPH EQUAL -1
                   GO TO OPENKICKS-ABEND-SUB
@@ -913,55 +1071,1349 @@
            .
 
       *
-           MOVE ORD-D-CUSTNO TO INV-CUSTOMER-NUMBER.
-           MOVE ORD-D-PO     TO INV-PO-NUMBER.
-      *
-           PERFORM VARYING ITEM-SUB FROM 1 BY 1
-                     UNTIL ITEM-SUB > 10
-               IF CA-PCODE-ENTERED(ITEM-SUB)
-                   MOVE ORD-D-PCODE(ITEM-SUB)
-                             TO INV-PRODUCT-CODE(ITEM-SUB)
-                   MOVE ORD-D-QTY(ITEM-SUB)
-                             TO INV-QUANTITY(ITEM-SUB)
-                   MOVE ORD-D-NET(ITEM-SUB)
-                             TO INV-UNIT-PRICE(ITEM-SUB)
-               ELSE
-                   MOVE SPACE TO INV-PRODUCT-CODE(ITEM-SUB)
-                   MOVE ZERO  TO INV-QUANTITY(ITEM-SUB)
-                                 INV-UNIT-PRICE(ITEM-SUB)
-                                 INV-AMOUNT(ITEM-SUB)
+           IF RESPONSE-CODE = 13
+               MOVE 'N' TO MORE-INVOICES-SW
+           ELSE
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
                END-IF
-           END-PERFORM.
+           END-IF.
+      *
+           PERFORM 1219-CHECK-NEXT-PO
+               UNTIL NOT MORE-INVOICES
+                  OR PO-DUPLICATE-FOUND.
+      *
+      *    EXEC CICS
+      *        ENDBR FILE('INVPATH')
+      *              RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 25 TO OPENKICKS-CMD
+           MOVE 'INVPATH' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+           MOVE SAVED-INVOICE-RECORD TO INVOICE-RECORD.
+           IF PO-DUPLICATE-FOUND
+               MOVE 'Warning - this PO number was used on a previous or
+      -             'der for this customer.' TO ORD-D-MESSAGE
+           END-IF.
+      *
+       1219-CHECK-NEXT-PO.
+      *
+      *    EXEC CICS
+      *        READNEXT FILE('INVPATH')
+      *                 RIDFLD(CM-CUSTOMER-NUMBER)
+      *                 INTO(INVOICE-RECORD)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 21 TO OPENKICKS-CMD
+           MOVE 'INVPATH' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVOICE-RECORD
+           SET OPENKICKS-DATA2 TO ADDRESS OF CM-CUSTOMER-NUMBER
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE = 0
+               MOVE 'N' TO MORE-INVOICES-SW
+           ELSE
+               IF RESPONSE-CODE = 15
+                   IF INV-PO-NUMBER = ORD-D-PO
+                       SET PO-DUPLICATE-FOUND TO TRUE
+                   END-IF
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+      * 1225-READ-LAST-CUSTOMER-CONTEXT retrieves the customer number
+      * this operator's terminal last worked with, wherever it was
+      * last worked (this order, customer inquiry, or customer
+      * maintenance), and pre-loads it onto the order map so the
+      * operator does not have to key it in again after returning to
+      * the menu and choosing another customer-related transaction.
+      * A missing or empty queue just leaves the key field blank.
+      *
+       1225-READ-LAST-CUSTOMER-CONTEXT.
+      *
+           MOVE LOW-VALUE TO TS-CTXT-CUSTOMER-NUMBER.
+      *    EXEC CICS
+      *        READQ TS QUEUE(TS-CTXT-QUEUE-NAME)
+      *                 INTO(TS-CTXT-CUSTOMER-NUMBER)
+      *                 ITEM(TS-CTXT-ITEM-NUMBER)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 7 TO OPENKICKS-CMD
+           MOVE TS-CTXT-QUEUE-NAME TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA2 TO ADDRESS OF TS-CTXT-CUSTOMER-NUMBER
+           MOVE LENGTH OF TS-CTXT-CUSTOMER-NUMBER TO OPENKICKS-LENGTHOF
+           MOVE TS-CTXT-ITEM-NUMBER TO OPENKICKS-NUM3
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 4098 TO OPENKICKS-USED
+           MOVE 256 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF      RESPONSE-CODE = 0
+               AND TS-CTXT-CUSTOMER-NUMBER NOT = LOW-VALUE
+               AND TS-CTXT-CUSTOMER-NUMBER NOT = SPACE
+               MOVE TS-CTXT-CUSTOMER-NUMBER TO ORD-D-CUSTNO
+           END-IF.
+      *
+      * 1226-WRITE-LAST-CUSTOMER-CONTEXT records the customer just
+      * entered on this order as the one to recall the next time this
+      * operator opens a customer transaction from the menu.  Any
+      * prior entry is discarded and replaced with this one.
+      *
+       1226-WRITE-LAST-CUSTOMER-CONTEXT.
+      *
+      *    EXEC CICS
+      *        DELETEQ TS QUEUE(TS-CTXT-QUEUE-NAME)
+      *    END-EXEC.
+           MOVE 6 TO OPENKICKS-CMD
+           MOVE TS-CTXT-QUEUE-NAME TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           MOVE ORD-D-CUSTNO TO TS-CTXT-CUSTOMER-NUMBER.
+      *    EXEC CICS
+      *        WRITEQ TS QUEUE(TS-CTXT-QUEUE-NAME)
+      *                  FROM(TS-CTXT-CUSTOMER-NUMBER)
+      *    END-EXEC.
+           MOVE 5 TO OPENKICKS-CMD
+           MOVE TS-CTXT-QUEUE-NAME TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA2 TO ADDRESS OF TS-CTXT-CUSTOMER-NUMBER
+           MOVE LENGTH OF TS-CTXT-CUSTOMER-NUMBER TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 4098 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      * 1227-READ-ORDER-CHECKPOINT looks for an order that this
+      * terminal was still keying in the last time this transaction
+      * ran and did not finish normally - posted, cancelled, or exited
+      * - for example because CICS or the system went down with the
+      * order half-entered.  When one is found it is restored as the
+      * current order so 1229-RESTORE-ORDER-MAP can redisplay it.
+      *
+       1227-READ-ORDER-CHECKPOINT.
+      *
+           MOVE 'N' TO CKPT-FOUND-SW.
+           MOVE LOW-VALUE TO COMMUNICATION-AREA.
+      *    EXEC CICS
+      *        READQ TS QUEUE(CKPT-QUEUE-NAME)
+      *                 INTO(COMMUNICATION-AREA)
+      *                 ITEM(CKPT-ITEM-NUMBER)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 7 TO OPENKICKS-CMD
+           MOVE CKPT-QUEUE-NAME TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA2 TO ADDRESS OF COMMUNICATION-AREA
+           MOVE LENGTH OF COMMUNICATION-AREA TO OPENKICKS-LENGTHOF
+           MOVE CKPT-ITEM-NUMBER TO OPENKICKS-NUM3
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 4098 TO OPENKICKS-USED
+           MOVE 256 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF      RESPONSE-CODE = 0
+               AND CA-INVOICE-RECORD NOT = LOW-VALUE
+               SET CKPT-RECORD-FOUND TO TRUE
+           ELSE
+               MOVE LOW-VALUE TO COMMUNICATION-AREA
+           END-IF.
+      *
+      * 1228-WRITE-ORDER-CHECKPOINT saves the order currently in
+      * COMMUNICATION-AREA so 1227-READ-ORDER-CHECKPOINT can restore it
+      * if this conversation does not end normally.  It is performed
+      * every time this transaction returns to the terminal, so the
+      * checkpoint always matches the commarea the terminal is about
+      * to be handed.
+      *
+       1228-WRITE-ORDER-CHECKPOINT.
+      *
+      *    EXEC CICS
+      *        DELETEQ TS QUEUE(CKPT-QUEUE-NAME)
+      *    END-EXEC.
+           MOVE 6 TO OPENKICKS-CMD
+           MOVE CKPT-QUEUE-NAME TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+      *    EXEC CICS
+      *        WRITEQ TS QUEUE(CKPT-QUEUE-NAME)
+      *                  FROM(COMMUNICATION-AREA)
+      *    END-EXEC.
+           MOVE 5 TO OPENKICKS-CMD
+           MOVE CKPT-QUEUE-NAME TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA2 TO ADDRESS OF COMMUNICATION-AREA
+           MOVE LENGTH OF COMMUNICATION-AREA TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 4098 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      * 1229-DELETE-ORDER-CHECKPOINT removes a checkpointed order when
+      * the operator ends the conversation normally - by exiting to the
+      * menu - so a later crash recovery does not resurrect an order
+      * the operator deliberately walked away from.
+      *
+       1229-DELETE-ORDER-CHECKPOINT.
+      *
+      *    EXEC CICS
+      *        DELETEQ TS QUEUE(CKPT-QUEUE-NAME)
+      *    END-EXEC.
+           MOVE 6 TO OPENKICKS-CMD
+           MOVE CKPT-QUEUE-NAME TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      * 1231-RESTORE-ORDER-MAP redisplays a checkpointed order that
+      * 1227-READ-ORDER-CHECKPOINT just restored into COMMUNICATION-
+      * AREA.  Only the order's data survives a crash, not the screen
+      * image, so the header and the current page's line items are
+      * rebuilt from CA-INVOICE-RECORD the same way 1300-FORMAT-
+      * INVOICE-RECORD built CA-INVOICE-RECORD from the screen, in
+      * reverse.
+      *
+       1231-RESTORE-ORDER-MAP.
+      *
+           MOVE CA-INVOICE-RECORD TO INVOICE-RECORD.
+           MOVE INV-CUSTOMER-NUMBER TO ORD-D-CUSTNO.
+           MOVE INV-PO-NUMBER       TO ORD-D-PO.
+      *
+           PERFORM VARYING ITEM-SUB FROM 1 BY 1
+                   UNTIL ITEM-SUB > 10
+               COMPUTE FULL-ITEM-SUB = (CA-CURRENT-PAGE - 1) * 10
+                                         + ITEM-SUB
+               IF CA-PCODE-ENTERED(ITEM-SUB)
+                   MOVE INV-PRODUCT-CODE(FULL-ITEM-SUB)
+                             TO ORD-D-PCODE(ITEM-SUB)
+                   MOVE INV-QUANTITY(FULL-ITEM-SUB)
+                             TO ORD-D-QTY(ITEM-SUB)
+                   MOVE INV-UNIT-PRICE(FULL-ITEM-SUB)
+                             TO ORD-D-NET(ITEM-SUB)
+                   MOVE INV-UNIT-OF-MEASURE(FULL-ITEM-SUB)
+                             TO ORD-D-UOM(ITEM-SUB)
+               END-IF
+           END-PERFORM.
+
+      *
+       1220-EDIT-LINE-ITEM.
+      *
+           COMPUTE FULL-ITEM-SUB = (CA-CURRENT-PAGE - 1) * 10 + ITEM-SUB.
+           MOVE ATTR-NO-HIGHLIGHT TO ORD-H-PCODE(ITEM-SUB)
+                                     ORD-H-PROMO(ITEM-SUB)
+                                     ORD-H-QTY(ITEM-SUB)
+                                     ORD-H-NET(ITEM-SUB).
+           MOVE 'N' TO PRODUCT-FOUND-SW.
+           MOVE 'N' TO PROMOTION-FOUND-SW.
+           MOVE 'N' TO VALID-QUANTITY-SW.
+      *
+           IF        ORD-L-PCODE(ITEM-SUB) > ZERO
+                 AND ORD-D-PCODE(ITEM-SUB) NOT = SPACE
+               MOVE 'Y' TO CA-PCODE-ENTERED-SW(ITEM-SUB)
+           ELSE
+               MOVE 'N' TO CA-PCODE-ENTERED-SW(ITEM-SUB)
+           END-IF.
+      *
+           IF        ORD-L-QTY(ITEM-SUB) > ZERO
+                 AND ORD-D-QTY-ALPHA(ITEM-SUB) NOT = SPACE
+               MOVE 'Y' TO CA-QTY-ENTERED-SW(ITEM-SUB)
+           ELSE
+               MOVE 'N' TO CA-QTY-ENTERED-SW(ITEM-SUB)
+           END-IF.
+      *
+           IF        ORD-L-NET(ITEM-SUB) > ZERO
+                 AND ORD-D-NET-ALPHA(ITEM-SUB) NOT = SPACE
+               MOVE 'Y' TO CA-NET-ENTERED-SW(ITEM-SUB)
+           ELSE
+               MOVE 'N' TO CA-NET-ENTERED-SW(ITEM-SUB)
+           END-IF.
+      *
+           IF        ORD-L-PROMO(ITEM-SUB) > ZERO
+                 AND ORD-D-PROMO(ITEM-SUB) NOT = SPACE
+               MOVE 'Y' TO CA-PROMO-ENTERED-SW(ITEM-SUB)
+           ELSE
+               MOVE 'N' TO CA-PROMO-ENTERED-SW(ITEM-SUB)
+           END-IF.
+      *
+           IF            CA-NET-ENTERED(ITEM-SUB)
+                 AND NOT CA-PCODE-ENTERED(ITEM-SUB)
+               MOVE ATTR-REVERSE TO ORD-H-PCODE(ITEM-SUB)
+               MOVE -1 TO ORD-L-PCODE(ITEM-SUB)
+               MOVE 'You cannot enter a net price without a product code
+      -        '.' TO ORD-D-MESSAGE
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF            CA-PROMO-ENTERED(ITEM-SUB)
+                 AND NOT CA-PCODE-ENTERED(ITEM-SUB)
+               MOVE ATTR-REVERSE TO ORD-H-PCODE(ITEM-SUB)
+               MOVE -1 TO ORD-L-PCODE(ITEM-SUB)
+               MOVE 'You cannot enter a promo code without a product co
+      -        'de.' TO ORD-D-MESSAGE
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF        CA-PROMO-ENTERED(ITEM-SUB)
+                 AND CA-NET-ENTERED(ITEM-SUB)
+               MOVE ATTR-REVERSE TO ORD-H-PROMO(ITEM-SUB)
+               MOVE -1 TO ORD-L-PROMO(ITEM-SUB)
+               MOVE 'You cannot enter both a net price and a promo code
+      -        '.' TO ORD-D-MESSAGE
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF CA-NET-ENTERED(ITEM-SUB)
+      *        CALL "NUMEDIT" USING ORD-D-NET-ALPHA(ITEM-SUB)
+           MOVE "NUMEDIT" to CALL-NAME
+               CALL CALL-NAME  USING ORD-D-NET-ALPHA(ITEM-SUB)
+                                    NET-NUMERIC
+                                    VALID-NET-SW
+               IF VALID-NET
+                   MOVE NET-NUMERIC TO ORD-D-NET(ITEM-SUB)
+                   MOVE 'Y' TO CA-NET-OVERRIDE-SW
+               ELSE
+                   MOVE ATTR-REVERSE TO ORD-H-NET(ITEM-SUB)
+                   MOVE -1 TO ORD-L-NET(ITEM-SUB)
+                   MOVE 'Net price must be numeric.' TO ORD-D-MESSAGE
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'N' TO VALID-QUANTITY-SW
+               END-IF
+           END-IF.
+      *
+           IF            CA-QTY-ENTERED(ITEM-SUB)
+                 AND NOT CA-PCODE-ENTERED(ITEM-SUB)
+               MOVE ATTR-REVERSE TO ORD-H-PCODE(ITEM-SUB)
+               MOVE -1 TO ORD-L-PCODE(ITEM-SUB)
+               MOVE 'You cannot enter a quantity without a product code.
+      -            ' ' TO ORD-D-MESSAGE
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF CA-QTY-ENTERED(ITEM-SUB)
+      *        CALL "INTEDIT" USING ORD-D-QTY-ALPHA(ITEM-SUB)
+           MOVE "INTEDIT" to CALL-NAME
+               CALL CALL-NAME  USING ORD-D-QTY-ALPHA(ITEM-SUB)
+                                    QTY-NUMERIC
+                                    VALID-QUANTITY-SW
+               IF VALID-QUANTITY
+                   IF QTY-NUMERIC > ZERO
+                       MOVE QTY-NUMERIC TO ORD-D-QTY(ITEM-SUB)
+                   ELSE
+                       MOVE ATTR-REVERSE TO ORD-H-QTY(ITEM-SUB)
+                       MOVE -1 TO ORD-L-QTY(ITEM-SUB)
+                       MOVE 'Quantity must be greater than zero.'
+                           TO ORD-D-MESSAGE
+                       MOVE 'N' TO VALID-DATA-SW
+                       MOVE 'N' TO VALID-QUANTITY-SW
+                   END-IF
+               ELSE
+                   MOVE ATTR-REVERSE TO ORD-H-QTY(ITEM-SUB)
+                   MOVE -1 TO ORD-L-QTY(ITEM-SUB)
+                   MOVE 'Quantity must be numeric.' TO ORD-D-MESSAGE
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'N' TO VALID-QUANTITY-SW
+               END-IF
+           END-IF.
+      *
+           IF            CA-PCODE-ENTERED(ITEM-SUB)
+                 AND NOT CA-QTY-ENTERED(ITEM-SUB)
+               MOVE ATTR-REVERSE TO ORD-H-QTY(ITEM-SUB)
+               MOVE -1 TO ORD-L-QTY(ITEM-SUB)
+               MOVE 'You must enter a quantity.' TO ORD-D-MESSAGE
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF NOT CA-PCODE-ENTERED(ITEM-SUB)
+               MOVE SPACE TO ORD-D-DESC(ITEM-SUB)
+                             ORD-D-UOM(ITEM-SUB)
+               MOVE ZERO  TO ORD-D-LIST(ITEM-SUB)
+                             ORD-D-AMOUNT(ITEM-SUB)
+           ELSE
+               ADD 1 TO LINE-ITEM-COUNT
+               PERFORM 1230-READ-PRODUCT-RECORD
+               IF PRODUCT-FOUND
+                   MOVE PRM-PRODUCT-DESCRIPTION
+                                       TO ORD-D-DESC(ITEM-SUB)
+                   MOVE PRM-UNIT-PRICE TO ORD-D-LIST(ITEM-SUB)
+                   MOVE PRM-UNIT-OF-MEASURE TO ORD-D-UOM(ITEM-SUB)
+                   IF PRM-DISCONTINUED
+                       MOVE ATTR-REVERSE TO ORD-H-PCODE(ITEM-SUB)
+                       MOVE -1 TO ORD-L-PCODE(ITEM-SUB)
+                       MOVE 'N' TO VALID-DATA-SW
+                       IF PRM-SUBSTITUTE-PRODUCT-CODE = SPACE
+                           MOVE 'That product has been discontinued.'
+                               TO ORD-D-MESSAGE
+                       ELSE
+                           MOVE SPACES TO ORD-D-MESSAGE
+                           STRING 'That product has been discontinued.
+      -                        '  Use ' DELIMITED BY SIZE
+                               PRM-SUBSTITUTE-PRODUCT-CODE
+                                   DELIMITED BY SPACE
+                               ' instead.' DELIMITED BY SIZE
+                               INTO ORD-D-MESSAGE
+                       END-IF
+                   END-IF
+                   IF CA-PROMO-ENTERED(ITEM-SUB)
+                       MOVE ORD-D-PROMO(ITEM-SUB)
+                                   TO INV-PROMO-CODE(FULL-ITEM-SUB)
+                   ELSE
+                       MOVE SPACE TO INV-PROMO-CODE(FULL-ITEM-SUB)
+                   END-IF
+                   IF CA-NET-ENTERED(ITEM-SUB)
+                       CONTINUE
+                   ELSE
+                       IF CA-PROMO-ENTERED(ITEM-SUB)
+                           PERFORM 1235-READ-PROMOTION-RECORD
+                           IF PROMOTION-FOUND
+                               EVALUATE TRUE
+                                   WHEN PROM-TYPE-PERCENT
+                                       COMPUTE NET-NUMERIC =
+                                           PRM-UNIT-PRICE -
+                                           (PRM-UNIT-PRICE *
+                                            PROM-DISCOUNT-PERCENT / 100)
+                                   WHEN PROM-TYPE-AMOUNT
+                                       COMPUTE NET-NUMERIC =
+                                           PRM-UNIT-PRICE -
+                                           PROM-DISCOUNT-AMOUNT
+                               END-EVALUATE
+                               IF NET-NUMERIC < ZERO
+                                   MOVE ZERO TO NET-NUMERIC
+                               END-IF
+                               MOVE NET-NUMERIC TO ORD-D-NET(ITEM-SUB)
+                           ELSE
+                               MOVE ATTR-REVERSE
+                                   TO ORD-H-PROMO(ITEM-SUB)
+                               MOVE -1 TO ORD-L-PROMO(ITEM-SUB)
+                               MOVE 'That promo code does not exist.'
+                                   TO ORD-D-MESSAGE
+                               MOVE 'N' TO VALID-DATA-SW
+                               MOVE PRM-UNIT-PRICE
+                                   TO ORD-D-NET(ITEM-SUB)
+                                      NET-NUMERIC
+                           END-IF
+                       ELSE
+                           MOVE PRM-UNIT-PRICE TO ORD-D-NET(ITEM-SUB)
+                                                  NET-NUMERIC
+                       END-IF
+                   END-IF
+                   IF VALID-QUANTITY
+                         AND QTY-NUMERIC > PRM-QUANTITY-ON-HAND
+                       IF    CA-BACKORDER-CONFIRMED(ITEM-SUB)
+                         AND CA-BACKORDER-QTY(ITEM-SUB) = QTY-NUMERIC
+                           MOVE 'B' TO INV-BACKORDER-SW(FULL-ITEM-SUB)
+                           MOVE 'Quantity backordered.  Balance will s
+      -                    'hip when stock arrives.' TO ORD-D-MESSAGE
+                       ELSE
+                           MOVE 'Y' TO CA-BACKORDER-SW(ITEM-SUB)
+                           MOVE QTY-NUMERIC
+                               TO CA-BACKORDER-QTY(ITEM-SUB)
+                           MOVE ATTR-REVERSE TO ORD-H-QTY(ITEM-SUB)
+                           MOVE -1 TO ORD-L-QTY(ITEM-SUB)
+                           IF PRM-SUBSTITUTE-PRODUCT-CODE = SPACE
+                               MOVE 'Quantity ordered exceeds quantity
+      -                        ' on hand.  Press Enter again to backor
+      -                        'der the balance.' TO ORD-D-MESSAGE
+                           ELSE
+                               MOVE SPACES TO ORD-D-MESSAGE
+                               STRING 'Insufficient stock.  Try '
+                                          DELIMITED BY SIZE
+                                      PRM-SUBSTITUTE-PRODUCT-CODE
+                                          DELIMITED BY SPACE
+                                      ' or press Enter to backorder.'
+                                          DELIMITED BY SIZE
+                                      INTO ORD-D-MESSAGE
+                           END-IF
+                           MOVE 'N' TO VALID-DATA-SW
+                           MOVE 'N' TO VALID-QUANTITY-SW
+                       END-IF
+                   ELSE
+                       MOVE 'N' TO CA-BACKORDER-SW(ITEM-SUB)
+                       MOVE SPACE TO INV-BACKORDER-SW(FULL-ITEM-SUB)
+                   END-IF
+      *
+                   IF VALID-QUANTITY AND VALID-NET
+                       MULTIPLY NET-NUMERIC BY QTY-NUMERIC
+                           GIVING ORD-D-AMOUNT(ITEM-SUB)
+                                  INV-AMOUNT(FULL-ITEM-SUB)
+                           ON SIZE ERROR
+                               MOVE ATTR-REVERSE TO ORD-H-QTY(ITEM-SUB)
+                               MOVE -1 TO ORD-L-QTY(ITEM-SUB)
+                               MOVE 'Line item amount is too large.'
+                                   TO ORD-D-MESSAGE
+                               MOVE 'N' TO VALID-DATA-SW
+                               MOVE ZERO TO ORD-D-AMOUNT(ITEM-SUB)
+                                            INV-AMOUNT(FULL-ITEM-SUB)
+                       END-MULTIPLY
+                       ADD INV-AMOUNT(FULL-ITEM-SUB)
+                               TO INV-INVOICE-TOTAL
+                           ON SIZE ERROR
+                               MOVE ATTR-REVERSE TO ORD-H-QTY(ITEM-SUB)
+                               MOVE -1 TO ORD-L-QTY(ITEM-SUB)
+                               MOVE 'Invoice total is too large.'
+                                   TO ORD-D-MESSAGE
+                               MOVE 'N' TO VALID-DATA-SW
+                               MOVE ZERO TO INV-INVOICE-TOTAL
+                       END-ADD
+                   END-IF
+               ELSE
+                   MOVE SPACE TO ORD-D-DESC(ITEM-SUB)
+                                 ORD-D-UOM(ITEM-SUB)
+                   MOVE ZERO  TO ORD-D-LIST(ITEM-SUB)
+                                 ORD-D-AMOUNT(ITEM-SUB)
+                   MOVE ATTR-REVERSE TO ORD-H-PCODE(ITEM-SUB)
+                   MOVE -1    TO ORD-L-PCODE(ITEM-SUB)
+                   MOVE 'That product does not exist.'
+                              TO ORD-D-MESSAGE
+                   MOVE 'N'   TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+       1230-READ-PRODUCT-RECORD.
+      *
+      *    EXEC CICS
+      *        READ FILE('PRODUCT')
+      *             INTO(PRODUCT-MASTER-RECORD)
+      *             RIDFLD(ORD-D-PCODE(ITEM-SUB))
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRODUCT-MASTER-RECORD
+           MOVE LENGTH OF PRODUCT-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF ORD-D-PCODE(ITEM-SUB)
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE = 0
+               MOVE 'Y' TO PRODUCT-FOUND-SW
+           ELSE
+               IF RESPONSE-CODE = 13
+                   MOVE 'N' TO PRODUCT-FOUND-SW
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1235-READ-PROMOTION-RECORD.
+      *
+      *    EXEC CICS
+      *        READ FILE('PROMOS')
+      *             INTO(PROMOTION-RECORD)
+      *             RIDFLD(ORD-D-PROMO(ITEM-SUB))
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'PROMOS' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PROMOTION-RECORD
+           MOVE LENGTH OF PROMOTION-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF ORD-D-PROMO(ITEM-SUB)
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE = 0
+               MOVE 'Y' TO PROMOTION-FOUND-SW
+           ELSE
+               IF RESPONSE-CODE = 13
+                   MOVE 'N' TO PROMOTION-FOUND-SW
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1300-FORMAT-INVOICE-RECORD.
+      *
+      *    EXEC CICS
+      *        ASKTIME ABSTIME(ABSOLUTE-TIME)
+      *    END-EXEC.
+           MOVE 3 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA1 TO ADDRESS OF ABSOLUTE-TIME
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2048 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+      *    EXEC CICS
+      *        FORMATTIME ABSTIME(ABSOLUTE-TIME)
+      *        MMDDYYYY(INV-INVOICE-DATE)
+      *    END-EXEC.
+           MOVE 8 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA9 TO ADDRESS OF ABSOLUTE-TIME
+           SET OPENKICKS-DATA4 TO ADDRESS OF INV-INVOICE-DATE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 540672 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           MOVE ORD-D-CUSTNO TO INV-CUSTOMER-NUMBER.
+           MOVE ORD-D-PO     TO INV-PO-NUMBER.
+           SET INV-STATUS-OPEN TO TRUE.
+      *
+           PERFORM VARYING ITEM-SUB FROM 1 BY 1
+                     UNTIL ITEM-SUB > 10
+               COMPUTE FULL-ITEM-SUB = (CA-CURRENT-PAGE - 1) * 10
+                                         + ITEM-SUB
+               IF CA-PCODE-ENTERED(ITEM-SUB)
+                   MOVE ORD-D-PCODE(ITEM-SUB)
+                             TO INV-PRODUCT-CODE(FULL-ITEM-SUB)
+                   MOVE ORD-D-QTY(ITEM-SUB)
+                             TO INV-QUANTITY(FULL-ITEM-SUB)
+                   MOVE ORD-D-NET(ITEM-SUB)
+                             TO INV-UNIT-PRICE(FULL-ITEM-SUB)
+                   MOVE ORD-D-UOM(ITEM-SUB)
+                             TO INV-UNIT-OF-MEASURE(FULL-ITEM-SUB)
+               ELSE
+                   MOVE SPACE TO INV-PRODUCT-CODE(FULL-ITEM-SUB)
+                                 INV-PROMO-CODE(FULL-ITEM-SUB)
+                                 INV-UNIT-OF-MEASURE(FULL-ITEM-SUB)
+                   MOVE ZERO  TO INV-QUANTITY(FULL-ITEM-SUB)
+                                 INV-UNIT-PRICE(FULL-ITEM-SUB)
+                                 INV-AMOUNT(FULL-ITEM-SUB)
+               END-IF
+           END-PERFORM.
       *
            MOVE INVOICE-RECORD TO CA-INVOICE-RECORD.
       *
-       1400-SEND-ORDER-MAP.
+       1400-SEND-ORDER-MAP.
+      *
+           MOVE 'ORD1' TO ORD-D-TRANID.
+      *
+           IF PROTECT-FIELDS
+               PERFORM 1410-PROTECT-FIELDS
+           ELSE
+               IF UNPROTECT-FIELDS
+                   PERFORM 1420-UNPROTECT-FIELDS
+               END-IF
+           END-IF.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+      *            EXEC CICS
+      *                SEND MAP('ORDMAP1')
+      *                     MAPSET('ORDSET1')
+      *                     FROM(ORDMAP1)
+      *                     CURSOR
+      *                     ERASE
+      *            END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'ORDMAP1' TO OPENKICKS-CHAR8A
+           MOVE 'ORDSET1' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF ORDMAP1
+           MOVE 4194312 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+               WHEN SEND-DATAONLY
+      *            EXEC CICS
+      *                SEND MAP('ORDMAP1')
+      *                     MAPSET('ORDSET1')
+      *                     FROM(ORDMAP1)
+      *                     CURSOR
+      *                     DATAONLY
+      *            END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'ORDMAP1' TO OPENKICKS-CHAR8A
+           MOVE 'ORDSET1' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF ORDMAP1
+           MOVE 4194306 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+               WHEN SEND-DATAONLY-ALARM
+      *            EXEC CICS
+      *                SEND MAP('ORDMAP1')
+      *                     MAPSET('ORDSET1')
+      *                     FROM(ORDMAP1)
+      *                     CURSOR
+      *                     DATAONLY
+      *                     ALARM
+      *            END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'ORDMAP1' TO OPENKICKS-CHAR8A
+           MOVE 'ORDSET1' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF ORDMAP1
+           MOVE 4194818 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           END-EVALUATE.
+      *
+       1410-PROTECT-FIELDS.
+      *
+           MOVE ATTR-PROT TO ORD-A-CUSTNO.
+           IF CA-PO-ENTERED
+               MOVE ATTR-PROT TO ORD-A-PO
+           ELSE
+               MOVE ATTR-PROT-DARK TO ORD-A-PO
+           END-IF.
+      *
+           PERFORM VARYING ITEM-SUB FROM 1 BY 1
+                   UNTIL ITEM-SUB > 10
+               IF CA-PCODE-ENTERED(ITEM-SUB)
+                   MOVE ATTR-PROT TO ORD-A-PCODE(ITEM-SUB)
+               ELSE
+                   MOVE ATTR-PROT-DARK TO ORD-A-PCODE(ITEM-SUB)
+               END-IF
+               IF        CA-PROMO-ENTERED(ITEM-SUB)
+                      OR CA-PCODE-ENTERED(ITEM-SUB)
+                   MOVE ATTR-PROT TO ORD-A-PROMO(ITEM-SUB)
+               ELSE
+                   MOVE ATTR-PROT-DARK TO ORD-A-PROMO(ITEM-SUB)
+               END-IF
+               IF CA-QTY-ENTERED(ITEM-SUB)
+                   MOVE ATTR-PROT TO ORD-A-QTY(ITEM-SUB)
+               ELSE
+                   MOVE ATTR-PROT-DARK TO ORD-A-QTY(ITEM-SUB)
+               END-IF
+               IF        CA-NET-ENTERED(ITEM-SUB)
+                      OR CA-PCODE-ENTERED(ITEM-SUB)
+                   MOVE ATTR-PROT TO ORD-A-NET(ITEM-SUB)
+               ELSE
+                   MOVE ATTR-PROT-DARK TO ORD-A-NET(ITEM-SUB)
+               END-IF
+           END-PERFORM.
+      *
+       1420-UNPROTECT-FIELDS.
+      *
+           MOVE ATTR-UNPROT-MDT TO ORD-A-CUSTNO.
+           IF CA-PO-ENTERED
+               MOVE ATTR-UNPROT-MDT TO ORD-A-PO
+           ELSE
+               MOVE ATTR-UNPROT     TO ORD-A-PO
+           END-IF.
+      *
+           MOVE ATTR-TURQUOISE TO ORD-C-CUSTNO
+                                  ORD-C-PO.
       *
-           MOVE 'ORD1' TO ORD-D-TRANID.
+           PERFORM VARYING ITEM-SUB FROM 1 BY 1
+                   UNTIL ITEM-SUB > 10
+               IF CA-PCODE-ENTERED(ITEM-SUB)
+                   MOVE ATTR-UNPROT-MDT TO ORD-A-PCODE(ITEM-SUB)
+               ELSE
+                   MOVE ATTR-UNPROT     TO ORD-A-PCODE(ITEM-SUB)
+               END-IF
+               IF CA-PROMO-ENTERED(ITEM-SUB)
+                   MOVE ATTR-UNPROT-MDT TO ORD-A-PROMO(ITEM-SUB)
+               ELSE
+                   MOVE ATTR-UNPROT     TO ORD-A-PROMO(ITEM-SUB)
+               END-IF
+               IF CA-QTY-ENTERED(ITEM-SUB)
+                   MOVE ATTR-UNPROT-MDT TO ORD-A-QTY(ITEM-SUB)
+               ELSE
+                   MOVE ATTR-UNPROT     TO ORD-A-QTY(ITEM-SUB)
+               END-IF
+               IF CA-NET-ENTERED(ITEM-SUB)
+                   MOVE ATTR-UNPROT-MDT TO ORD-A-NET(ITEM-SUB)
+               ELSE
+                   MOVE ATTR-UNPROT     TO ORD-A-NET(ITEM-SUB)
+               END-IF
+               MOVE ATTR-TURQUOISE TO ORD-C-PCODE(ITEM-SUB)
+                                      ORD-C-PROMO(ITEM-SUB)
+                                      ORD-C-QTY(ITEM-SUB)
+                                      ORD-C-NET(ITEM-SUB)
+           END-PERFORM.
+      *
+       1500-PROCESS-NEXT-PAGE.
+      *
+           PERFORM 1100-RECEIVE-ORDER-MAP.
+           PERFORM 1200-EDIT-ORDER-DATA.
+      *
+           IF VALID-DATA
+               IF LINE-ITEM-COUNT < 10
+                   MOVE ATTR-REVERSE TO ORD-H-PCODE(1)
+                   MOVE -1 TO ORD-L-PCODE(1)
+                   MOVE 'Fill all 10 lines before adding another page.'
+                       TO ORD-D-MESSAGE
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1400-SEND-ORDER-MAP
+               ELSE
+                   IF CA-CURRENT-PAGE NOT < 3
+                       MOVE ATTR-REVERSE TO ORD-H-PCODE(1)
+                       MOVE -1 TO ORD-L-PCODE(1)
+                       MOVE 'This order cannot hold more than 30 line item
+      -                    's.' TO ORD-D-MESSAGE
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 1400-SEND-ORDER-MAP
+                   ELSE
+                       PERFORM 1300-FORMAT-INVOICE-RECORD
+                       MOVE INV-INVOICE-TOTAL TO CA-RUNNING-TOTAL
+                       ADD 1 TO CA-CURRENT-PAGE
+                       PERFORM VARYING ITEM-SUB FROM 1 BY 1
+                               UNTIL ITEM-SUB > 10
+                           MOVE LOW-VALUE TO ORD-LINE-ITEM(ITEM-SUB)
+                                             CA-LINE-ITEM(ITEM-SUB)
+                       END-PERFORM
+                       MOVE 'Type order details.  Then press Enter, or F9
+      -                    'for another page.' TO ORD-D-INSTR
+                       MOVE 'F3=Exit   F9=More items   F12=Cancel'
+                           TO ORD-D-FKEY
+                       MOVE SPACE TO ORD-D-MESSAGE
+                       MOVE -1 TO ORD-L-PCODE(1)
+                       SET SEND-DATAONLY TO TRUE
+                       PERFORM 1400-SEND-ORDER-MAP
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 'Type corrections.  Then press Enter.'
+                   TO ORD-D-INSTR
+               MOVE 'F3=Exit   F12=Cancel' TO ORD-D-FKEY
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-ORDER-MAP
+           END-IF.
+      *
+       1600-CHECK-NET-OVERRIDE-APPROVAL.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+           IF CA-NET-OVERRIDE-REQUIRED
+                 AND NOT CA-NET-OVERRIDE-APPROVED
+               PERFORM 1100-RECEIVE-ORDER-MAP
+               IF ORD-D-SUPVID = SPACE OR LOW-VALUE
+                   MOVE ATTR-REVERSE TO ORD-H-SUPVID
+                   MOVE -1 TO ORD-L-SUPVID
+                   MOVE 'A supervisor or admin must enter their operator
+      -                 ' id to approve the net price override.' TO
+                       ORD-D-MESSAGE
+                   MOVE 'N' TO VALID-DATA-SW
+               ELSE
+                   PERFORM 1610-READ-APPROVER-RECORD
+               END-IF
+           END-IF.
+      *
+       1610-READ-APPROVER-RECORD.
+      *
+      *    EXEC CICS
+      *        READ FILE('OPERMAS')
+      *             INTO(OPERATOR-MASTER-RECORD)
+      *             RIDFLD(ORD-D-SUPVID)
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'OPERMAS' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF OPERATOR-MASTER-RECORD
+           MOVE LENGTH OF OPERATOR-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF ORD-D-SUPVID
+           MOVE LENGTH OF ORD-D-SUPVID TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   IF OPR-ROLE-CLERK
+                       MOVE ATTR-REVERSE TO ORD-H-SUPVID
+                       MOVE -1 TO ORD-L-SUPVID
+                       MOVE 'That operator is not a supervisor or admin
+      -                    '.' TO ORD-D-MESSAGE
+                       MOVE 'N' TO VALID-DATA-SW
+                   ELSE
+                       MOVE ORD-D-SUPVID TO CA-NET-OVERRIDE-APPROVER-ID
+                       SET CA-NET-OVERRIDE-APPROVED TO TRUE
+                   END-IF
+               WHEN 13
+                   MOVE ATTR-REVERSE TO ORD-H-SUPVID
+                   MOVE -1 TO ORD-L-SUPVID
+                   MOVE 'That operator id is not on file.'
+                       TO ORD-D-MESSAGE
+                   MOVE 'N' TO VALID-DATA-SW
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       2000-PROCESS-POST-ORDER.
+      *
+           MOVE CA-INVOICE-RECORD TO INVOICE-RECORD.
+      *
+      * added by sam
+           DISPLAY 'START TO CALL GETINV'
+      *    EXEC CICS
+      *        LINK PROGRAM('GETINV')
+      *             COMMAREA(INV-INVOICE-NUMBER)
+      *    END-EXEC.
+           MOVE 9 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA1 TO ADDRESS OF INV-INVOICE-NUMBER
+           MOVE LENGTH OF INV-INVOICE-NUMBER TO OPENKICKS-LENGTHOF
+           MOVE 'GETINV' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           PERFORM 2050-READ-CUSTOMER-FOR-TAX.
+           PERFORM 2060-COMPUTE-SALES-TAX.
+           PERFORM 2070-RECHECK-CREDIT-LIMIT.
+      *
+           IF VALID-DATA
+      * added by sam
+               DISPLAY 'START TO WRITE INVOICE RECORD'
+               MOVE INV-INVOICE-NUMBER TO RESERVED-INVOICE-NUMBER
+               PERFORM 2100-WRITE-INVOICE-RECORD
+               DISPLAY 'FINISH WRITE INVOICE RECORD'
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 2110-COMPENSATE-FAILED-INVOICE-WRITE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   PERFORM 2200-DECREMENT-PRODUCT-QUANTITY
+                       VARYING ITEM-SUB FROM 1 BY 1
+                         UNTIL ITEM-SUB > 30
+                   PERFORM 2250-UPDATE-DAILY-TOTAL
+                   PERFORM 2280-WRITE-GL-FEED-RECORD
+                   ADD 1 TO CA-TOTAL-ORDERS
+                   MOVE LOW-VALUE TO CA-INVOICE-RECORD
+                                     CA-FIELDS-ENTERED
+                                     CA-NET-OVERRIDE-SW
+                                     CA-NET-OVERRIDE-APPROVED-SW
+                                     CA-NET-OVERRIDE-APPROVER-ID
+                   MOVE 1 TO CA-CURRENT-PAGE
+                   MOVE ZERO TO CA-RUNNING-TOTAL
+                   MOVE 'Type order details.  Then press Enter.'
+                       TO ORD-D-INSTR
+                   MOVE 'Order posted.' TO ORD-D-MESSAGE
+                   MOVE 'F3=Exit   F9=More items   F12=Cancel'
+                       TO ORD-D-FKEY
+                   MOVE -1 TO ORD-L-CUSTNO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-ORDER-MAP
+               END-IF
+           END-IF.
+      *
+      * Sales tax is added to INV-INVOICE-TOTAL by 2060-COMPUTE-
+      * SALES-TAX above, after the edit-time credit check in
+      * 1215-CHECK-CREDIT-LIMIT already passed on the pre-tax total.
+      * 2070-RECHECK-CREDIT-LIMIT repeats that same check here, with
+      * tax included, immediately before the invoice is written, so an
+      * order priced right at the limit before tax cannot post over it.
+       2070-RECHECK-CREDIT-LIMIT.
+      *
+           MOVE INVOICE-RECORD TO SAVED-INVOICE-RECORD.
+           MOVE ZERO TO OUTSTANDING-TOTAL.
+           PERFORM 1216-START-INVOICE-BROWSE.
+           PERFORM 1217-ACCUMULATE-NEXT-INVOICE
+               UNTIL NOT MORE-INVOICES.
+           PERFORM 1218-END-INVOICE-BROWSE.
+           MOVE SAVED-INVOICE-RECORD TO INVOICE-RECORD.
+      *
+           IF        CM-CREDIT-LIMIT > ZERO
+                 AND (OUTSTANDING-TOTAL + INV-INVOICE-TOTAL)
+                         > CM-CREDIT-LIMIT
+               MOVE 'This order would exceed the customer credit limit.'
+                   TO ORD-D-MESSAGE
+               MOVE 'Type corrections.  Then press Enter.'
+                   TO ORD-D-INSTR
+               MOVE 'F3=Exit   F12=Cancel' TO ORD-D-FKEY
+               MOVE -1 TO ORD-L-CUSTNO
+               SET UNPROTECT-FIELDS TO TRUE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-ORDER-MAP
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+       2050-READ-CUSTOMER-FOR-TAX.
+      *
+      *    EXEC CICS
+      *        READ FILE('CUSTMAS')
+      *             INTO(CUSTOMER-MASTER-RECORD)
+      *             RIDFLD(INV-CUSTOMER-NUMBER)
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'CUSTMAS' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-MASTER-RECORD
+           MOVE LENGTH OF CUSTOMER-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF INV-CUSTOMER-NUMBER
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE = 0
+               MOVE 'Y' TO CUSTOMER-FOUND-SW
+           ELSE
+               IF RESPONSE-CODE = 13
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       2060-COMPUTE-SALES-TAX.
+      *
+           MOVE ZERO TO INV-SALES-TAX.
+           IF CUSTOMER-FOUND
+               MOVE 'N' TO TAX-RATE-FOUND-SW
+               MOVE ZERO TO TAX-RATE
+               PERFORM 2065-FIND-TAX-RATE
+                   VARYING TAX-SUB FROM 1 BY 1
+                     UNTIL TAX-SUB > STATE-TAX-COUNT
+                        OR TAX-RATE-FOUND
+               IF TAX-RATE-FOUND
+                   COMPUTE INV-SALES-TAX ROUNDED =
+                       INV-INVOICE-TOTAL * TAX-RATE
+               END-IF
+           END-IF.
+      *
+           ADD INV-SALES-TAX TO INV-INVOICE-TOTAL.
+      *
+       2065-FIND-TAX-RATE.
+      *
+           IF CM-STATE = STAX-STATE(TAX-SUB)
+               MOVE STAX-RATE(TAX-SUB) TO TAX-RATE
+               MOVE 'Y' TO TAX-RATE-FOUND-SW
+           END-IF.
+      *
+       2100-WRITE-INVOICE-RECORD.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('INVOICE')
+      *              FROM(INVOICE-RECORD)
+      *              RIDFLD(INV-INVOICE-NUMBER)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'INVOICE' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVOICE-RECORD
+           MOVE LENGTH OF INVOICE-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF INV-INVOICE-NUMBER
+           MOVE LENGTH OF INV-INVOICE-NUMBER TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+      *    GETINV has already advanced INVCTL-NEXT-INVOICE-NUMBER by
+      *    the time this runs, so RESERVED-INVOICE-NUMBER is burned
+      *    unless it is still the last number issued - if another
+      *    order has already taken the next number in the meantime,
+      *    handing this one back would create a duplicate, so it is
+      *    only logged as explainably gone.
+      *
+       2110-COMPENSATE-FAILED-INVOICE-WRITE.
+      *
+           MOVE '1' TO INVCTL-RECORD-KEY.
+      *    EXEC CICS
+      *        READ FILE('INVCTL')
+      *             INTO(INVCTL-RECORD)
+      *             RIDFLD(INVCTL-RECORD-KEY)
+      *             UPDATE
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'INVCTL' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVCTL-RECORD
+           MOVE LENGTH OF INVCTL-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF INVCTL-RECORD-KEY
+           MOVE LENGTH OF INVCTL-RECORD-KEY TO OPENKICKS-LENGTHOF1
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE = 0
+               IF INVCTL-NEXT-INVOICE-NUMBER - 1 =
+                      RESERVED-INVOICE-NUMBER
+                   MOVE RESERVED-INVOICE-NUMBER TO
+                       INVCTL-NEXT-INVOICE-NUMBER
+                   PERFORM 2120-REWRITE-INVOICE-CONTROL
+                   SET RLOG-GAP-RETURNED TO TRUE
+                   MOVE 'Invoice write failed; reserved number was not
+      -                 ' yet used and was returned to INVCTL.'
+                       TO RLOG-MESSAGE
+               ELSE
+                   SET RLOG-GAP-BURNED TO TRUE
+                   MOVE 'Invoice write failed after a later order alre
+      -                 'ady took the next number; gap cannot be close
+      -                 'd.' TO RLOG-MESSAGE
+               END-IF
+           ELSE
+               SET RLOG-GAP-BURNED TO TRUE
+               MOVE 'Invoice write failed; INVCTL could not be read to
+      -                 ' attempt recovery.' TO RLOG-MESSAGE
+           END-IF.
+           PERFORM 2130-WRITE-GAP-LOG.
+      *
+       2120-REWRITE-INVOICE-CONTROL.
+      *
+      *    EXEC CICS
+      *        REWRITE FILE('INVCTL')
+      *                FROM(INVCTL-RECORD)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 27 TO OPENKICKS-CMD
+           MOVE 'INVCTL' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVCTL-RECORD
+           MOVE LENGTH OF INVCTL-RECORD TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
       *
-           IF PROTECT-FIELDS
-               PERFORM 1410-PROTECT-FIELDS
-           ELSE
-               IF UNPROTECT-FIELDS
-                   PERFORM 1420-UNPROTECT-FIELDS
-               END-IF
-           END-IF.
+       2130-WRITE-GAP-LOG.
       *
-           EVALUATE TRUE
-               WHEN SEND-ERASE
-      *            EXEC CICS
-      *                SEND MAP('ORDMAP1')
-      *                     MAPSET('ORDSET1')
-      *                     FROM(ORDMAP1)
-      *                     CURSOR
-      *                     ERASE
-      *            END-EXEC
-           MOVE 24 TO OPENKICKS-CMD
-           MOVE 'ORDMAP1' TO OPENKICKS-CHAR8A
-           MOVE 'ORDSET1' TO OPENKICKS-CHAR8B
-           SET OPENKICKS-DATA1 TO ADDRESS OF ORDMAP1
-           MOVE 4194312 TO OPENKICKS-FLAG
-           MOVE 2054 TO OPENKICKS-USED
+      *    EXEC CICS
+      *        ASKTIME ABSTIME(ABSOLUTE-TIME)
+      *    END-EXEC.
+           MOVE 3 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA1 TO ADDRESS OF ABSOLUTE-TIME
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2048 TO OPENKICKS-USED
            MOVE 0 TO OPENKICKS-EXTRA1
            CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
            RETURNING INT
@@ -973,20 +2425,18 @@
                   GO TO OPENKICKS-HANDLE
               END-IF
            END-IF
-               WHEN SEND-DATAONLY
-      *            EXEC CICS
-      *                SEND MAP('ORDMAP1')
-      *                     MAPSET('ORDSET1')
-      *                     FROM(ORDMAP1)
-      *                     CURSOR
-      *                     DATAONLY
-      *            END-EXEC
-           MOVE 24 TO OPENKICKS-CMD
-           MOVE 'ORDMAP1' TO OPENKICKS-CHAR8A
-           MOVE 'ORDSET1' TO OPENKICKS-CHAR8B
-           SET OPENKICKS-DATA1 TO ADDRESS OF ORDMAP1
-           MOVE 4194306 TO OPENKICKS-FLAG
-           MOVE 2054 TO OPENKICKS-USED
+           .
+      *
+      *    EXEC CICS
+      *        FORMATTIME ABSTIME(ABSOLUTE-TIME)
+      *        MMDDYYYY(RLOG-DATE)
+      *        TIME(RLOG-TIME)
+      *    END-EXEC.
+           MOVE 8 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA9 TO ADDRESS OF ABSOLUTE-TIME
+           SET OPENKICKS-DATA4 TO ADDRESS OF RLOG-DATE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 540672 TO OPENKICKS-USED
            MOVE 0 TO OPENKICKS-EXTRA1
            CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
            RETURNING INT
@@ -998,21 +2448,31 @@
                   GO TO OPENKICKS-HANDLE
               END-IF
            END-IF
-               WHEN SEND-DATAONLY-ALARM
-      *            EXEC CICS
-      *                SEND MAP('ORDMAP1')
-      *                     MAPSET('ORDSET1')
-      *                     FROM(ORDMAP1)
-      *                     CURSOR
-      *                     DATAONLY
-      *                     ALARM
-      *            END-EXEC
-           MOVE 24 TO OPENKICKS-CMD
-           MOVE 'ORDMAP1' TO OPENKICKS-CHAR8A
-           MOVE 'ORDSET1' TO OPENKICKS-CHAR8B
-           SET OPENKICKS-DATA1 TO ADDRESS OF ORDMAP1
-           MOVE 4194818 TO OPENKICKS-FLAG
-           MOVE 2054 TO OPENKICKS-USED
+           .
+      *
+           MOVE EIBTIME TO EIBTIME-NUMERIC.
+           STRING EIBTIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  EIBTIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  EIBTIME-SS DELIMITED BY SIZE
+                  INTO RLOG-TIME.
+           MOVE INVCTL-NEXT-INVOICE-NUMBER TO RLOG-NEXT-INVOICE-NUMBER.
+           MOVE RESERVED-INVOICE-NUMBER    TO RLOG-HIGH-INVOICE-NUMBER.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('RECONLOG')
+      *              FROM(RECONLOG-RECORD)
+      *              RIDFLD(RLOG-KEY)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'RECONLOG' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF RECONLOG-RECORD
+           MOVE LENGTH OF RECONLOG-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF RLOG-KEY
+           MOVE LENGTH OF RLOG-KEY TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
            MOVE 0 TO OPENKICKS-EXTRA1
            CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
            RETURNING INT
@@ -1024,91 +2484,144 @@
                   GO TO OPENKICKS-HANDLE
               END-IF
            END-IF
-           END-EVALUATE.
+           .
       *
-       1410-PROTECT-FIELDS.
+       2200-DECREMENT-PRODUCT-QUANTITY.
       *
-           MOVE ATTR-PROT TO ORD-A-CUSTNO.
-           IF CA-PO-ENTERED
-               MOVE ATTR-PROT TO ORD-A-PO
-           ELSE
-               MOVE ATTR-PROT-DARK TO ORD-A-PO
-           END-IF.
+           IF INV-PRODUCT-CODE(ITEM-SUB) NOT = SPACE
+      *        EXEC CICS
+      *            READ FILE('PRODUCT')
+      *                 INTO(PRODUCT-MASTER-RECORD)
+      *                 RIDFLD(INV-PRODUCT-CODE(ITEM-SUB))
+      *                 UPDATE
+      *                 RESP(RESPONSE-CODE)
+      *        END-EXEC
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRODUCT-MASTER-RECORD
+           MOVE LENGTH OF PRODUCT-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF INV-PRODUCT-CODE(ITEM-SUB)
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
       *
-           PERFORM VARYING ITEM-SUB FROM 1 BY 1
-                   UNTIL ITEM-SUB > 10
-               IF CA-PCODE-ENTERED(ITEM-SUB)
-                   MOVE ATTR-PROT TO ORD-A-PCODE(ITEM-SUB)
-               ELSE
-                   MOVE ATTR-PROT-DARK TO ORD-A-PCODE(ITEM-SUB)
-               END-IF
-               IF CA-QTY-ENTERED(ITEM-SUB)
-                   MOVE ATTR-PROT TO ORD-A-QTY(ITEM-SUB)
-               ELSE
-                   MOVE ATTR-PROT-DARK TO ORD-A-QTY(ITEM-SUB)
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
                END-IF
-               IF        CA-NET-ENTERED(ITEM-SUB)
-                      OR CA-PCODE-ENTERED(ITEM-SUB)
-                   MOVE ATTR-PROT TO ORD-A-NET(ITEM-SUB)
+      *
+               IF INV-BACKORDERED(ITEM-SUB)
+                   MOVE ZERO TO PRM-QUANTITY-ON-HAND
                ELSE
-                   MOVE ATTR-PROT-DARK TO ORD-A-NET(ITEM-SUB)
+                   SUBTRACT INV-QUANTITY(ITEM-SUB)
+                       FROM PRM-QUANTITY-ON-HAND
+                       ON SIZE ERROR
+                           MOVE ZERO TO PRM-QUANTITY-ON-HAND
+                   END-SUBTRACT
                END-IF
-           END-PERFORM.
       *
-       1420-UNPROTECT-FIELDS.
+      *        EXEC CICS
+      *            REWRITE FILE('PRODUCT')
+      *                    FROM(PRODUCT-MASTER-RECORD)
+      *                    RESP(RESPONSE-CODE)
+      *        END-EXEC
+           MOVE 27 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRODUCT-MASTER-RECORD
+           MOVE LENGTH OF PRODUCT-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
       *
-           MOVE ATTR-UNPROT-MDT TO ORD-A-CUSTNO.
-           IF CA-PO-ENTERED
-               MOVE ATTR-UNPROT-MDT TO ORD-A-PO
-           ELSE
-               MOVE ATTR-UNPROT     TO ORD-A-PO
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
            END-IF.
       *
-           MOVE ATTR-TURQUOISE TO ORD-C-CUSTNO
-                                  ORD-C-PO.
+       2250-UPDATE-DAILY-TOTAL.
       *
-           PERFORM VARYING ITEM-SUB FROM 1 BY 1
-                   UNTIL ITEM-SUB > 10
-               IF CA-PCODE-ENTERED(ITEM-SUB)
-                   MOVE ATTR-UNPROT-MDT TO ORD-A-PCODE(ITEM-SUB)
-               ELSE
-                   MOVE ATTR-UNPROT     TO ORD-A-PCODE(ITEM-SUB)
-               END-IF
-               IF CA-QTY-ENTERED(ITEM-SUB)
-                   MOVE ATTR-UNPROT-MDT TO ORD-A-QTY(ITEM-SUB)
-               ELSE
-                   MOVE ATTR-UNPROT     TO ORD-A-QTY(ITEM-SUB)
-               END-IF
-               IF CA-NET-ENTERED(ITEM-SUB)
-                   MOVE ATTR-UNPROT-MDT TO ORD-A-NET(ITEM-SUB)
-               ELSE
-                   MOVE ATTR-UNPROT     TO ORD-A-NET(ITEM-SUB)
-               END-IF
-               MOVE ATTR-TURQUOISE TO ORD-C-PCODE(ITEM-SUB)
-                                      ORD-C-QTY(ITEM-SUB)
-                                      ORD-C-NET(ITEM-SUB)
-           END-PERFORM.
+      *    EXEC CICS
+      *        READ FILE('DAYTOTAL')
+      *             INTO(DAILYTOT-RECORD)
+      *             RIDFLD(INV-INVOICE-DATE)
+      *             UPDATE
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'DAYTOTAL' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF DAILYTOT-RECORD
+           MOVE LENGTH OF DAILYTOT-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF INV-INVOICE-DATE
+           MOVE LENGTH OF INV-INVOICE-DATE TO OPENKICKS-LENGTHOF1
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
       *
-       2000-PROCESS-POST-ORDER.
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   ADD 1 TO DT-INVOICE-COUNT
+                   ADD INV-INVOICE-TOTAL TO DT-INVOICE-TOTAL
+                   PERFORM 2260-REWRITE-DAILY-TOTAL
+               WHEN 13
+                   MOVE INV-INVOICE-DATE TO DT-DATE
+                   MOVE 1 TO DT-INVOICE-COUNT
+                   MOVE INV-INVOICE-TOTAL TO DT-INVOICE-TOTAL
+                   PERFORM 2270-WRITE-DAILY-TOTAL
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
       *
-           MOVE CA-INVOICE-RECORD TO INVOICE-RECORD.
+       2260-REWRITE-DAILY-TOTAL.
       *
-      * added by sam
-           DISPLAY 'START TO CALL GETINV'
       *    EXEC CICS
-      *        LINK PROGRAM('GETINV')
-      *             COMMAREA(INV-INVOICE-NUMBER)
+      *        REWRITE FILE('DAYTOTAL')
+      *                FROM(DAILYTOT-RECORD)
+      *                RESP(RESPONSE-CODE)
       *    END-EXEC.
-           MOVE 9 TO OPENKICKS-CMD
-           SET OPENKICKS-DATA1 TO ADDRESS OF INV-INVOICE-NUMBER
-           MOVE LENGTH OF INV-INVOICE-NUMBER TO OPENKICKS-LENGTHOF
-           MOVE 'GETINV' TO OPENKICKS-CHAR8A
+           MOVE 27 TO OPENKICKS-CMD
+           MOVE 'DAYTOTAL' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF DAILYTOT-RECORD
+           MOVE LENGTH OF DAILYTOT-RECORD TO OPENKICKS-LENGTHOF
            MOVE 0 TO OPENKICKS-FLAG
-           MOVE 2050 TO OPENKICKS-USED
-           MOVE 0 TO OPENKICKS-EXTRA1
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
            CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
            RETURNING INT
            END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
            IF OPENKICKS-PARAGRAPH NOT EQUAL 0
               IF OPENKICKS-PARAGRAPH EQUAL -1
                   GO TO OPENKICKS-ABEND-SUB
@@ -1117,40 +2630,32 @@
               END-IF
            END-IF
            .
-
       *
-      * added by sam
-           DISPLAY 'START TO WRITE INVOICE RECORD'
-           PERFORM 2100-WRITE-INVOICE-RECORD.
-           DISPLAY 'FINISH WRITE INVOICE RECORD'
-           ADD 1 TO CA-TOTAL-ORDERS.
-           MOVE 'Type order details.  Then press Enter.'
-               TO ORD-D-INSTR.
-           MOVE 'Order posted.' TO ORD-D-MESSAGE.
-           MOVE 'F3=Exit   F12=Cancel' TO ORD-D-FKEY.
-           MOVE -1 TO ORD-L-CUSTNO.
-           SET SEND-ERASE TO TRUE.
-           PERFORM 1400-SEND-ORDER-MAP.
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
       *
-       2100-WRITE-INVOICE-RECORD.
+       2270-WRITE-DAILY-TOTAL.
       *
       *    EXEC CICS
-      *        WRITE FILE('INVOICE')
-      *              FROM(INVOICE-RECORD)
-      *              RIDFLD(INV-INVOICE-NUMBER)
+      *        WRITE FILE('DAYTOTAL')
+      *              FROM(DAILYTOT-RECORD)
+      *              RIDFLD(DT-DATE)
+      *              RESP(RESPONSE-CODE)
       *    END-EXEC.
            MOVE 17 TO OPENKICKS-CMD
-           MOVE 'INVOICE' TO OPENKICKS-CHAR8A
-           SET OPENKICKS-DATA1 TO ADDRESS OF INVOICE-RECORD
-           MOVE LENGTH OF INVOICE-RECORD TO OPENKICKS-LENGTHOF
-           SET OPENKICKS-DATA2 TO ADDRESS OF INV-INVOICE-NUMBER
-           MOVE LENGTH OF INV-INVOICE-NUMBER TO OPENKICKS-LENGTHOF1
+           MOVE 'DAYTOTAL' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF DAILYTOT-RECORD
+           MOVE LENGTH OF DAILYTOT-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF DT-DATE
+           MOVE LENGTH OF DT-DATE TO OPENKICKS-LENGTHOF1
            MOVE 0 TO OPENKICKS-FLAG
            MOVE 6146 TO OPENKICKS-USED
-           MOVE 0 TO OPENKICKS-EXTRA1
+           MOVE 4 TO OPENKICKS-EXTRA1
            CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
            RETURNING INT
            END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
            IF OPENKICKS-PARAGRAPH NOT EQUAL 0
               IF OPENKICKS-PARAGRAPH EQUAL -1
                   GO TO OPENKICKS-ABEND-SUB
@@ -1159,7 +2664,52 @@
               END-IF
            END-IF
            .
-
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       2280-WRITE-GL-FEED-RECORD.
+      *
+           MOVE INV-INVOICE-NUMBER  TO GLF-INVOICE-NUMBER.
+           MOVE INV-INVOICE-DATE    TO GLF-INVOICE-DATE.
+           MOVE INV-CUSTOMER-NUMBER TO GLF-CUSTOMER-NUMBER.
+           MOVE INV-SALES-TAX       TO GLF-SALES-TAX.
+           MOVE INV-INVOICE-TOTAL   TO GLF-INVOICE-TOTAL.
+           COMPUTE GLF-MERCHANDISE-TOTAL =
+               INV-INVOICE-TOTAL - INV-SALES-TAX.
+           SET GLF-PENDING-EXTRACT TO TRUE.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('GLFEED')
+      *              FROM(GLFEED-RECORD)
+      *              RIDFLD(GLF-INVOICE-NUMBER)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'GLFEED' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF GLFEED-RECORD
+           MOVE LENGTH OF GLFEED-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF GLF-INVOICE-NUMBER
+           MOVE LENGTH OF GLF-INVOICE-NUMBER TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
       *
        3000-SEND-TOTAL-LINE.
       *
