@@ -28,18 +28,61 @@
                10  PROGRAM-1               PIC X(08) VALUE 'CUSTINQ1'.
                10  PROGRAM-2               PIC X(08) VALUE 'CUSTMNT2'.
                10  PROGRAM-3               PIC X(08) VALUE 'ORDRENT '.
+               10  PROGRAM-4               PIC X(08) VALUE 'INVSUM1 '.
+               10  PROGRAM-5               PIC X(08) VALUE 'PRDLOW1 '.
+               10  PROGRAM-6               PIC X(08) VALUE 'INVSTAT '.
+               10  PROGRAM-7               PIC X(08) VALUE 'INVRECV '.
+               10  PROGRAM-8               PIC X(08) VALUE 'INVPRNT '.
            05  PROGRAM-NAME                REDEFINES PROGRAM-LIST
-                                           OCCURS 3 TIMES
+                                           OCCURS 8 TIMES
                                            PIC X(08).
+      *
+           05  MINIMUM-ROLE-LIST.
+               10  MINIMUM-ROLE-1           PIC X(01) VALUE 'C'.
+               10  MINIMUM-ROLE-2           PIC X(01) VALUE 'S'.
+               10  MINIMUM-ROLE-3           PIC X(01) VALUE 'C'.
+               10  MINIMUM-ROLE-4           PIC X(01) VALUE 'C'.
+               10  MINIMUM-ROLE-5           PIC X(01) VALUE 'S'.
+               10  MINIMUM-ROLE-6           PIC X(01) VALUE 'A'.
+               10  MINIMUM-ROLE-7           PIC X(01) VALUE 'S'.
+               10  MINIMUM-ROLE-8           PIC X(01) VALUE 'C'.
+           05  MINIMUM-ROLE                REDEFINES MINIMUM-ROLE-LIST
+                                           OCCURS 8 TIMES
+                                           PIC X(01).
       *
        01  SUBSCRIPTS.
            05  ACTION-SUB              PIC 9(01).
+      *
+       01  SWITCHES-2.
+      *
+           05  OPERATOR-FOUND-SW       PIC X(01) VALUE 'Y'.
+               88  OPERATOR-FOUND               VALUE 'Y'.
+           05  ROLE-AUTHORIZED-SW      PIC X(01) VALUE 'Y'.
+               88  ROLE-AUTHORIZED              VALUE 'Y'.
+      *
+       01  ROLE-RANK-FIELDS.
+      *
+           05  OPERATOR-ROLE-RANK      PIC 9(01).
+           05  REQUIRED-ROLE-RANK      PIC 9(01).
       *
        01  END-OF-SESSION-MESSAGE      PIC X(13) VALUE 'Session ended'.
       *
        01  RESPONSE-CODE               PIC S9(08) COMP.
+      *
+      *    Single control record, always keyed by SUMCTL-RECORD-KEY
+      *    '1', that INVSUM1 updates each time the invoice summary
+      *    report is run.  Shown on the menu screen so an operator
+      *    can tell whether today's summary has already been
+      *    produced without having to go into INVSUM1 first.
+       01  SUMCTL-RECORD.
+      *
+           05  SUMCTL-RECORD-KEY       PIC X(01).
+           05  SUMCTL-LAST-RUN-DATE    PIC X(08).
+           05  SUMCTL-LAST-RUN-TIME    PIC X(08).
       *
        01  COMMUNICATION-AREA          PIC X(01).
+      *
+       COPY OPERMAS.
       *
       *   Micro Focus BMS Screen Painter (ver MFBM 2.0.11)
       *   MapSet Name   MENSET1
@@ -54,6 +97,12 @@
                05 TRANIDA                        PIC X.
             03 FILLER                         PIC X(2).
             03 TRANIDI                        PIC X(4).
+            03 OPERIDL                        PIC S9(4) COMP.
+            03 OPERIDF                        PIC X.
+            03 FILLER REDEFINES OPERIDF.
+               05 OPERIDA                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 OPERIDI                        PIC X(8).
             03 ACTIONL                        PIC S9(4) COMP.
             03 ACTIONF                        PIC X.
             03 FILLER REDEFINES ACTIONF.
@@ -80,6 +129,10 @@
             03 TRANIDH                        PIC X.
             03 TRANIDO                        PIC X(4).
             03 FILLER                         PIC X(3).
+            03 OPERIDC                        PIC X.
+            03 OPERIDH                        PIC X.
+            03 OPERIDO                        PIC X(8).
+            03 FILLER                         PIC X(3).
             03 ACTIONC                        PIC X.
             03 ACTIONH                        PIC X.
             03 ACTIONO                        PIC X(1).
@@ -211,11 +264,13 @@
                WHEN EIBCALEN = ZERO
                    MOVE LOW-VALUE TO MENMAP1O
                    SET SEND-ERASE TO TRUE
+                   PERFORM 1095-SHOW-LAST-RUN-DATE
                    PERFORM 1400-SEND-MENU-MAP
       *
                WHEN EIBAID = DFHCLEAR
                    MOVE LOW-VALUE TO MENMAP1O
                    SET SEND-ERASE TO TRUE
+                   PERFORM 1095-SHOW-LAST-RUN-DATE
                    PERFORM 1400-SEND-MENU-MAP
       *
                WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
@@ -283,12 +338,67 @@
       *
            PERFORM 1100-RECEIVE-MENU-MAP.
            PERFORM 1200-EDIT-MENU-DATA.
+           IF VALID-DATA
+               PERFORM 1210-READ-OPERATOR-RECORD
+           END-IF.
            IF VALID-DATA
                MOVE ACTIONI TO ACTION-SUB
+               PERFORM 1250-CHECK-ROLE-AUTHORIZATION
+           END-IF.
+           IF VALID-DATA
                PERFORM 1300-BRANCH-TO-PROGRAM
            END-IF.
            SET SEND-DATAONLY-ALARM TO TRUE.
            PERFORM 1400-SEND-MENU-MAP.
+      *
+       1095-SHOW-LAST-RUN-DATE.
+      *
+           MOVE '1' TO SUMCTL-RECORD-KEY.
+      *    EXEC CICS
+      *        READ FILE('SUM1CTL')
+      *             INTO(SUMCTL-RECORD)
+      *             RIDFLD(SUMCTL-RECORD-KEY)
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'SUM1CTL' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF SUMCTL-RECORD
+           MOVE LENGTH OF SUMCTL-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF SUMCTL-RECORD-KEY
+           MOVE LENGTH OF SUMCTL-RECORD-KEY TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   MOVE SPACES TO MESSAGEO
+                   STRING 'Invoice summary last run on '
+                               DELIMITED BY SIZE
+                          SUMCTL-LAST-RUN-DATE DELIMITED BY SIZE
+                          ' at ' DELIMITED BY SIZE
+                          SUMCTL-LAST-RUN-TIME DELIMITED BY SIZE
+                          '.' DELIMITED BY SIZE
+                          INTO MESSAGEO
+               WHEN 13
+                   MOVE 'Invoice summary has not been run yet.'
+                       TO MESSAGEO
+               WHEN OTHER
+                   GO TO OPENKICKS-ABEND-SUB
+           END-EVALUATE.
       *
        1100-RECEIVE-MENU-MAP.
       *
@@ -319,10 +429,92 @@
       *
        1200-EDIT-MENU-DATA.
       *
-           IF ACTIONI NOT = '1' AND '2' AND '3'
+           MOVE 'Y' TO VALID-DATA-SW.
+           IF       OPERIDL = ZERO
+                 OR OPERIDI = SPACE
+               MOVE ATTR-REVERSE TO OPERIDH
+               MOVE 'You must enter your operator id.' TO MESSAGEO
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+           IF VALID-DATA
+               IF ACTIONI NOT = '1' AND '2' AND '3' AND '4' AND '5'
+                                    AND '6' AND '7' AND '8'
+                   MOVE ATTR-REVERSE TO ACTIONH
+                   MOVE 'You must enter 1, 2, 3, 4, 5, 6, 7, or 8.'
+                       TO MESSAGEO
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+       1210-READ-OPERATOR-RECORD.
+      *
+      *    EXEC CICS
+      *        READ FILE('OPERMAS')
+      *             INTO(OPERATOR-MASTER-RECORD)
+      *             RIDFLD(OPERIDI)
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'OPERMAS' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF OPERATOR-MASTER-RECORD
+           MOVE LENGTH OF OPERATOR-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF OPERIDI
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE = 13
+               MOVE 'N' TO OPERATOR-FOUND-SW
+               MOVE ATTR-REVERSE TO OPERIDH
+               MOVE 'That operator id is not on file.' TO MESSAGEO
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               IF RESPONSE-CODE NOT = 0
+                   GO TO OPENKICKS-ABEND-SUB
+               ELSE
+                   MOVE 'Y' TO OPERATOR-FOUND-SW
+               END-IF
+           END-IF.
+      *
+       1250-CHECK-ROLE-AUTHORIZATION.
+      *
+           EVALUATE TRUE
+               WHEN OPR-ROLE-ADMIN
+                   MOVE 3 TO OPERATOR-ROLE-RANK
+               WHEN OPR-ROLE-SUPERVISOR
+                   MOVE 2 TO OPERATOR-ROLE-RANK
+               WHEN OTHER
+                   MOVE 1 TO OPERATOR-ROLE-RANK
+           END-EVALUATE.
+           EVALUATE MINIMUM-ROLE(ACTION-SUB)
+               WHEN 'A'
+                   MOVE 3 TO REQUIRED-ROLE-RANK
+               WHEN 'S'
+                   MOVE 2 TO REQUIRED-ROLE-RANK
+               WHEN OTHER
+                   MOVE 1 TO REQUIRED-ROLE-RANK
+           END-EVALUATE.
+           IF OPERATOR-ROLE-RANK < REQUIRED-ROLE-RANK
+               MOVE 'N' TO ROLE-AUTHORIZED-SW
                MOVE ATTR-REVERSE TO ACTIONH
-               MOVE 'You must enter 1, 2, or 3.' TO MESSAGEO
+               MOVE 'You are not authorized for that option.'
+                   TO MESSAGEO
                MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               MOVE 'Y' TO ROLE-AUTHORIZED-SW
            END-IF.
       *
        1300-BRANCH-TO-PROGRAM.
