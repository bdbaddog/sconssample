@@ -0,0 +1,479 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. CUSTLOAD.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       COPY OPENKICK.
+       01 CALL-NAME    PIC X(10).
+      *
+       01  RESPONSE-CODE               PIC S9(08)    COMP.
+      *
+       01  ABSOLUTE-TIME               PIC S9(15)    COMP-3.
+      *
+      *    EIBTIME comes back from CICS as packed 0HHMMSS - broken
+      *    out below so it can be edited into CVLG-TIME without a
+      *    second FORMATTIME call (FORMATTIME's own TIME option isn't
+      *    needed - EIBTIME already has everything it would return).
+       01  EIBTIME-NUMERIC             PIC 9(07).
+       01  EIBTIME-FIELDS REDEFINES EIBTIME-NUMERIC.
+           05  FILLER                  PIC 9(01).
+           05  EIBTIME-HH              PIC 9(02).
+           05  EIBTIME-MM              PIC 9(02).
+           05  EIBTIME-SS              PIC 9(02).
+      *
+       01  SWITCHES.
+      *
+           05  CUSTCNVT-EOF-SW             PIC X(01) VALUE 'N'.
+               88  CUSTCNVT-EOF                    VALUE 'Y'.
+      *
+       01  CUSTLOAD-COUNTERS.
+      *
+           05  CVLD-READ-COUNT             PIC S9(07) COMP-3 VALUE ZERO.
+           05  CVLD-ADDED-COUNT            PIC S9(07) COMP-3 VALUE ZERO.
+           05  CVLD-UPDATED-COUNT          PIC S9(07) COMP-3 VALUE ZERO.
+           05  CVLD-ERROR-COUNT            PIC S9(07) COMP-3 VALUE ZERO.
+      *
+      *    Holds the record just read from CUSTCNVT so it survives
+      *    the READ UPDATE against CUSTMAS that follows a duplicate
+      *    key - that READ loads CUSTOMER-MASTER-RECORD with the old
+      *    CUSTMAS data in order to lock it for the REWRITE.
+           05  CVLD-EXTRACT-RECORD         PIC X(177).
+      *
+       COPY CUSTMAS.
+      *
+      *    CONVLOG keeps one summary record per run of the conversion
+      *    load, the same way RECONLOG keeps an audit trail for the
+      *    invoice numbering reconciliation.  This is what whoever
+      *    ran the conversion checks to see how many customers came
+      *    across and whether anything needs to be looked at by hand.
+       01  CONVLOG-RECORD.
+      *
+           05  CVLG-KEY.
+               10  CVLG-DATE                   PIC X(08).
+               10  CVLG-TIME                   PIC X(08).
+           05  CVLG-READ-COUNT             PIC 9(06).
+           05  CVLG-ADDED-COUNT            PIC 9(06).
+           05  CVLG-UPDATED-COUNT          PIC 9(06).
+           05  CVLG-ERROR-COUNT            PIC 9(06).
+           05  CVLG-STATUS                 PIC X(01).
+               88  CVLG-CLEAN                      VALUE 'C'.
+               88  CVLG-HAD-ERRORS                 VALUE 'E'.
+           05  CVLG-MESSAGE                PIC X(60).
+      *
+       COPY ERRPARM.
+      *
+       LINKAGE SECTION.
+       COPY DFHEIBLK.
+      *
+       01  DFHCOMMAREA              PIC X(01).
+      *
+       PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
+            IF EIBRESP EQUAL 111
+               CALL "raise" USING BY VALUE 6
+            END-IF.
+           MOVE 0 TO OPENKICKS-NUM1
+           MOVE 70 TO OPENKICKS-CMD
+           MOVE 0 TO OPENKICKS-LINE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 0 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+      * CUSTLOAD is LINKed to once, at cutover, to copy the customers
+      * staged in CUSTCNVT by the conversion extract into the live
+      * CUSTMAS file.  A customer number that is already on CUSTMAS
+      * is updated in place rather than rejected as a duplicate, so
+      * the load can be re-run harmlessly if the extract is corrected
+      * and resubmitted - there is no separate "undo" step to run
+      * first.
+      *
+       0000-LOAD-CUSTOMERS.
+      *
+           PERFORM 1000-OPEN-CONVERSION-FILE.
+           PERFORM 2000-LOAD-NEXT-CUSTOMER
+               UNTIL CUSTCNVT-EOF.
+           PERFORM 2900-CLOSE-CONVERSION-FILE.
+           PERFORM 3000-WRITE-CONVERSION-LOG.
+      *
+      *    EXEC CICS
+      *        RETURN
+      *    END-EXEC.
+           MOVE 11 TO OPENKICKS-CMD
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 0 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           GOBACK
+           .
+      *
+       1000-OPEN-CONVERSION-FILE.
+      *
+           MOVE LOW-VALUE TO CM-CUSTOMER-NUMBER.
+      *    EXEC CICS
+      *        STARTBR FILE('CUSTCNVT')
+      *                RIDFLD(CM-CUSTOMER-NUMBER)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 20 TO OPENKICKS-CMD
+           MOVE 'CUSTCNVT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CM-CUSTOMER-NUMBER
+           MOVE LENGTH OF CM-CUSTOMER-NUMBER TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE = 13
+               SET CUSTCNVT-EOF TO TRUE
+           ELSE
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       2000-LOAD-NEXT-CUSTOMER.
+      *
+      *    EXEC CICS
+      *        READNEXT FILE('CUSTCNVT')
+      *                 INTO(CUSTOMER-MASTER-RECORD)
+      *                 RIDFLD(CM-CUSTOMER-NUMBER)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 21 TO OPENKICKS-CMD
+           MOVE 'CUSTCNVT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-MASTER-RECORD
+           SET OPENKICKS-DATA2 TO ADDRESS OF CM-CUSTOMER-NUMBER
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   ADD 1 TO CVLD-READ-COUNT
+                   MOVE CUSTOMER-MASTER-RECORD TO CVLD-EXTRACT-RECORD
+                   PERFORM 2100-WRITE-CUSTOMER-RECORD
+               WHEN 20
+                   SET CUSTCNVT-EOF TO TRUE
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       2100-WRITE-CUSTOMER-RECORD.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('CUSTMAS')
+      *              FROM(CUSTOMER-MASTER-RECORD)
+      *              RIDFLD(CM-CUSTOMER-NUMBER)
+      *              RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'CUSTMAS' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-MASTER-RECORD
+           MOVE LENGTH OF CUSTOMER-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF CM-CUSTOMER-NUMBER
+           MOVE LENGTH OF CM-CUSTOMER-NUMBER TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   ADD 1 TO CVLD-ADDED-COUNT
+               WHEN 14
+                   PERFORM 2150-UPDATE-CUSTOMER-RECORD
+               WHEN OTHER
+                   ADD 1 TO CVLD-ERROR-COUNT
+           END-EVALUATE.
+      *
+       2150-UPDATE-CUSTOMER-RECORD.
+      *
+      *    The customer number already exists on CUSTMAS - a prior
+      *    run of this same conversion, most likely.  Re-read it for
+      *    update and rewrite it from the extract so the load stays
+      *    safe to run more than once.
+      *
+      *    EXEC CICS
+      *        READ FILE('CUSTMAS')
+      *             INTO(CUSTOMER-MASTER-RECORD)
+      *             RIDFLD(CM-CUSTOMER-NUMBER)
+      *             UPDATE
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'CUSTMAS' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-MASTER-RECORD
+           MOVE LENGTH OF CUSTOMER-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF CM-CUSTOMER-NUMBER
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE NOT = 0
+               ADD 1 TO CVLD-ERROR-COUNT
+           ELSE
+               MOVE CVLD-EXTRACT-RECORD TO CUSTOMER-MASTER-RECORD
+      *        EXEC CICS
+      *            REWRITE FILE('CUSTMAS')
+      *                    FROM(CUSTOMER-MASTER-RECORD)
+      *                    RESP(RESPONSE-CODE)
+      *        END-EXEC.
+               MOVE 27 TO OPENKICKS-CMD
+               MOVE 'CUSTMAS' TO OPENKICKS-CHAR8A
+               SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-MASTER-RECORD
+               MOVE LENGTH OF CUSTOMER-MASTER-RECORD TO
+                   OPENKICKS-LENGTHOF
+               MOVE 0 TO OPENKICKS-FLAG
+               MOVE 6146 TO OPENKICKS-USED
+               MOVE 4 TO OPENKICKS-EXTRA1
+               CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA,
+                   VALUE 1
+               RETURNING INT
+               END-CALL
+               MOVE EIBRESP TO RESPONSE-CODE
+               IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+                  IF OPENKICKS-PARAGRAPH EQUAL -1
+                      GO TO OPENKICKS-ABEND-SUB
+                  ELSE
+                      GO TO OPENKICKS-HANDLE
+                  END-IF
+               END-IF
+               IF RESPONSE-CODE = 0
+                   ADD 1 TO CVLD-UPDATED-COUNT
+               ELSE
+                   ADD 1 TO CVLD-ERROR-COUNT
+               END-IF
+           END-IF.
+      *
+       2900-CLOSE-CONVERSION-FILE.
+      *
+           IF NOT CUSTCNVT-EOF OR CVLD-READ-COUNT > ZERO
+      *        EXEC CICS
+      *            ENDBR FILE('CUSTCNVT')
+      *                  RESP(RESPONSE-CODE)
+      *        END-EXEC
+           MOVE 25 TO OPENKICKS-CMD
+           MOVE 'CUSTCNVT' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           END-IF.
+      *
+       3000-WRITE-CONVERSION-LOG.
+      *
+      *    EXEC CICS
+      *        ASKTIME ABSTIME(ABSOLUTE-TIME)
+      *    END-EXEC.
+           MOVE 3 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA1 TO ADDRESS OF ABSOLUTE-TIME
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2048 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+      *    EXEC CICS
+      *        FORMATTIME ABSTIME(ABSOLUTE-TIME)
+      *        MMDDYYYY(CVLG-DATE)
+      *        TIME(CVLG-TIME)
+      *    END-EXEC.
+           MOVE 8 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA9 TO ADDRESS OF ABSOLUTE-TIME
+           SET OPENKICKS-DATA4 TO ADDRESS OF CVLG-DATE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 540672 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           MOVE EIBTIME TO EIBTIME-NUMERIC.
+           STRING EIBTIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  EIBTIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  EIBTIME-SS DELIMITED BY SIZE
+                  INTO CVLG-TIME.
+           MOVE CVLD-READ-COUNT    TO CVLG-READ-COUNT.
+           MOVE CVLD-ADDED-COUNT   TO CVLG-ADDED-COUNT.
+           MOVE CVLD-UPDATED-COUNT TO CVLG-UPDATED-COUNT.
+           MOVE CVLD-ERROR-COUNT   TO CVLG-ERROR-COUNT.
+           IF CVLD-ERROR-COUNT > ZERO
+               SET CVLG-HAD-ERRORS TO TRUE
+               MOVE 'Conversion load completed with errors - review
+      -            ' CUSTCNVT for records that were not applied.'
+                   TO CVLG-MESSAGE
+           ELSE
+               SET CVLG-CLEAN TO TRUE
+               MOVE 'Conversion load completed - all records applied
+      -            ' to CUSTMAS.' TO CVLG-MESSAGE
+           END-IF.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('CVTLOG')
+      *              FROM(CONVLOG-RECORD)
+      *              RIDFLD(CVLG-KEY)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'CVTLOG' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CONVLOG-RECORD
+           MOVE LENGTH OF CONVLOG-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF CVLG-KEY
+           MOVE LENGTH OF CVLG-KEY TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+      *    EXEC CICS
+      *        XCTL PROGRAM('SYSERR')
+      *             COMMAREA(ERROR-PARAMETERS)
+      *    END-EXEC.
+           MOVE 10 TO OPENKICKS-CMD
+           MOVE 'SYSERR' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF ERROR-PARAMETERS
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           IF EIBRESP EQUAL 0
+              GOBACK
+           END-IF
+           .
+      *
+       OPENKICKS-ABEND-SUB SECTION.
+       OPENKICKS-ABEND-SUB-P.
+            MOVE 255 TO OPENKICKS-CMD
+          CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+            RETURNING INT
+            END-CALL.
+            GOBACK.
+       OPENKICKS-HANDLE SECTION.
+       OPENKICKS-HANDLE-P.
