@@ -0,0 +1,571 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  INVSTAT.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       COPY OPENKICK.
+       01 CALL-NAME    PIC X(10).
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01)   VALUE 'Y'.
+               88  VALID-DATA                          VALUE 'Y'.
+      *
+       01  WORK-FIELDS.
+      *
+           05  ITEM-SUB                    PIC S9(03) COMP-3 VALUE ZERO.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE                          VALUE '1'.
+               88  SEND-DATAONLY                       VALUE '2'.
+               88  SEND-DATAONLY-ALARM                 VALUE '3'.
+      *
+       01  COMMUNICATION-AREA              PIC X(01).
+      *
+       01  RESPONSE-CODE                   PIC S9(08) COMP.
+      *
+      *   Micro Focus BMS Screen Painter (ver MFBM 2.0.11)
+      *   MapSet Name   ISTSET1
+      *   Date Created  04/12/2001
+      *   Time Created  08:37:45
+      *  Output Data For Map ISTMAP1
+         01 ISTMAP1O.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(2).
+            03 TRANIDA                        PIC X.
+            03 TRANIDO                        PIC X(4).
+            03 FILLER                         PIC X(2).
+            03 INVNOA                         PIC X.
+            03 INVNOO                         PIC 9(06).
+            03 FILLER                         PIC X(2).
+            03 CURSTATA                       PIC X.
+            03 CURSTATO                       PIC X(01).
+            03 FILLER                         PIC X(2).
+            03 NEWSTATA                       PIC X.
+            03 NEWSTATO                       PIC X(01).
+            03 FILLER                         PIC X(2).
+            03 MESSAGEA                       PIC X.
+            03 MESSAGEO                       PIC X(79).
+            03 FILLER                         PIC X(2).
+            03 DUMMYA                         PIC X.
+            03 DUMMYO                         PIC X(1).
+      *  Input Data For Map ISTMAP1
+         01 ISTMAP1I REDEFINES ISTMAP1O.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(2).
+            03 TRANIDF                        PIC X.
+            03 TRANIDI                        PIC X(4).
+            03 FILLER                         PIC X(2).
+            03 INVNOF                         PIC X.
+            03 INVNOL                         REDEFINES INVNOF
+                                               PIC S9(4) COMP.
+            03 INVNOI                         PIC 9(06).
+            03 FILLER                         PIC X(2).
+            03 CURSTATF                       PIC X.
+            03 CURSTATI                       PIC X(01).
+            03 FILLER                         PIC X(2).
+            03 NEWSTATF                       PIC X.
+            03 NEWSTATI                       PIC X(01).
+            03 FILLER                         PIC X(2).
+            03 MESSAGEF                       PIC X.
+            03 MESSAGEI                       PIC X(79).
+            03 FILLER                         PIC X(2).
+            03 DUMMYF                         PIC X.
+            03 DUMMYI                         PIC X(1).
+      *
+        01  DFHAID.
+           02  DFHNULL         PIC X   VALUE IS X'00'.
+           02  DFHENTER        PIC X   VALUE IS ''''.
+           02  DFHCLEAR        PIC X   VALUE IS '_'.
+           02  DFHPEN          PIC X   VALUE IS '='.
+           02  DFHOPID         PIC X   VALUE IS 'W'.
+           02  DFHMSRE         PIC X   VALUE IS 'X'.
+           02  DFHSTRF         PIC X   VALUE IS ' '.
+           02  DFHPA1          PIC X   VALUE IS '%'.
+           02  DFHPA2          PIC X   VALUE IS '>'.
+           02  DFHPA3          PIC X   VALUE IS ','.
+           02  DFHPF1          PIC X   VALUE IS '1'.
+           02  DFHPF2          PIC X   VALUE IS '2'.
+           02  DFHPF3          PIC X   VALUE IS '3'.
+           02  DFHPF4          PIC X   VALUE IS '4'.
+           02  DFHPF5          PIC X   VALUE IS '5'.
+           02  DFHPF6          PIC X   VALUE IS '6'.
+           02  DFHPF7          PIC X   VALUE IS '7'.
+           02  DFHPF8          PIC X   VALUE IS '8'.
+           02  DFHPF9          PIC X   VALUE IS '9'.
+           02  DFHPF10         PIC X   VALUE IS ':'.
+           02  DFHPF11         PIC X   VALUE IS '#'.
+           02  DFHPF12         PIC X   VALUE IS '@'.
+           02  DFHPF13         PIC X   VALUE IS 'A'.
+           02  DFHPF14         PIC X   VALUE IS 'B'.
+           02  DFHPF15         PIC X   VALUE IS 'C'.
+           02  DFHPF16         PIC X   VALUE IS 'D'.
+           02  DFHPF17         PIC X   VALUE IS 'E'.
+           02  DFHPF18         PIC X   VALUE IS 'F'.
+           02  DFHPF19         PIC X   VALUE IS 'G'.
+           02  DFHPF20         PIC X   VALUE IS 'H'.
+           02  DFHPF21         PIC X   VALUE IS 'I'.
+           02  DFHPF22         PIC X   VALUE IS '$'.
+           02  DFHPF23         PIC X   VALUE IS '.'.
+           02  DFHPF24         PIC X   VALUE IS '<'.
+      *
+       COPY INVOICE.
+      *
+       COPY PRODUCT.
+      *
+       COPY ERRPARM.
+      *
+       LINKAGE SECTION.
+       COPY DFHEIBLK.
+       01 CALL-NAME    PIC X(10).
+       01  DFHCOMMAREA PIC X(01).
+       PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
+            IF EIBRESP EQUAL 111
+               CALL "raise" USING BY VALUE 6
+            END-IF.
+           MOVE 0 TO OPENKICKS-NUM1
+           MOVE 70 TO OPENKICKS-CMD
+           MOVE 0 TO OPENKICKS-LINE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 0 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+       0000-PROCESS-STATUS-CHANGE.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO ISTMAP1O
+                   MOVE 'ISTA'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-STATUS-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO ISTMAP1O
+                   MOVE 'ISTA'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-STATUS-MAP
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+      *            EXEC CICS
+      *                XCTL PROGRAM('INVMENU')
+      *            END-EXEC
+                   MOVE 10 TO OPENKICKS-CMD
+                   MOVE 'INVMENU' TO OPENKICKS-CHAR8A
+                   MOVE 0 TO OPENKICKS-FLAG
+                   MOVE 2 TO OPENKICKS-USED
+                   MOVE 0 TO OPENKICKS-EXTRA1
+                   CALL OPENKICKS USING BY REFERENCE
+                       OPENKICKS-PASSDATA, VALUE 1
+                   RETURNING INT
+                   END-CALL
+                   IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+                      IF OPENKICKS-PARAGRAPH EQUAL -1
+                          GO TO OPENKICKS-ABEND-SUB
+                      ELSE
+                          GO TO OPENKICKS-HANDLE
+                      END-IF
+                   END-IF
+                   IF EIBRESP EQUAL 0
+                      GOBACK
+                   END-IF
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-PROCESS-STATUS-MAP
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO ISTMAP1O
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1400-SEND-STATUS-MAP
+      *
+           END-EVALUATE.
+      *
+      *    EXEC CICS
+      *        RETURN TRANSID('ISTA')
+      *               COMMAREA(COMMUNICATION-AREA)
+      *    END-EXEC.
+           MOVE 11 TO OPENKICKS-CMD
+           MOVE 'ISTA' TO OPENKICKS-CHAR4A
+           SET OPENKICKS-DATA1 TO ADDRESS OF COMMUNICATION-AREA
+           MOVE LENGTH OF COMMUNICATION-AREA TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2560 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           GOBACK
+           .
+
+      *
+       1000-PROCESS-STATUS-MAP.
+      *
+           PERFORM 1100-RECEIVE-STATUS-MAP.
+           PERFORM 1200-EDIT-STATUS-DATA.
+           IF VALID-DATA
+               PERFORM 1300-ADVANCE-INVOICE-STATUS
+           END-IF.
+           IF VALID-DATA
+               SET SEND-DATAONLY TO TRUE
+               PERFORM 1400-SEND-STATUS-MAP
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-STATUS-MAP
+           END-IF.
+      *
+       1100-RECEIVE-STATUS-MAP.
+      *
+      *    EXEC CICS
+      *        RECEIVE MAP('ISTMAP1')
+      *                MAPSET('ISTSET1')
+      *                INTO(ISTMAP1I)
+      *    END-EXEC.
+           MOVE 29 TO OPENKICKS-CMD
+           MOVE 'ISTMAP1' TO OPENKICKS-CHAR8A
+           MOVE 'ISTSET1' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF ISTMAP1I
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+       1200-EDIT-STATUS-DATA.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           IF       INVNOL = ZERO
+                 OR INVNOI = ZERO
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter an invoice number.' TO MESSAGEO
+           END-IF.
+           IF VALID-DATA
+               IF NEWSTATI NOT = 'S' AND 'P' AND 'C'
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'New status must be S, P, or C.' TO MESSAGEO
+               END-IF
+           END-IF.
+      *
+       1300-ADVANCE-INVOICE-STATUS.
+      *
+           PERFORM 1310-READ-INVOICE-FOR-UPDATE.
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   MOVE INV-STATUS TO CURSTATO
+                   EVALUATE TRUE
+                       WHEN NEWSTATI = 'S' AND INV-STATUS-OPEN
+                           SET INV-STATUS-SHIPPED TO TRUE
+                           PERFORM 1320-REWRITE-INVOICE-RECORD
+                           MOVE INV-STATUS TO CURSTATO
+                           MOVE 'Invoice marked shipped.' TO MESSAGEO
+                       WHEN NEWSTATI = 'P' AND INV-STATUS-SHIPPED
+                           SET INV-STATUS-PAID TO TRUE
+                           PERFORM 1320-REWRITE-INVOICE-RECORD
+                           MOVE INV-STATUS TO CURSTATO
+                           MOVE 'Invoice marked paid.' TO MESSAGEO
+                       WHEN NEWSTATI = 'C' AND
+                               (INV-STATUS-OPEN OR INV-STATUS-SHIPPED)
+                           SET INV-STATUS-CANCELLED TO TRUE
+                           PERFORM 1320-REWRITE-INVOICE-RECORD
+                           PERFORM 1330-RESTORE-PRODUCT-QUANTITY
+                               VARYING ITEM-SUB FROM 1 BY 1
+                                 UNTIL ITEM-SUB > 30
+                           MOVE INV-STATUS TO CURSTATO
+                           MOVE 'Invoice cancelled.' TO MESSAGEO
+                       WHEN OTHER
+                           MOVE 'N' TO VALID-DATA-SW
+                           MOVE 'That status change is not allowed.' TO
+                               MESSAGEO
+                   END-EVALUATE
+               WHEN 13
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'That invoice does not exist.' TO MESSAGEO
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       1310-READ-INVOICE-FOR-UPDATE.
+      *
+      *    EXEC CICS
+      *        READ FILE('INVOICE')
+      *             INTO(INVOICE-RECORD)
+      *             RIDFLD(INVNOI)
+      *             UPDATE
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'INVOICE' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVOICE-RECORD
+           MOVE LENGTH OF INVOICE-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF INVNOI
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+       1320-REWRITE-INVOICE-RECORD.
+      *
+      *    EXEC CICS
+      *        REWRITE FILE('INVOICE')
+      *                FROM(INVOICE-RECORD)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 27 TO OPENKICKS-CMD
+           MOVE 'INVOICE' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVOICE-RECORD
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       1330-RESTORE-PRODUCT-QUANTITY.
+      *
+           IF INV-PRODUCT-CODE(ITEM-SUB) NOT = SPACE
+      *        EXEC CICS
+      *            READ FILE('PRODUCT')
+      *                 INTO(PRODUCT-MASTER-RECORD)
+      *                 RIDFLD(INV-PRODUCT-CODE(ITEM-SUB))
+      *                 UPDATE
+      *                 RESP(RESPONSE-CODE)
+      *        END-EXEC
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRODUCT-MASTER-RECORD
+           MOVE LENGTH OF PRODUCT-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF INV-PRODUCT-CODE(ITEM-SUB)
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+      *
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+      *
+               IF NOT INV-BACKORDERED(ITEM-SUB)
+                   ADD INV-QUANTITY(ITEM-SUB) TO PRM-QUANTITY-ON-HAND
+               END-IF
+      *
+      *        EXEC CICS
+      *            REWRITE FILE('PRODUCT')
+      *                    FROM(PRODUCT-MASTER-RECORD)
+      *                    RESP(RESPONSE-CODE)
+      *        END-EXEC
+           MOVE 27 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRODUCT-MASTER-RECORD
+           MOVE LENGTH OF PRODUCT-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+      *
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1400-SEND-STATUS-MAP.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+      *            EXEC CICS
+      *                SEND MAP('ISTMAP1')
+      *                     MAPSET('ISTSET1')
+      *                     FROM(ISTMAP1O)
+      *                     ERASE
+      *                END-EXEC
+                   MOVE 24 TO OPENKICKS-CMD
+                   MOVE 'ISTMAP1' TO OPENKICKS-CHAR8A
+                   MOVE 'ISTSET1' TO OPENKICKS-CHAR8B
+                   SET OPENKICKS-DATA1 TO ADDRESS OF ISTMAP1O
+                   MOVE 8 TO OPENKICKS-FLAG
+                   MOVE 2054 TO OPENKICKS-USED
+                   MOVE 0 TO OPENKICKS-EXTRA1
+                   CALL OPENKICKS USING BY REFERENCE
+                       OPENKICKS-PASSDATA, VALUE 1
+                   RETURNING INT
+                   END-CALL
+                   IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+                      IF OPENKICKS-PARAGRAPH EQUAL -1
+                          GO TO OPENKICKS-ABEND-SUB
+                      ELSE
+                          GO TO OPENKICKS-HANDLE
+                      END-IF
+                   END-IF
+               WHEN SEND-DATAONLY
+      *            EXEC CICS
+      *                SEND MAP('ISTMAP1')
+      *                     MAPSET('ISTSET1')
+      *                     FROM(ISTMAP1O)
+      *                     DATAONLY
+      *                END-EXEC
+                   MOVE 24 TO OPENKICKS-CMD
+                   MOVE 'ISTMAP1' TO OPENKICKS-CHAR8A
+                   MOVE 'ISTSET1' TO OPENKICKS-CHAR8B
+                   SET OPENKICKS-DATA1 TO ADDRESS OF ISTMAP1O
+                   MOVE 2 TO OPENKICKS-FLAG
+                   MOVE 2054 TO OPENKICKS-USED
+                   MOVE 0 TO OPENKICKS-EXTRA1
+                   CALL OPENKICKS USING BY REFERENCE
+                       OPENKICKS-PASSDATA, VALUE 1
+                   RETURNING INT
+                   END-CALL
+                   IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+                      IF OPENKICKS-PARAGRAPH EQUAL -1
+                          GO TO OPENKICKS-ABEND-SUB
+                      ELSE
+                          GO TO OPENKICKS-HANDLE
+                      END-IF
+                   END-IF
+               WHEN SEND-DATAONLY-ALARM
+      *            EXEC CICS
+      *                SEND MAP('ISTMAP1')
+      *                     MAPSET('ISTSET1')
+      *                     FROM(ISTMAP1O)
+      *                     DATAONLY
+      *                     ALARM
+      *                END-EXEC
+                   MOVE 24 TO OPENKICKS-CMD
+                   MOVE 'ISTMAP1' TO OPENKICKS-CHAR8A
+                   MOVE 'ISTSET1' TO OPENKICKS-CHAR8B
+                   SET OPENKICKS-DATA1 TO ADDRESS OF ISTMAP1O
+                   MOVE 514 TO OPENKICKS-FLAG
+                   MOVE 2054 TO OPENKICKS-USED
+                   MOVE 0 TO OPENKICKS-EXTRA1
+                   CALL OPENKICKS USING BY REFERENCE
+                       OPENKICKS-PASSDATA, VALUE 1
+                   RETURNING INT
+                   END-CALL
+                   IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+                      IF OPENKICKS-PARAGRAPH EQUAL -1
+                          GO TO OPENKICKS-ABEND-SUB
+                      ELSE
+                          GO TO OPENKICKS-HANDLE
+                      END-IF
+                   END-IF
+           END-EVALUATE.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+      *    EXEC CICS
+      *        XCTL PROGRAM('SYSERR')
+      *             COMMAREA(ERROR-PARAMETERS)
+      *    END-EXEC.
+           MOVE 10 TO OPENKICKS-CMD
+           MOVE 'SYSERR' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF ERROR-PARAMETERS
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           IF EIBRESP EQUAL 0
+              GOBACK
+           END-IF
+           .
+
+       OPENKICKS-ABEND-SUB SECTION.
+       OPENKICKS-ABEND-SUB-P.
+            MOVE 255 TO OPENKICKS-CMD
+          CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+            RETURNING INT
+            END-CALL.
+            GOBACK.
+       OPENKICKS-HANDLE SECTION.
+       OPENKICKS-HANDLE-P.
