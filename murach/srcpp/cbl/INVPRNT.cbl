@@ -0,0 +1,547 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  INVPRNT.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       COPY OPENKICK.
+       01 CALL-NAME    PIC X(10).
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01)   VALUE 'Y'.
+               88  VALID-DATA                          VALUE 'Y'.
+      *
+       01  WORK-FIELDS.
+      *
+           05  ITEM-SUB                    PIC S9(03) COMP-3 VALUE ZERO.
+           05  PRT-LINE-NUMBER             PIC S9(06) COMP-3 VALUE ZERO.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE                          VALUE '1'.
+               88  SEND-DATAONLY                       VALUE '2'.
+               88  SEND-DATAONLY-ALARM                 VALUE '3'.
+      *
+       01  COMMUNICATION-AREA              PIC X(01).
+      *
+       01  RESPONSE-CODE                   PIC S9(08) COMP.
+      *
+       01  PRINT-RECORD.
+      *
+           05  PRT-SEQUENCE-NUMBER      PIC 9(06).
+           05  PRT-LINE                 PIC X(132).
+           05  PRT-HEADER-DETAIL-LINE REDEFINES PRT-LINE.
+               10  PRT-HDR-INVOICE-NUMBER   PIC Z(5)9.
+               10  FILLER                   PIC X(03).
+               10  PRT-HDR-INVOICE-DATE     PIC X(08).
+               10  FILLER                   PIC X(03).
+               10  PRT-HDR-CUSTOMER-NUMBER  PIC X(06).
+               10  FILLER                   PIC X(03).
+               10  PRT-HDR-PO-NUMBER        PIC X(10).
+               10  FILLER                   PIC X(93).
+           05  PRT-ITEM-LINE REDEFINES PRT-LINE.
+               10  PRT-ITEM-PRODUCT-CODE    PIC X(10).
+               10  FILLER                   PIC X(03).
+               10  PRT-ITEM-QUANTITY        PIC Z(6)9.
+               10  FILLER                   PIC X(03).
+               10  PRT-ITEM-UNIT-PRICE      PIC $,$$$,$$9.99.
+               10  FILLER                   PIC X(03).
+               10  PRT-ITEM-AMOUNT          PIC $,$$$,$$9.99.
+               10  FILLER                   PIC X(03).
+               10  PRT-ITEM-UNIT-OF-MEASURE PIC X(03).
+               10  FILLER                   PIC X(88).
+           05  PRT-TOTAL-LINE REDEFINES PRT-LINE.
+               10  FILLER                   PIC X(18).
+               10  PRT-TOTAL-VALUE          PIC $,$$$,$$9.99.
+               10  FILLER                   PIC X(108).
+      *
+      *   Micro Focus BMS Screen Painter (ver MFBM 2.0.11)
+      *   MapSet Name   IPRSET1
+      *   Date Created  04/19/2001
+      *   Time Created  10:15:33
+      *  Output Data For Map IPRMAP1
+         01 IPRMAP1O.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(2).
+            03 TRANIDA                        PIC X.
+            03 TRANIDO                        PIC X(4).
+            03 FILLER                         PIC X(2).
+            03 INVNOA                         PIC X.
+            03 INVNOO                         PIC 9(06).
+            03 FILLER                         PIC X(2).
+            03 MESSAGEA                       PIC X.
+            03 MESSAGEO                       PIC X(79).
+            03 FILLER                         PIC X(2).
+            03 DUMMYA                         PIC X.
+            03 DUMMYO                         PIC X(1).
+      *  Input Data For Map IPRMAP1
+         01 IPRMAP1I REDEFINES IPRMAP1O.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(2).
+            03 TRANIDF                        PIC X.
+            03 TRANIDI                        PIC X(4).
+            03 FILLER                         PIC X(2).
+            03 INVNOF                         PIC X.
+            03 INVNOL                         REDEFINES INVNOF
+                                               PIC S9(4) COMP.
+            03 INVNOI                         PIC 9(06).
+            03 FILLER                         PIC X(2).
+            03 MESSAGEF                       PIC X.
+            03 MESSAGEI                       PIC X(79).
+            03 FILLER                         PIC X(2).
+            03 DUMMYF                         PIC X.
+            03 DUMMYI                         PIC X(1).
+      *
+        01  DFHAID.
+           02  DFHNULL         PIC X   VALUE IS X'00'.
+           02  DFHENTER        PIC X   VALUE IS ''''.
+           02  DFHCLEAR        PIC X   VALUE IS '_'.
+           02  DFHPEN          PIC X   VALUE IS '='.
+           02  DFHOPID         PIC X   VALUE IS 'W'.
+           02  DFHMSRE         PIC X   VALUE IS 'X'.
+           02  DFHSTRF         PIC X   VALUE IS ' '.
+           02  DFHPA1          PIC X   VALUE IS '%'.
+           02  DFHPA2          PIC X   VALUE IS '>'.
+           02  DFHPA3          PIC X   VALUE IS ','.
+           02  DFHPF1          PIC X   VALUE IS '1'.
+           02  DFHPF2          PIC X   VALUE IS '2'.
+           02  DFHPF3          PIC X   VALUE IS '3'.
+           02  DFHPF4          PIC X   VALUE IS '4'.
+           02  DFHPF5          PIC X   VALUE IS '5'.
+           02  DFHPF6          PIC X   VALUE IS '6'.
+           02  DFHPF7          PIC X   VALUE IS '7'.
+           02  DFHPF8          PIC X   VALUE IS '8'.
+           02  DFHPF9          PIC X   VALUE IS '9'.
+           02  DFHPF10         PIC X   VALUE IS ':'.
+           02  DFHPF11         PIC X   VALUE IS '#'.
+           02  DFHPF12         PIC X   VALUE IS '@'.
+           02  DFHPF13         PIC X   VALUE IS 'A'.
+           02  DFHPF14         PIC X   VALUE IS 'B'.
+           02  DFHPF15         PIC X   VALUE IS 'C'.
+           02  DFHPF16         PIC X   VALUE IS 'D'.
+           02  DFHPF17         PIC X   VALUE IS 'E'.
+           02  DFHPF18         PIC X   VALUE IS 'F'.
+           02  DFHPF19         PIC X   VALUE IS 'G'.
+           02  DFHPF20         PIC X   VALUE IS 'H'.
+           02  DFHPF21         PIC X   VALUE IS 'I'.
+           02  DFHPF22         PIC X   VALUE IS '$'.
+           02  DFHPF23         PIC X   VALUE IS '.'.
+           02  DFHPF24         PIC X   VALUE IS '<'.
+      *
+       COPY INVOICE.
+      *
+       COPY ERRPARM.
+      *
+       LINKAGE SECTION.
+       COPY DFHEIBLK.
+       01 CALL-NAME    PIC X(10).
+       01  DFHCOMMAREA PIC X(01).
+       PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
+            IF EIBRESP EQUAL 111
+               CALL "raise" USING BY VALUE 6
+            END-IF.
+           MOVE 0 TO OPENKICKS-NUM1
+           MOVE 70 TO OPENKICKS-CMD
+           MOVE 0 TO OPENKICKS-LINE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 0 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+       0000-PROCESS-REPRINT-REQUEST.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO IPRMAP1O
+                   MOVE 'IPRT'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-REPRINT-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO IPRMAP1O
+                   MOVE 'IPRT'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-REPRINT-MAP
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+      *            EXEC CICS
+      *                XCTL PROGRAM('INVMENU')
+      *            END-EXEC
+                   MOVE 10 TO OPENKICKS-CMD
+                   MOVE 'INVMENU' TO OPENKICKS-CHAR8A
+                   MOVE 0 TO OPENKICKS-FLAG
+                   MOVE 2 TO OPENKICKS-USED
+                   MOVE 0 TO OPENKICKS-EXTRA1
+                   CALL OPENKICKS USING BY REFERENCE
+                       OPENKICKS-PASSDATA, VALUE 1
+                   RETURNING INT
+                   END-CALL
+                   IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+                      IF OPENKICKS-PARAGRAPH EQUAL -1
+                          GO TO OPENKICKS-ABEND-SUB
+                      ELSE
+                          GO TO OPENKICKS-HANDLE
+                      END-IF
+                   END-IF
+                   IF EIBRESP EQUAL 0
+                      GOBACK
+                   END-IF
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-PROCESS-REPRINT-MAP
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO IPRMAP1O
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1400-SEND-REPRINT-MAP
+      *
+           END-EVALUATE.
+      *
+      *    EXEC CICS
+      *        RETURN TRANSID('IPRT')
+      *               COMMAREA(COMMUNICATION-AREA)
+      *    END-EXEC.
+           MOVE 11 TO OPENKICKS-CMD
+           MOVE 'IPRT' TO OPENKICKS-CHAR4A
+           SET OPENKICKS-DATA1 TO ADDRESS OF COMMUNICATION-AREA
+           MOVE LENGTH OF COMMUNICATION-AREA TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2560 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           GOBACK
+           .
+      *
+       1000-PROCESS-REPRINT-MAP.
+      *
+           PERFORM 1100-RECEIVE-REPRINT-MAP.
+           PERFORM 1200-EDIT-REPRINT-DATA.
+           IF VALID-DATA
+               PERFORM 1300-REPRINT-INVOICE
+           END-IF.
+           IF VALID-DATA
+               SET SEND-DATAONLY TO TRUE
+               PERFORM 1400-SEND-REPRINT-MAP
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-REPRINT-MAP
+           END-IF.
+      *
+       1100-RECEIVE-REPRINT-MAP.
+      *
+      *    EXEC CICS
+      *        RECEIVE MAP('IPRMAP1')
+      *                MAPSET('IPRSET1')
+      *                INTO(IPRMAP1I)
+      *    END-EXEC.
+           MOVE 29 TO OPENKICKS-CMD
+           MOVE 'IPRMAP1' TO OPENKICKS-CHAR8A
+           MOVE 'IPRSET1' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF IPRMAP1I
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+       1200-EDIT-REPRINT-DATA.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           IF       INVNOL = ZERO
+                 OR INVNOI = ZERO
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter an invoice number.' TO MESSAGEO
+           END-IF.
+      *
+       1300-REPRINT-INVOICE.
+      *
+           PERFORM 1310-READ-INVOICE-RECORD.
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   PERFORM 1320-WRITE-INVOICE-HEADER-LINES
+                   PERFORM 1330-WRITE-INVOICE-ITEM-LINE
+                       VARYING ITEM-SUB FROM 1 BY 1
+                         UNTIL ITEM-SUB > 30
+                   PERFORM 1340-WRITE-INVOICE-TOTAL-LINES
+                   MOVE 'Invoice reprinted.' TO MESSAGEO
+               WHEN 13
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'That invoice does not exist.' TO MESSAGEO
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       1310-READ-INVOICE-RECORD.
+      *
+      *    EXEC CICS
+      *        READ FILE('INVOICE')
+      *             INTO(INVOICE-RECORD)
+      *             RIDFLD(INVNOI)
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'INVOICE' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVOICE-RECORD
+           MOVE LENGTH OF INVOICE-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF INVNOI
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+       1320-WRITE-INVOICE-HEADER-LINES.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE 'REPRINT OF INVOICE' TO PRT-LINE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE 'INVOICE  DATE      CUSTOMER  PO NUMBER' TO PRT-LINE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE INV-INVOICE-NUMBER  TO PRT-HDR-INVOICE-NUMBER.
+           MOVE INV-INVOICE-DATE    TO PRT-HDR-INVOICE-DATE.
+           MOVE INV-CUSTOMER-NUMBER TO PRT-HDR-CUSTOMER-NUMBER.
+           MOVE INV-PO-NUMBER       TO PRT-HDR-PO-NUMBER.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+           MOVE SPACE TO PRT-LINE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE 'PRODUCT      QUANTITY      PRICE      AMOUNT  U/M'
+               TO PRT-LINE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+       1330-WRITE-INVOICE-ITEM-LINE.
+      *
+           IF INV-PRODUCT-CODE(ITEM-SUB) NOT = SPACE
+               MOVE SPACE TO PRT-LINE
+               MOVE INV-PRODUCT-CODE(ITEM-SUB)
+                   TO PRT-ITEM-PRODUCT-CODE
+               MOVE INV-QUANTITY(ITEM-SUB)
+                   TO PRT-ITEM-QUANTITY
+               MOVE INV-UNIT-PRICE(ITEM-SUB)
+                   TO PRT-ITEM-UNIT-PRICE
+               MOVE INV-AMOUNT(ITEM-SUB)
+                   TO PRT-ITEM-AMOUNT
+               MOVE INV-UNIT-OF-MEASURE(ITEM-SUB)
+                   TO PRT-ITEM-UNIT-OF-MEASURE
+               PERFORM 5000-WRITE-PRINT-LINE
+           END-IF.
+      *
+       1340-WRITE-INVOICE-TOTAL-LINES.
+      *
+           MOVE SPACE TO PRT-LINE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE 'SALES TAX:' TO PRT-LINE.
+           MOVE INV-SALES-TAX TO PRT-TOTAL-VALUE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE 'INVOICE TOTAL:' TO PRT-LINE.
+           MOVE INV-INVOICE-TOTAL TO PRT-TOTAL-VALUE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+       1400-SEND-REPRINT-MAP.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+      *            EXEC CICS
+      *                SEND MAP('IPRMAP1')
+      *                     MAPSET('IPRSET1')
+      *                     FROM(IPRMAP1O)
+      *                     ERASE
+      *                END-EXEC
+                   MOVE 24 TO OPENKICKS-CMD
+                   MOVE 'IPRMAP1' TO OPENKICKS-CHAR8A
+                   MOVE 'IPRSET1' TO OPENKICKS-CHAR8B
+                   SET OPENKICKS-DATA1 TO ADDRESS OF IPRMAP1O
+                   MOVE 8 TO OPENKICKS-FLAG
+                   MOVE 2054 TO OPENKICKS-USED
+                   MOVE 0 TO OPENKICKS-EXTRA1
+                   CALL OPENKICKS USING BY REFERENCE
+                       OPENKICKS-PASSDATA, VALUE 1
+                   RETURNING INT
+                   END-CALL
+                   IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+                      IF OPENKICKS-PARAGRAPH EQUAL -1
+                          GO TO OPENKICKS-ABEND-SUB
+                      ELSE
+                          GO TO OPENKICKS-HANDLE
+                      END-IF
+                   END-IF
+               WHEN SEND-DATAONLY
+      *            EXEC CICS
+      *                SEND MAP('IPRMAP1')
+      *                     MAPSET('IPRSET1')
+      *                     FROM(IPRMAP1O)
+      *                     DATAONLY
+      *                END-EXEC
+                   MOVE 24 TO OPENKICKS-CMD
+                   MOVE 'IPRMAP1' TO OPENKICKS-CHAR8A
+                   MOVE 'IPRSET1' TO OPENKICKS-CHAR8B
+                   SET OPENKICKS-DATA1 TO ADDRESS OF IPRMAP1O
+                   MOVE 2 TO OPENKICKS-FLAG
+                   MOVE 2054 TO OPENKICKS-USED
+                   MOVE 0 TO OPENKICKS-EXTRA1
+                   CALL OPENKICKS USING BY REFERENCE
+                       OPENKICKS-PASSDATA, VALUE 1
+                   RETURNING INT
+                   END-CALL
+                   IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+                      IF OPENKICKS-PARAGRAPH EQUAL -1
+                          GO TO OPENKICKS-ABEND-SUB
+                      ELSE
+                          GO TO OPENKICKS-HANDLE
+                      END-IF
+                   END-IF
+               WHEN SEND-DATAONLY-ALARM
+      *            EXEC CICS
+      *                SEND MAP('IPRMAP1')
+      *                     MAPSET('IPRSET1')
+      *                     FROM(IPRMAP1O)
+      *                     DATAONLY
+      *                     ALARM
+      *                END-EXEC
+                   MOVE 24 TO OPENKICKS-CMD
+                   MOVE 'IPRMAP1' TO OPENKICKS-CHAR8A
+                   MOVE 'IPRSET1' TO OPENKICKS-CHAR8B
+                   SET OPENKICKS-DATA1 TO ADDRESS OF IPRMAP1O
+                   MOVE 514 TO OPENKICKS-FLAG
+                   MOVE 2054 TO OPENKICKS-USED
+                   MOVE 0 TO OPENKICKS-EXTRA1
+                   CALL OPENKICKS USING BY REFERENCE
+                       OPENKICKS-PASSDATA, VALUE 1
+                   RETURNING INT
+                   END-CALL
+                   IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+                      IF OPENKICKS-PARAGRAPH EQUAL -1
+                          GO TO OPENKICKS-ABEND-SUB
+                      ELSE
+                          GO TO OPENKICKS-HANDLE
+                      END-IF
+                   END-IF
+           END-EVALUATE.
+      *
+       5000-WRITE-PRINT-LINE.
+      *
+           ADD 1 TO PRT-LINE-NUMBER.
+           MOVE PRT-LINE-NUMBER TO PRT-SEQUENCE-NUMBER.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('INVPRT')
+      *              FROM(PRINT-RECORD)
+      *              RIDFLD(PRT-SEQUENCE-NUMBER)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'INVPRT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRINT-RECORD
+           MOVE LENGTH OF PRINT-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF PRT-SEQUENCE-NUMBER
+           MOVE LENGTH OF PRT-SEQUENCE-NUMBER TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+      *    EXEC CICS
+      *        XCTL PROGRAM('SYSERR')
+      *             COMMAREA(ERROR-PARAMETERS)
+      *    END-EXEC.
+           MOVE 10 TO OPENKICKS-CMD
+           MOVE 'SYSERR' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF ERROR-PARAMETERS
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           IF EIBRESP EQUAL 0
+              GOBACK
+           END-IF
+           .
+
+       OPENKICKS-ABEND-SUB SECTION.
+       OPENKICKS-ABEND-SUB-P.
+            MOVE 255 TO OPENKICKS-CMD
+          CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+            RETURNING INT
+            END-CALL.
+            GOBACK.
+       OPENKICKS-HANDLE SECTION.
+       OPENKICKS-HANDLE-P.
