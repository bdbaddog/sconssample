@@ -0,0 +1,891 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CUSTINQ4.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       COPY OPENKICK.
+       01 CALL-NAME    PIC X(10).
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01)  VALUE 'Y'.
+               88  VALID-DATA                         VALUE 'Y'.
+           05  CUSTOMER-FOUND-SW           PIC X(01)  VALUE 'Y'.
+               88  CUSTOMER-FOUND                     VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  DISPLAY-FLAG                PIC X(01).
+               88  DISPLAY-NEW-CUSTOMER               VALUE '1'.
+               88  DISPLAY-SPACES                     VALUE '2'.
+               88  DISPLAY-LOW-VALUES                 VALUE '3'.
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE                         VALUE '1'.
+               88  SEND-DATAONLY                      VALUE '2'.
+               88  SEND-DATAONLY-ALARM                VALUE '3'.
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-LAST-NAME                PIC X(30).
+      *
+       01  RESPONSE-CODE                   PIC S9(08) COMP.
+      *
+       COPY CUSTMAS.
+      *
+      *   Micro Focus BMS Screen Painter (ver MFBM 2.0.11)
+      *   MapSet Name   INQSET4
+      *   Date Created  05/02/2001
+      *   Time Created  09:41:08
+      *  Input Data For Map INQMAP4
+         01 INQMAP4I.
+            03 FILLER                         PIC X(12).
+            03 TRANIDL                        PIC S9(4) COMP.
+            03 TRANIDF                        PIC X.
+            03 FILLER REDEFINES TRANIDF.
+               05 TRANIDA                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 TRANIDI                        PIC X(4).
+            03 CUSTNOL                        PIC S9(4) COMP.
+            03 CUSTNOF                        PIC X.
+            03 FILLER REDEFINES CUSTNOF.
+               05 CUSTNOA                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 CUSTNOI                        PIC X(6).
+            03 LNAMEL                         PIC S9(4) COMP.
+            03 LNAMEF                         PIC X.
+            03 FILLER REDEFINES LNAMEF.
+               05 LNAMEA                         PIC X.
+            03 FILLER                         PIC X(2).
+            03 LNAMEI                         PIC X(30).
+            03 FNAMEL                         PIC S9(4) COMP.
+            03 FNAMEF                         PIC X.
+            03 FILLER REDEFINES FNAMEF.
+               05 FNAMEA                         PIC X.
+            03 FILLER                         PIC X(2).
+            03 FNAMEI                         PIC X(20).
+            03 ADDRL                          PIC S9(4) COMP.
+            03 ADDRF                          PIC X.
+            03 FILLER REDEFINES ADDRF.
+               05 ADDRA                          PIC X.
+            03 FILLER                         PIC X(2).
+            03 ADDRI                          PIC X(30).
+            03 CITYL                          PIC S9(4) COMP.
+            03 CITYF                          PIC X.
+            03 FILLER REDEFINES CITYF.
+               05 CITYA                          PIC X.
+            03 FILLER                         PIC X(2).
+            03 CITYI                          PIC X(20).
+            03 STATEL                         PIC S9(4) COMP.
+            03 STATEF                         PIC X.
+            03 FILLER REDEFINES STATEF.
+               05 STATEA                         PIC X.
+            03 FILLER                         PIC X(2).
+            03 STATEI                         PIC X(2).
+            03 ZIPCODEL                       PIC S9(4) COMP.
+            03 ZIPCODEF                       PIC X.
+            03 FILLER REDEFINES ZIPCODEF.
+               05 ZIPCODEA                       PIC X.
+            03 FILLER                         PIC X(2).
+            03 ZIPCODEI                       PIC X(10).
+            03 PHONEL                         PIC S9(4) COMP.
+            03 PHONEF                         PIC X.
+            03 FILLER REDEFINES PHONEF.
+               05 PHONEA                         PIC X.
+            03 FILLER                         PIC X(2).
+            03 PHONEI                         PIC X(12).
+            03 EMAILL                         PIC S9(4) COMP.
+            03 EMAILF                         PIC X.
+            03 FILLER REDEFINES EMAILF.
+               05 EMAILA                         PIC X.
+            03 FILLER                         PIC X(2).
+            03 EMAILI                         PIC X(40).
+            03 MESSAGEL                       PIC S9(4) COMP.
+            03 MESSAGEF                       PIC X.
+            03 FILLER REDEFINES MESSAGEF.
+               05 MESSAGEA                       PIC X.
+            03 FILLER                         PIC X(2).
+            03 MESSAGEI                       PIC X(79).
+            03 DUMMYL                         PIC S9(4) COMP.
+            03 DUMMYF                         PIC X.
+            03 FILLER REDEFINES DUMMYF.
+               05 DUMMYA                         PIC X.
+            03 FILLER                         PIC X(2).
+            03 DUMMYI                         PIC X(1).
+      *  Output Data For Map INQMAP4
+         01 INQMAP4O REDEFINES INQMAP4I.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 TRANIDC                        PIC X.
+            03 TRANIDH                        PIC X.
+            03 TRANIDO                        PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 CUSTNOC                        PIC X.
+            03 CUSTNOH                        PIC X.
+            03 CUSTNOO                        PIC X(6).
+            03 FILLER                         PIC X(3).
+            03 LNAMEC                         PIC X.
+            03 LNAMEH                         PIC X.
+            03 LNAMEO                         PIC X(30).
+            03 FILLER                         PIC X(3).
+            03 FNAMEC                         PIC X.
+            03 FNAMEH                         PIC X.
+            03 FNAMEO                         PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 ADDRC                          PIC X.
+            03 ADDRH                          PIC X.
+            03 ADDRO                          PIC X(30).
+            03 FILLER                         PIC X(3).
+            03 CITYC                          PIC X.
+            03 CITYH                          PIC X.
+            03 CITYO                          PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 STATEC                         PIC X.
+            03 STATEH                         PIC X.
+            03 STATEO                         PIC X(2).
+            03 FILLER                         PIC X(3).
+            03 ZIPCODEC                       PIC X.
+            03 ZIPCODEH                       PIC X.
+            03 ZIPCODEO                       PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 PHONEC                         PIC X.
+            03 PHONEH                         PIC X.
+            03 PHONEO                         PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 EMAILC                         PIC X.
+            03 EMAILH                         PIC X.
+            03 EMAILO                         PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 MESSAGEC                       PIC X.
+            03 MESSAGEH                       PIC X.
+            03 MESSAGEO                       PIC X(79).
+            03 FILLER                         PIC X(3).
+            03 DUMMYC                         PIC X.
+            03 DUMMYH                         PIC X.
+            03 DUMMYO                         PIC X(1).
+      *
+        01  DFHAID.
+           02  DFHNULL         PIC X   VALUE IS X'00'.
+           02  DFHENTER        PIC X   VALUE IS ''''.
+           02  DFHCLEAR        PIC X   VALUE IS '_'.
+           02  DFHPEN          PIC X   VALUE IS '='.
+           02  DFHOPID         PIC X   VALUE IS 'W'.
+           02  DFHMSRE         PIC X   VALUE IS 'X'.
+           02  DFHSTRF         PIC X   VALUE IS ' '.
+           02  DFHPA1          PIC X   VALUE IS '%'.
+           02  DFHPA2          PIC X   VALUE IS '>'.
+           02  DFHPA3          PIC X   VALUE IS ','.
+           02  DFHPF1          PIC X   VALUE IS '1'.
+           02  DFHPF2          PIC X   VALUE IS '2'.
+           02  DFHPF3          PIC X   VALUE IS '3'.
+           02  DFHPF4          PIC X   VALUE IS '4'.
+           02  DFHPF5          PIC X   VALUE IS '5'.
+           02  DFHPF6          PIC X   VALUE IS '6'.
+           02  DFHPF7          PIC X   VALUE IS '7'.
+           02  DFHPF8          PIC X   VALUE IS '8'.
+           02  DFHPF9          PIC X   VALUE IS '9'.
+           02  DFHPF10         PIC X   VALUE IS ':'.
+           02  DFHPF11         PIC X   VALUE IS '#'.
+           02  DFHPF12         PIC X   VALUE IS '@'.
+           02  DFHPF13         PIC X   VALUE IS 'A'.
+           02  DFHPF14         PIC X   VALUE IS 'B'.
+           02  DFHPF15         PIC X   VALUE IS 'C'.
+           02  DFHPF16         PIC X   VALUE IS 'D'.
+           02  DFHPF17         PIC X   VALUE IS 'E'.
+           02  DFHPF18         PIC X   VALUE IS 'F'.
+           02  DFHPF19         PIC X   VALUE IS 'G'.
+           02  DFHPF20         PIC X   VALUE IS 'H'.
+           02  DFHPF21         PIC X   VALUE IS 'I'.
+           02  DFHPF22         PIC X   VALUE IS '$'.
+           02  DFHPF23         PIC X   VALUE IS '.'.
+           02  DFHPF24         PIC X   VALUE IS '<'.
+      *
+       COPY ERRPARM.
+      *
+       LINKAGE SECTION.
+       COPY DFHEIBLK.
+      *
+       01  DFHCOMMAREA                     PIC X(30).
+      *
+       PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
+            IF EIBRESP EQUAL 111
+               CALL "raise" USING BY VALUE 6
+            END-IF.
+           MOVE LENGTH OF DFHCOMMAREA TO OPENKICKS-NUM1
+           SET OPENKICKS-PTR1 TO ADDRESS OF DFHEIBLK
+           DISPLAY 'DFHEIBLK:' OPENKICKS-PTR1
+           SET OPENKICKS-PTR1 TO ADDRESS OF DFHCOMMAREA
+           DISPLAY 'DFHCOMMAREA:' OPENKICKS-PTR1
+           SET OPENKICKS-PTR1 TO ADDRESS OF OPENKICKS-DATA1
+           DISPLAY 'OPENKICK-DATA1 PTR IN CBL:' OPENKICKS-PTR1
+           MOVE 70 TO OPENKICKS-CMD
+           MOVE 0 TO OPENKICKS-LINE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 0 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+       0000-PROCESS-CUSTOMER-INQUIRY.
+      *
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+           END-IF.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO CA-LAST-NAME
+                   MOVE LOW-VALUE TO INQMAP4O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO CA-LAST-NAME
+                   MOVE LOW-VALUE TO INQMAP4O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+      *            EXEC CICS
+      *                XCTL PROGRAM('INVMENU')
+      *            END-EXEC
+           MOVE 10 TO OPENKICKS-CMD
+           MOVE 'INVMENU' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           IF EIBRESP EQUAL 0
+              GOBACK
+           END-IF
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-DISPLAY-SELECTED-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF5
+                   PERFORM 2000-DISPLAY-FIRST-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF6
+                   PERFORM 3000-DISPLAY-LAST-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF7
+                   PERFORM 4000-DISPLAY-PREV-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF8
+                   PERFORM 5000-DISPLAY-NEXT-CUSTOMER
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO INQMAP4O
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+           END-EVALUATE.
+      *
+      *    EXEC CICS
+      *        RETURN TRANSID('INQ4')
+      *               COMMAREA(COMMUNICATION-AREA)
+      *    END-EXEC.
+           MOVE 11 TO OPENKICKS-CMD
+           MOVE 'INQ4' TO OPENKICKS-CHAR4A
+           SET OPENKICKS-DATA1 TO ADDRESS OF COMMUNICATION-AREA
+           MOVE LENGTH OF COMMUNICATION-AREA TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2560 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           GOBACK
+           .
+
+      *
+       1000-DISPLAY-SELECTED-CUSTOMER.
+      *
+           PERFORM 1100-RECEIVE-INQUIRY-MAP.
+           PERFORM 1200-EDIT-LAST-NAME.
+           IF VALID-DATA
+               PERFORM 1300-SEARCH-CUSTOMER-BY-NAME
+               IF CUSTOMER-FOUND
+                   SET DISPLAY-NEW-CUSTOMER TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+                   MOVE CM-LAST-NAME TO CA-LAST-NAME
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               END-IF
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       1100-RECEIVE-INQUIRY-MAP.
+      *
+      *    EXEC CICS
+      *        RECEIVE MAP('INQMAP4')
+      *                MAPSET('INQSET4')
+      *                INTO(INQMAP4I)
+      *    END-EXEC.
+           MOVE 29 TO OPENKICKS-CMD
+           MOVE 'INQMAP4' TO OPENKICKS-CHAR8A
+           MOVE 'INQSET4' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF INQMAP4I
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           INSPECT INQMAP4I
+               REPLACING ALL '_' BY SPACE.
+      *
+       1200-EDIT-LAST-NAME.
+      *
+           IF       LNAMEL = ZERO
+                 OR LNAMEI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter a last name.' TO MESSAGEO
+           END-IF.
+      *
+       1300-SEARCH-CUSTOMER-BY-NAME.
+      *
+           MOVE LNAMEI TO CM-LAST-NAME.
+           PERFORM 1310-START-NAME-SEARCH.
+           IF CUSTOMER-FOUND
+               PERFORM 1320-READ-MATCHED-CUSTOMER
+           END-IF.
+           PERFORM 1330-END-NAME-SEARCH.
+      *
+       1310-START-NAME-SEARCH.
+      *
+      *    EXEC CICS
+      *        STARTBR FILE('CUSTLNM')
+      *                RIDFLD(CM-LAST-NAME)
+      *                GTEQ
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 20 TO OPENKICKS-CMD
+           MOVE 'CUSTLNM' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CM-LAST-NAME
+           MOVE LENGTH OF CM-LAST-NAME TO OPENKICKS-LENGTHOF
+           MOVE 64 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE = 0
+               MOVE 'Y' TO CUSTOMER-FOUND-SW
+               MOVE SPACE TO MESSAGEO
+           ELSE
+               IF RESPONSE-CODE = 13
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+                   MOVE 'No customer was found with that last name.'
+                       TO MESSAGEO
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1320-READ-MATCHED-CUSTOMER.
+      *
+      *    EXEC CICS
+      *        READNEXT FILE('CUSTLNM')
+      *                 INTO(CUSTOMER-MASTER-RECORD)
+      *                 RIDFLD(CM-LAST-NAME)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 21 TO OPENKICKS-CMD
+           MOVE 'CUSTLNM' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-MASTER-RECORD
+           SET OPENKICKS-DATA2 TO ADDRESS OF CM-LAST-NAME
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               WHEN 20
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+                   MOVE 'No customer was found with that last name.'
+                       TO MESSAGEO
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       1330-END-NAME-SEARCH.
+      *
+      *    EXEC CICS
+      *        ENDBR FILE('CUSTLNM')
+      *              RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 25 TO OPENKICKS-CMD
+           MOVE 'CUSTLNM' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       1400-DISPLAY-INQUIRY-RESULTS.
+      *
+           IF DISPLAY-NEW-CUSTOMER
+               MOVE CM-CUSTOMER-NUMBER TO CUSTNOO
+               MOVE CM-LAST-NAME       TO LNAMEO
+               MOVE CM-FIRST-NAME      TO FNAMEO
+               MOVE CM-ADDRESS         TO ADDRO
+               MOVE CM-CITY            TO CITYO
+               MOVE CM-STATE           TO STATEO
+               MOVE CM-ZIP-CODE        TO ZIPCODEO
+               MOVE CM-PHONE           TO PHONEO
+               MOVE CM-EMAIL           TO EMAILO
+               MOVE SPACE              TO MESSAGEO
+               SET SEND-DATAONLY       TO TRUE
+           ELSE
+               IF DISPLAY-SPACES
+                   MOVE LOW-VALUE TO CUSTNOO
+                   MOVE SPACE     TO FNAMEO
+                                     ADDRO
+                                     CITYO
+                                     STATEO
+                                     ZIPCODEO
+                                     PHONEO
+                                     EMAILO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+               ELSE
+                   IF DISPLAY-LOW-VALUES
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           PERFORM 1500-SEND-INQUIRY-MAP.
+      *
+       1500-SEND-INQUIRY-MAP.
+      *
+           MOVE 'INQ4' TO TRANIDO.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+      *            EXEC CICS
+      *                SEND MAP('INQMAP4')
+      *                     MAPSET('INQSET4')
+      *                     FROM(INQMAP4O)
+      *                     ERASE
+      *            END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'INQMAP4' TO OPENKICKS-CHAR8A
+           MOVE 'INQSET4' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF INQMAP4O
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+               WHEN SEND-DATAONLY
+      *            EXEC CICS
+      *                SEND MAP('INQMAP4')
+      *                     MAPSET('INQSET4')
+      *                     FROM(INQMAP4O)
+      *                     DATAONLY
+      *            END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'INQMAP4' TO OPENKICKS-CHAR8A
+           MOVE 'INQSET4' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF INQMAP4O
+           MOVE 2 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+               WHEN SEND-DATAONLY-ALARM
+      *            EXEC CICS
+      *                SEND MAP('INQMAP4')
+      *                     MAPSET('INQSET4')
+      *                     FROM(INQMAP4O)
+      *                     DATAONLY
+      *                     ALARM
+      *            END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'INQMAP4' TO OPENKICKS-CHAR8A
+           MOVE 'INQSET4' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF INQMAP4O
+           MOVE 514 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           END-EVALUATE.
+      *
+       2000-DISPLAY-FIRST-CUSTOMER.
+      *
+           MOVE LOW-VALUE TO CM-LAST-NAME
+                             INQMAP4O.
+           PERFORM 2100-START-NAME-BROWSE.
+           IF CUSTOMER-FOUND
+               PERFORM 2200-READ-NEXT-CUSTOMER
+           END-IF.
+           PERFORM 2300-END-NAME-BROWSE.
+           IF CUSTOMER-FOUND
+               SET DISPLAY-NEW-CUSTOMER TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE CM-LAST-NAME TO CA-LAST-NAME
+           ELSE
+               SET DISPLAY-SPACES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       2100-START-NAME-BROWSE.
+      *
+      *    EXEC CICS
+      *        STARTBR FILE('CUSTLNM')
+      *                RIDFLD(CM-LAST-NAME)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 20 TO OPENKICKS-CMD
+           MOVE 'CUSTLNM' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CM-LAST-NAME
+           MOVE LENGTH OF CM-LAST-NAME TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE = 0
+               MOVE 'Y' TO CUSTOMER-FOUND-SW
+               MOVE SPACE TO MESSAGEO
+           ELSE
+               IF RESPONSE-CODE = 13
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+                   MOVE 'There are no customers in the file.'
+                       TO MESSAGEO
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       2200-READ-NEXT-CUSTOMER.
+      *
+      *    EXEC CICS
+      *        READNEXT FILE('CUSTLNM')
+      *                 INTO(CUSTOMER-MASTER-RECORD)
+      *                 RIDFLD(CM-LAST-NAME)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 21 TO OPENKICKS-CMD
+           MOVE 'CUSTLNM' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-MASTER-RECORD
+           SET OPENKICKS-DATA2 TO ADDRESS OF CM-LAST-NAME
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               WHEN 20
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+                   MOVE 'There are no more records in the file.'
+                       TO MESSAGEO
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       2300-END-NAME-BROWSE.
+      *
+      *    EXEC CICS
+      *        ENDBR FILE('CUSTLNM')
+      *              RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 25 TO OPENKICKS-CMD
+           MOVE 'CUSTLNM' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       3000-DISPLAY-LAST-CUSTOMER.
+      *
+           MOVE HIGH-VALUE TO CM-LAST-NAME.
+           MOVE LOW-VALUE  TO INQMAP4O.
+           PERFORM 2100-START-NAME-BROWSE.
+           IF CUSTOMER-FOUND
+               PERFORM 3100-READ-PREV-CUSTOMER
+           END-IF.
+           PERFORM 2300-END-NAME-BROWSE.
+           IF CUSTOMER-FOUND
+               SET DISPLAY-NEW-CUSTOMER TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE CM-LAST-NAME TO CA-LAST-NAME
+           ELSE
+               SET DISPLAY-SPACES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       3100-READ-PREV-CUSTOMER.
+      *
+      *    EXEC CICS
+      *        READPREV FILE('CUSTLNM')
+      *                 INTO(CUSTOMER-MASTER-RECORD)
+      *                 RIDFLD(CM-LAST-NAME)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 22 TO OPENKICKS-CMD
+           MOVE 'CUSTLNM' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-MASTER-RECORD
+           SET OPENKICKS-DATA2 TO ADDRESS OF CM-LAST-NAME
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               WHEN 20
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+                   MOVE 'There are no more records in the file.'
+                       TO MESSAGEO
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       4000-DISPLAY-PREV-CUSTOMER.
+      *
+           MOVE CA-LAST-NAME TO CM-LAST-NAME.
+           MOVE LOW-VALUE    TO INQMAP4O.
+           PERFORM 2100-START-NAME-BROWSE.
+           IF CUSTOMER-FOUND
+               PERFORM 2200-READ-NEXT-CUSTOMER
+               PERFORM 3100-READ-PREV-CUSTOMER
+               PERFORM 3100-READ-PREV-CUSTOMER
+           END-IF.
+           PERFORM 2300-END-NAME-BROWSE.
+           IF CUSTOMER-FOUND
+               SET DISPLAY-NEW-CUSTOMER TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE CM-LAST-NAME TO CA-LAST-NAME
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       5000-DISPLAY-NEXT-CUSTOMER.
+      *
+           MOVE CA-LAST-NAME TO CM-LAST-NAME.
+           MOVE LOW-VALUE    TO INQMAP4O.
+           PERFORM 2100-START-NAME-BROWSE.
+           IF CUSTOMER-FOUND
+               PERFORM 2200-READ-NEXT-CUSTOMER
+               PERFORM 2200-READ-NEXT-CUSTOMER
+           END-IF.
+           PERFORM 2300-END-NAME-BROWSE.
+           IF CUSTOMER-FOUND
+               SET DISPLAY-NEW-CUSTOMER TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE CM-LAST-NAME TO CA-LAST-NAME
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+      *    EXEC CICS
+      *        XCTL PROGRAM('SYSERR')
+      *             COMMAREA(ERROR-PARAMETERS)
+      *    END-EXEC.
+           MOVE 10 TO OPENKICKS-CMD
+           MOVE 'SYSERR' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF ERROR-PARAMETERS
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           IF EIBRESP EQUAL 0
+              GOBACK
+           END-IF
+           .
+
+       OPENKICKS-ABEND-SUB SECTION.
+       OPENKICKS-ABEND-SUB-P.
+            MOVE 255 TO OPENKICKS-CMD
+          CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+            RETURNING INT
+            END-CALL.
+            GOBACK.
+       OPENKICKS-HANDLE SECTION.
+       OPENKICKS-HANDLE-P.
