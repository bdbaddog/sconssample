@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. GETINVR.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       COPY OPENKICK.
+       01 CALL-NAME    PIC X(10).
+      *
+       01  RESPONSE-CODE               PIC S9(08)    COMP.
+      *
+       01  ABSOLUTE-TIME               PIC S9(15)    COMP-3.
+      *
+      *    EIBTIME comes back from CICS as packed 0HHMMSS - broken
+      *    out below so it can be edited into RLOG-TIME without a
+      *    second FORMATTIME call (FORMATTIME's own TIME option isn't
+      *    needed - EIBTIME already has everything it would return).
+       01  EIBTIME-NUMERIC             PIC 9(07).
+       01  EIBTIME-FIELDS REDEFINES EIBTIME-NUMERIC.
+           05  FILLER                  PIC 9(01).
+           05  EIBTIME-HH              PIC 9(02).
+           05  EIBTIME-MM              PIC 9(02).
+           05  EIBTIME-SS              PIC 9(02).
+      *
+       01  GETINVR-PARAMETERS.
+      *
+           05  GIR-REQUESTED-COUNT         PIC 9(04).
+           05  GIR-RETURN-CODE             PIC X(01).
+               88  GIR-RESERVED                    VALUE '0'.
+               88  GIR-INVALID-COUNT               VALUE '1'.
+               88  GIR-CONTROL-NOT-FOUND           VALUE '2'.
+           05  GIR-STARTING-INVOICE-NUMBER PIC 9(06).
+           05  GIR-ENDING-INVOICE-NUMBER   PIC 9(06).
+      *
+       01  INVCTL-RECORD.
+      *
+           05  INVCTL-RECORD-KEY               PIC X(01).
+           05  INVCTL-NEXT-INVOICE-NUMBER      PIC 9(06).
+           05  INVCTL-RESERVED-THROUGH         PIC 9(06).
+      *
+      *    RECONLOG keeps one audit trail for everything that touches
+      *    INVCTL's invoice numbering - drift reconciliation (INVRECN)
+      *    and, now, block reservations handed out to the EDI order
+      *    feed (GETINVR). RLOG-BLOCK-RESERVED marks the latter so
+      *    INVRECN's drift check (see ORDRENT copy of this record, and
+      *    INVRECN.cbl) can tell a reservation that is still being
+      *    worked off by EDI apart from genuine drift.
+       01  RECONLOG-RECORD.
+      *
+           05  RLOG-KEY.
+               10  RLOG-DATE                   PIC X(08).
+               10  RLOG-TIME                   PIC X(08).
+           05  RLOG-NEXT-INVOICE-NUMBER        PIC 9(06).
+           05  RLOG-HIGH-INVOICE-NUMBER        PIC 9(06).
+           05  RLOG-STATUS                     PIC X(01).
+               88  RLOG-IN-SYNC                        VALUE 'S'.
+               88  RLOG-DRIFT-CORRECTED                VALUE 'C'.
+               88  RLOG-DRIFT-REPORTED                 VALUE 'D'.
+               88  RLOG-GAP-BURNED                      VALUE 'G'.
+               88  RLOG-GAP-RETURNED                    VALUE 'R'.
+               88  RLOG-BLOCK-RESERVED                 VALUE 'B'.
+               88  RLOG-RESERVATION-PENDING            VALUE 'P'.
+           05  RLOG-MESSAGE                    PIC X(60).
+      *
+       COPY ERRPARM.
+      *
+       LINKAGE SECTION.
+       COPY DFHEIBLK.
+      *
+       01  DFHCOMMAREA              PIC X(17).
+      *
+       PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
+            IF EIBRESP EQUAL 111
+               CALL "raise" USING BY VALUE 6
+            END-IF.
+           MOVE 0 TO OPENKICKS-NUM1
+           MOVE 70 TO OPENKICKS-CMD
+           MOVE 0 TO OPENKICKS-LINE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 0 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+      * GETINVR is LINKed to by the EDI order feed to reserve a block
+      * of consecutive invoice numbers up front, instead of calling
+      * GETINV one invoice at a time the way ORDRENT does. The caller
+      * sets GIR-REQUESTED-COUNT and LINKs with this record as the
+      * commarea; on return GIR-RETURN-CODE tells it whether it got a
+      * block, and if so GIR-STARTING-INVOICE-NUMBER through
+      * GIR-ENDING-INVOICE-NUMBER is reserved for its exclusive use.
+      * The feed assigns invoice numbers out of that range itself as
+      * it writes its own INVOICE records.
+      *
+       0000-RESERVE-INVOICE-BLOCK.
+      *
+           MOVE DFHCOMMAREA TO GETINVR-PARAMETERS.
+      *
+           IF GIR-REQUESTED-COUNT = ZERO
+               SET GIR-INVALID-COUNT TO TRUE
+           ELSE
+               PERFORM 1000-READ-CONTROL-RECORD
+               IF GIR-CONTROL-NOT-FOUND
+                   CONTINUE
+               ELSE
+                   PERFORM 2000-ADVANCE-CONTROL-RECORD
+                   PERFORM 3000-WRITE-RESERVATION-LOG
+                   SET GIR-RESERVED TO TRUE
+               END-IF
+           END-IF.
+      *
+           MOVE GETINVR-PARAMETERS TO DFHCOMMAREA.
+      *
+      *    EXEC CICS
+      *        RETURN
+      *    END-EXEC.
+           MOVE 11 TO OPENKICKS-CMD
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 0 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           GOBACK
+           .
+      *
+       1000-READ-CONTROL-RECORD.
+      *
+           MOVE '1' TO INVCTL-RECORD-KEY.
+      *    EXEC CICS
+      *        READ FILE('INVCTL')
+      *             INTO(INVCTL-RECORD)
+      *             RIDFLD(INVCTL-RECORD-KEY)
+      *             UPDATE
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'INVCTL' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVCTL-RECORD
+           MOVE LENGTH OF INVCTL-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF INVCTL-RECORD-KEY
+           MOVE LENGTH OF INVCTL-RECORD-KEY TO OPENKICKS-LENGTHOF1
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE = 13
+               SET GIR-CONTROL-NOT-FOUND TO TRUE
+           ELSE
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       2000-ADVANCE-CONTROL-RECORD.
+      *
+           MOVE INVCTL-NEXT-INVOICE-NUMBER
+               TO GIR-STARTING-INVOICE-NUMBER.
+           COMPUTE GIR-ENDING-INVOICE-NUMBER =
+               GIR-STARTING-INVOICE-NUMBER + GIR-REQUESTED-COUNT - 1.
+           COMPUTE INVCTL-NEXT-INVOICE-NUMBER =
+               GIR-ENDING-INVOICE-NUMBER + 1.
+           IF GIR-ENDING-INVOICE-NUMBER > INVCTL-RESERVED-THROUGH
+               MOVE GIR-ENDING-INVOICE-NUMBER TO INVCTL-RESERVED-THROUGH
+           END-IF.
+      *
+      *    EXEC CICS
+      *        REWRITE FILE('INVCTL')
+      *                FROM(INVCTL-RECORD)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 27 TO OPENKICKS-CMD
+           MOVE 'INVCTL' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVCTL-RECORD
+           MOVE LENGTH OF INVCTL-RECORD TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       3000-WRITE-RESERVATION-LOG.
+      *
+      *    EXEC CICS
+      *        ASKTIME ABSTIME(ABSOLUTE-TIME)
+      *    END-EXEC.
+           MOVE 3 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA1 TO ADDRESS OF ABSOLUTE-TIME
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2048 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+      *    EXEC CICS
+      *        FORMATTIME ABSTIME(ABSOLUTE-TIME)
+      *        MMDDYYYY(RLOG-DATE)
+      *        TIME(RLOG-TIME)
+      *    END-EXEC.
+           MOVE 8 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA9 TO ADDRESS OF ABSOLUTE-TIME
+           SET OPENKICKS-DATA4 TO ADDRESS OF RLOG-DATE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 540672 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           MOVE EIBTIME TO EIBTIME-NUMERIC.
+           STRING EIBTIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  EIBTIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  EIBTIME-SS DELIMITED BY SIZE
+                  INTO RLOG-TIME.
+           SET RLOG-BLOCK-RESERVED TO TRUE.
+           MOVE INVCTL-NEXT-INVOICE-NUMBER TO RLOG-NEXT-INVOICE-NUMBER.
+           MOVE GIR-ENDING-INVOICE-NUMBER  TO RLOG-HIGH-INVOICE-NUMBER.
+           MOVE 'Reserved a block of invoice numbers for the EDI order
+      -        ' feed.' TO RLOG-MESSAGE.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('RECONLOG')
+      *              FROM(RECONLOG-RECORD)
+      *              RIDFLD(RLOG-KEY)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'RECONLOG' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF RECONLOG-RECORD
+           MOVE LENGTH OF RECONLOG-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF RLOG-KEY
+           MOVE LENGTH OF RLOG-KEY TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+      *    EXEC CICS
+      *        XCTL PROGRAM('SYSERR')
+      *             COMMAREA(ERROR-PARAMETERS)
+      *    END-EXEC.
+           MOVE 10 TO OPENKICKS-CMD
+           MOVE 'SYSERR' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF ERROR-PARAMETERS
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           IF EIBRESP EQUAL 0
+              GOBACK
+           END-IF
+           .
+      *
+       OPENKICKS-ABEND-SUB SECTION.
+       OPENKICKS-ABEND-SUB-P.
+            MOVE 255 TO OPENKICKS-CMD
+          CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+            RETURNING INT
+            END-CALL.
+            GOBACK.
+       OPENKICKS-HANDLE SECTION.
+       OPENKICKS-HANDLE-P.
