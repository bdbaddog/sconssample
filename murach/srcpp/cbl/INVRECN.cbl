@@ -0,0 +1,471 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. INVRECN.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       COPY OPENKICK.
+       01 CALL-NAME    PIC X(10).
+      *
+       01  SWITCHES.
+      *
+           05  INVOICE-EOF-SW          PIC X(01)    VALUE 'N'.
+               88  INVOICE-EOF                      VALUE 'Y'.
+           05  CONTROL-FOUND-SW        PIC X(01)    VALUE 'Y'.
+               88  CONTROL-FOUND                    VALUE 'Y'.
+      *
+       01  WORK-FIELDS.
+      *
+           05  HIGH-INVOICE-NUMBER     PIC 9(06)     VALUE ZERO.
+           05  EXPECTED-LAST-NUMBER    PIC 9(06)     VALUE ZERO.
+           05  ABSOLUTE-TIME           PIC S9(15)  COMP-3.
+      *
+       01  RESPONSE-CODE               PIC S9(08)    COMP.
+      *
+      *    EIBTIME comes back from CICS as packed 0HHMMSS - broken
+      *    out below so it can be edited into RLOG-TIME without a
+      *    second FORMATTIME call (FORMATTIME's own TIME option isn't
+      *    needed - EIBTIME already has everything it would return).
+       01  EIBTIME-NUMERIC             PIC 9(07).
+       01  EIBTIME-FIELDS REDEFINES EIBTIME-NUMERIC.
+           05  FILLER                  PIC 9(01).
+           05  EIBTIME-HH              PIC 9(02).
+           05  EIBTIME-MM              PIC 9(02).
+           05  EIBTIME-SS              PIC 9(02).
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-RUN-MODE             PIC X(01).
+               88  CORRECT-DRIFT               VALUE 'C'.
+               88  REPORT-DRIFT-ONLY           VALUE 'R'.
+      *
+       COPY INVOICE.
+      *
+       01  INVCTL-RECORD.
+      *
+           05  INVCTL-RECORD-KEY               PIC X(01).
+           05  INVCTL-NEXT-INVOICE-NUMBER      PIC 9(06).
+           05  INVCTL-RESERVED-THROUGH         PIC 9(06).
+      *
+       01  RECONLOG-RECORD.
+      *
+           05  RLOG-KEY.
+               10  RLOG-DATE                   PIC X(08).
+               10  RLOG-TIME                   PIC X(08).
+           05  RLOG-NEXT-INVOICE-NUMBER        PIC 9(06).
+           05  RLOG-HIGH-INVOICE-NUMBER        PIC 9(06).
+           05  RLOG-STATUS                     PIC X(01).
+               88  RLOG-IN-SYNC                        VALUE 'S'.
+               88  RLOG-DRIFT-CORRECTED                VALUE 'C'.
+               88  RLOG-DRIFT-REPORTED                 VALUE 'D'.
+               88  RLOG-BLOCK-RESERVED                 VALUE 'B'.
+               88  RLOG-RESERVATION-PENDING            VALUE 'P'.
+           05  RLOG-MESSAGE                    PIC X(60).
+      *
+       COPY ERRPARM.
+      *
+       LINKAGE SECTION.
+       COPY DFHEIBLK.
+      *
+       01  DFHCOMMAREA             PIC X(01).
+      *
+       PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
+            IF EIBRESP EQUAL 111
+               CALL "raise" USING BY VALUE 6
+            END-IF.
+           MOVE 0 TO OPENKICKS-NUM1
+           MOVE 70 TO OPENKICKS-CMD
+           MOVE 0 TO OPENKICKS-LINE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 0 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+      * INVRECN reconciles INVCTL-NEXT-INVOICE-NUMBER against the
+      * highest invoice number actually on the INVOICE file. It can be
+      * LINKed to with a one-byte commarea of 'R' for an unattended,
+      * report-only run (drift is logged but INVCTL is left alone), or
+      * run with no commarea (e.g. from a terminal) to both log and
+      * correct any drift found.
+      *
+       0000-RECONCILE-INVOICE-CONTROL.
+      *
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO CA-RUN-MODE
+           ELSE
+               SET CORRECT-DRIFT TO TRUE
+           END-IF.
+      *
+           PERFORM 1000-READ-CONTROL-RECORD.
+           PERFORM 2000-FIND-HIGHEST-INVOICE.
+           PERFORM 3000-EVALUATE-DRIFT.
+           PERFORM 4000-WRITE-RECONCILE-LOG.
+      *
+      *    EXEC CICS
+      *        RETURN
+      *    END-EXEC.
+           MOVE 11 TO OPENKICKS-CMD
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 0 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           GOBACK
+           .
+      *
+       1000-READ-CONTROL-RECORD.
+      *
+           MOVE '1' TO INVCTL-RECORD-KEY.
+      *    EXEC CICS
+      *        READ FILE('INVCTL')
+      *             INTO(INVCTL-RECORD)
+      *             RIDFLD(INVCTL-RECORD-KEY)
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'INVCTL' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVCTL-RECORD
+           MOVE LENGTH OF INVCTL-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF INVCTL-RECORD-KEY
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE = 0
+               MOVE 'Y' TO CONTROL-FOUND-SW
+           ELSE
+               MOVE 'N' TO CONTROL-FOUND-SW
+               MOVE ZERO TO INVCTL-NEXT-INVOICE-NUMBER
+           END-IF.
+      *
+       2000-FIND-HIGHEST-INVOICE.
+      *
+           MOVE ZERO TO HIGH-INVOICE-NUMBER
+                        INV-INVOICE-NUMBER.
+      *
+      *    EXEC CICS
+      *        STARTBR FILE('INVOICE')
+      *                RIDFLD(INV-INVOICE-NUMBER)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 20 TO OPENKICKS-CMD
+           MOVE 'INVOICE' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INV-INVOICE-NUMBER
+           MOVE LENGTH OF INV-INVOICE-NUMBER TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE = 13
+               MOVE 'Y' TO INVOICE-EOF-SW
+           ELSE
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+           PERFORM 2100-READ-NEXT-INVOICE
+               UNTIL INVOICE-EOF.
+      *
+           IF NOT INVOICE-EOF OR HIGH-INVOICE-NUMBER > ZERO
+      *        EXEC CICS
+      *            ENDBR FILE('INVOICE')
+      *                  RESP(RESPONSE-CODE)
+      *        END-EXEC
+           MOVE 25 TO OPENKICKS-CMD
+           MOVE 'INVOICE' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           END-IF.
+      *
+       2100-READ-NEXT-INVOICE.
+      *
+      *    EXEC CICS
+      *        READNEXT FILE('INVOICE')
+      *                 INTO(INVOICE-RECORD)
+      *                 RIDFLD(INV-INVOICE-NUMBER)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 21 TO OPENKICKS-CMD
+           MOVE 'INVOICE' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVOICE-RECORD
+           SET OPENKICKS-DATA2 TO ADDRESS OF INV-INVOICE-NUMBER
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   IF INV-INVOICE-NUMBER > HIGH-INVOICE-NUMBER
+                       MOVE INV-INVOICE-NUMBER TO HIGH-INVOICE-NUMBER
+                   END-IF
+               WHEN 20
+                   MOVE 'Y' TO INVOICE-EOF-SW
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       3000-EVALUATE-DRIFT.
+      *
+           COMPUTE EXPECTED-LAST-NUMBER =
+               INVCTL-NEXT-INVOICE-NUMBER - 1.
+      *
+           IF NOT CONTROL-FOUND
+               MOVE 'D' TO RLOG-STATUS
+               MOVE 'INVCTL control record not found.' TO RLOG-MESSAGE
+           ELSE
+               IF EXPECTED-LAST-NUMBER = HIGH-INVOICE-NUMBER
+                   SET RLOG-IN-SYNC TO TRUE
+                   MOVE 'INVCTL next-invoice-number agrees with INVOICE
+      -                 ' file.' TO RLOG-MESSAGE
+               ELSE
+                   IF EXPECTED-LAST-NUMBER > HIGH-INVOICE-NUMBER
+                         AND EXPECTED-LAST-NUMBER
+                             NOT > INVCTL-RESERVED-THROUGH
+                       SET RLOG-RESERVATION-PENDING TO TRUE
+                       MOVE 'Gap is a block reserved for the EDI order
+      -                     ' feed and still being worked off - not
+      -                     ' drift.' TO RLOG-MESSAGE
+                   ELSE
+                       IF CORRECT-DRIFT
+                           PERFORM 3100-CORRECT-CONTROL-RECORD
+                           SET RLOG-DRIFT-CORRECTED TO TRUE
+                           MOVE 'Drift detected and INVCTL was
+      -                         ' corrected.' TO RLOG-MESSAGE
+                       ELSE
+                           SET RLOG-DRIFT-REPORTED TO TRUE
+                           MOVE 'Drift detected - review before the
+      -                         ' shift starts.' TO RLOG-MESSAGE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       3100-CORRECT-CONTROL-RECORD.
+      *
+           COMPUTE INVCTL-NEXT-INVOICE-NUMBER = HIGH-INVOICE-NUMBER + 1.
+      *
+      *    EXEC CICS
+      *        REWRITE FILE('INVCTL')
+      *                FROM(INVCTL-RECORD)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 27 TO OPENKICKS-CMD
+           MOVE 'INVCTL' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVCTL-RECORD
+           MOVE LENGTH OF INVCTL-RECORD TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       4000-WRITE-RECONCILE-LOG.
+      *
+      *    EXEC CICS
+      *        ASKTIME ABSTIME(ABSOLUTE-TIME)
+      *    END-EXEC.
+           MOVE 3 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA1 TO ADDRESS OF ABSOLUTE-TIME
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2048 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+      *    EXEC CICS
+      *        FORMATTIME ABSTIME(ABSOLUTE-TIME)
+      *        MMDDYYYY(RLOG-DATE)
+      *        TIME(RLOG-TIME)
+      *    END-EXEC.
+           MOVE 8 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA9 TO ADDRESS OF ABSOLUTE-TIME
+           SET OPENKICKS-DATA4 TO ADDRESS OF RLOG-DATE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 540672 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           MOVE EIBTIME TO EIBTIME-NUMERIC.
+           STRING EIBTIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  EIBTIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  EIBTIME-SS DELIMITED BY SIZE
+                  INTO RLOG-TIME.
+           MOVE INVCTL-NEXT-INVOICE-NUMBER TO RLOG-NEXT-INVOICE-NUMBER.
+           MOVE HIGH-INVOICE-NUMBER        TO RLOG-HIGH-INVOICE-NUMBER.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('RECONLOG')
+      *              FROM(RECONLOG-RECORD)
+      *              RIDFLD(RLOG-KEY)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'RECONLOG' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF RECONLOG-RECORD
+           MOVE LENGTH OF RECONLOG-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF RLOG-KEY
+           MOVE LENGTH OF RLOG-KEY TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+      *    EXEC CICS
+      *        XCTL PROGRAM('SYSERR')
+      *             COMMAREA(ERROR-PARAMETERS)
+      *    END-EXEC.
+           MOVE 10 TO OPENKICKS-CMD
+           MOVE 'SYSERR' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF ERROR-PARAMETERS
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           IF EIBRESP EQUAL 0
+              GOBACK
+           END-IF
+           .
+      *
+       OPENKICKS-ABEND-SUB SECTION.
+       OPENKICKS-ABEND-SUB-P.
+            MOVE 255 TO OPENKICKS-CMD
+          CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+            RETURNING INT
+            END-CALL.
+            GOBACK.
+       OPENKICKS-HANDLE SECTION.
+       OPENKICKS-HANDLE-P.
