@@ -16,25 +16,204 @@
                88  INVOICE-EOF                      VALUE 'Y'.
            05  FIRST-RECORD-SW         PIC X(01)    VALUE 'Y'.
                88  FIRST-RECORD                     VALUE 'Y'.
+           05  VALID-DATA-SW           PIC X(01)    VALUE 'Y'.
+               88  VALID-DATA                       VALUE 'Y'.
+           05  DAILY-TOTAL-USED-SW     PIC X(01)    VALUE 'N'.
+               88  DAILY-TOTAL-USED                 VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                     PIC X(01).
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-ERASE-ALARM                 VALUE '2'.
       *
        01  WORK-FIELDS.
       *
            05  INVOICE-COUNT           PIC S9(05)    COMP-3  VALUE ZERO.
            05  INVOICE-TOTAL           PIC S9(07)V99 COMP-3  VALUE ZERO.
+           05  PRT-LINE-NUMBER         PIC S9(06)    COMP-3  VALUE ZERO.
+           05  CST-SUB                 PIC S9(03)    COMP-3  VALUE ZERO.
+           05  CST-COUNT               PIC S9(03)    COMP-3  VALUE ZERO.
+      *
+       01  CST-FOUND-SW                PIC X(01)             VALUE 'N'.
+           88  CST-FOUND                                     VALUE 'Y'.
+      *
+       01  CUSTOMER-SUBTOTAL-TABLE.
+      *
+           05  CST-ENTRY               OCCURS 500 TIMES.
+               10  CST-CUSTOMER-NUMBER     PIC X(06).
+               10  CST-INVOICE-COUNT       PIC S9(05)    COMP-3.
+               10  CST-INVOICE-TOTAL       PIC S9(07)V99 COMP-3.
       *
        01  RESPONSE-CODE               PIC S9(08)    COMP.
       *
+      *    ORDRENT maintains one of these per calendar day as each
+      *    order is posted (2250-UPDATE-DAILY-TOTAL), so a request for
+      *    a single day's total can be answered straight from this
+      *    control record instead of browsing the whole INVOICE file.
+       01  DAILYTOT-RECORD.
+      *
+           05  DT-DATE                 PIC X(08).
+           05  DT-INVOICE-COUNT        PIC S9(05)    COMP-3.
+           05  DT-INVOICE-TOTAL        PIC S9(07)V99 COMP-3.
+      *
+      *    Single control record, always keyed by SUMCTL-RECORD-KEY
+      *    '1', that remembers when this report was last produced so
+      *    the date-range prompt screen can tell an operator whether
+      *    today's summary has already been run.
+       01  SUMCTL-RECORD.
+      *
+           05  SUMCTL-RECORD-KEY       PIC X(01).
+           05  SUMCTL-LAST-RUN-DATE    PIC X(08).
+           05  SUMCTL-LAST-RUN-TIME    PIC X(08).
+      *
+       01  ABSOLUTE-TIME               PIC S9(15)    COMP-3.
+      *
+      *    EIBTIME comes back from CICS as packed 0HHMMSS - broken
+      *    out below so it can be edited into SUMCTL-LAST-RUN-TIME
+      *    without a second FORMATTIME call (FORMATTIME's own TIME
+      *    option isn't needed - EIBTIME already has everything it
+      *    would return).
+       01  EIBTIME-NUMERIC             PIC 9(07).
+       01  EIBTIME-FIELDS REDEFINES EIBTIME-NUMERIC.
+           05  FILLER                  PIC 9(01).
+           05  EIBTIME-HH              PIC 9(02).
+           05  EIBTIME-MM              PIC 9(02).
+           05  EIBTIME-SS              PIC 9(02).
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-START-DATE           PIC X(08).
+           05  CA-END-DATE             PIC X(08).
+      *
+       01  DATE-RANGE-FIELDS.
+      *
+           05  DRF-DATE-TO-CONVERT.
+               10  DRF-CONVERT-MM          PIC X(02).
+               10  DRF-CONVERT-DD          PIC X(02).
+               10  DRF-CONVERT-YYYY        PIC X(04).
+           05  DRF-CONVERTED-DATE.
+               10  DRF-CONVERTED-YYYY      PIC X(04).
+               10  DRF-CONVERTED-MM        PIC X(02).
+               10  DRF-CONVERTED-DD        PIC X(02).
+           05  DRF-START-COMPARE-DATE      PIC X(08).
+           05  DRF-END-COMPARE-DATE        PIC X(08).
+           05  DRF-INVOICE-COMPARE-DATE    PIC X(08).
+      *
+        01  DFHAID.
+           02  DFHNULL         PIC X   VALUE IS X'00'.
+           02  DFHENTER        PIC X   VALUE IS ''''.
+           02  DFHCLEAR        PIC X   VALUE IS '_'.
+           02  DFHPEN          PIC X   VALUE IS '='.
+           02  DFHOPID         PIC X   VALUE IS 'W'.
+           02  DFHMSRE         PIC X   VALUE IS 'X'.
+           02  DFHSTRF         PIC X   VALUE IS ' '.
+           02  DFHPA1          PIC X   VALUE IS '%'.
+           02  DFHPA2          PIC X   VALUE IS '>'.
+           02  DFHPA3          PIC X   VALUE IS ','.
+           02  DFHPF1          PIC X   VALUE IS '1'.
+           02  DFHPF2          PIC X   VALUE IS '2'.
+           02  DFHPF3          PIC X   VALUE IS '3'.
+           02  DFHPF4          PIC X   VALUE IS '4'.
+           02  DFHPF5          PIC X   VALUE IS '5'.
+           02  DFHPF6          PIC X   VALUE IS '6'.
+           02  DFHPF7          PIC X   VALUE IS '7'.
+           02  DFHPF8          PIC X   VALUE IS '8'.
+           02  DFHPF9          PIC X   VALUE IS '9'.
+           02  DFHPF10         PIC X   VALUE IS ':'.
+           02  DFHPF11         PIC X   VALUE IS '#'.
+           02  DFHPF12         PIC X   VALUE IS '@'.
+           02  DFHPF13         PIC X   VALUE IS 'A'.
+           02  DFHPF14         PIC X   VALUE IS 'B'.
+           02  DFHPF15         PIC X   VALUE IS 'C'.
+           02  DFHPF16         PIC X   VALUE IS 'D'.
+           02  DFHPF17         PIC X   VALUE IS 'E'.
+           02  DFHPF18         PIC X   VALUE IS 'F'.
+           02  DFHPF19         PIC X   VALUE IS 'G'.
+           02  DFHPF20         PIC X   VALUE IS 'H'.
+           02  DFHPF21         PIC X   VALUE IS 'I'.
+           02  DFHPF22         PIC X   VALUE IS '$'.
+           02  DFHPF23         PIC X   VALUE IS '.'.
+           02  DFHPF24         PIC X   VALUE IS '<'.
+      *
+       01  ATTRIBUTE-DEFINITIONS.
+      *
+           05  ATTR-REVERSE                PIC X   VALUE '2'.
+      *
+       01  PRINT-RECORD.
+      *
+           05  PRT-SEQUENCE-NUMBER     PIC 9(06).
+           05  PRT-LINE                PIC X(132).
+           05  PRT-DETAIL-LINE REDEFINES PRT-LINE.
+               10  PRT-INVOICE-NUMBER      PIC Z(5)9.
+               10  FILLER                  PIC X(03).
+               10  PRT-INVOICE-DATE        PIC X(08).
+               10  FILLER                  PIC X(03).
+               10  PRT-CUSTOMER-NUMBER     PIC X(06).
+               10  FILLER                  PIC X(03).
+               10  PRT-PO-NUMBER           PIC X(10).
+               10  FILLER                  PIC X(03).
+               10  PRT-INVOICE-TOTAL       PIC $$,$$$,$$9.99.
+               10  FILLER                  PIC X(77).
+           05  PRT-COUNT-LINE REDEFINES PRT-LINE.
+               10  FILLER                  PIC X(18).
+               10  PRT-COUNT-VALUE         PIC Z(5)9.
+               10  FILLER                  PIC X(108).
+           05  PRT-SUBTOTAL-LINE REDEFINES PRT-LINE.
+               10  PRT-SUB-CUSTOMER-NUMBER PIC X(06).
+               10  FILLER                  PIC X(03).
+               10  PRT-SUB-INVOICE-COUNT   PIC Z(4)9.
+               10  FILLER                  PIC X(05).
+               10  PRT-SUB-INVOICE-TOTAL   PIC $$,$$$,$$9.99.
+               10  FILLER                  PIC X(100).
+      *
       *   Micro Focus BMS Screen Painter (ver MFBM 2.0.11)
       *   MapSet Name   SUMSET1
       *   Date Created  04/16/2001
       *   Time Created  15:17:40
+      *  Input Data For Map SUMMAP1
+         01 SUMMAP1I.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(2).
+            03 TRANIDF                        PIC X.
+            03 TRANIDI                        PIC X(4).
+            03 FILLER                         PIC X(2).
+            03 STARTDTF                       PIC X.
+            03 STARTDTI                       PIC X(8).
+            03 FILLER                         PIC X(2).
+            03 ENDDTF                         PIC X.
+            03 ENDDTI                         PIC X(8).
+            03 FILLER                         PIC X(2).
+            03 COUNTF                         PIC X.
+            03 COUNTI                         PIC X(6).
+            03 FILLER                         PIC X(2).
+            03 FIRSTF                         PIC X.
+            03 FIRSTI                         PIC X(6).
+            03 FILLER                         PIC X(2).
+            03 LASTF                          PIC X.
+            03 LASTI                          PIC X(6).
+            03 FILLER                         PIC X(2).
+            03 TOTALF                         PIC X.
+            03 TOTALI                         PIC X(13).
+            03 FILLER                         PIC X(2).
+            03 MESSAGEF                       PIC X.
+            03 MESSAGEI                       PIC X(79).
+            03 FILLER                         PIC X(2).
+            03 DUMMYF                         PIC X.
+            03 DUMMYI                         PIC X(1).
       *  Output Data For Map SUMMAP1
-         01 SUMMAP1O.
+         01 SUMMAP1O REDEFINES SUMMAP1I.
             03 FILLER                         PIC X(12).
             03 FILLER                         PIC X(2).
             03 TRANIDA                        PIC X.
             03 TRANIDO                        PIC X(4).
             03 FILLER                         PIC X(2).
+            03 STARTDTA                       PIC X.
+            03 STARTDTO                       PIC X(8).
+            03 FILLER                         PIC X(2).
+            03 ENDDTA                         PIC X.
+            03 ENDDTO                         PIC X(8).
+            03 FILLER                         PIC X(2).
             03 COUNTA                         PIC X.
             03 COUNTO                         PIC ZZ,ZZ9.
             03 FILLER                         PIC X(2).
@@ -53,31 +232,14 @@
             03 DUMMYA                         PIC X.
             03 DUMMYO                         PIC X(1).
       *
-       01  INVOICE-RECORD.
-      *
-           05  INV-INVOICE-NUMBER              PIC 9(06).
-           05  INV-INVOICE-DATE                PIC X(08).
-           05  INV-CUSTOMER-NUMBER             PIC X(06).
-           05  INV-PO-NUMBER                   PIC X(10).
-           05  INV-LINE-ITEM                   OCCURS 10 TIMES.
-               10  INV-PRODUCT-CODE            PIC X(10).
-               10  INV-QUANTITY                PIC S9(07)     COMP-3.
-               10  INV-UNIT-PRICE              PIC S9(07)V99  COMP-3.
-               10  INV-AMOUNT                  PIC S9(07)V99  COMP-3.
-           05  INV-INVOICE-TOTAL               PIC S9(07)V99  COMP-3.
-      *
+       COPY INVOICE.
       *
-       01  ERROR-PARAMETERS.
-      *
-           05  ERR-RESP          PIC S9(8)   COMP.
-           05  ERR-RESP2         PIC S9(8)   COMP.
-           05  ERR-TRNID         PIC X(4).
-           05  ERR-RSRCE         PIC X(8).
+       COPY ERRPARM.
       *
        LINKAGE SECTION.
        COPY DFHEIBLK.
        01 CALL-NAME    PIC X(10).
-       01  DFHCOMMAREA PIC X(1).
+       01  DFHCOMMAREA PIC X(16).
        PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
             IF EIBRESP EQUAL 111
                CALL "raise" USING BY VALUE 6
@@ -102,16 +264,73 @@
       *
        0000-PREPARE-INVOICE-SUMMARY.
       *
-           MOVE LOW-VALUE TO SUMMAP1O.
-           PERFORM 1000-START-INVOICE-BROWSE.
-           PERFORM 2000-READ-NEXT-INVOICE
-               UNTIL INVOICE-EOF.
-           PERFORM 3000-END-INVOICE-BROWSE.
-           PERFORM 4000-SEND-SUMMARY-MAP.
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+           END-IF.
       *
-      *    EXEC CICS
-      *        RETURN TRANSID('MENU')
-      *    END-EXEC.
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO SUMMAP1O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1095-SHOW-LAST-RUN-DATE
+                   PERFORM 1050-SEND-DATE-RANGE-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO SUMMAP1O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1095-SHOW-LAST-RUN-DATE
+                   PERFORM 1050-SEND-DATE-RANGE-MAP
+      *
+               WHEN EIBAID = DFHPF12
+      *            EXEC CICS
+      *                XCTL PROGRAM('INVMENU')
+      *            END-EXEC
+           MOVE 10 TO OPENKICKS-CMD
+           MOVE 'INVMENU' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           IF EIBRESP EQUAL 0
+              GOBACK
+           END-IF
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1060-RECEIVE-DATE-RANGE-MAP
+                   PERFORM 1070-EDIT-DATE-RANGE-DATA
+                   IF VALID-DATA
+                       MOVE 'N' TO DAILY-TOTAL-USED-SW
+                       IF CA-START-DATE NOT = SPACE
+                              AND CA-START-DATE = CA-END-DATE
+                           PERFORM 1090-READ-DAILY-TOTAL
+                       END-IF
+                       PERFORM 1500-WRITE-REPORT-HEADER
+                       IF DAILY-TOTAL-USED
+                           PERFORM 2055-WRITE-DAILY-TOTAL-LINE
+                       ELSE
+                           PERFORM 1000-START-INVOICE-BROWSE
+                           PERFORM 2000-READ-NEXT-INVOICE
+                               UNTIL INVOICE-EOF
+                           PERFORM 3000-END-INVOICE-BROWSE
+                           PERFORM 3400-WRITE-CUSTOMER-SUBTOTALS
+                       END-IF
+                       PERFORM 3500-WRITE-REPORT-TRAILER
+                       PERFORM 4000-SEND-SUMMARY-MAP
+                       PERFORM 1099-UPDATE-LAST-RUN-DATE
+      *
+      *                EXEC CICS
+      *                    RETURN TRANSID('MENU')
+      *                END-EXEC
            MOVE 11 TO OPENKICKS-CMD
            MOVE 'MENU' TO OPENKICKS-CHAR4A
            MOVE 0 TO OPENKICKS-FLAG
@@ -120,6 +339,41 @@
            CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
            RETURNING INT
            END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+                       GOBACK
+                   ELSE
+                       SET SEND-ERASE-ALARM TO TRUE
+                       PERFORM 1050-SEND-DATE-RANGE-MAP
+                   END-IF
+      *
+               WHEN OTHER
+                   MOVE 'Press Enter to run report or F12 to cancel.'
+                       TO MESSAGEO
+                   SET SEND-ERASE-ALARM TO TRUE
+                   PERFORM 1050-SEND-DATE-RANGE-MAP
+      *
+           END-EVALUATE.
+      *
+      *    EXEC CICS
+      *        RETURN TRANSID('SUM1')
+      *               COMMAREA(COMMUNICATION-AREA)
+      *    END-EXEC.
+           MOVE 11 TO OPENKICKS-CMD
+           MOVE 'SUM1' TO OPENKICKS-CHAR4A
+           SET OPENKICKS-DATA1 TO ADDRESS OF COMMUNICATION-AREA
+           MOVE LENGTH OF COMMUNICATION-AREA TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2560 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
            IF OPENKICKS-PARAGRAPH NOT EQUAL 0
               IF OPENKICKS-PARAGRAPH EQUAL -1
                   GO TO OPENKICKS-ABEND-SUB
@@ -129,7 +383,391 @@
            END-IF
            GOBACK
            .
+      *
+       1050-SEND-DATE-RANGE-MAP.
+      *
+           MOVE 'SUM1' TO TRANIDO.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+      *            EXEC CICS
+      *                SEND MAP('SUMMAP1')
+      *                     MAPSET('SUMSET1')
+      *                     FROM(SUMMAP1O)
+      *                     ERASE
+      *            END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'SUMMAP1' TO OPENKICKS-CHAR8A
+           MOVE 'SUMSET1' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF SUMMAP1O
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+               WHEN SEND-ERASE-ALARM
+      *            EXEC CICS
+      *                SEND MAP('SUMMAP1')
+      *                     MAPSET('SUMSET1')
+      *                     FROM(SUMMAP1O)
+      *                     ERASE
+      *                     ALARM
+      *            END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'SUMMAP1' TO OPENKICKS-CHAR8A
+           MOVE 'SUMSET1' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF SUMMAP1O
+           MOVE 520 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           END-EVALUATE.
+      *
+       1060-RECEIVE-DATE-RANGE-MAP.
+      *
+      *    EXEC CICS
+      *        RECEIVE MAP('SUMMAP1')
+      *                MAPSET('SUMSET1')
+      *                INTO(SUMMAP1I)
+      *    END-EXEC.
+           MOVE 29 TO OPENKICKS-CMD
+           MOVE 'SUMMAP1' TO OPENKICKS-CHAR8A
+           MOVE 'SUMSET1' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF SUMMAP1I
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+       1070-EDIT-DATE-RANGE-DATA.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           MOVE STARTDTI TO CA-START-DATE.
+           MOVE ENDDTI   TO CA-END-DATE.
+      *
+           IF CA-START-DATE NOT = SPACE
+               IF CA-START-DATE NOT NUMERIC
+                   MOVE ATTR-REVERSE TO STARTDTA
+                   MOVE 'Start date must be blank or MMDDYYYY.'
+                       TO MESSAGEO
+                   MOVE 'N' TO VALID-DATA-SW
+               ELSE
+                   MOVE CA-START-DATE TO DRF-DATE-TO-CONVERT
+                   PERFORM 1080-CONVERT-DATE-FOR-COMPARE
+                   MOVE DRF-CONVERTED-DATE TO DRF-START-COMPARE-DATE
+               END-IF
+           END-IF.
+      *
+           IF VALID-DATA AND CA-END-DATE NOT = SPACE
+               IF CA-END-DATE NOT NUMERIC
+                   MOVE ATTR-REVERSE TO ENDDTA
+                   MOVE 'End date must be blank or MMDDYYYY.'
+                       TO MESSAGEO
+                   MOVE 'N' TO VALID-DATA-SW
+               ELSE
+                   MOVE CA-END-DATE TO DRF-DATE-TO-CONVERT
+                   PERFORM 1080-CONVERT-DATE-FOR-COMPARE
+                   MOVE DRF-CONVERTED-DATE TO DRF-END-COMPARE-DATE
+               END-IF
+           END-IF.
+      *
+           IF      VALID-DATA
+               AND CA-START-DATE NOT = SPACE
+               AND CA-END-DATE NOT = SPACE
+               AND DRF-START-COMPARE-DATE > DRF-END-COMPARE-DATE
+               MOVE ATTR-REVERSE TO STARTDTA
+               MOVE ATTR-REVERSE TO ENDDTA
+               MOVE 'Start date must not be after end date.'
+                   TO MESSAGEO
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+       1080-CONVERT-DATE-FOR-COMPARE.
+      *
+           MOVE DRF-CONVERT-YYYY TO DRF-CONVERTED-YYYY.
+           MOVE DRF-CONVERT-MM   TO DRF-CONVERTED-MM.
+           MOVE DRF-CONVERT-DD   TO DRF-CONVERTED-DD.
+      *
+       1090-READ-DAILY-TOTAL.
+      *
+           MOVE CA-START-DATE TO DT-DATE.
+      *    EXEC CICS
+      *        READ FILE('DAYTOTAL')
+      *             INTO(DAILYTOT-RECORD)
+      *             RIDFLD(DT-DATE)
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'DAYTOTAL' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF DAILYTOT-RECORD
+           MOVE LENGTH OF DAILYTOT-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF DT-DATE
+           MOVE LENGTH OF DT-DATE TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   SET DAILY-TOTAL-USED TO TRUE
+                   MOVE DT-INVOICE-COUNT TO INVOICE-COUNT
+                   MOVE DT-INVOICE-TOTAL TO INVOICE-TOTAL
+                   MOVE ZERO TO FIRSTO LASTO
+               WHEN 13
+                   CONTINUE
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+
+      *
+       1095-SHOW-LAST-RUN-DATE.
+      *
+           MOVE '1' TO SUMCTL-RECORD-KEY.
+      *    EXEC CICS
+      *        READ FILE('SUM1CTL')
+      *             INTO(SUMCTL-RECORD)
+      *             RIDFLD(SUMCTL-RECORD-KEY)
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'SUM1CTL' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF SUMCTL-RECORD
+           MOVE LENGTH OF SUMCTL-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF SUMCTL-RECORD-KEY
+           MOVE LENGTH OF SUMCTL-RECORD-KEY TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   MOVE SPACES TO MESSAGEO
+                   STRING 'This report was last run on '
+                               DELIMITED BY SIZE
+                          SUMCTL-LAST-RUN-DATE DELIMITED BY SIZE
+                          ' at ' DELIMITED BY SIZE
+                          SUMCTL-LAST-RUN-TIME DELIMITED BY SIZE
+                          '.' DELIMITED BY SIZE
+                          INTO MESSAGEO
+               WHEN 13
+                   MOVE 'This report has not been run yet.' TO MESSAGEO
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       1099-UPDATE-LAST-RUN-DATE.
+      *
+      *    EXEC CICS
+      *        ASKTIME ABSTIME(ABSOLUTE-TIME)
+      *    END-EXEC.
+           MOVE 3 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA1 TO ADDRESS OF ABSOLUTE-TIME
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2048 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+      *    EXEC CICS
+      *        FORMATTIME ABSTIME(ABSOLUTE-TIME)
+      *        MMDDYYYY(SUMCTL-LAST-RUN-DATE)
+      *        TIME(SUMCTL-LAST-RUN-TIME)
+      *    END-EXEC.
+           MOVE 8 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA9 TO ADDRESS OF ABSOLUTE-TIME
+           SET OPENKICKS-DATA4 TO ADDRESS OF SUMCTL-LAST-RUN-DATE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 540672 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
 
+      *
+           MOVE EIBTIME TO EIBTIME-NUMERIC.
+           STRING EIBTIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  EIBTIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  EIBTIME-SS DELIMITED BY SIZE
+                  INTO SUMCTL-LAST-RUN-TIME.
+      *
+           MOVE '1' TO SUMCTL-RECORD-KEY.
+      *    EXEC CICS
+      *        READ FILE('SUM1CTL')
+      *             INTO(SUMCTL-RECORD)
+      *             RIDFLD(SUMCTL-RECORD-KEY)
+      *             UPDATE
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'SUM1CTL' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF SUMCTL-RECORD
+           MOVE LENGTH OF SUMCTL-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF SUMCTL-RECORD-KEY
+           MOVE LENGTH OF SUMCTL-RECORD-KEY TO OPENKICKS-LENGTHOF1
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   PERFORM 1099-REWRITE-LAST-RUN-DATE
+               WHEN 13
+                   PERFORM 1099-WRITE-LAST-RUN-DATE
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       1099-REWRITE-LAST-RUN-DATE.
+      *
+      *    EXEC CICS
+      *        REWRITE FILE('SUM1CTL')
+      *                FROM(SUMCTL-RECORD)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 27 TO OPENKICKS-CMD
+           MOVE 'SUM1CTL' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF SUMCTL-RECORD
+           MOVE LENGTH OF SUMCTL-RECORD TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       1099-WRITE-LAST-RUN-DATE.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('SUM1CTL')
+      *              FROM(SUMCTL-RECORD)
+      *              RIDFLD(SUMCTL-RECORD-KEY)
+      *              RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'SUM1CTL' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF SUMCTL-RECORD
+           MOVE LENGTH OF SUMCTL-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF SUMCTL-RECORD-KEY
+           MOVE LENGTH OF SUMCTL-RECORD-KEY TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
       *
        1000-START-INVOICE-BROWSE.
       *
@@ -168,6 +806,17 @@
                    PERFORM 9999-TERMINATE-PROGRAM
                END-IF
            END-IF.
+      *
+       1500-WRITE-REPORT-HEADER.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE 'INVOICE SUMMARY REPORT' TO PRT-LINE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE 'INVOICE  DATE      CUSTOMER  PO NUMBER   AMOUNT'
+               TO PRT-LINE.
+           PERFORM 5000-WRITE-PRINT-LINE.
       *
        2000-READ-NEXT-INVOICE.
       *
@@ -200,18 +849,72 @@
       *
            EVALUATE RESPONSE-CODE
                WHEN 0
-                   MOVE INV-INVOICE-NUMBER TO LASTO
-                   ADD 1 TO INVOICE-COUNT
-                   ADD INV-INVOICE-TOTAL TO INVOICE-TOTAL
-                   IF FIRST-RECORD
-                       MOVE INV-INVOICE-NUMBER TO FIRSTO
-                       MOVE 'N' TO FIRST-RECORD-SW
+                   MOVE INV-INVOICE-DATE TO DRF-DATE-TO-CONVERT
+                   PERFORM 1080-CONVERT-DATE-FOR-COMPARE
+                   MOVE DRF-CONVERTED-DATE TO DRF-INVOICE-COMPARE-DATE
+                   IF (CA-START-DATE = SPACE OR
+                           DRF-INVOICE-COMPARE-DATE NOT <
+                           DRF-START-COMPARE-DATE)
+                       AND (CA-END-DATE = SPACE OR
+                           DRF-INVOICE-COMPARE-DATE NOT >
+                           DRF-END-COMPARE-DATE)
+                       MOVE INV-INVOICE-NUMBER TO LASTO
+                       ADD 1 TO INVOICE-COUNT
+                       ADD INV-INVOICE-TOTAL TO INVOICE-TOTAL
+                       IF FIRST-RECORD
+                           MOVE INV-INVOICE-NUMBER TO FIRSTO
+                           MOVE 'N' TO FIRST-RECORD-SW
+                       END-IF
+                       PERFORM 2050-WRITE-DETAIL-LINE
+                       PERFORM 2070-UPDATE-CUSTOMER-SUBTOTAL
                    END-IF
                WHEN 20
                    MOVE 'Y' TO INVOICE-EOF-SW
                WHEN OTHER
                    PERFORM 9999-TERMINATE-PROGRAM
            END-EVALUATE.
+      *
+       2050-WRITE-DETAIL-LINE.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE INV-INVOICE-NUMBER  TO PRT-INVOICE-NUMBER.
+           MOVE INV-INVOICE-DATE    TO PRT-INVOICE-DATE.
+           MOVE INV-CUSTOMER-NUMBER TO PRT-CUSTOMER-NUMBER.
+           MOVE INV-PO-NUMBER       TO PRT-PO-NUMBER.
+           MOVE INV-INVOICE-TOTAL   TO PRT-INVOICE-TOTAL.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+       2055-WRITE-DAILY-TOTAL-LINE.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE 'Total taken from the running daily-total control
+      -        ' record - no invoice detail or customer subtotals' TO
+               PRT-LINE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+       2070-UPDATE-CUSTOMER-SUBTOTAL.
+      *
+           MOVE 'N' TO CST-FOUND-SW.
+           PERFORM 2075-FIND-CUSTOMER-SUBTOTAL
+               VARYING CST-SUB FROM 1 BY 1
+                 UNTIL CST-SUB > CST-COUNT
+                    OR CST-FOUND.
+      *
+           IF NOT CST-FOUND AND CST-COUNT < 500
+               ADD 1 TO CST-COUNT
+               MOVE INV-CUSTOMER-NUMBER TO
+                   CST-CUSTOMER-NUMBER(CST-COUNT)
+               MOVE 1 TO CST-INVOICE-COUNT(CST-COUNT)
+               MOVE INV-INVOICE-TOTAL TO CST-INVOICE-TOTAL(CST-COUNT)
+           END-IF.
+      *
+       2075-FIND-CUSTOMER-SUBTOTAL.
+      *
+           IF CST-CUSTOMER-NUMBER(CST-SUB) = INV-CUSTOMER-NUMBER
+               SET CST-FOUND TO TRUE
+               ADD 1 TO CST-INVOICE-COUNT(CST-SUB)
+               ADD INV-INVOICE-TOTAL TO CST-INVOICE-TOTAL(CST-SUB)
+           END-IF.
       *
        3000-END-INVOICE-BROWSE.
       *
@@ -241,12 +944,50 @@
            IF RESPONSE-CODE NOT = 0
                PERFORM 9999-TERMINATE-PROGRAM
            END-IF.
+      *
+       3400-WRITE-CUSTOMER-SUBTOTALS.
+      *
+           MOVE SPACE TO PRT-LINE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+           MOVE SPACE TO PRT-LINE.
+           MOVE 'CUSTOMER SUBTOTALS' TO PRT-LINE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+           MOVE SPACE TO PRT-LINE.
+           MOVE 'CUSTOMER  INVOICES       AMOUNT' TO PRT-LINE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+           PERFORM 3450-WRITE-CUSTOMER-SUBTOTAL-LINE
+               VARYING CST-SUB FROM 1 BY 1
+                 UNTIL CST-SUB > CST-COUNT.
+      *
+       3450-WRITE-CUSTOMER-SUBTOTAL-LINE.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE CST-CUSTOMER-NUMBER(CST-SUB) TO PRT-SUB-CUSTOMER-NUMBER.
+           MOVE CST-INVOICE-COUNT(CST-SUB)   TO PRT-SUB-INVOICE-COUNT.
+           MOVE CST-INVOICE-TOTAL(CST-SUB)   TO PRT-SUB-INVOICE-TOTAL.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+       3500-WRITE-REPORT-TRAILER.
+      *
+           MOVE ALL '-' TO PRT-LINE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE 'INVOICES PRINTED:' TO PRT-LINE.
+           MOVE INVOICE-COUNT TO PRT-COUNT-VALUE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE 'GRAND TOTAL:' TO PRT-LINE.
+           MOVE INVOICE-TOTAL TO PRT-INVOICE-TOTAL.
+           PERFORM 5000-WRITE-PRINT-LINE.
       *
        4000-SEND-SUMMARY-MAP.
       *
            MOVE 'SUM1'        TO TRANIDO.
            MOVE INVOICE-COUNT TO COUNTO.
            MOVE INVOICE-TOTAL TO TOTALO.
+           MOVE 'Invoice summary report printed.' TO MESSAGEO.
       *
       *    EXEC CICS
       *        SEND MAP('SUMMAP1')
@@ -273,6 +1014,42 @@
            END-IF
            .
 
+      *
+       5000-WRITE-PRINT-LINE.
+      *
+           ADD 1 TO PRT-LINE-NUMBER.
+           MOVE PRT-LINE-NUMBER TO PRT-SEQUENCE-NUMBER.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('INVPRT')
+      *              FROM(PRINT-RECORD)
+      *              RIDFLD(PRT-SEQUENCE-NUMBER)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'INVPRT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRINT-RECORD
+           MOVE LENGTH OF PRINT-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF PRT-SEQUENCE-NUMBER
+           MOVE LENGTH OF PRT-SEQUENCE-NUMBER TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
       *
        9999-TERMINATE-PROGRAM.
       *
