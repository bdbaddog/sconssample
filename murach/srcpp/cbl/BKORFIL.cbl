@@ -0,0 +1,463 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. BKORFIL.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       COPY OPENKICK.
+       01 CALL-NAME    PIC X(10).
+      *
+       01  SWITCHES.
+      *
+           05  INVOICE-EOF-SW          PIC X(01)    VALUE 'N'.
+               88  INVOICE-EOF                      VALUE 'Y'.
+           05  INVOICE-CHANGED-SW      PIC X(01)    VALUE 'N'.
+               88  INVOICE-CHANGED                  VALUE 'Y'.
+      *
+       01  WORK-FIELDS.
+      *
+           05  FULFILLED-COUNT         PIC S9(05)    COMP-3  VALUE ZERO.
+           05  LINE-SUB                PIC S9(03)    COMP-3  VALUE ZERO.
+      *
+       01  RESPONSE-CODE               PIC S9(08)    COMP.
+      *
+      *   Micro Focus BMS Screen Painter (ver MFBM 2.0.11)
+      *   MapSet Name   BKRSET1
+      *   Date Created  04/23/2001
+      *   Time Created  14:22:17
+      *  Output Data For Map BKRMAP1
+         01 BKRMAP1O.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(2).
+            03 TRANIDA                        PIC X.
+            03 TRANIDO                        PIC X(4).
+            03 FILLER                         PIC X(2).
+            03 COUNTA                         PIC X.
+            03 COUNTO                         PIC ZZ,ZZ9.
+            03 FILLER                         PIC X(2).
+            03 MESSAGEA                       PIC X.
+            03 MESSAGEO                       PIC X(79).
+            03 FILLER                         PIC X(2).
+            03 DUMMYA                         PIC X.
+            03 DUMMYO                         PIC X(1).
+      *
+       COPY INVOICE.
+      *
+       COPY PRODUCT.
+      *
+       COPY ERRPARM.
+      *
+       LINKAGE SECTION.
+       COPY DFHEIBLK.
+       01 CALL-NAME    PIC X(10).
+       01  DFHCOMMAREA PIC X(1).
+       PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
+            IF EIBRESP EQUAL 111
+               CALL "raise" USING BY VALUE 6
+            END-IF.
+           MOVE 0 TO OPENKICKS-NUM1
+           MOVE 70 TO OPENKICKS-CMD
+           MOVE 0 TO OPENKICKS-LINE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 0 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+      * BKORFIL sweeps the whole INVOICE file looking for backordered
+      * line items (the ones ORDRENT let a clerk post even though
+      * PRM-QUANTITY-ON-HAND could not cover the full quantity) and
+      * fulfills whichever of them stock will now cover. A clerk keys
+      * this transaction in once stock has arrived on a shipment; there
+      * is no per-line browse screen to page through, just a summary
+      * count when it finishes, the same way PRDLOW1 reports its low
+      * stock sweep.
+      *
+       0000-FULFILL-BACKORDERS.
+      *
+           MOVE LOW-VALUE TO BKRMAP1O.
+           PERFORM 1000-START-INVOICE-BROWSE.
+           PERFORM 2000-READ-NEXT-INVOICE
+               UNTIL INVOICE-EOF.
+           PERFORM 3000-END-INVOICE-BROWSE.
+           PERFORM 4000-SEND-SUMMARY-MAP.
+      *
+      *    EXEC CICS
+      *        RETURN TRANSID('MENU')
+      *    END-EXEC.
+           MOVE 11 TO OPENKICKS-CMD
+           MOVE 'MENU' TO OPENKICKS-CHAR4A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 512 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           GOBACK
+           .
+      *
+       1000-START-INVOICE-BROWSE.
+      *
+           MOVE LOW-VALUE TO INV-INVOICE-NUMBER.
+      *
+      *    EXEC CICS
+      *        STARTBR FILE('INVOICE')
+      *                RIDFLD(INV-INVOICE-NUMBER)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 20 TO OPENKICKS-CMD
+           MOVE 'INVOICE' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INV-INVOICE-NUMBER
+           MOVE LENGTH OF INV-INVOICE-NUMBER TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE = 13
+               MOVE 'Y' TO INVOICE-EOF-SW
+           ELSE
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       2000-READ-NEXT-INVOICE.
+      *
+      *    EXEC CICS
+      *        READNEXT FILE('INVOICE')
+      *                 INTO(INVOICE-RECORD)
+      *                 RIDFLD(INV-INVOICE-NUMBER)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 21 TO OPENKICKS-CMD
+           MOVE 'INVOICE' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVOICE-RECORD
+           SET OPENKICKS-DATA2 TO ADDRESS OF INV-INVOICE-NUMBER
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   PERFORM 2050-CHECK-FOR-BACKORDERS
+               WHEN 20
+                   MOVE 'Y' TO INVOICE-EOF-SW
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       2050-CHECK-FOR-BACKORDERS.
+      *
+           MOVE 'N' TO INVOICE-CHANGED-SW.
+           PERFORM 2060-TEST-LINE-ITEM
+               VARYING LINE-SUB FROM 1 BY 1
+                 UNTIL LINE-SUB > 30
+                    OR INVOICE-CHANGED.
+           IF INVOICE-CHANGED
+               PERFORM 2100-FULFILL-INVOICE-LINES
+           END-IF.
+      *
+       2060-TEST-LINE-ITEM.
+      *
+           IF INV-BACKORDERED(LINE-SUB)
+               MOVE 'Y' TO INVOICE-CHANGED-SW
+           END-IF.
+      *
+       2100-FULFILL-INVOICE-LINES.
+      *
+           MOVE 'N' TO INVOICE-CHANGED-SW.
+           PERFORM 2110-READ-INVOICE-FOR-UPDATE.
+           PERFORM 2120-FULFILL-LINE-ITEM
+               VARYING LINE-SUB FROM 1 BY 1
+                 UNTIL LINE-SUB > 30.
+           IF INVOICE-CHANGED
+               PERFORM 2200-REWRITE-INVOICE
+           END-IF.
+      *
+       2110-READ-INVOICE-FOR-UPDATE.
+      *
+      *    EXEC CICS
+      *        READ FILE('INVOICE')
+      *             INTO(INVOICE-RECORD)
+      *             RIDFLD(INV-INVOICE-NUMBER)
+      *             UPDATE
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'INVOICE' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVOICE-RECORD
+           MOVE LENGTH OF INVOICE-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF INV-INVOICE-NUMBER
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       2120-FULFILL-LINE-ITEM.
+      *
+           IF INV-BACKORDERED(LINE-SUB)
+               PERFORM 2130-READ-PRODUCT-FOR-LINE
+               IF PRM-QUANTITY-ON-HAND NOT LESS INV-QUANTITY(LINE-SUB)
+                   SUBTRACT INV-QUANTITY(LINE-SUB)
+                       FROM PRM-QUANTITY-ON-HAND
+                   PERFORM 2140-REWRITE-PRODUCT
+                   MOVE SPACE TO INV-BACKORDER-SW(LINE-SUB)
+                   MOVE 'Y' TO INVOICE-CHANGED-SW
+                   ADD 1 TO FULFILLED-COUNT
+               END-IF
+           END-IF.
+      *
+       2130-READ-PRODUCT-FOR-LINE.
+      *
+      *    EXEC CICS
+      *        READ FILE('PRODUCT')
+      *             INTO(PRODUCT-MASTER-RECORD)
+      *             RIDFLD(INV-PRODUCT-CODE(LINE-SUB))
+      *             UPDATE
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRODUCT-MASTER-RECORD
+           MOVE LENGTH OF PRODUCT-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF INV-PRODUCT-CODE(LINE-SUB)
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       2140-REWRITE-PRODUCT.
+      *
+      *    EXEC CICS
+      *        REWRITE FILE('PRODUCT')
+      *                FROM(PRODUCT-MASTER-RECORD)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 27 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRODUCT-MASTER-RECORD
+           MOVE LENGTH OF PRODUCT-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       2200-REWRITE-INVOICE.
+      *
+      *    EXEC CICS
+      *        REWRITE FILE('INVOICE')
+      *                FROM(INVOICE-RECORD)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 27 TO OPENKICKS-CMD
+           MOVE 'INVOICE' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF INVOICE-RECORD
+           MOVE LENGTH OF INVOICE-RECORD TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       3000-END-INVOICE-BROWSE.
+      *
+      *    EXEC CICS
+      *        ENDBR FILE('INVOICE')
+      *              RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 25 TO OPENKICKS-CMD
+           MOVE 'INVOICE' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       4000-SEND-SUMMARY-MAP.
+      *
+           MOVE 'BKOR'           TO TRANIDO.
+           MOVE FULFILLED-COUNT  TO COUNTO.
+           MOVE 'Backorder fulfillment sweep complete.' TO MESSAGEO.
+      *
+      *    EXEC CICS
+      *        SEND MAP('BKRMAP1')
+      *             MAPSET('BKRSET1')
+      *             FROM(BKRMAP1O)
+      *             ERASE
+      *    END-EXEC.
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'BKRMAP1' TO OPENKICKS-CHAR8A
+           MOVE 'BKRSET1' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF BKRMAP1O
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+      *    EXEC CICS
+      *        XCTL PROGRAM('SYSERR')
+      *             COMMAREA(ERROR-PARAMETERS)
+      *    END-EXEC.
+           MOVE 10 TO OPENKICKS-CMD
+           MOVE 'SYSERR' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF ERROR-PARAMETERS
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           IF EIBRESP EQUAL 0
+              GOBACK
+           END-IF
+           .
+
+       OPENKICKS-ABEND-SUB SECTION.
+       OPENKICKS-ABEND-SUB-P.
+            MOVE 255 TO OPENKICKS-CMD
+          CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+            RETURNING INT
+            END-CALL.
+            GOBACK.
+       OPENKICKS-HANDLE SECTION.
+       OPENKICKS-HANDLE-P.
