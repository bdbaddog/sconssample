@@ -34,15 +34,7 @@
       *
        01  RESPONSE-CODE                   PIC S9(08) COMP.
       *
-       01  CUSTOMER-MASTER-RECORD.
-      *
-           05  CM-CUSTOMER-NUMBER      PIC X(6).
-           05  CM-FIRST-NAME           PIC X(20).
-           05  CM-LAST-NAME            PIC X(30).
-           05  CM-ADDRESS              PIC X(30).
-           05  CM-CITY                 PIC X(20).
-           05  CM-STATE                PIC X(2).
-           05  CM-ZIP-CODE             PIC X(10).
+       COPY CUSTMAS.
       *
       *   Micro Focus BMS Screen Painter (ver MFBM 2.0.11)
       *   MapSet Name   INQSET2
@@ -99,6 +91,18 @@
                05 ZIPCODEA                       PIC X.
             03 FILLER                         PIC X(2).
             03 ZIPCODEI                       PIC X(10).
+            03 PHONEL                         PIC S9(4) COMP.
+            03 PHONEF                         PIC X.
+            03 FILLER REDEFINES PHONEF.
+               05 PHONEA                         PIC X.
+            03 FILLER                         PIC X(2).
+            03 PHONEI                         PIC X(12).
+            03 EMAILL                         PIC S9(4) COMP.
+            03 EMAILF                         PIC X.
+            03 FILLER REDEFINES EMAILF.
+               05 EMAILA                         PIC X.
+            03 FILLER                         PIC X(2).
+            03 EMAILI                         PIC X(40).
             03 MESSAGEL                       PIC S9(4) COMP.
             03 MESSAGEF                       PIC X.
             03 FILLER REDEFINES MESSAGEF.
@@ -147,6 +151,14 @@
             03 ZIPCODEH                       PIC X.
             03 ZIPCODEO                       PIC X(10).
             03 FILLER                         PIC X(3).
+            03 PHONEC                         PIC X.
+            03 PHONEH                         PIC X.
+            03 PHONEO                         PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 EMAILC                         PIC X.
+            03 EMAILH                         PIC X.
+            03 EMAILO                         PIC X(40).
+            03 FILLER                         PIC X(3).
             03 MESSAGEC                       PIC X.
             03 MESSAGEH                       PIC X.
             03 MESSAGEO                       PIC X(79).
@@ -191,12 +203,7 @@
            02  DFHPF23         PIC X   VALUE IS '.'.                   
            02  DFHPF24         PIC X   VALUE IS '<'. 
       *
-       01  ERROR-PARAMETERS.
-      *
-           05  ERR-RESP          PIC S9(8)   COMP.
-           05  ERR-RESP2         PIC S9(8)   COMP.
-           05  ERR-TRNID         PIC X(4).
-           05  ERR-RSRCE         PIC X(8).
+       COPY ERRPARM.
       *
        LINKAGE SECTION.
        COPY DFHEIBLK.
@@ -291,6 +298,9 @@
       *
                WHEN EIBAID = DFHPF8
                    PERFORM 5000-DISPLAY-NEXT-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF9
+                   PERFORM 6000-JUMP-TO-CUSTOMER-NUMBER
       *
                WHEN OTHER
                    MOVE LOW-VALUE TO INQMAP2O
@@ -431,6 +441,8 @@
                MOVE CM-CITY            TO CITYO
                MOVE CM-STATE           TO STATEO
                MOVE CM-ZIP-CODE        TO ZIPCODEO
+               MOVE CM-PHONE           TO PHONEO
+               MOVE CM-EMAIL           TO EMAILO
                MOVE SPACE              TO MESSAGEO
                SET SEND-DATAONLY       TO TRUE
            ELSE
@@ -442,6 +454,8 @@
                                      CITYO
                                      STATEO
                                      ZIPCODEO
+                                     PHONEO
+                                     EMAILO
                    SET SEND-DATAONLY-ALARM TO TRUE
                ELSE
                    IF DISPLAY-LOW-VALUES
@@ -756,6 +770,31 @@
                SET DISPLAY-LOW-VALUES TO TRUE
                PERFORM 1400-DISPLAY-INQUIRY-RESULTS
            END-IF.
+      *
+       6000-JUMP-TO-CUSTOMER-NUMBER.
+      *
+           PERFORM 1100-RECEIVE-INQUIRY-MAP.
+           PERFORM 1200-EDIT-CUSTOMER-NUMBER.
+           IF VALID-DATA
+               MOVE CUSTNOI   TO CM-CUSTOMER-NUMBER
+               MOVE LOW-VALUE TO INQMAP2O
+               PERFORM 2100-START-CUSTOMER-BROWSE
+               IF CUSTOMER-FOUND
+                   PERFORM 2200-READ-NEXT-CUSTOMER
+               END-IF
+               PERFORM 2300-END-CUSTOMER-BROWSE
+               IF CUSTOMER-FOUND
+                   SET DISPLAY-NEW-CUSTOMER TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+                   MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               END-IF
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
       *
        9999-TERMINATE-PROGRAM.
       *
