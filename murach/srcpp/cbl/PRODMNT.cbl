@@ -0,0 +1,1023 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  PRODMNT.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       COPY OPENKICK.
+       01 CALL-NAME    PIC X(10).
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW                   PIC X(01) VALUE 'Y'.
+               88  VALID-DATA                            VALUE 'Y'.
+           05  VALID-PRICE-SW                  PIC X(01) VALUE 'Y'.
+               88  VALID-PRICE                           VALUE 'Y'.
+           05  VALID-QOH-SW                    PIC X(01) VALUE 'Y'.
+               88  VALID-QOH                             VALUE 'Y'.
+           05  VALID-RPOINT-SW                 PIC X(01) VALUE 'Y'.
+               88  VALID-RPOINT                          VALUE 'Y'.
+      *
+       01  EDIT-FIELDS.
+      *
+           05  PRICE-NUMERIC                   PIC 9(07)V99.
+           05  PRICE-EDITED                    PIC ZZZZZZ9.99
+                                                BLANK WHEN ZERO.
+           05  QOH-NUMERIC                     PIC 9(07).
+           05  QOH-EDITED                      PIC ZZZZZZ9
+                                                BLANK WHEN ZERO.
+           05  RPOINT-NUMERIC                  PIC 9(07).
+           05  RPOINT-EDITED                   PIC ZZZZZZ9
+                                                BLANK WHEN ZERO.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                       PIC X(01).
+               88  SEND-ERASE                            VALUE '1'.
+               88  SEND-ERASE-ALARM                      VALUE '2'.
+               88  SEND-DATAONLY                         VALUE '3'.
+               88  SEND-DATAONLY-ALARM                   VALUE '4'.
+      *
+       01  USER-INSTRUCTIONS.
+           05  ADD-INSTRUCTION                 PIC X(79) VALUE
+               'Type information for new product.  Then Press Enter.'.
+           05  CHANGE-INSTRUCTION              PIC X(79) VALUE
+               'Type changes.  Then press Enter.'.
+           05  DELETE-INSTRUCTION              PIC X(79) VALUE
+               'Press Enter to delete this product or press F12 to canc
+      -        'el.'.
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-CONTEXT-FLAG                 PIC X(01).
+               88  PROCESS-KEY-MAP                       VALUE '1'.
+               88  PROCESS-ADD-PRODUCT                   VALUE '2'.
+               88  PROCESS-CHANGE-PRODUCT                VALUE '3'.
+               88  PROCESS-DELETE-PRODUCT                VALUE '4'.
+           05  CA-ACTION-FLAG                  PIC X(01).
+               88  ADD-REQUEST                           VALUE '1'.
+               88  CHANGE-REQUEST                        VALUE '2'.
+               88  DELETE-REQUEST                        VALUE '3'.
+           05  CA-PRODUCT-RECORD.
+               10  CA-PRODUCT-CODE             PIC X(10).
+               10  CA-PRODUCT-DESCRIPTION      PIC X(20).
+               10  CA-UNIT-PRICE               PIC S9(07)V99  COMP-3.
+               10  CA-QUANTITY-ON-HAND         PIC S9(07)     COMP-3.
+               10  CA-REORDER-POINT            PIC S9(07)     COMP-3.
+               10  CA-UNIT-OF-MEASURE          PIC X(03).
+               10  CA-DISCONTINUED-SW          PIC X(01).
+                   88  CA-DISCONTINUED                  VALUE 'Y'.
+                   88  CA-ACTIVE-PRODUCT                 VALUE 'N'.
+               10  CA-SUBSTITUTE-PRODUCT-CODE  PIC X(10).
+           05  CA-SAVE-PRODUCT-MASTER          PIC X(57).
+           05  CA-RETURN-CONDITION             PIC X(01).
+               88  PROCESS-OK                            VALUE '1'.
+               88  PROCESS-ERROR                         VALUE '2'.
+               88  PROCESS-SEVERE-ERROR                  VALUE '3'.
+           05  CA-RETURN-MESSAGE               PIC X(79).
+           05  CA-ERROR-PARAMETERS.
+               10  CA-ERR-RESP                 PIC S9(08)   COMP.
+               10  CA-ERR-RESP2                PIC S9(08)   COMP.
+               10  CA-ERR-RSRCE                PIC X(08).
+      *
+      *   Micro Focus BMS Screen Painter (ver MFBM 2.0.11)
+      *   MapSet Name   PMNTSET
+      *   Date Created  04/13/2001
+      *   Time Created  16:44:09
+      *  Input Data For Map PMNTMP1
+         01 PMNTMP1I.
+            03 FILLER                         PIC X(12).
+            03 TRANID1L                       PIC S9(4) COMP.
+            03 TRANID1F                       PIC X.
+            03 FILLER REDEFINES TRANID1F.
+               05 TRANID1A                       PIC X.
+            03 FILLER                         PIC X(2).
+            03 TRANID1I                       PIC X(4).
+            03 PCODE1L                        PIC S9(4) COMP.
+            03 PCODE1F                        PIC X.
+            03 FILLER REDEFINES PCODE1F.
+               05 PCODE1A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 PCODE1I                        PIC X(10).
+            03 ACTIONL                        PIC S9(4) COMP.
+            03 ACTIONF                        PIC X.
+            03 FILLER REDEFINES ACTIONF.
+               05 ACTIONA                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 ACTIONI                        PIC X(1).
+            03 MSG1L                          PIC S9(4) COMP.
+            03 MSG1F                          PIC X.
+            03 FILLER REDEFINES MSG1F.
+               05 MSG1A                          PIC X.
+            03 FILLER                         PIC X(2).
+            03 MSG1I                          PIC X(79).
+            03 DUMMY1L                        PIC S9(4) COMP.
+            03 DUMMY1F                        PIC X.
+            03 FILLER REDEFINES DUMMY1F.
+               05 DUMMY1A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 DUMMY1I                        PIC X(1).
+      *  Output Data For Map PMNTMP1
+         01 PMNTMP1O REDEFINES PMNTMP1I.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 TRANID1C                       PIC X.
+            03 TRANID1H                       PIC X.
+            03 TRANID1O                       PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 PCODE1C                        PIC X.
+            03 PCODE1H                        PIC X.
+            03 PCODE1O                        PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 ACTIONC                        PIC X.
+            03 ACTIONH                        PIC X.
+            03 ACTIONO                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 MSG1C                          PIC X.
+            03 MSG1H                          PIC X.
+            03 MSG1O                          PIC X(79).
+            03 FILLER                         PIC X(3).
+            03 DUMMY1C                        PIC X.
+            03 DUMMY1H                        PIC X.
+            03 DUMMY1O                        PIC X(1).
+      *  Input Data For Map PMNTMP2
+         01 PMNTMP2I.
+            03 FILLER                         PIC X(12).
+            03 TRANID2L                       PIC S9(4) COMP.
+            03 TRANID2F                       PIC X.
+            03 FILLER REDEFINES TRANID2F.
+               05 TRANID2A                       PIC X.
+            03 FILLER                         PIC X(2).
+            03 TRANID2I                       PIC X(4).
+            03 INSTR2L                        PIC S9(4) COMP.
+            03 INSTR2F                        PIC X.
+            03 FILLER REDEFINES INSTR2F.
+               05 INSTR2A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 INSTR2I                        PIC X(79).
+            03 PCODE2L                        PIC S9(4) COMP.
+            03 PCODE2F                        PIC X.
+            03 FILLER REDEFINES PCODE2F.
+               05 PCODE2A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 PCODE2I                        PIC X(10).
+            03 DESC2L                         PIC S9(4) COMP.
+            03 DESC2F                         PIC X.
+            03 FILLER REDEFINES DESC2F.
+               05 DESC2A                         PIC X.
+            03 FILLER                         PIC X(2).
+            03 DESC2I                         PIC X(20).
+            03 UOM2L                          PIC S9(4) COMP.
+            03 UOM2F                          PIC X.
+            03 FILLER REDEFINES UOM2F.
+               05 UOM2A                          PIC X.
+            03 FILLER                         PIC X(2).
+            03 UOM2I                          PIC X(3).
+            03 PRICE2L                        PIC S9(4) COMP.
+            03 PRICE2F                        PIC X.
+            03 FILLER REDEFINES PRICE2F.
+               05 PRICE2A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 PRICE2I                        PIC X(10).
+            03 QOH2L                          PIC S9(4) COMP.
+            03 QOH2F                          PIC X.
+            03 FILLER REDEFINES QOH2F.
+               05 QOH2A                          PIC X.
+            03 FILLER                         PIC X(2).
+            03 QOH2I                          PIC X(7).
+            03 RPOINT2L                       PIC S9(4) COMP.
+            03 RPOINT2F                       PIC X.
+            03 FILLER REDEFINES RPOINT2F.
+               05 RPOINT2A                       PIC X.
+            03 FILLER                         PIC X(2).
+            03 RPOINT2I                       PIC X(7).
+            03 DISC2L                         PIC S9(4) COMP.
+            03 DISC2F                         PIC X.
+            03 FILLER REDEFINES DISC2F.
+               05 DISC2A                         PIC X.
+            03 FILLER                         PIC X(2).
+            03 DISC2I                         PIC X(1).
+            03 SUBST2L                        PIC S9(4) COMP.
+            03 SUBST2F                        PIC X.
+            03 FILLER REDEFINES SUBST2F.
+               05 SUBST2A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 SUBST2I                        PIC X(10).
+            03 MSG2L                          PIC S9(4) COMP.
+            03 MSG2F                          PIC X.
+            03 FILLER REDEFINES MSG2F.
+               05 MSG2A                          PIC X.
+            03 FILLER                         PIC X(2).
+            03 MSG2I                          PIC X(79).
+            03 DUMMY2L                        PIC S9(4) COMP.
+            03 DUMMY2F                        PIC X.
+            03 FILLER REDEFINES DUMMY2F.
+               05 DUMMY2A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 DUMMY2I                        PIC X(1).
+      *  Output Data For Map PMNTMP2
+         01 PMNTMP2O REDEFINES PMNTMP2I.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 TRANID2C                       PIC X.
+            03 TRANID2H                       PIC X.
+            03 TRANID2O                       PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 INSTR2C                        PIC X.
+            03 INSTR2H                        PIC X.
+            03 INSTR2O                        PIC X(79).
+            03 FILLER                         PIC X(3).
+            03 PCODE2C                        PIC X.
+            03 PCODE2H                        PIC X.
+            03 PCODE2O                        PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 DESC2C                         PIC X.
+            03 DESC2H                         PIC X.
+            03 DESC2O                         PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 UOM2C                          PIC X.
+            03 UOM2H                          PIC X.
+            03 UOM2O                          PIC X(3).
+            03 FILLER                         PIC X(3).
+            03 PRICE2C                        PIC X.
+            03 PRICE2H                        PIC X.
+            03 PRICE2O                        PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 QOH2C                          PIC X.
+            03 QOH2H                          PIC X.
+            03 QOH2O                          PIC X(7).
+            03 FILLER                         PIC X(3).
+            03 RPOINT2C                       PIC X.
+            03 RPOINT2H                       PIC X.
+            03 RPOINT2O                       PIC X(7).
+            03 FILLER                         PIC X(3).
+            03 DISC2C                         PIC X.
+            03 DISC2H                         PIC X.
+            03 DISC2O                         PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 SUBST2C                        PIC X.
+            03 SUBST2H                        PIC X.
+            03 SUBST2O                        PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 MSG2C                          PIC X.
+            03 MSG2H                          PIC X.
+            03 MSG2O                          PIC X(79).
+            03 FILLER                         PIC X(3).
+            03 DUMMY2C                        PIC X.
+            03 DUMMY2H                        PIC X.
+            03 DUMMY2O                        PIC X(1).
+      *
+        01  DFHAID.
+           02  DFHNULL         PIC X   VALUE IS X'00'.
+           02  DFHENTER        PIC X   VALUE IS ''''.
+           02  DFHCLEAR        PIC X   VALUE IS '_'.
+           02  DFHPEN          PIC X   VALUE IS '='.
+           02  DFHOPID         PIC X   VALUE IS 'W'.
+           02  DFHMSRE         PIC X   VALUE IS 'X'.
+           02  DFHSTRF         PIC X   VALUE IS ' '.
+           02  DFHPA1          PIC X   VALUE IS '%'.
+           02  DFHPA2          PIC X   VALUE IS '>'.
+           02  DFHPA3          PIC X   VALUE IS ','.
+           02  DFHPF1          PIC X   VALUE IS '1'.
+           02  DFHPF2          PIC X   VALUE IS '2'.
+           02  DFHPF3          PIC X   VALUE IS '3'.
+           02  DFHPF4          PIC X   VALUE IS '4'.
+           02  DFHPF5          PIC X   VALUE IS '5'.
+           02  DFHPF6          PIC X   VALUE IS '6'.
+           02  DFHPF7          PIC X   VALUE IS '7'.
+           02  DFHPF8          PIC X   VALUE IS '8'.
+           02  DFHPF9          PIC X   VALUE IS '9'.
+           02  DFHPF10         PIC X   VALUE IS ':'.
+           02  DFHPF11         PIC X   VALUE IS '#'.
+           02  DFHPF12         PIC X   VALUE IS '@'.
+           02  DFHPF13         PIC X   VALUE IS 'A'.
+           02  DFHPF14         PIC X   VALUE IS 'B'.
+           02  DFHPF15         PIC X   VALUE IS 'C'.
+           02  DFHPF16         PIC X   VALUE IS 'D'.
+           02  DFHPF17         PIC X   VALUE IS 'E'.
+           02  DFHPF18         PIC X   VALUE IS 'F'.
+           02  DFHPF19         PIC X   VALUE IS 'G'.
+           02  DFHPF20         PIC X   VALUE IS 'H'.
+           02  DFHPF21         PIC X   VALUE IS 'I'.
+           02  DFHPF22         PIC X   VALUE IS '$'.
+           02  DFHPF23         PIC X   VALUE IS '.'.
+           02  DFHPF24         PIC X   VALUE IS '<'.
+      *
+       01  ATTRIBUTE-DEFINITIONS.
+      *
+           05  ATTR-UNPROT                 PIC X   VALUE ' '.
+           05  ATTR-UNPROT-MDT             PIC X   VALUE 'A'.
+           05  ATTR-UNPROT-BRT             PIC X   VALUE 'H'.
+           05  ATTR-UNPROT-BRT-MDT         PIC X   VALUE 'I'.
+           05  ATTR-UNPROT-DARK            PIC X   VALUE '<'.
+           05  ATTR-UNPROT-DARK-MDT        PIC X   VALUE '('.
+           05  ATTR-UNPROT-NUM             PIC X   VALUE '&'.
+           05  ATTR-UNPROT-NUM-MDT         PIC X   VALUE 'J'.
+           05  ATTR-UNPROT-NUM-BRT         PIC X   VALUE 'Q'.
+           05  ATTR-UNPROT-NUM-BRT-MDT     PIC X   VALUE 'R'.
+           05  ATTR-UNPROT-NUM-DARK        PIC X   VALUE '*'.
+           05  ATTR-UNPROT-NUM-DARK-MDT    PIC X   VALUE ')'.
+           05  ATTR-PROT                   PIC X   VALUE '-'.
+           05  ATTR-PROT-MDT               PIC X   VALUE '/'.
+           05  ATTR-PROT-BRT               PIC X   VALUE 'Y'.
+           05  ATTR-PROT-BRT-MDT           PIC X   VALUE 'Z'.
+           05  ATTR-PROT-DARK              PIC X   VALUE '%'.
+           05  ATTR-PROT-DARK-MDT          PIC X   VALUE '_'.
+           05  ATTR-PROT-SKIP              PIC X   VALUE '0'.
+           05  ATTR-PROT-SKIP-MDT          PIC X   VALUE '1'.
+           05  ATTR-PROT-SKIP-BRT          PIC X   VALUE '2'.
+           05  ATTR-PROT-SKIP-BRT-MDT      PIC X   VALUE '9'.
+           05  ATTR-PROT-SKIP-DARK         PIC X   VALUE '@'.
+           05  ATTR-PROT-SKIP-DARK-MDT     PIC X   VALUE X'7D'.
+      *
+           05  ATTR-NO-HIGHLIGHT           PIC X   VALUE X'00'.
+           05  ATTR-BLINK                  PIC X   VALUE '1'.
+           05  ATTR-REVERSE                PIC X   VALUE '2'.
+           05  ATTR-UNDERSCORE             PIC X   VALUE '4'.
+      *
+           05  ATTR-DEFAULT-COLOR          PIC X   VALUE X'00'.
+           05  ATTR-BLUE                   PIC X   VALUE '1'.
+           05  ATTR-RED                    PIC X   VALUE '2'.
+           05  ATTR-PINK                   PIC X   VALUE '3'.
+           05  ATTR-GREEN                  PIC X   VALUE '4'.
+           05  ATTR-TURQUOISE              PIC X   VALUE '5'.
+           05  ATTR-YELLOW                 PIC X   VALUE '6'.
+           05  ATTR-NEUTRAL                PIC X   VALUE '7'.
+      *
+       COPY ERRPARM.
+      *
+       LINKAGE SECTION.
+       COPY DFHEIBLK.
+      *
+       01  DFHCOMMAREA                         PIC X(212).
+      *
+       PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
+            IF EIBRESP EQUAL 111
+               CALL "raise" USING BY VALUE 6
+            END-IF.
+           MOVE LENGTH OF DFHCOMMAREA TO OPENKICKS-NUM1
+           SET OPENKICKS-PTR1 TO ADDRESS OF DFHEIBLK
+           DISPLAY 'DFHEIBLK:' OPENKICKS-PTR1
+           SET OPENKICKS-PTR1 TO ADDRESS OF DFHCOMMAREA
+           DISPLAY 'DFHCOMMAREA:' OPENKICKS-PTR1
+           SET OPENKICKS-PTR1 TO ADDRESS OF OPENKICKS-DATA1
+           DISPLAY 'OPENKICK-DATA1 PTR IN CBL:' OPENKICKS-PTR1
+           MOVE 70 TO OPENKICKS-CMD
+           MOVE 0 TO OPENKICKS-LINE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 0 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+       0000-PROCESS-PRODUCT-MAINT.
+      *
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+           END-IF.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO PMNTMP1O
+                   MOVE -1 TO PCODE1L
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1600-SEND-KEY-MAP
+                   SET PROCESS-KEY-MAP TO TRUE
+      *
+               WHEN EIBAID = DFHPF12
+                   IF PROCESS-KEY-MAP
+      *                EXEC CICS
+      *                    XCTL PROGRAM('INVMENU')
+      *                END-EXEC
+           MOVE 10 TO OPENKICKS-CMD
+           MOVE 'INVMENU' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           IF EIBRESP EQUAL 0
+              GOBACK
+           END-IF
+                   ELSE
+                       MOVE LOW-VALUE TO PMNTMP1O
+                       MOVE -1 TO PCODE1L
+                       SET SEND-ERASE TO TRUE
+                       PERFORM 1600-SEND-KEY-MAP
+                       SET PROCESS-KEY-MAP TO TRUE
+                   END-IF
+      *
+               WHEN EIBAID = DFHCLEAR
+                   IF PROCESS-KEY-MAP
+                       MOVE LOW-VALUE TO PMNTMP1O
+                       MOVE -1 TO PCODE1L
+                       SET SEND-ERASE TO TRUE
+                       PERFORM 1600-SEND-KEY-MAP
+                   ELSE
+                       MOVE LOW-VALUE TO PMNTMP2O
+                       MOVE CA-PRODUCT-CODE TO PCODE2O
+                       EVALUATE TRUE
+                           WHEN PROCESS-ADD-PRODUCT
+                               MOVE ADD-INSTRUCTION    TO INSTR2O
+                           WHEN PROCESS-CHANGE-PRODUCT
+                               MOVE CHANGE-INSTRUCTION TO INSTR2O
+                           WHEN PROCESS-DELETE-PRODUCT
+                               MOVE DELETE-INSTRUCTION TO INSTR2O
+                       END-EVALUATE
+                       MOVE -1 TO DESC2L
+                       SET SEND-ERASE TO TRUE
+                       PERFORM 1500-SEND-DATA-MAP
+                   END-IF
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHENTER
+                   EVALUATE TRUE
+                       WHEN PROCESS-KEY-MAP
+                           PERFORM 1000-PROCESS-KEY-MAP
+                       WHEN PROCESS-ADD-PRODUCT
+                           PERFORM 2000-PROCESS-ADD-PRODUCT
+                       WHEN PROCESS-CHANGE-PRODUCT
+                           PERFORM 3000-PROCESS-CHANGE-PRODUCT
+                       WHEN PROCESS-DELETE-PRODUCT
+                           PERFORM 4000-PROCESS-DELETE-PRODUCT
+                   END-EVALUATE
+      *
+               WHEN OTHER
+                   IF PROCESS-KEY-MAP
+                       MOVE LOW-VALUE TO PMNTMP1O
+                       MOVE 'That key is unassigned.' TO MSG1O
+                       MOVE -1 TO PCODE1L
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 1600-SEND-KEY-MAP
+                   ELSE
+                       MOVE LOW-VALUE TO PMNTMP2O
+                       MOVE 'That key is unassigned.' TO MSG2O
+                       MOVE -1 TO DESC2L
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 1500-SEND-DATA-MAP
+                   END-IF
+      *
+           END-EVALUATE.
+      *
+      *    EXEC CICS
+      *        RETURN TRANSID('PMNT')
+      *               COMMAREA(COMMUNICATION-AREA)
+      *    END-EXEC.
+           MOVE 11 TO OPENKICKS-CMD
+           MOVE 'PMNT' TO OPENKICKS-CHAR4A
+           SET OPENKICKS-DATA1 TO ADDRESS OF COMMUNICATION-AREA
+           MOVE LENGTH OF COMMUNICATION-AREA TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2560 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           GOBACK
+           .
+
+      *
+       1000-PROCESS-KEY-MAP.
+      *
+           MOVE LOW-VALUE TO CA-PRODUCT-RECORD.
+           PERFORM 1100-RECEIVE-KEY-MAP.
+           PERFORM 1200-EDIT-KEY-DATA.
+           IF VALID-DATA
+               PERFORM 1300-GET-PRODUCT-RECORD
+           ELSE
+               MOVE LOW-VALUE TO PCODE1O
+                                 ACTIONO
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1600-SEND-KEY-MAP
+           END-IF.
+      *
+       1100-RECEIVE-KEY-MAP.
+      *
+      *    EXEC CICS
+      *        RECEIVE MAP('PMNTMP1')
+      *                MAPSET('PMNTSET')
+      *                INTO(PMNTMP1I)
+      *    END-EXEC.
+           MOVE 29 TO OPENKICKS-CMD
+           MOVE 'PMNTMP1' TO OPENKICKS-CHAR8A
+           MOVE 'PMNTSET' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF PMNTMP1I
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+           INSPECT PMNTMP1I
+               REPLACING ALL '_' BY SPACE.
+      *
+       1200-EDIT-KEY-DATA.
+      *
+           MOVE ATTR-NO-HIGHLIGHT TO ACTIONH
+                                     PCODE1H.
+           IF ACTIONI NOT = '1' AND '2' AND '3'
+               MOVE ATTR-REVERSE TO ACTIONH
+               MOVE -1 TO ACTIONL
+               MOVE 'Action must be 1, 2, or 3.' TO MSG1O
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF    PCODE1L = ZERO
+              OR PCODE1I = SPACE
+               MOVE ATTR-REVERSE TO PCODE1H
+               MOVE -1 TO PCODE1L
+               MOVE 'You must enter a product code.' TO MSG1O
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+       1300-GET-PRODUCT-RECORD.
+      *
+           MOVE PCODE1I TO CA-PRODUCT-CODE.
+           MOVE ACTIONI TO CA-ACTION-FLAG.
+           PERFORM 1400-PROCESS-PRODUCT-RECORD.
+           IF PROCESS-OK
+               EVALUATE ACTIONI
+                   WHEN '1'
+                       MOVE ADD-INSTRUCTION TO INSTR2O
+                       SET PROCESS-ADD-PRODUCT TO TRUE
+                   WHEN '2'
+                       MOVE CHANGE-INSTRUCTION TO INSTR2O
+                       SET PROCESS-CHANGE-PRODUCT TO TRUE
+                   WHEN '3'
+                       MOVE DELETE-INSTRUCTION TO INSTR2O
+                       SET PROCESS-DELETE-PRODUCT TO TRUE
+                       MOVE ATTR-PROT TO DESC2A
+                                         UOM2A
+                                         PRICE2A
+                                         QOH2A
+                                         RPOINT2A
+                                         DISC2A
+                                         SUBST2A
+               END-EVALUATE
+               IF NOT PROCESS-DELETE-PRODUCT
+                   INSPECT CA-PRODUCT-RECORD
+                       REPLACING ALL SPACE BY '_'
+               END-IF
+               MOVE PCODE1I         TO PCODE2O
+               MOVE CA-PRODUCT-DESCRIPTION TO DESC2O
+               MOVE CA-UNIT-OF-MEASURE TO UOM2O
+               MOVE CA-UNIT-PRICE   TO PRICE-EDITED
+               MOVE PRICE-EDITED    TO PRICE2O
+               MOVE CA-QUANTITY-ON-HAND TO QOH-EDITED
+               MOVE QOH-EDITED      TO QOH2O
+               MOVE CA-REORDER-POINT TO RPOINT-EDITED
+               MOVE RPOINT-EDITED   TO RPOINT2O
+               MOVE CA-DISCONTINUED-SW TO DISC2O
+               MOVE CA-SUBSTITUTE-PRODUCT-CODE TO SUBST2O
+               MOVE -1              TO DESC2L
+               SET SEND-ERASE TO TRUE
+               PERFORM 1500-SEND-DATA-MAP
+           ELSE
+               MOVE LOW-VALUE TO PCODE1O
+                                 ACTIONO
+               SET SEND-DATAONLY-ALARM TO TRUE
+               MOVE -1 TO PCODE1L
+               PERFORM 1600-SEND-KEY-MAP
+           END-IF.
+      *
+       1400-PROCESS-PRODUCT-RECORD.
+      *
+      *    EXEC CICS
+      *        LINK PROGRAM('PRODMNTB')
+      *        COMMAREA(COMMUNICATION-AREA)
+      *    END-EXEC.
+           MOVE 9 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA1 TO ADDRESS OF COMMUNICATION-AREA
+           MOVE LENGTH OF COMMUNICATION-AREA TO OPENKICKS-LENGTHOF
+           MOVE 'PRODMNTB' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF PROCESS-SEVERE-ERROR
+               PERFORM 9999-TERMINATE-PROGRAM
+           ELSE
+               MOVE CA-RETURN-MESSAGE TO MSG1O
+           END-IF.
+      *
+       1500-SEND-DATA-MAP.
+      *
+           MOVE 'PMNT' TO TRANID2O.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+      *            EXEC CICS
+      *                SEND MAP('PMNTMP2')
+      *                     MAPSET('PMNTSET')
+      *                     FROM(PMNTMP2O)
+      *                     ERASE
+      *                     CURSOR
+      *            END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'PMNTMP2' TO OPENKICKS-CHAR8A
+           MOVE 'PMNTSET' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF PMNTMP2O
+           MOVE 4194312 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+               WHEN SEND-DATAONLY-ALARM
+      *            EXEC CICS
+      *                SEND MAP('PMNTMP2')
+      *                     MAPSET('PMNTSET')
+      *                     FROM(PMNTMP2O)
+      *                     DATAONLY
+      *                     ALARM
+      *                     CURSOR
+      *        END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'PMNTMP2' TO OPENKICKS-CHAR8A
+           MOVE 'PMNTSET' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF PMNTMP2O
+           MOVE 4194818 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           END-EVALUATE.
+      *
+       1600-SEND-KEY-MAP.
+      *
+           MOVE 'PMNT' TO TRANID1O.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+      *            EXEC CICS
+      *                SEND MAP('PMNTMP1')
+      *                     MAPSET('PMNTSET')
+      *                     FROM(PMNTMP1O)
+      *                     ERASE
+      *                     CURSOR
+      *            END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'PMNTMP1' TO OPENKICKS-CHAR8A
+           MOVE 'PMNTSET' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF PMNTMP1O
+           MOVE 4194312 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+               WHEN SEND-ERASE-ALARM
+      *            EXEC CICS
+      *                SEND MAP('PMNTMP1')
+      *                     MAPSET('PMNTSET')
+      *                     FROM(PMNTMP1O)
+      *                     ERASE
+      *                     ALARM
+      *                     CURSOR
+      *            END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'PMNTMP1' TO OPENKICKS-CHAR8A
+           MOVE 'PMNTSET' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF PMNTMP1O
+           MOVE 4194824 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+               WHEN SEND-DATAONLY-ALARM
+      *            EXEC CICS
+      *                SEND MAP('PMNTMP1')
+      *                     MAPSET('PMNTSET')
+      *                     FROM(PMNTMP1O)
+      *                     DATAONLY
+      *                     ALARM
+      *                     CURSOR
+      *        END-EXEC
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'PMNTMP1' TO OPENKICKS-CHAR8A
+           MOVE 'PMNTSET' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF PMNTMP1O
+           MOVE 4194818 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           END-EVALUATE.
+      *
+       2000-PROCESS-ADD-PRODUCT.
+      *
+           PERFORM 2100-RECEIVE-DATA-MAP.
+           PERFORM 2200-EDIT-PRODUCT-DATA.
+           IF VALID-DATA
+               PERFORM 2300-SET-PRODUCT-DATA
+               PERFORM 1400-PROCESS-PRODUCT-RECORD
+               IF PROCESS-OK
+                   SET SEND-ERASE TO TRUE
+               ELSE
+                   SET SEND-ERASE-ALARM TO TRUE
+               END-IF
+               MOVE -1 TO PCODE1L
+               PERFORM 1600-SEND-KEY-MAP
+               SET PROCESS-KEY-MAP TO TRUE
+           ELSE
+               MOVE LOW-VALUE TO DESC2O
+                                 UOM2O
+                                 PRICE2O
+                                 QOH2O
+                                 RPOINT2O
+                                 DISC2O
+                                 SUBST2O
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-DATA-MAP
+           END-IF.
+      *
+       2100-RECEIVE-DATA-MAP.
+      *
+      *    EXEC CICS
+      *        RECEIVE MAP('PMNTMP2')
+      *                MAPSET('PMNTSET')
+      *                INTO(PMNTMP2I)
+      *    END-EXEC.
+           MOVE 29 TO OPENKICKS-CMD
+           MOVE 'PMNTMP2' TO OPENKICKS-CHAR8A
+           MOVE 'PMNTSET' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF PMNTMP2I
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+           INSPECT PMNTMP2I
+               REPLACING ALL '_' BY SPACE.
+      *
+       2200-EDIT-PRODUCT-DATA.
+      *
+           MOVE ATTR-NO-HIGHLIGHT TO RPOINT2H
+                                     QOH2H
+                                     PRICE2H
+                                     UOM2H
+                                     DESC2H
+                                     DISC2H
+                                     SUBST2H.
+      *
+           IF PRICE2I = SPACE
+               MOVE ZERO TO PRICE-NUMERIC
+           ELSE
+      *        CALL "NUMEDIT" USING PRICE2I
+           MOVE "NUMEDIT" TO CALL-NAME
+               CALL CALL-NAME USING PRICE2I
+                                    PRICE-NUMERIC
+                                    VALID-PRICE-SW
+               IF NOT VALID-PRICE
+                   MOVE ATTR-REVERSE TO PRICE2H
+                   MOVE -1 TO PRICE2L
+                   MOVE 'Unit price must be numeric.' TO MSG2O
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+           IF QOH2I = SPACE
+               MOVE ZERO TO QOH-NUMERIC
+           ELSE
+      *        CALL "INTEDIT" USING QOH2I
+           MOVE "INTEDIT" TO CALL-NAME
+               CALL CALL-NAME USING QOH2I
+                                    QOH-NUMERIC
+                                    VALID-QOH-SW
+               IF NOT VALID-QOH
+                   MOVE ATTR-REVERSE TO QOH2H
+                   MOVE -1 TO QOH2L
+                   MOVE 'Quantity on hand must be numeric.' TO MSG2O
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+           IF RPOINT2I = SPACE
+               MOVE ZERO TO RPOINT-NUMERIC
+           ELSE
+      *        CALL "INTEDIT" USING RPOINT2I
+           MOVE "INTEDIT" TO CALL-NAME
+               CALL CALL-NAME USING RPOINT2I
+                                    RPOINT-NUMERIC
+                                    VALID-RPOINT-SW
+               IF NOT VALID-RPOINT
+                   MOVE ATTR-REVERSE TO RPOINT2H
+                   MOVE -1 TO RPOINT2L
+                   MOVE 'Reorder point must be numeric.' TO MSG2O
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+           IF UOM2I = SPACE
+               MOVE 'EA' TO UOM2I
+           END-IF.
+      *
+           IF    DESC2I = SPACE
+              OR DESC2L = ZERO
+               MOVE ATTR-REVERSE TO DESC2H
+               MOVE -1 TO DESC2L
+               MOVE 'You must enter a description.' TO MSG2O
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF DISC2I = SPACE
+               MOVE 'N' TO DISC2I
+           END-IF.
+      *
+           IF DISC2I NOT = 'Y' AND NOT = 'N'
+               MOVE ATTR-REVERSE TO DISC2H
+               MOVE -1 TO DISC2L
+               MOVE 'Discontinued must be Y or N.' TO MSG2O
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+       2300-SET-PRODUCT-DATA.
+      *
+           MOVE PCODE2I  TO CA-PRODUCT-CODE.
+           MOVE DESC2I   TO CA-PRODUCT-DESCRIPTION.
+           MOVE UOM2I    TO CA-UNIT-OF-MEASURE.
+           MOVE PRICE-NUMERIC  TO CA-UNIT-PRICE.
+           MOVE QOH-NUMERIC    TO CA-QUANTITY-ON-HAND.
+           MOVE RPOINT-NUMERIC TO CA-REORDER-POINT.
+           MOVE DISC2I   TO CA-DISCONTINUED-SW.
+           MOVE SUBST2I  TO CA-SUBSTITUTE-PRODUCT-CODE.
+      *
+       3000-PROCESS-CHANGE-PRODUCT.
+      *
+           PERFORM 2100-RECEIVE-DATA-MAP.
+           PERFORM 2200-EDIT-PRODUCT-DATA.
+           IF VALID-DATA
+               PERFORM 2300-SET-PRODUCT-DATA
+               PERFORM 1400-PROCESS-PRODUCT-RECORD
+               IF PROCESS-OK
+                   SET SEND-ERASE TO TRUE
+               ELSE
+                   SET SEND-ERASE-ALARM TO TRUE
+               END-IF
+               MOVE -1 TO PCODE1L
+               PERFORM 1600-SEND-KEY-MAP
+               SET PROCESS-KEY-MAP TO TRUE
+           ELSE
+               MOVE LOW-VALUE TO DESC2O
+                                 UOM2O
+                                 PRICE2O
+                                 QOH2O
+                                 RPOINT2O
+                                 DISC2O
+                                 SUBST2O
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-DATA-MAP
+           END-IF.
+      *
+       4000-PROCESS-DELETE-PRODUCT.
+      *
+           PERFORM 1400-PROCESS-PRODUCT-RECORD.
+           IF PROCESS-OK
+               SET SEND-ERASE TO TRUE
+           ELSE
+               SET SEND-ERASE-ALARM TO TRUE
+           END-IF.
+           MOVE -1 TO PCODE1L.
+           PERFORM 1600-SEND-KEY-MAP.
+           SET PROCESS-KEY-MAP TO TRUE.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE CA-ERR-RESP  TO ERR-RESP.
+           MOVE CA-ERR-RESP2 TO ERR-RESP2.
+           MOVE EIBTRNID     TO ERR-TRNID.
+           MOVE CA-ERR-RSRCE TO ERR-RSRCE.
+      *
+      *    EXEC CICS
+      *        XCTL PROGRAM('SYSERR')
+      *             COMMAREA(ERROR-PARAMETERS)
+      *    END-EXEC.
+           MOVE 10 TO OPENKICKS-CMD
+           MOVE 'SYSERR' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF ERROR-PARAMETERS
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           IF EIBRESP EQUAL 0
+              GOBACK
+           END-IF
+           .
+
+       OPENKICKS-ABEND-SUB SECTION.
+       OPENKICKS-ABEND-SUB-P.
+            MOVE 255 TO OPENKICKS-CMD
+          CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+            RETURNING INT
+            END-CALL.
+            GOBACK.
+       OPENKICKS-HANDLE SECTION.
+       OPENKICKS-HANDLE-P.
