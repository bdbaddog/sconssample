@@ -9,6 +9,11 @@
        WORKING-STORAGE SECTION.
        COPY OPENKICK.
        01 CALL-NAME    PIC X(10).
+      *
+       01  SWITCHES.
+      *
+           05  ABENDLOG-EOF-SW     PIC X(01)    VALUE 'N'.
+               88  ABENDLOG-EOF                 VALUE 'Y'.
       *
        01  WORK-FIELDS.
       *
@@ -16,32 +21,70 @@
            05  PACKED-FIELD-2      PIC S9(07)V99  COMP-3.
            05  ALPHA-FIELD-2       REDEFINES PACKED-FIELD-2
                                    PIC X(05).
+           05  ABSOLUTE-TIME       PIC S9(15)     COMP-3.
+           05  ABEND-COUNT-ASRA-DATA   PIC S9(05) COMP-3 VALUE ZERO.
+           05  ABEND-COUNT-ASRA-DIV    PIC S9(05) COMP-3 VALUE ZERO.
+           05  ABEND-COUNT-ASRA-PROT   PIC S9(05) COMP-3 VALUE ZERO.
+           05  ABEND-COUNT-ABM0        PIC S9(05) COMP-3 VALUE ZERO.
+           05  ABEND-COUNT-AEIO        PIC S9(05) COMP-3 VALUE ZERO.
+           05  ABEND-COUNT-AEIL        PIC S9(05) COMP-3 VALUE ZERO.
+      *
+       01  RESPONSE-CODE               PIC S9(08)    COMP.
       *
        01  I-O-AREA                PIC X(100).
       *
-       01  START-UP-MESSAGE.
+       COPY ABENDLOG.
       *
-           05  FILLER PIC X(30) VALUE 'ABEND TESTER                  '.
-           05  FILLER PIC X(49) VALUE SPACE.
-           05  FILLER PIC X(79) VALUE SPACE.
-           05  FILLER PIC X(30) VALUE 'Press a PF key to force one of'.
-           05  FILLER PIC X(49) VALUE ' the following abends:'.
+      * DASHBOARD-MESSAGE is sent in place of a plain start-up screen so
+      * that the operator sees how often each abend has actually been
+      * forced, alongside the PF keys that force them, every time the
+      * transaction starts.
+      *
+       01  DASHBOARD-MESSAGE.
+      *
+           05  FILLER PIC X(79) VALUE 'ABEND FREQUENCY DASHBOARD'.
            05  FILLER PIC X(79) VALUE SPACE.
-           05  FILLER PIC X(30) VALUE 'PF1 = ASRA (Data Exception)   '.
-           05  FILLER PIC X(49) VALUE SPACE.
-           05  FILLER PIC X(30) VALUE 'PF2 = ASRA (Decimal Divide Exc'.
-           05  FILLER PIC X(49) VALUE 'eption)'.
-           05  FILLER PIC X(30) VALUE 'PF3 = ASRA (Protection Excepti'.
-           05  FILLER PIC X(49) VALUE 'on)'.
-           05  FILLER PIC X(30) VALUE 'PF4 = ABM0 (Missing Map)      '.
-           05  FILLER PIC X(49) VALUE SPACE.
-           05  FILLER PIC X(30) VALUE 'PF5 = AEIO (PGMIDERR)         '.
-           05  FILLER PIC X(49) VALUE SPACE.
-           05  FILLER PIC X(30) VALUE 'PF6 = AEIL (DSIDERR)          '.
-           05  FILLER PIC X(49) VALUE SPACE.
+           05  DASH-LINE-1.
+               10  FILLER      PIC X(40) VALUE
+                   'PF1 = ASRA (Data Exception)'.
+               10  FILLER      PIC X(09) VALUE 'Count:  '.
+               10  DASH-COUNT-1    PIC ZZZZ9.
+               10  FILLER      PIC X(25) VALUE SPACE.
+           05  DASH-LINE-2.
+               10  FILLER      PIC X(40) VALUE
+                   'PF2 = ASRA (Decimal Divide Exception)'.
+               10  FILLER      PIC X(09) VALUE 'Count:  '.
+               10  DASH-COUNT-2    PIC ZZZZ9.
+               10  FILLER      PIC X(25) VALUE SPACE.
+           05  DASH-LINE-3.
+               10  FILLER      PIC X(40) VALUE
+                   'PF3 = ASRA (Protection Exception)'.
+               10  FILLER      PIC X(09) VALUE 'Count:  '.
+               10  DASH-COUNT-3    PIC ZZZZ9.
+               10  FILLER      PIC X(25) VALUE SPACE.
+           05  DASH-LINE-4.
+               10  FILLER      PIC X(40) VALUE
+                   'PF4 = ABM0 (Missing Map)'.
+               10  FILLER      PIC X(09) VALUE 'Count:  '.
+               10  DASH-COUNT-4    PIC ZZZZ9.
+               10  FILLER      PIC X(25) VALUE SPACE.
+           05  DASH-LINE-5.
+               10  FILLER      PIC X(40) VALUE
+                   'PF5 = AEIO (PGMIDERR)'.
+               10  FILLER      PIC X(09) VALUE 'Count:  '.
+               10  DASH-COUNT-5    PIC ZZZZ9.
+               10  FILLER      PIC X(25) VALUE SPACE.
+           05  DASH-LINE-6.
+               10  FILLER      PIC X(40) VALUE
+                   'PF6 = AEIL (DSIDERR)'.
+               10  FILLER      PIC X(09) VALUE 'Count:  '.
+               10  DASH-COUNT-6    PIC ZZZZ9.
+               10  FILLER      PIC X(25) VALUE SPACE.
            05  FILLER PIC X(79) VALUE SPACE.
-           05  FILLER PIC X(30) VALUE 'Or press Enter to exit without'.
-           05  FILLER PIC X(49) VALUE ' abending.'.
+           05  FILLER PIC X(79) VALUE
+               'Press a PF key to force one of the abends above'.
+           05  FILLER PIC X(79) VALUE
+               'Or press Enter to exit without abending'.
       *
        01  TERMINATION-MESSAGE.
       *
@@ -49,41 +92,43 @@
       *
        01  COMMUNICATION-AREA   PIC X(01).
       *
-        01  DFHAID. 
-           02  DFHNULL         PIC X   VALUE IS X'00'. 
-           02  DFHENTER        PIC X   VALUE IS ''''. 
-           02  DFHCLEAR        PIC X   VALUE IS '_'. 
-           02  DFHPEN          PIC X   VALUE IS '='. 
-           02  DFHOPID         PIC X   VALUE IS 'W'. 
-           02  DFHMSRE         PIC X   VALUE IS 'X'. 
-           02  DFHSTRF         PIC X   VALUE IS ' '. 
-           02  DFHPA1          PIC X   VALUE IS '%'. 
-           02  DFHPA2          PIC X   VALUE IS '>'. 
-           02  DFHPA3          PIC X   VALUE IS ','. 
-           02  DFHPF1          PIC X   VALUE IS '1'. 
-           02  DFHPF2          PIC X   VALUE IS '2'. 
-           02  DFHPF3          PIC X   VALUE IS '3'. 
-           02  DFHPF4          PIC X   VALUE IS '4'. 
-           02  DFHPF5          PIC X   VALUE IS '5'. 
-           02  DFHPF6          PIC X   VALUE IS '6'. 
-           02  DFHPF7          PIC X   VALUE IS '7'. 
-           02  DFHPF8          PIC X   VALUE IS '8'. 
-           02  DFHPF9          PIC X   VALUE IS '9'. 
-           02  DFHPF10         PIC X   VALUE IS ':'. 
-           02  DFHPF11         PIC X   VALUE IS '#'. 
-           02  DFHPF12         PIC X   VALUE IS '@'. 
-           02  DFHPF13         PIC X   VALUE IS 'A'. 
-           02  DFHPF14         PIC X   VALUE IS 'B'. 
-           02  DFHPF15         PIC X   VALUE IS 'C'. 
-           02  DFHPF16         PIC X   VALUE IS 'D'. 
-           02  DFHPF17         PIC X   VALUE IS 'E'. 
-           02  DFHPF18         PIC X   VALUE IS 'F'. 
-           02  DFHPF19         PIC X   VALUE IS 'G'. 
-           02  DFHPF20         PIC X   VALUE IS 'H'. 
-           02  DFHPF21         PIC X   VALUE IS 'I'. 
-           02  DFHPF22         PIC X   VALUE IS '$'.                   
-           02  DFHPF23         PIC X   VALUE IS '.'.                   
-           02  DFHPF24         PIC X   VALUE IS '<'. 
+       COPY ERRPARM.
+      *
+        01  DFHAID.
+           02  DFHNULL         PIC X   VALUE IS X'00'.
+           02  DFHENTER        PIC X   VALUE IS ''''.
+           02  DFHCLEAR        PIC X   VALUE IS '_'.
+           02  DFHPEN          PIC X   VALUE IS '='.
+           02  DFHOPID         PIC X   VALUE IS 'W'.
+           02  DFHMSRE         PIC X   VALUE IS 'X'.
+           02  DFHSTRF         PIC X   VALUE IS ' '.
+           02  DFHPA1          PIC X   VALUE IS '%'.
+           02  DFHPA2          PIC X   VALUE IS '>'.
+           02  DFHPA3          PIC X   VALUE IS ','.
+           02  DFHPF1          PIC X   VALUE IS '1'.
+           02  DFHPF2          PIC X   VALUE IS '2'.
+           02  DFHPF3          PIC X   VALUE IS '3'.
+           02  DFHPF4          PIC X   VALUE IS '4'.
+           02  DFHPF5          PIC X   VALUE IS '5'.
+           02  DFHPF6          PIC X   VALUE IS '6'.
+           02  DFHPF7          PIC X   VALUE IS '7'.
+           02  DFHPF8          PIC X   VALUE IS '8'.
+           02  DFHPF9          PIC X   VALUE IS '9'.
+           02  DFHPF10         PIC X   VALUE IS ':'.
+           02  DFHPF11         PIC X   VALUE IS '#'.
+           02  DFHPF12         PIC X   VALUE IS '@'.
+           02  DFHPF13         PIC X   VALUE IS 'A'.
+           02  DFHPF14         PIC X   VALUE IS 'B'.
+           02  DFHPF15         PIC X   VALUE IS 'C'.
+           02  DFHPF16         PIC X   VALUE IS 'D'.
+           02  DFHPF17         PIC X   VALUE IS 'E'.
+           02  DFHPF18         PIC X   VALUE IS 'F'.
+           02  DFHPF19         PIC X   VALUE IS 'G'.
+           02  DFHPF20         PIC X   VALUE IS 'H'.
+           02  DFHPF21         PIC X   VALUE IS 'I'.
+           02  DFHPF22         PIC X   VALUE IS '$'.
+           02  DFHPF23         PIC X   VALUE IS '.'.
+           02  DFHPF24         PIC X   VALUE IS '<'.
       *
        LINKAGE SECTION.
        COPY DFHEIBLK.
@@ -126,13 +171,14 @@
       *
            EVALUATE TRUE
                WHEN EIBCALEN = ZERO
+                   PERFORM 0500-BUILD-ABEND-DASHBOARD
       *            EXEC CICS
-      *                SEND TEXT FROM(START-UP-MESSAGE)
+      *                SEND TEXT FROM(DASHBOARD-MESSAGE)
       *                          ERASE
       *                          FREEKB
       *            END-EXEC
            MOVE 53 TO OPENKICKS-CMD
-           SET OPENKICKS-DATA1 TO ADDRESS OF START-UP-MESSAGE
+           SET OPENKICKS-DATA1 TO ADDRESS OF DASHBOARD-MESSAGE
            MOVE 3 TO OPENKICKS-FLAG
            MOVE 2048 TO OPENKICKS-USED
            MOVE 0 TO OPENKICKS-EXTRA1
@@ -147,17 +193,31 @@
               END-IF
            END-IF
                WHEN EIBAID = DFHPF1
+                   MOVE 'ASR1' TO ALOG-ABEND-TYPE
+                   MOVE 'Data exception forced' TO ALOG-DESCRIPTION
+                   PERFORM 0600-LOG-ABEND-ATTEMPT
                    MOVE SPACE TO ALPHA-FIELD-2
                    MOVE 100   TO PACKED-FIELD-1
                    MULTIPLY PACKED-FIELD-1 BY PACKED-FIELD-2
                WHEN EIBAID = DFHPF2
+                   MOVE 'ASR2' TO ALOG-ABEND-TYPE
+                   MOVE 'Decimal divide exception forced'
+                       TO ALOG-DESCRIPTION
+                   PERFORM 0600-LOG-ABEND-ATTEMPT
                    MOVE 100  TO PACKED-FIELD-1
                    MOVE ZERO TO PACKED-FIELD-2
                    DIVIDE PACKED-FIELD-2 INTO PACKED-FIELD-1
                WHEN EIBAID = DFHPF3
+                   MOVE 'ASR3' TO ALOG-ABEND-TYPE
+                   MOVE 'Protection exception forced'
+                       TO ALOG-DESCRIPTION
+                   PERFORM 0600-LOG-ABEND-ATTEMPT
                    SET ADDRESS OF COMMON-WORK-AREA TO NULL
                    MOVE ZERO TO CWA-DATE
                WHEN EIBAID = DFHPF4
+                   MOVE 'ABM0' TO ALOG-ABEND-TYPE
+                   MOVE 'Missing map forced' TO ALOG-DESCRIPTION
+                   PERFORM 0600-LOG-ABEND-ATTEMPT
       *            EXEC CICS
       *                SEND MAP('NOMAP1')
       *                     MAPSET('NOSET1')
@@ -182,6 +242,9 @@
               END-IF
            END-IF
                WHEN EIBAID = DFHPF5
+                   MOVE 'AEIO' TO ALOG-ABEND-TYPE
+                   MOVE 'Program not found forced' TO ALOG-DESCRIPTION
+                   PERFORM 0600-LOG-ABEND-ATTEMPT
       *            EXEC CICS
       *                XCTL PROGRAM('NOPGM1')
       *            END-EXEC
@@ -204,6 +267,9 @@
               GOBACK
            END-IF
                WHEN EIBAID = DFHPF6
+                   MOVE 'AEIL' TO ALOG-ABEND-TYPE
+                   MOVE 'File not found forced' TO ALOG-DESCRIPTION
+                   PERFORM 0600-LOG-ABEND-ATTEMPT
       *            EXEC CICS
       *                READ DATASET('NOFILE')
       *                     INTO(I-O-AREA)
@@ -290,6 +356,259 @@
            END-IF
            GOBACK
            .
+      *
+      * 0500-BUILD-ABEND-DASHBOARD browses the abend log from the
+      * beginning and tallies how many times each abend type has been
+      * forced, so the start-up screen can show current counts.
+      *
+       0500-BUILD-ABEND-DASHBOARD.
+      *
+           MOVE ZERO TO ABEND-COUNT-ASRA-DATA
+                        ABEND-COUNT-ASRA-DIV
+                        ABEND-COUNT-ASRA-PROT
+                        ABEND-COUNT-ABM0
+                        ABEND-COUNT-AEIO
+                        ABEND-COUNT-AEIL.
+           MOVE 'N' TO ABENDLOG-EOF-SW.
+           PERFORM 0510-START-ABENDLOG-BROWSE.
+           PERFORM 0520-TALLY-NEXT-ABENDLOG
+               UNTIL ABENDLOG-EOF.
+           PERFORM 0530-END-ABENDLOG-BROWSE.
+      *
+           MOVE ABEND-COUNT-ASRA-DATA TO DASH-COUNT-1.
+           MOVE ABEND-COUNT-ASRA-DIV  TO DASH-COUNT-2.
+           MOVE ABEND-COUNT-ASRA-PROT TO DASH-COUNT-3.
+           MOVE ABEND-COUNT-ABM0      TO DASH-COUNT-4.
+           MOVE ABEND-COUNT-AEIO      TO DASH-COUNT-5.
+           MOVE ABEND-COUNT-AEIL      TO DASH-COUNT-6.
+      *
+       0510-START-ABENDLOG-BROWSE.
+      *
+           MOVE LOW-VALUE TO ALOG-KEY.
+      *
+      *    EXEC CICS
+      *        STARTBR FILE('ABENDLOG')
+      *                RIDFLD(ALOG-KEY)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 20 TO OPENKICKS-CMD
+           MOVE 'ABENDLOG' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF ALOG-KEY
+           MOVE LENGTH OF ALOG-KEY TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE = 13
+               MOVE 'Y' TO ABENDLOG-EOF-SW
+           ELSE
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       0520-TALLY-NEXT-ABENDLOG.
+      *
+      *    EXEC CICS
+      *        READNEXT FILE('ABENDLOG')
+      *                 INTO(ABENDLOG-RECORD)
+      *                 RIDFLD(ALOG-KEY)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 21 TO OPENKICKS-CMD
+           MOVE 'ABENDLOG' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF ABENDLOG-RECORD
+           SET OPENKICKS-DATA2 TO ADDRESS OF ALOG-KEY
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   EVALUATE ALOG-ABEND-TYPE
+                       WHEN 'ASR1'
+                           ADD 1 TO ABEND-COUNT-ASRA-DATA
+                       WHEN 'ASR2'
+                           ADD 1 TO ABEND-COUNT-ASRA-DIV
+                       WHEN 'ASR3'
+                           ADD 1 TO ABEND-COUNT-ASRA-PROT
+                       WHEN 'ABM0'
+                           ADD 1 TO ABEND-COUNT-ABM0
+                       WHEN 'AEIO'
+                           ADD 1 TO ABEND-COUNT-AEIO
+                       WHEN 'AEIL'
+                           ADD 1 TO ABEND-COUNT-AEIL
+                   END-EVALUATE
+               WHEN 20
+                   MOVE 'Y' TO ABENDLOG-EOF-SW
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       0530-END-ABENDLOG-BROWSE.
+      *
+      *    EXEC CICS
+      *        ENDBR FILE('ABENDLOG')
+      *              RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 25 TO OPENKICKS-CMD
+           MOVE 'ABENDLOG' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+      * 0600-LOG-ABEND-ATTEMPT writes one ABENDLOG record before the
+      * abend is actually forced, since a forced ASRA/ABM0/AEIO/AEIL
+      * abend does not return control to this program afterward.
+      *
+       0600-LOG-ABEND-ATTEMPT.
+      *
+      *    EXEC CICS
+      *        ASKTIME ABSTIME(ABSOLUTE-TIME)
+      *    END-EXEC.
+           MOVE 3 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA1 TO ADDRESS OF ABSOLUTE-TIME
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2048 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           MOVE ABSOLUTE-TIME TO ALOG-TIMESTAMP.
+      *
+      *    EXEC CICS
+      *        FORMATTIME ABSTIME(ABSOLUTE-TIME)
+      *        MMDDYYYY(ALOG-DATE)
+      *    END-EXEC.
+           MOVE 8 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA9 TO ADDRESS OF ABSOLUTE-TIME
+           SET OPENKICKS-DATA4 TO ADDRESS OF ALOG-DATE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 540672 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           MOVE EIBTRMID TO ALOG-TRMID.
+           MOVE EIBTRNID TO ALOG-TRNID.
+           SET ALOG-SEVERITY-SEVERE TO TRUE.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('ABENDLOG')
+      *              FROM(ABENDLOG-RECORD)
+      *              RIDFLD(ALOG-KEY)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'ABENDLOG' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF ABENDLOG-RECORD
+           MOVE LENGTH OF ABENDLOG-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF ALOG-KEY
+           MOVE LENGTH OF ALOG-KEY TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+      *    EXEC CICS
+      *        XCTL PROGRAM('SYSERR')
+      *             COMMAREA(ERROR-PARAMETERS)
+      *    END-EXEC.
+           MOVE 10 TO OPENKICKS-CMD
+           MOVE 'SYSERR' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF ERROR-PARAMETERS
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           IF EIBRESP EQUAL 0
+              GOBACK
+           END-IF
+           .
 
        OPENKICKS-ABEND-SUB SECTION.
        OPENKICKS-ABEND-SUB-P.
