@@ -14,6 +14,186 @@
       *
            05  VALID-DATA-SW                 PIC X(01)  VALUE 'Y'.
                88  VALID-DATA                           VALUE 'Y'.
+           05  ZIP-STATE-FOUND-SW            PIC X(01)  VALUE 'N'.
+               88  ZIP-STATE-FOUND                       VALUE 'Y'.
+      *
+      * ZIP-STATE-TABLE holds the standard 3-digit ZIP code prefix
+      * range for each state, so a mistyped ZIP/state pair can be
+      * caught at maintenance time instead of only surfacing later
+      * when a shipment or a tax jurisdiction turns out wrong.
+      *
+       01  ZIP-STATE-TABLE.
+      *
+           05  ZIP-STATE-LIST.
+               10  FILLER  PIC X(02) VALUE 'AL'.
+               10  FILLER  PIC 9(03) VALUE 350.
+               10  FILLER  PIC 9(03) VALUE 369.
+               10  FILLER  PIC X(02) VALUE 'AK'.
+               10  FILLER  PIC 9(03) VALUE 995.
+               10  FILLER  PIC 9(03) VALUE 999.
+               10  FILLER  PIC X(02) VALUE 'AZ'.
+               10  FILLER  PIC 9(03) VALUE 850.
+               10  FILLER  PIC 9(03) VALUE 865.
+               10  FILLER  PIC X(02) VALUE 'AR'.
+               10  FILLER  PIC 9(03) VALUE 716.
+               10  FILLER  PIC 9(03) VALUE 729.
+               10  FILLER  PIC X(02) VALUE 'CA'.
+               10  FILLER  PIC 9(03) VALUE 900.
+               10  FILLER  PIC 9(03) VALUE 961.
+               10  FILLER  PIC X(02) VALUE 'CO'.
+               10  FILLER  PIC 9(03) VALUE 800.
+               10  FILLER  PIC 9(03) VALUE 816.
+               10  FILLER  PIC X(02) VALUE 'CT'.
+               10  FILLER  PIC 9(03) VALUE 060.
+               10  FILLER  PIC 9(03) VALUE 069.
+               10  FILLER  PIC X(02) VALUE 'DE'.
+               10  FILLER  PIC 9(03) VALUE 197.
+               10  FILLER  PIC 9(03) VALUE 199.
+               10  FILLER  PIC X(02) VALUE 'DC'.
+               10  FILLER  PIC 9(03) VALUE 200.
+               10  FILLER  PIC 9(03) VALUE 205.
+               10  FILLER  PIC X(02) VALUE 'FL'.
+               10  FILLER  PIC 9(03) VALUE 320.
+               10  FILLER  PIC 9(03) VALUE 349.
+               10  FILLER  PIC X(02) VALUE 'GA'.
+               10  FILLER  PIC 9(03) VALUE 300.
+               10  FILLER  PIC 9(03) VALUE 319.
+               10  FILLER  PIC X(02) VALUE 'HI'.
+               10  FILLER  PIC 9(03) VALUE 967.
+               10  FILLER  PIC 9(03) VALUE 968.
+               10  FILLER  PIC X(02) VALUE 'ID'.
+               10  FILLER  PIC 9(03) VALUE 832.
+               10  FILLER  PIC 9(03) VALUE 838.
+               10  FILLER  PIC X(02) VALUE 'IL'.
+               10  FILLER  PIC 9(03) VALUE 600.
+               10  FILLER  PIC 9(03) VALUE 629.
+               10  FILLER  PIC X(02) VALUE 'IN'.
+               10  FILLER  PIC 9(03) VALUE 460.
+               10  FILLER  PIC 9(03) VALUE 479.
+               10  FILLER  PIC X(02) VALUE 'IA'.
+               10  FILLER  PIC 9(03) VALUE 500.
+               10  FILLER  PIC 9(03) VALUE 528.
+               10  FILLER  PIC X(02) VALUE 'KS'.
+               10  FILLER  PIC 9(03) VALUE 660.
+               10  FILLER  PIC 9(03) VALUE 679.
+               10  FILLER  PIC X(02) VALUE 'KY'.
+               10  FILLER  PIC 9(03) VALUE 400.
+               10  FILLER  PIC 9(03) VALUE 427.
+               10  FILLER  PIC X(02) VALUE 'LA'.
+               10  FILLER  PIC 9(03) VALUE 700.
+               10  FILLER  PIC 9(03) VALUE 714.
+               10  FILLER  PIC X(02) VALUE 'ME'.
+               10  FILLER  PIC 9(03) VALUE 039.
+               10  FILLER  PIC 9(03) VALUE 049.
+               10  FILLER  PIC X(02) VALUE 'MD'.
+               10  FILLER  PIC 9(03) VALUE 206.
+               10  FILLER  PIC 9(03) VALUE 219.
+               10  FILLER  PIC X(02) VALUE 'MA'.
+               10  FILLER  PIC 9(03) VALUE 010.
+               10  FILLER  PIC 9(03) VALUE 027.
+               10  FILLER  PIC X(02) VALUE 'MI'.
+               10  FILLER  PIC 9(03) VALUE 480.
+               10  FILLER  PIC 9(03) VALUE 499.
+               10  FILLER  PIC X(02) VALUE 'MN'.
+               10  FILLER  PIC 9(03) VALUE 550.
+               10  FILLER  PIC 9(03) VALUE 567.
+               10  FILLER  PIC X(02) VALUE 'MS'.
+               10  FILLER  PIC 9(03) VALUE 386.
+               10  FILLER  PIC 9(03) VALUE 397.
+               10  FILLER  PIC X(02) VALUE 'MO'.
+               10  FILLER  PIC 9(03) VALUE 630.
+               10  FILLER  PIC 9(03) VALUE 658.
+               10  FILLER  PIC X(02) VALUE 'MT'.
+               10  FILLER  PIC 9(03) VALUE 590.
+               10  FILLER  PIC 9(03) VALUE 599.
+               10  FILLER  PIC X(02) VALUE 'NE'.
+               10  FILLER  PIC 9(03) VALUE 680.
+               10  FILLER  PIC 9(03) VALUE 693.
+               10  FILLER  PIC X(02) VALUE 'NV'.
+               10  FILLER  PIC 9(03) VALUE 889.
+               10  FILLER  PIC 9(03) VALUE 898.
+               10  FILLER  PIC X(02) VALUE 'NH'.
+               10  FILLER  PIC 9(03) VALUE 030.
+               10  FILLER  PIC 9(03) VALUE 038.
+               10  FILLER  PIC X(02) VALUE 'NJ'.
+               10  FILLER  PIC 9(03) VALUE 070.
+               10  FILLER  PIC 9(03) VALUE 089.
+               10  FILLER  PIC X(02) VALUE 'NM'.
+               10  FILLER  PIC 9(03) VALUE 870.
+               10  FILLER  PIC 9(03) VALUE 884.
+               10  FILLER  PIC X(02) VALUE 'NY'.
+               10  FILLER  PIC 9(03) VALUE 100.
+               10  FILLER  PIC 9(03) VALUE 149.
+               10  FILLER  PIC X(02) VALUE 'NC'.
+               10  FILLER  PIC 9(03) VALUE 270.
+               10  FILLER  PIC 9(03) VALUE 289.
+               10  FILLER  PIC X(02) VALUE 'ND'.
+               10  FILLER  PIC 9(03) VALUE 580.
+               10  FILLER  PIC 9(03) VALUE 588.
+               10  FILLER  PIC X(02) VALUE 'OH'.
+               10  FILLER  PIC 9(03) VALUE 430.
+               10  FILLER  PIC 9(03) VALUE 458.
+               10  FILLER  PIC X(02) VALUE 'OK'.
+               10  FILLER  PIC 9(03) VALUE 730.
+               10  FILLER  PIC 9(03) VALUE 749.
+               10  FILLER  PIC X(02) VALUE 'OR'.
+               10  FILLER  PIC 9(03) VALUE 970.
+               10  FILLER  PIC 9(03) VALUE 979.
+               10  FILLER  PIC X(02) VALUE 'PA'.
+               10  FILLER  PIC 9(03) VALUE 150.
+               10  FILLER  PIC 9(03) VALUE 196.
+               10  FILLER  PIC X(02) VALUE 'RI'.
+               10  FILLER  PIC 9(03) VALUE 028.
+               10  FILLER  PIC 9(03) VALUE 029.
+               10  FILLER  PIC X(02) VALUE 'SC'.
+               10  FILLER  PIC 9(03) VALUE 290.
+               10  FILLER  PIC 9(03) VALUE 299.
+               10  FILLER  PIC X(02) VALUE 'SD'.
+               10  FILLER  PIC 9(03) VALUE 570.
+               10  FILLER  PIC 9(03) VALUE 577.
+               10  FILLER  PIC X(02) VALUE 'TN'.
+               10  FILLER  PIC 9(03) VALUE 370.
+               10  FILLER  PIC 9(03) VALUE 385.
+               10  FILLER  PIC X(02) VALUE 'TX'.
+               10  FILLER  PIC 9(03) VALUE 750.
+               10  FILLER  PIC 9(03) VALUE 799.
+               10  FILLER  PIC X(02) VALUE 'UT'.
+               10  FILLER  PIC 9(03) VALUE 840.
+               10  FILLER  PIC 9(03) VALUE 847.
+               10  FILLER  PIC X(02) VALUE 'VT'.
+               10  FILLER  PIC 9(03) VALUE 050.
+               10  FILLER  PIC 9(03) VALUE 059.
+               10  FILLER  PIC X(02) VALUE 'VA'.
+               10  FILLER  PIC 9(03) VALUE 220.
+               10  FILLER  PIC 9(03) VALUE 246.
+               10  FILLER  PIC X(02) VALUE 'WA'.
+               10  FILLER  PIC 9(03) VALUE 980.
+               10  FILLER  PIC 9(03) VALUE 994.
+               10  FILLER  PIC X(02) VALUE 'WV'.
+               10  FILLER  PIC 9(03) VALUE 247.
+               10  FILLER  PIC 9(03) VALUE 268.
+               10  FILLER  PIC X(02) VALUE 'WI'.
+               10  FILLER  PIC 9(03) VALUE 530.
+               10  FILLER  PIC 9(03) VALUE 549.
+               10  FILLER  PIC X(02) VALUE 'WY'.
+               10  FILLER  PIC 9(03) VALUE 820.
+               10  FILLER  PIC 9(03) VALUE 831.
+           05  ZIP-STATE-ENTRY REDEFINES ZIP-STATE-LIST
+                               OCCURS 51 TIMES.
+               10  ZS-STATE             PIC X(02).
+               10  ZS-ZIP-LOW           PIC 9(03).
+               10  ZS-ZIP-HIGH          PIC 9(03).
+      *
+       01  ZIP-STATE-COUNT     PIC S9(03) COMP-3 VALUE 51.
+       01  ZIP-STATE-SUB       PIC S9(03) COMP-3 VALUE ZERO.
+      *
+      * ZIP-PREFIX-FIELDS splits the first three digits off of
+      * ZIPCODEI (this repo does not use reference modification -
+      * see the similar DATE-RANGE-FIELDS split in INVSUM1).
+      *
+       01  ZIP-PREFIX-FIELDS.
+           05  ZIP-PREFIX-NUMERIC  PIC 9(03).
+           05  FILLER              PIC X(07).
       *
        01  FLAGS.
       *
@@ -26,6 +206,19 @@
        01  WORK-FIELDS.
       *
            05  RESPONSE-CODE                 PIC S9(08) COMP.
+           05  ABSOLUTE-TIME                 PIC S9(15) COMP-3.
+      *
+      *    EIBTIME comes back from CICS as packed 0HHMMSS - broken
+      *    out below so it can be edited into CAUD-TIME/CFH-TIME
+      *    without a second FORMATTIME call (FORMATTIME's own TIME
+      *    option isn't needed - EIBTIME already has everything it
+      *    would return).
+       01  EIBTIME-NUMERIC                   PIC 9(07).
+       01  EIBTIME-FIELDS REDEFINES EIBTIME-NUMERIC.
+           05  FILLER                        PIC 9(01).
+           05  EIBTIME-HH                    PIC 9(02).
+           05  EIBTIME-MM                    PIC 9(02).
+           05  EIBTIME-SS                    PIC 9(02).
       *
        01  USER-INSTRUCTIONS.
       *
@@ -55,16 +248,37 @@
            05  TS-CUSTOMER-RECORD.
                10  TS-CUSTOMER-NUMBER        PIC X(6).
                10  FILLER                    PIC X(112).
-      *
-       01  CUSTOMER-MASTER-RECORD.
-      *
-           05  CM-CUSTOMER-NUMBER      PIC X(6).
-           05  CM-FIRST-NAME           PIC X(20).
-           05  CM-LAST-NAME            PIC X(30).
-           05  CM-ADDRESS              PIC X(30).
-           05  CM-CITY                 PIC X(20).
-           05  CM-STATE                PIC X(2).
-           05  CM-ZIP-CODE             PIC X(10).
+           05  TS-CTXT-QUEUE-NAME.
+               10  TS-CTXT-TERMINAL-ID       PIC X(4).
+               10  FILLER                    PIC X(4)   VALUE 'LCST'.
+           05  TS-CTXT-ITEM-NUMBER           PIC S9(4)  COMP  VALUE +1.
+           05  TS-CTXT-CUSTOMER-NUMBER       PIC X(6).
+      *
+       COPY CUSTMAS.
+      *
+       01  CUSTOMER-AUDIT-RECORD.
+      *
+           05  CAUD-KEY.
+               10  CAUD-CUSTOMER-NUMBER   PIC X(6).
+               10  CAUD-DATE              PIC X(8).
+               10  CAUD-TIME              PIC X(8).
+           05  CAUD-ACTION                PIC X(1).
+               88  CAUD-ACTION-ADD              VALUE 'A'.
+               88  CAUD-ACTION-CHANGE           VALUE 'C'.
+               88  CAUD-ACTION-DELETE           VALUE 'D'.
+           05  CAUD-TERMINAL-ID           PIC X(4).
+           05  CAUD-CUSTOMER-IMAGE        PIC X(123).
+      *
+       01  CUSTOMER-FIELD-HISTORY-RECORD.
+      *
+           05  CFH-KEY.
+               10  CFH-CUSTOMER-NUMBER    PIC X(6).
+               10  CFH-DATE               PIC X(8).
+               10  CFH-TIME               PIC X(8).
+               10  CFH-SEQUENCE-NUMBER    PIC 9(3).
+           05  CFH-FIELD-NAME             PIC X(15).
+           05  CFH-OLD-VALUE              PIC X(30).
+           05  CFH-NEW-VALUE              PIC X(30).
       *
       *   Micro Focus BMS Screen Painter (ver MFBM 2.0.11)
       *   MapSet Name   MNTSET1
@@ -360,6 +574,7 @@
            END-IF.
       *
            MOVE EIBTRMID TO TS-TERMINAL-ID.
+           MOVE EIBTRMID TO TS-CTXT-TERMINAL-ID.
       *
            EVALUATE TRUE
       *
@@ -387,6 +602,7 @@
               END-IF
            END-IF
                    MOVE LOW-VALUE TO MNTMAP1O
+                   PERFORM 1450-READ-LAST-CUSTOMER-CONTEXT
                    SET SEND-ERASE TO TRUE
                    MOVE -1 TO CUSTNO1L
                    PERFORM 1500-SEND-KEY-MAP
@@ -632,6 +848,7 @@
                        PERFORM 1300-READ-CUSTOMER-RECORD
                        IF RESPONSE-CODE = 13
                            MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+                           PERFORM 1460-WRITE-LAST-CUSTOMER-CONTEXT
                            MOVE ADD-INSTRUCTION TO INSTR2O
                            SET PROCESS-ADD-CUSTOMER TO TRUE
                            MOVE SPACE TO CUSTOMER-MASTER-RECORD
@@ -644,12 +861,13 @@
                        END-IF
                    WHEN '2'
                        PERFORM 1300-READ-CUSTOMER-RECORD
-                       IF RESPONSE-CODE = 0
+                       IF RESPONSE-CODE = 0 AND CM-ACTIVE
                            MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+                           PERFORM 1460-WRITE-LAST-CUSTOMER-CONTEXT
                            MOVE CHANGE-INSTRUCTION TO INSTR2O
                            SET PROCESS-CHANGE-CUSTOMER TO TRUE
                        ELSE
-                           IF RESPONSE-CODE = 13
+                           IF RESPONSE-CODE = 13 OR CM-DELETED
                                MOVE 'That customer does not exist.' TO
                                    MSG1O
                                MOVE 'N' TO VALID-DATA-SW
@@ -657,8 +875,9 @@
                        END-IF
                    WHEN '3'
                        PERFORM 1300-READ-CUSTOMER-RECORD
-                       IF RESPONSE-CODE = 0
+                       IF RESPONSE-CODE = 0 AND CM-ACTIVE
                            MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+                           PERFORM 1460-WRITE-LAST-CUSTOMER-CONTEXT
                            MOVE DELETE-INSTRUCTION TO INSTR2O
                            SET PROCESS-DELETE-CUSTOMER TO TRUE
                            MOVE ATTR-PROT TO LNAMEA
@@ -668,7 +887,7 @@
                                              STATEA
                                              ZIPCODEA
                        ELSE
-                           IF RESPONSE-CODE = 13
+                           IF RESPONSE-CODE = 13 OR CM-DELETED
                                MOVE 'That customer does not exist.' TO
                                    MSG1O
                                MOVE 'N' TO VALID-DATA-SW
@@ -795,6 +1014,104 @@
               END-IF
            END-IF
            END-EVALUATE.
+      *
+      * 1450-READ-LAST-CUSTOMER-CONTEXT retrieves the customer number
+      * this operator's terminal last worked with, wherever it was
+      * last worked (this transaction, customer inquiry, or order
+      * entry), and pre-loads it onto the key map so the operator
+      * does not have to key it in again after returning to the menu
+      * and choosing another customer-related transaction.  A
+      * missing or empty queue just leaves the key field blank.
+      *
+       1450-READ-LAST-CUSTOMER-CONTEXT.
+      *
+           MOVE LOW-VALUE TO TS-CTXT-CUSTOMER-NUMBER.
+      *    EXEC CICS
+      *        READQ TS QUEUE(TS-CTXT-QUEUE-NAME)
+      *                 INTO(TS-CTXT-CUSTOMER-NUMBER)
+      *                 ITEM(TS-CTXT-ITEM-NUMBER)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 7 TO OPENKICKS-CMD
+           MOVE TS-CTXT-QUEUE-NAME TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA2 TO ADDRESS OF TS-CTXT-CUSTOMER-NUMBER
+           MOVE LENGTH OF TS-CTXT-CUSTOMER-NUMBER TO OPENKICKS-LENGTHOF
+           MOVE TS-CTXT-ITEM-NUMBER TO OPENKICKS-NUM3
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 4098 TO OPENKICKS-USED
+           MOVE 256 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF      RESPONSE-CODE = 0
+               AND TS-CTXT-CUSTOMER-NUMBER NOT = LOW-VALUE
+               AND TS-CTXT-CUSTOMER-NUMBER NOT = SPACE
+               MOVE TS-CTXT-CUSTOMER-NUMBER TO CUSTNO1O
+           END-IF.
+      *
+      * 1460-WRITE-LAST-CUSTOMER-CONTEXT records the customer just
+      * keyed in as the one to recall the next time this operator
+      * opens a customer transaction from the menu.  Any prior entry
+      * is discarded and replaced with this one.
+      *
+       1460-WRITE-LAST-CUSTOMER-CONTEXT.
+      *
+      *    EXEC CICS
+      *        DELETEQ TS QUEUE(TS-CTXT-QUEUE-NAME)
+      *    END-EXEC.
+           MOVE 6 TO OPENKICKS-CMD
+           MOVE TS-CTXT-QUEUE-NAME TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           MOVE CA-CUSTOMER-NUMBER TO TS-CTXT-CUSTOMER-NUMBER.
+      *    EXEC CICS
+      *        WRITEQ TS QUEUE(TS-CTXT-QUEUE-NAME)
+      *                  FROM(TS-CTXT-CUSTOMER-NUMBER)
+      *    END-EXEC.
+           MOVE 5 TO OPENKICKS-CMD
+           MOVE TS-CTXT-QUEUE-NAME TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA2 TO ADDRESS OF TS-CTXT-CUSTOMER-NUMBER
+           MOVE LENGTH OF TS-CTXT-CUSTOMER-NUMBER TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 4098 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
       *
        1500-SEND-KEY-MAP.
       *
@@ -883,20 +1200,28 @@
        2000-PROCESS-ADD-CUSTOMER.
       *
            PERFORM 2100-RECEIVE-DATA-MAP.
-           PERFORM 2300-WRITE-CUSTOMER-RECORD.
-           IF RESPONSE-CODE = 0
-               MOVE 'Customer record added.' TO MSG1O
-               SET SEND-ERASE TO TRUE
-           ELSE
-               IF RESPONSE-CODE = 14
-                   MOVE 'Another user has added a record with that custo
-      -             'mer number.' TO MSG1O
-                   SET SEND-ERASE-ALARM TO TRUE
+           PERFORM 2200-EDIT-CUSTOMER-DATA.
+           IF VALID-DATA
+               PERFORM 2300-WRITE-CUSTOMER-RECORD
+               IF RESPONSE-CODE = 0
+                   SET CAUD-ACTION-ADD TO TRUE
+                   PERFORM 5000-WRITE-AUDIT-RECORD
+                   MOVE 'Customer record added.' TO MSG1O
+                   SET SEND-ERASE TO TRUE
+               ELSE
+                   IF RESPONSE-CODE = 14
+                       MOVE 'Another user has added a record with that c
+      -                     'ustomer number.' TO MSG1O
+                       SET SEND-ERASE-ALARM TO TRUE
+                   END-IF
                END-IF
+               MOVE -1 TO CUSTNO1L
+               PERFORM 1500-SEND-KEY-MAP
+               SET PROCESS-KEY-MAP TO TRUE
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-DATA-MAP
            END-IF.
-           MOVE -1 TO CUSTNO1L.
-           PERFORM 1500-SEND-KEY-MAP.
-           SET PROCESS-KEY-MAP TO TRUE.
       *
        2100-RECEIVE-DATA-MAP.
       *
@@ -924,6 +1249,38 @@
            END-IF
            .
 
+      *
+      * 2200-EDIT-CUSTOMER-DATA checks a ZIP code entered on the data
+      * map against the state entered with it, so a mistyped ZIP or
+      * state is caught here instead of surfacing later as a bad
+      * shipment or tax jurisdiction.
+      *
+       2200-EDIT-CUSTOMER-DATA.
+      *
+           IF      ZIPCODEI NOT = SPACE
+               AND STATEI   NOT = SPACE
+               MOVE ZIPCODEI TO ZIP-PREFIX-FIELDS
+               MOVE 'N' TO ZIP-STATE-FOUND-SW
+               PERFORM 2210-FIND-ZIP-STATE-MATCH
+                   VARYING ZIP-STATE-SUB FROM 1 BY 1
+                       UNTIL ZIP-STATE-SUB > ZIP-STATE-COUNT
+                          OR ZIP-STATE-FOUND
+               IF NOT ZIP-STATE-FOUND
+                   MOVE -1 TO ZIPCODEL
+                   MOVE 'Zip code does not match the state entered.' TO
+                       MSG2O
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+       2210-FIND-ZIP-STATE-MATCH.
+      *
+           IF STATEI = ZS-STATE (ZIP-STATE-SUB)
+               IF      ZIP-PREFIX-NUMERIC >= ZS-ZIP-LOW (ZIP-STATE-SUB)
+                   AND ZIP-PREFIX-NUMERIC <= ZS-ZIP-HIGH (ZIP-STATE-SUB)
+                   SET ZIP-STATE-FOUND TO TRUE
+               END-IF
+           END-IF.
       *
        2300-WRITE-CUSTOMER-RECORD.
       *
@@ -934,6 +1291,11 @@
            MOVE CITYI    TO CM-CITY.
            MOVE STATEI   TO CM-STATE.
            MOVE ZIPCODEI TO CM-ZIP-CODE.
+           MOVE ZERO     TO CM-CREDIT-LIMIT.
+           MOVE SPACE    TO CM-PHONE.
+           MOVE SPACE    TO CM-EMAIL.
+           SET CM-ACTIVE TO TRUE.
+           MOVE 'N'      TO CM-CREDIT-HOLD-SW.
       *    EXEC CICS
       *        WRITE FILE('CUSTMAS')
       *              FROM(CUSTOMER-MASTER-RECORD)
@@ -970,8 +1332,13 @@
        3000-PROCESS-CHANGE-CUSTOMER.
       *
            PERFORM 2100-RECEIVE-DATA-MAP.
-           MOVE CUSTNO2I TO CM-CUSTOMER-NUMBER.
-           PERFORM 3100-READ-CUSTOMER-FOR-UPDATE.
+           PERFORM 2200-EDIT-CUSTOMER-DATA.
+           IF NOT VALID-DATA
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-DATA-MAP
+           ELSE
+           MOVE CUSTNO2I TO CM-CUSTOMER-NUMBER
+           PERFORM 3100-READ-CUSTOMER-FOR-UPDATE
            IF RESPONSE-CODE = 0
       *        EXEC CICS
       *            READQ TS QUEUE(TS-QUEUE-NAME)
@@ -998,6 +1365,8 @@
            END-IF
                IF CUSTOMER-MASTER-RECORD = TS-CUSTOMER-RECORD
                    PERFORM 3200-REWRITE-CUSTOMER-RECORD
+                   SET CAUD-ACTION-CHANGE TO TRUE
+                   PERFORM 5000-WRITE-AUDIT-RECORD
                    MOVE 'Customer record updated.' TO MSG1O
                    SET SEND-ERASE TO TRUE
                ELSE
@@ -1011,10 +1380,11 @@
                        MSG1O
                    SET SEND-ERASE-ALARM TO TRUE
                END-IF
+           END-IF
+           MOVE -1 TO CUSTNO1L
+           PERFORM 1500-SEND-KEY-MAP
+           SET PROCESS-KEY-MAP TO TRUE
            END-IF.
-           MOVE -1 TO CUSTNO1L.
-           PERFORM 1500-SEND-KEY-MAP.
-           SET PROCESS-KEY-MAP TO TRUE.
       *
        3100-READ-CUSTOMER-FOR-UPDATE.
       *
@@ -1053,6 +1423,44 @@
       *
        3200-REWRITE-CUSTOMER-RECORD.
       *
+           MOVE ZERO TO CFH-SEQUENCE-NUMBER.
+           PERFORM 3210-GET-FIELD-HISTORY-TIME.
+           IF CM-LAST-NAME NOT = LNAMEI
+               MOVE 'LAST NAME'   TO CFH-FIELD-NAME
+               MOVE CM-LAST-NAME  TO CFH-OLD-VALUE
+               MOVE LNAMEI        TO CFH-NEW-VALUE
+               PERFORM 3220-WRITE-FIELD-HISTORY-RECORD
+           END-IF.
+           IF CM-FIRST-NAME NOT = FNAMEI
+               MOVE 'FIRST NAME'  TO CFH-FIELD-NAME
+               MOVE CM-FIRST-NAME TO CFH-OLD-VALUE
+               MOVE FNAMEI        TO CFH-NEW-VALUE
+               PERFORM 3220-WRITE-FIELD-HISTORY-RECORD
+           END-IF.
+           IF CM-ADDRESS NOT = ADDRI
+               MOVE 'ADDRESS'     TO CFH-FIELD-NAME
+               MOVE CM-ADDRESS    TO CFH-OLD-VALUE
+               MOVE ADDRI         TO CFH-NEW-VALUE
+               PERFORM 3220-WRITE-FIELD-HISTORY-RECORD
+           END-IF.
+           IF CM-CITY NOT = CITYI
+               MOVE 'CITY'        TO CFH-FIELD-NAME
+               MOVE CM-CITY       TO CFH-OLD-VALUE
+               MOVE CITYI         TO CFH-NEW-VALUE
+               PERFORM 3220-WRITE-FIELD-HISTORY-RECORD
+           END-IF.
+           IF CM-STATE NOT = STATEI
+               MOVE 'STATE'       TO CFH-FIELD-NAME
+               MOVE CM-STATE      TO CFH-OLD-VALUE
+               MOVE STATEI        TO CFH-NEW-VALUE
+               PERFORM 3220-WRITE-FIELD-HISTORY-RECORD
+           END-IF.
+           IF CM-ZIP-CODE NOT = ZIPCODEI
+               MOVE 'ZIP CODE'    TO CFH-FIELD-NAME
+               MOVE CM-ZIP-CODE   TO CFH-OLD-VALUE
+               MOVE ZIPCODEI      TO CFH-NEW-VALUE
+               PERFORM 3220-WRITE-FIELD-HISTORY-RECORD
+           END-IF.
            MOVE LNAMEI   TO CM-LAST-NAME.
            MOVE FNAMEI   TO CM-FIRST-NAME.
            MOVE ADDRI    TO CM-ADDRESS.
@@ -1087,6 +1495,99 @@
                PERFORM 9999-TERMINATE-PROGRAM
            END-IF.
       *
+       3210-GET-FIELD-HISTORY-TIME.
+      *
+      *    EXEC CICS
+      *        ASKTIME ABSTIME(ABSOLUTE-TIME)
+      *    END-EXEC.
+           MOVE 3 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA1 TO ADDRESS OF ABSOLUTE-TIME
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2048 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+      *    EXEC CICS
+      *        FORMATTIME ABSTIME(ABSOLUTE-TIME)
+      *        MMDDYYYY(CFH-DATE)
+      *        TIME(CFH-TIME)
+      *    END-EXEC.
+           MOVE 8 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA9 TO ADDRESS OF ABSOLUTE-TIME
+           SET OPENKICKS-DATA4 TO ADDRESS OF CFH-DATE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 540672 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           MOVE EIBTIME TO EIBTIME-NUMERIC.
+           STRING EIBTIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  EIBTIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  EIBTIME-SS DELIMITED BY SIZE
+                  INTO CFH-TIME.
+      *
+       3220-WRITE-FIELD-HISTORY-RECORD.
+      *
+           ADD 1 TO CFH-SEQUENCE-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER TO CFH-CUSTOMER-NUMBER.
+      *    EXEC CICS
+      *        WRITE FILE('CUSTFLDH')
+      *              FROM(CUSTOMER-FIELD-HISTORY-RECORD)
+      *              RIDFLD(CFH-KEY)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'CUSTFLDH' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO
+               ADDRESS OF CUSTOMER-FIELD-HISTORY-RECORD
+           MOVE LENGTH OF CUSTOMER-FIELD-HISTORY-RECORD TO
+               OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF CFH-KEY
+           MOVE LENGTH OF CFH-KEY TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
        4000-PROCESS-DELETE-CUSTOMER.
       *
            MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
@@ -1117,6 +1618,8 @@
            END-IF
                IF CUSTOMER-MASTER-RECORD = TS-CUSTOMER-RECORD
                    PERFORM 4100-DELETE-CUSTOMER-RECORD
+                   SET CAUD-ACTION-DELETE TO TRUE
+                   PERFORM 5000-WRITE-AUDIT-RECORD
                    MOVE 'Customer deleted.' TO MSG1O
                    SET SEND-ERASE TO TRUE
                ELSE
@@ -1137,14 +1640,22 @@
       *
        4100-DELETE-CUSTOMER-RECORD.
       *
+      *    Customers are not physically removed from CUSTMAS -
+      *    old invoices still reference them by customer number.
+      *    Marking the record deleted keeps it out of maintenance
+      *    and inquiry while leaving invoice history intact.
+      *
+           SET CM-DELETED TO TRUE.
       *    EXEC CICS
-      *        DELETE FILE('CUSTMAS')
-      *               RESP(RESPONSE-CODE)
+      *        REWRITE FILE('CUSTMAS')
+      *                FROM(CUSTOMER-MASTER-RECORD)
+      *                RESP(RESPONSE-CODE)
       *    END-EXEC.
-           MOVE 23 TO OPENKICKS-CMD
+           MOVE 27 TO OPENKICKS-CMD
            MOVE 'CUSTMAS' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-MASTER-RECORD
            MOVE 0 TO OPENKICKS-FLAG
-           MOVE 2 TO OPENKICKS-USED
+           MOVE 2050 TO OPENKICKS-USED
            MOVE 4 TO OPENKICKS-EXTRA1
            CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
            RETURNING INT
@@ -1162,6 +1673,96 @@
            IF  RESPONSE-CODE NOT = 0
                PERFORM 9999-TERMINATE-PROGRAM
            END-IF.
+      *
+       5000-WRITE-AUDIT-RECORD.
+      *
+      *    EXEC CICS
+      *        ASKTIME ABSTIME(ABSOLUTE-TIME)
+      *    END-EXEC.
+           MOVE 3 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA1 TO ADDRESS OF ABSOLUTE-TIME
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2048 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+      *    EXEC CICS
+      *        FORMATTIME ABSTIME(ABSOLUTE-TIME)
+      *        MMDDYYYY(CAUD-DATE)
+      *        TIME(CAUD-TIME)
+      *    END-EXEC.
+           MOVE 8 TO OPENKICKS-CMD
+           SET OPENKICKS-DATA9 TO ADDRESS OF ABSOLUTE-TIME
+           SET OPENKICKS-DATA4 TO ADDRESS OF CAUD-DATE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 540672 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           MOVE EIBTIME TO EIBTIME-NUMERIC.
+           STRING EIBTIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  EIBTIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  EIBTIME-SS DELIMITED BY SIZE
+                  INTO CAUD-TIME.
+           MOVE CM-CUSTOMER-NUMBER   TO CAUD-CUSTOMER-NUMBER.
+           MOVE EIBTRMID             TO CAUD-TERMINAL-ID.
+           MOVE CUSTOMER-MASTER-RECORD TO CAUD-CUSTOMER-IMAGE.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('CUSTAUD')
+      *              FROM(CUSTOMER-AUDIT-RECORD)
+      *              RIDFLD(CAUD-KEY)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'CUSTAUD' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-AUDIT-RECORD
+           MOVE LENGTH OF CUSTOMER-AUDIT-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF CAUD-KEY
+           MOVE LENGTH OF CAUD-KEY TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
       *
        9999-TERMINATE-PROGRAM.
       *
