@@ -0,0 +1,520 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  INVRECV.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       COPY OPENKICK.
+       01 CALL-NAME    PIC X(10).
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01)   VALUE 'Y'.
+               88  VALID-DATA                          VALUE 'Y'.
+           05  VALID-QTY-SW                PIC X(01)   VALUE 'Y'.
+               88  VALID-QTY                           VALUE 'Y'.
+      *
+       01  EDIT-FIELDS.
+      *
+           05  QTYRCVD-NUMERIC             PIC 9(07).
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE                          VALUE '1'.
+               88  SEND-DATAONLY                        VALUE '2'.
+               88  SEND-DATAONLY-ALARM                  VALUE '3'.
+      *
+       01  COMMUNICATION-AREA              PIC X(01).
+      *
+       01  RESPONSE-CODE                   PIC S9(08) COMP.
+      *
+      *   Micro Focus BMS Screen Painter (ver MFBM 2.0.11)
+      *   MapSet Name   RCVSET1
+      *   Date Created  04/25/2001
+      *   Time Created  13:58:21
+      *  Output Data For Map RCVMAP1
+         01 RCVMAP1O.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(2).
+            03 TRANIDA                        PIC X.
+            03 TRANIDO                        PIC X(4).
+            03 FILLER                         PIC X(2).
+            03 PCODEA                         PIC X.
+            03 PCODEO                         PIC X(10).
+            03 FILLER                         PIC X(2).
+            03 DESCA                          PIC X.
+            03 DESCO                          PIC X(20).
+            03 FILLER                         PIC X(2).
+            03 CURQOHA                        PIC X.
+            03 CURQOHO                        PIC ZZZZZZ9.
+            03 FILLER                         PIC X(2).
+            03 QTYRCVDA                       PIC X.
+            03 QTYRCVDO                       PIC X(07).
+            03 FILLER                         PIC X(2).
+            03 NEWQOHA                        PIC X.
+            03 NEWQOHO                        PIC ZZZZZZ9.
+            03 FILLER                         PIC X(2).
+            03 MESSAGEA                       PIC X.
+            03 MESSAGEO                       PIC X(79).
+            03 FILLER                         PIC X(2).
+            03 DUMMYA                         PIC X.
+            03 DUMMYO                         PIC X(1).
+      *  Input Data For Map RCVMAP1
+         01 RCVMAP1I REDEFINES RCVMAP1O.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(2).
+            03 TRANIDF                        PIC X.
+            03 TRANIDI                        PIC X(4).
+            03 FILLER                         PIC X(2).
+            03 PCODEF                         PIC X.
+            03 PCODEL                         REDEFINES PCODEF
+                                               PIC S9(4) COMP.
+            03 PCODEI                         PIC X(10).
+            03 FILLER                         PIC X(2).
+            03 DESCF                          PIC X.
+            03 DESCI                          PIC X(20).
+            03 FILLER                         PIC X(2).
+            03 CURQOHF                        PIC X.
+            03 CURQOHI                        PIC 9(07).
+            03 FILLER                         PIC X(2).
+            03 QTYRCVDF                       PIC X.
+            03 QTYRCVDL                       REDEFINES QTYRCVDF
+                                               PIC S9(4) COMP.
+            03 QTYRCVDI                       PIC X(07).
+            03 FILLER                         PIC X(2).
+            03 NEWQOHF                        PIC X.
+            03 NEWQOHI                        PIC 9(07).
+            03 FILLER                         PIC X(2).
+            03 MESSAGEF                       PIC X.
+            03 MESSAGEI                       PIC X(79).
+            03 FILLER                         PIC X(2).
+            03 DUMMYF                         PIC X.
+            03 DUMMYI                         PIC X(1).
+      *
+        01  DFHAID.
+           02  DFHNULL         PIC X   VALUE IS X'00'.
+           02  DFHENTER        PIC X   VALUE IS ''''.
+           02  DFHCLEAR        PIC X   VALUE IS '_'.
+           02  DFHPEN          PIC X   VALUE IS '='.
+           02  DFHOPID         PIC X   VALUE IS 'W'.
+           02  DFHMSRE         PIC X   VALUE IS 'X'.
+           02  DFHSTRF         PIC X   VALUE IS ' '.
+           02  DFHPA1          PIC X   VALUE IS '%'.
+           02  DFHPA2          PIC X   VALUE IS '>'.
+           02  DFHPA3          PIC X   VALUE IS ','.
+           02  DFHPF1          PIC X   VALUE IS '1'.
+           02  DFHPF2          PIC X   VALUE IS '2'.
+           02  DFHPF3          PIC X   VALUE IS '3'.
+           02  DFHPF4          PIC X   VALUE IS '4'.
+           02  DFHPF5          PIC X   VALUE IS '5'.
+           02  DFHPF6          PIC X   VALUE IS '6'.
+           02  DFHPF7          PIC X   VALUE IS '7'.
+           02  DFHPF8          PIC X   VALUE IS '8'.
+           02  DFHPF9          PIC X   VALUE IS '9'.
+           02  DFHPF10         PIC X   VALUE IS ':'.
+           02  DFHPF11         PIC X   VALUE IS '#'.
+           02  DFHPF12         PIC X   VALUE IS '@'.
+           02  DFHPF13         PIC X   VALUE IS 'A'.
+           02  DFHPF14         PIC X   VALUE IS 'B'.
+           02  DFHPF15         PIC X   VALUE IS 'C'.
+           02  DFHPF16         PIC X   VALUE IS 'D'.
+           02  DFHPF17         PIC X   VALUE IS 'E'.
+           02  DFHPF18         PIC X   VALUE IS 'F'.
+           02  DFHPF19         PIC X   VALUE IS 'G'.
+           02  DFHPF20         PIC X   VALUE IS 'H'.
+           02  DFHPF21         PIC X   VALUE IS 'I'.
+           02  DFHPF22         PIC X   VALUE IS '$'.
+           02  DFHPF23         PIC X   VALUE IS '.'.
+           02  DFHPF24         PIC X   VALUE IS '<'.
+      *
+       01  ATTRIBUTE-DEFINITIONS.
+      *
+           05  ATTR-NO-HIGHLIGHT           PIC X   VALUE X'00'.
+           05  ATTR-REVERSE                PIC X   VALUE '2'.
+      *
+       COPY PRODUCT.
+      *
+       COPY ERRPARM.
+      *
+       LINKAGE SECTION.
+       COPY DFHEIBLK.
+       01  DFHCOMMAREA                     PIC X(01).
+      *
+       PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
+            IF EIBRESP EQUAL 111
+               CALL "raise" USING BY VALUE 6
+            END-IF.
+           MOVE 0 TO OPENKICKS-NUM1
+           MOVE 70 TO OPENKICKS-CMD
+           MOVE 0 TO OPENKICKS-LINE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 0 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+       0000-PROCESS-RECEIPT.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO RCVMAP1O
+                   MOVE 'RECV'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-RECEIPT-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO RCVMAP1O
+                   MOVE 'RECV'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-RECEIPT-MAP
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+      *            EXEC CICS
+      *                XCTL PROGRAM('INVMENU')
+      *            END-EXEC
+                   MOVE 10 TO OPENKICKS-CMD
+                   MOVE 'INVMENU' TO OPENKICKS-CHAR8A
+                   MOVE 0 TO OPENKICKS-FLAG
+                   MOVE 2 TO OPENKICKS-USED
+                   MOVE 0 TO OPENKICKS-EXTRA1
+                   CALL OPENKICKS USING BY REFERENCE
+                       OPENKICKS-PASSDATA, VALUE 1
+                   RETURNING INT
+                   END-CALL
+                   IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+                      IF OPENKICKS-PARAGRAPH EQUAL -1
+                          GO TO OPENKICKS-ABEND-SUB
+                      ELSE
+                          GO TO OPENKICKS-HANDLE
+                      END-IF
+                   END-IF
+                   IF EIBRESP EQUAL 0
+                      GOBACK
+                   END-IF
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-PROCESS-RECEIPT-MAP
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO RCVMAP1O
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1400-SEND-RECEIPT-MAP
+      *
+           END-EVALUATE.
+      *
+      *    EXEC CICS
+      *        RETURN TRANSID('RECV')
+      *               COMMAREA(COMMUNICATION-AREA)
+      *    END-EXEC.
+           MOVE 11 TO OPENKICKS-CMD
+           MOVE 'RECV' TO OPENKICKS-CHAR4A
+           SET OPENKICKS-DATA1 TO ADDRESS OF COMMUNICATION-AREA
+           MOVE LENGTH OF COMMUNICATION-AREA TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2560 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           GOBACK
+           .
+
+      *
+       1000-PROCESS-RECEIPT-MAP.
+      *
+           PERFORM 1100-RECEIVE-RECEIPT-MAP.
+           PERFORM 1200-EDIT-RECEIPT-DATA.
+           IF VALID-DATA
+               PERFORM 1300-POST-RECEIPT
+           END-IF.
+           IF VALID-DATA
+               SET SEND-DATAONLY TO TRUE
+               PERFORM 1400-SEND-RECEIPT-MAP
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-RECEIPT-MAP
+           END-IF.
+      *
+       1100-RECEIVE-RECEIPT-MAP.
+      *
+      *    EXEC CICS
+      *        RECEIVE MAP('RCVMAP1')
+      *                MAPSET('RCVSET1')
+      *                INTO(RCVMAP1I)
+      *    END-EXEC.
+           MOVE 29 TO OPENKICKS-CMD
+           MOVE 'RCVMAP1' TO OPENKICKS-CHAR8A
+           MOVE 'RCVSET1' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF RCVMAP1I
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+       1200-EDIT-RECEIPT-DATA.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           IF      PCODEI = SPACE
+                OR PCODEL = ZERO
+               MOVE ATTR-REVERSE TO PCODEF
+               MOVE -1 TO PCODEL
+               MOVE 'You must enter a product code.' TO MESSAGEO
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF QTYRCVDI = SPACE
+               MOVE ATTR-REVERSE TO QTYRCVDF
+               MOVE -1 TO QTYRCVDL
+               MOVE 'You must enter the quantity received.' TO MESSAGEO
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+      *        CALL "INTEDIT" USING QTYRCVDI
+           MOVE "INTEDIT" TO CALL-NAME
+               CALL CALL-NAME USING QTYRCVDI
+                                    QTYRCVD-NUMERIC
+                                    VALID-QTY-SW
+               IF NOT VALID-QTY OR QTYRCVD-NUMERIC = ZERO
+                   MOVE ATTR-REVERSE TO QTYRCVDF
+                   MOVE -1 TO QTYRCVDL
+                   MOVE 'Quantity received must be a positive number.'
+                       TO MESSAGEO
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+       1300-POST-RECEIPT.
+      *
+           PERFORM 1310-READ-PRODUCT-FOR-UPDATE.
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   MOVE PRM-QUANTITY-ON-HAND TO CURQOHO
+                   ADD QTYRCVD-NUMERIC TO PRM-QUANTITY-ON-HAND
+                   PERFORM 1320-REWRITE-PRODUCT-RECORD
+                   MOVE PRM-PRODUCT-DESCRIPTION TO DESCO
+                   MOVE PRM-QUANTITY-ON-HAND    TO NEWQOHO
+                   MOVE 'Receipt posted.  Quantity on hand updated.'
+                       TO MESSAGEO
+               WHEN 13
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'That product does not exist.' TO MESSAGEO
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       1310-READ-PRODUCT-FOR-UPDATE.
+      *
+      *    EXEC CICS
+      *        READ FILE('PRODUCT')
+      *             INTO(PRODUCT-MASTER-RECORD)
+      *             RIDFLD(PCODEI)
+      *             UPDATE
+      *             RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 18 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRODUCT-MASTER-RECORD
+           MOVE LENGTH OF PRODUCT-MASTER-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF PCODEI
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+       1320-REWRITE-PRODUCT-RECORD.
+      *
+      *    EXEC CICS
+      *        REWRITE FILE('PRODUCT')
+      *                FROM(PRODUCT-MASTER-RECORD)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 27 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRODUCT-MASTER-RECORD
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       1400-SEND-RECEIPT-MAP.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+      *            EXEC CICS
+      *                SEND MAP('RCVMAP1')
+      *                     MAPSET('RCVSET1')
+      *                     FROM(RCVMAP1O)
+      *                     ERASE
+      *                END-EXEC
+                   MOVE 24 TO OPENKICKS-CMD
+                   MOVE 'RCVMAP1' TO OPENKICKS-CHAR8A
+                   MOVE 'RCVSET1' TO OPENKICKS-CHAR8B
+                   SET OPENKICKS-DATA1 TO ADDRESS OF RCVMAP1O
+                   MOVE 8 TO OPENKICKS-FLAG
+                   MOVE 2054 TO OPENKICKS-USED
+                   MOVE 0 TO OPENKICKS-EXTRA1
+                   CALL OPENKICKS USING BY REFERENCE
+                       OPENKICKS-PASSDATA, VALUE 1
+                   RETURNING INT
+                   END-CALL
+                   IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+                      IF OPENKICKS-PARAGRAPH EQUAL -1
+                          GO TO OPENKICKS-ABEND-SUB
+                      ELSE
+                          GO TO OPENKICKS-HANDLE
+                      END-IF
+                   END-IF
+               WHEN SEND-DATAONLY
+      *            EXEC CICS
+      *                SEND MAP('RCVMAP1')
+      *                     MAPSET('RCVSET1')
+      *                     FROM(RCVMAP1O)
+      *                     DATAONLY
+      *                END-EXEC
+                   MOVE 24 TO OPENKICKS-CMD
+                   MOVE 'RCVMAP1' TO OPENKICKS-CHAR8A
+                   MOVE 'RCVSET1' TO OPENKICKS-CHAR8B
+                   SET OPENKICKS-DATA1 TO ADDRESS OF RCVMAP1O
+                   MOVE 2 TO OPENKICKS-FLAG
+                   MOVE 2054 TO OPENKICKS-USED
+                   MOVE 0 TO OPENKICKS-EXTRA1
+                   CALL OPENKICKS USING BY REFERENCE
+                       OPENKICKS-PASSDATA, VALUE 1
+                   RETURNING INT
+                   END-CALL
+                   IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+                      IF OPENKICKS-PARAGRAPH EQUAL -1
+                          GO TO OPENKICKS-ABEND-SUB
+                      ELSE
+                          GO TO OPENKICKS-HANDLE
+                      END-IF
+                   END-IF
+               WHEN SEND-DATAONLY-ALARM
+      *            EXEC CICS
+      *                SEND MAP('RCVMAP1')
+      *                     MAPSET('RCVSET1')
+      *                     FROM(RCVMAP1O)
+      *                     DATAONLY
+      *                     ALARM
+      *                END-EXEC
+                   MOVE 24 TO OPENKICKS-CMD
+                   MOVE 'RCVMAP1' TO OPENKICKS-CHAR8A
+                   MOVE 'RCVSET1' TO OPENKICKS-CHAR8B
+                   SET OPENKICKS-DATA1 TO ADDRESS OF RCVMAP1O
+                   MOVE 514 TO OPENKICKS-FLAG
+                   MOVE 2054 TO OPENKICKS-USED
+                   MOVE 0 TO OPENKICKS-EXTRA1
+                   CALL OPENKICKS USING BY REFERENCE
+                       OPENKICKS-PASSDATA, VALUE 1
+                   RETURNING INT
+                   END-CALL
+                   IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+                      IF OPENKICKS-PARAGRAPH EQUAL -1
+                          GO TO OPENKICKS-ABEND-SUB
+                      ELSE
+                          GO TO OPENKICKS-HANDLE
+                      END-IF
+                   END-IF
+           END-EVALUATE.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+      *    EXEC CICS
+      *        XCTL PROGRAM('SYSERR')
+      *             COMMAREA(ERROR-PARAMETERS)
+      *    END-EXEC.
+           MOVE 10 TO OPENKICKS-CMD
+           MOVE 'SYSERR' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF ERROR-PARAMETERS
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           IF EIBRESP EQUAL 0
+              GOBACK
+           END-IF
+           .
+
+       OPENKICKS-ABEND-SUB SECTION.
+       OPENKICKS-ABEND-SUB-P.
+            MOVE 255 TO OPENKICKS-CMD
+          CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+            RETURNING INT
+            END-CALL.
+            GOBACK.
+       OPENKICKS-HANDLE SECTION.
+       OPENKICKS-HANDLE-P.
