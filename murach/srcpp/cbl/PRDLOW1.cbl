@@ -0,0 +1,373 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PRDLOW1.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       COPY OPENKICK.
+       01 CALL-NAME    PIC X(10).
+      *
+       01  SWITCHES.
+      *
+           05  PRODUCT-EOF-SW          PIC X(01)    VALUE 'N'.
+               88  PRODUCT-EOF                      VALUE 'Y'.
+      *
+       01  WORK-FIELDS.
+      *
+           05  LOW-STOCK-COUNT         PIC S9(05)    COMP-3  VALUE ZERO.
+           05  PRT-LINE-NUMBER         PIC S9(06)    COMP-3  VALUE ZERO.
+      *
+       01  RESPONSE-CODE               PIC S9(08)    COMP.
+      *
+       01  PRINT-RECORD.
+      *
+           05  PRT-SEQUENCE-NUMBER     PIC 9(06).
+           05  PRT-LINE                PIC X(132).
+           05  PRT-DETAIL-LINE REDEFINES PRT-LINE.
+               10  PRT-PRODUCT-CODE        PIC X(10).
+               10  FILLER                  PIC X(03).
+               10  PRT-PRODUCT-DESC        PIC X(20).
+               10  FILLER                  PIC X(03).
+               10  PRT-ON-HAND             PIC Z(6)9.
+               10  FILLER                  PIC X(03).
+               10  PRT-REORDER-POINT       PIC Z(6)9.
+               10  FILLER                  PIC X(79).
+           05  PRT-COUNT-LINE REDEFINES PRT-LINE.
+               10  FILLER                  PIC X(18).
+               10  PRT-COUNT-VALUE         PIC Z(5)9.
+               10  FILLER                  PIC X(108).
+      *
+      *   Micro Focus BMS Screen Painter (ver MFBM 2.0.11)
+      *   MapSet Name   PRLSET1
+      *   Date Created  05/07/2001
+      *   Time Created  11:29:52
+      *  Output Data For Map PRLMAP1
+         01 PRLMAP1O.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(2).
+            03 TRANIDA                        PIC X.
+            03 TRANIDO                        PIC X(4).
+            03 FILLER                         PIC X(2).
+            03 COUNTA                         PIC X.
+            03 COUNTO                         PIC ZZ,ZZ9.
+            03 FILLER                         PIC X(2).
+            03 MESSAGEA                       PIC X.
+            03 MESSAGEO                       PIC X(79).
+            03 FILLER                         PIC X(2).
+            03 DUMMYA                         PIC X.
+            03 DUMMYO                         PIC X(1).
+      *
+       COPY PRODUCT.
+      *
+       COPY ERRPARM.
+      *
+       LINKAGE SECTION.
+       COPY DFHEIBLK.
+       01 CALL-NAME    PIC X(10).
+       01  DFHCOMMAREA PIC X(1).
+       PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
+            IF EIBRESP EQUAL 111
+               CALL "raise" USING BY VALUE 6
+            END-IF.
+           MOVE 0 TO OPENKICKS-NUM1
+           MOVE 70 TO OPENKICKS-CMD
+           MOVE 0 TO OPENKICKS-LINE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 0 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+       0000-PREPARE-LOW-STOCK-REPORT.
+      *
+           MOVE LOW-VALUE TO PRLMAP1O.
+           PERFORM 1000-START-PRODUCT-BROWSE.
+           PERFORM 1500-WRITE-REPORT-HEADER.
+           PERFORM 2000-READ-NEXT-PRODUCT
+               UNTIL PRODUCT-EOF.
+           PERFORM 3000-END-PRODUCT-BROWSE.
+           PERFORM 3500-WRITE-REPORT-TRAILER.
+           PERFORM 4000-SEND-SUMMARY-MAP.
+      *
+      *    EXEC CICS
+      *        RETURN TRANSID('MENU')
+      *    END-EXEC.
+           MOVE 11 TO OPENKICKS-CMD
+           MOVE 'MENU' TO OPENKICKS-CHAR4A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 512 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           GOBACK
+           .
+
+      *
+       1000-START-PRODUCT-BROWSE.
+      *
+           MOVE LOW-VALUE TO PRM-PRODUCT-CODE
+      *
+      *    EXEC CICS
+      *        STARTBR FILE('PRODUCT')
+      *                RIDFLD(PRM-PRODUCT-CODE)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 20 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRM-PRODUCT-CODE
+           MOVE LENGTH OF PRM-PRODUCT-CODE TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE = 13
+               MOVE 'Y' TO PRODUCT-EOF-SW
+           ELSE
+               IF RESPONSE-CODE NOT = 0
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1500-WRITE-REPORT-HEADER.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE 'LOW STOCK / REORDER REPORT' TO PRT-LINE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE 'PRODUCT     DESCRIPTION          ON-HAND REORDER-PT'
+               TO PRT-LINE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+       2000-READ-NEXT-PRODUCT.
+      *
+      *    EXEC CICS
+      *        READNEXT FILE('PRODUCT')
+      *                 INTO(PRODUCT-MASTER-RECORD)
+      *                 RIDFLD(PRM-PRODUCT-CODE)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 21 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRODUCT-MASTER-RECORD
+           SET OPENKICKS-DATA2 TO ADDRESS OF PRM-PRODUCT-CODE
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   IF PRM-QUANTITY-ON-HAND NOT GREATER
+                      PRM-REORDER-POINT
+                       ADD 1 TO LOW-STOCK-COUNT
+                       PERFORM 2050-WRITE-DETAIL-LINE
+                   END-IF
+               WHEN 20
+                   MOVE 'Y' TO PRODUCT-EOF-SW
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       2050-WRITE-DETAIL-LINE.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE PRM-PRODUCT-CODE        TO PRT-PRODUCT-CODE.
+           MOVE PRM-PRODUCT-DESCRIPTION TO PRT-PRODUCT-DESC.
+           MOVE PRM-QUANTITY-ON-HAND    TO PRT-ON-HAND.
+           MOVE PRM-REORDER-POINT       TO PRT-REORDER-POINT.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+       3000-END-PRODUCT-BROWSE.
+      *
+      *    EXEC CICS
+      *        ENDBR FILE('PRODUCT')
+      *              RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 25 TO OPENKICKS-CMD
+           MOVE 'PRODUCT' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       3500-WRITE-REPORT-TRAILER.
+      *
+           MOVE ALL '-' TO PRT-LINE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+           MOVE SPACE TO PRT-LINE.
+           MOVE 'PRODUCTS BELOW REORDER POINT:' TO PRT-LINE.
+           MOVE LOW-STOCK-COUNT TO PRT-COUNT-VALUE.
+           PERFORM 5000-WRITE-PRINT-LINE.
+      *
+       4000-SEND-SUMMARY-MAP.
+      *
+           MOVE 'PRL1'          TO TRANIDO.
+           MOVE LOW-STOCK-COUNT TO COUNTO.
+           MOVE 'Low stock report printed.' TO MESSAGEO.
+      *
+      *    EXEC CICS
+      *        SEND MAP('PRLMAP1')
+      *             MAPSET('PRLSET1')
+      *             FROM(PRLMAP1O)
+      *             ERASE
+      *    END-EXEC.
+           MOVE 24 TO OPENKICKS-CMD
+           MOVE 'PRLMAP1' TO OPENKICKS-CHAR8A
+           MOVE 'PRLSET1' TO OPENKICKS-CHAR8B
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRLMAP1O
+           MOVE 8 TO OPENKICKS-FLAG
+           MOVE 2054 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+       5000-WRITE-PRINT-LINE.
+      *
+           ADD 1 TO PRT-LINE-NUMBER.
+           MOVE PRT-LINE-NUMBER TO PRT-SEQUENCE-NUMBER.
+      *
+      *    EXEC CICS
+      *        WRITE FILE('PRDPRT')
+      *              FROM(PRINT-RECORD)
+      *              RIDFLD(PRT-SEQUENCE-NUMBER)
+      *    END-EXEC.
+           MOVE 17 TO OPENKICKS-CMD
+           MOVE 'PRDPRT' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF PRINT-RECORD
+           MOVE LENGTH OF PRINT-RECORD TO OPENKICKS-LENGTHOF
+           SET OPENKICKS-DATA2 TO ADDRESS OF PRT-SEQUENCE-NUMBER
+           MOVE LENGTH OF PRT-SEQUENCE-NUMBER TO OPENKICKS-LENGTHOF1
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+      *
+           IF RESPONSE-CODE NOT = 0
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+      *    EXEC CICS
+      *        XCTL PROGRAM('SYSERR')
+      *             COMMAREA(ERROR-PARAMETERS)
+      *    END-EXEC.
+           MOVE 10 TO OPENKICKS-CMD
+           MOVE 'SYSERR' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF ERROR-PARAMETERS
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 0 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           IF EIBRESP EQUAL 0
+              GOBACK
+           END-IF
+           .
+
+       OPENKICKS-ABEND-SUB SECTION.
+       OPENKICKS-ABEND-SUB-P.
+            MOVE 255 TO OPENKICKS-CMD
+          CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+            RETURNING INT
+            END-CALL.
+            GOBACK.
+       OPENKICKS-HANDLE SECTION.
+       OPENKICKS-HANDLE-P.
