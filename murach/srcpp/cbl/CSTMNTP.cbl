@@ -14,6 +14,14 @@
       *
            05  VALID-DATA-SW                   PIC X(01) VALUE 'Y'.
                88  VALID-DATA                            VALUE 'Y'.
+           05  VALID-CREDLIM-SW                PIC X(01) VALUE 'Y'.
+               88  VALID-CREDLIM                         VALUE 'Y'.
+      *
+       01  CREDLIM-EDIT-FIELDS.
+      *
+           05  CREDLIM-NUMERIC                 PIC 9(07)V99.
+           05  CREDLIM-EDITED                  PIC ZZZZZZ9.99
+                                                BLANK WHEN ZERO.
       *
        01  FLAGS.
       *
@@ -51,7 +59,12 @@
                10  CA-CITY                     PIC X(20).
                10  CA-STATE                    PIC X(02).
                10  CA-ZIP-CODE                 PIC X(10).
-           05  CA-SAVE-CUSTOMER-MASTER         PIC X(118).
+               10  CA-CREDIT-LIMIT             PIC S9(07)V99  COMP-3.
+               10  CA-PHONE                    PIC X(12).
+               10  CA-EMAIL                    PIC X(40).
+               10  CA-STATUS                   PIC X(01).
+               10  CA-CREDIT-HOLD-SW           PIC X(01).
+           05  CA-SAVE-CUSTOMER-MASTER         PIC X(177).
            05  CA-RETURN-CONDITION             PIC X(01).
                88  PROCESS-OK                            VALUE '1'.
                88  PROCESS-ERROR                         VALUE '2'.
@@ -179,6 +192,30 @@
                05 ZIPCODEA                       PIC X.
             03 FILLER                         PIC X(2).
             03 ZIPCODEI                       PIC X(10).
+            03 PHONEL                         PIC S9(4) COMP.
+            03 PHONEF                         PIC X.
+            03 FILLER REDEFINES PHONEF.
+               05 PHONEA                         PIC X.
+            03 FILLER                         PIC X(2).
+            03 PHONEI                         PIC X(12).
+            03 EMAILL                         PIC S9(4) COMP.
+            03 EMAILF                         PIC X.
+            03 FILLER REDEFINES EMAILF.
+               05 EMAILA                         PIC X.
+            03 FILLER                         PIC X(2).
+            03 EMAILI                         PIC X(40).
+            03 CREDLIML                       PIC S9(4) COMP.
+            03 CREDLIMF                       PIC X.
+            03 FILLER REDEFINES CREDLIMF.
+               05 CREDLIMA                       PIC X.
+            03 FILLER                         PIC X(2).
+            03 CREDLIMI                       PIC X(10).
+            03 CREDHLDL                       PIC S9(4) COMP.
+            03 CREDHLDF                       PIC X.
+            03 FILLER REDEFINES CREDHLDF.
+               05 CREDHLDA                       PIC X.
+            03 FILLER                         PIC X(2).
+            03 CREDHLDI                       PIC X(1).
             03 MSG2L                          PIC S9(4) COMP.
             03 MSG2F                          PIC X.
             03 FILLER REDEFINES MSG2F.
@@ -231,6 +268,22 @@
             03 ZIPCODEH                       PIC X.
             03 ZIPCODEO                       PIC X(10).
             03 FILLER                         PIC X(3).
+            03 PHONEC                         PIC X.
+            03 PHONEH                         PIC X.
+            03 PHONEO                         PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 EMAILC                         PIC X.
+            03 EMAILH                         PIC X.
+            03 EMAILO                         PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 CREDLIMC                       PIC X.
+            03 CREDLIMH                       PIC X.
+            03 CREDLIMO                       PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 CREDHLDC                       PIC X.
+            03 CREDHLDH                       PIC X.
+            03 CREDHLDO                       PIC X(1).
+            03 FILLER                         PIC X(3).
             03 MSG2C                          PIC X.
             03 MSG2H                          PIC X.
             03 MSG2O                          PIC X(79).
@@ -316,17 +369,12 @@
            05  ATTR-YELLOW                 PIC X   VALUE '6'.
            05  ATTR-NEUTRAL                PIC X   VALUE '7'.
       *
-       01  ERROR-PARAMETERS.
-      *
-           05  ERR-RESP          PIC S9(8)   COMP.
-           05  ERR-RESP2         PIC S9(8)   COMP.
-           05  ERR-TRNID         PIC X(4).
-           05  ERR-RSRCE         PIC X(8).
+       COPY ERRPARM.
       *
        LINKAGE SECTION.
        COPY DFHEIBLK.
       *
-       01  DFHCOMMAREA                         PIC X(334).
+       01  DFHCOMMAREA                         PIC X(452).
       *
        PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
             IF EIBRESP EQUAL 111
@@ -588,6 +636,10 @@
                                          CITYA
                                          STATEA
                                          ZIPCODEA
+                                         PHONEA
+                                         EMAILA
+                                         CREDLIMA
+                                         CREDHLDA
                END-EVALUATE
                IF NOT PROCESS-DELETE-CUSTOMER
                    INSPECT CA-CUSTOMER-RECORD
@@ -600,6 +652,11 @@
                MOVE CA-CITY        TO CITYO
                MOVE CA-STATE       TO STATEO
                MOVE CA-ZIP-CODE    TO ZIPCODEO
+               MOVE CA-PHONE       TO PHONEO
+               MOVE CA-EMAIL       TO EMAILO
+               MOVE CA-CREDIT-LIMIT TO CREDLIM-EDITED
+               MOVE CREDLIM-EDITED TO CREDLIMO
+               MOVE CA-CREDIT-HOLD-SW TO CREDHLDO
                MOVE -1             TO LNAMEL
                SET SEND-ERASE TO TRUE
                PERFORM 1500-SEND-DATA-MAP
@@ -807,6 +864,10 @@
                                  CITYO
                                  STATEO
                                  ZIPCODEO
+                                 PHONEO
+                                 EMAILO
+                                 CREDLIMO
+                                 CREDHLDO
                SET SEND-DATAONLY-ALARM TO TRUE
                PERFORM 1500-SEND-DATA-MAP
            END-IF.
@@ -847,7 +908,37 @@
                                      CITYH
                                      ADDRH
                                      FNAMEH
-                                     LNAMEH.
+                                     LNAMEH
+                                     PHONEH
+                                     EMAILH
+                                     CREDLIMH
+                                     CREDHLDH.
+      *
+           IF CREDLIMI = SPACE
+               MOVE ZERO TO CREDLIM-NUMERIC
+           ELSE
+      *        CALL "NUMEDIT" USING CREDLIMI
+           MOVE "NUMEDIT" TO CALL-NAME
+               CALL CALL-NAME USING CREDLIMI
+                                    CREDLIM-NUMERIC
+                                    VALID-CREDLIM-SW
+               IF NOT VALID-CREDLIM
+                   MOVE ATTR-REVERSE TO CREDLIMH
+                   MOVE -1 TO CREDLIML
+                   MOVE 'Credit limit must be numeric.' TO MSG2O
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+           IF CREDHLDI = SPACE
+               MOVE 'N' TO CREDHLDI
+           END-IF.
+           IF CREDHLDI NOT = 'Y' AND NOT = 'N'
+               MOVE ATTR-REVERSE TO CREDHLDH
+               MOVE -1 TO CREDHLDL
+               MOVE 'Credit hold must be Y or N.' TO MSG2O
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
       *
            IF    ZIPCODEI = SPACE
               OR ZIPCODEL = ZERO
@@ -906,6 +997,10 @@
            MOVE CITYI    TO CA-CITY.
            MOVE STATEI   TO CA-STATE.
            MOVE ZIPCODEI TO CA-ZIP-CODE.
+           MOVE PHONEI   TO CA-PHONE.
+           MOVE EMAILI   TO CA-EMAIL.
+           MOVE CREDLIM-NUMERIC TO CA-CREDIT-LIMIT.
+           MOVE CREDHLDI TO CA-CREDIT-HOLD-SW.
       *
        3000-PROCESS-CHANGE-CUSTOMER.
       *
@@ -929,6 +1024,10 @@
                                  CITYO
                                  STATEO
                                  ZIPCODEO
+                                 PHONEO
+                                 EMAILO
+                                 CREDLIMO
+                                 CREDHLDO
                SET SEND-DATAONLY-ALARM TO TRUE
                PERFORM 1500-SEND-DATA-MAP
            END-IF.
