@@ -26,15 +26,7 @@
       *
        01  RESPONSE-CODE                   PIC S9(8)  COMP.
       *
-       01  CUSTOMER-MASTER-RECORD.
-      *
-           05  CM-CUSTOMER-NUMBER            PIC X(6).
-           05  CM-FIRST-NAME                 PIC X(20).
-           05  CM-LAST-NAME                  PIC X(30).
-           05  CM-ADDRESS                    PIC X(30).
-           05  CM-CITY                       PIC X(20).
-           05  CM-STATE                      PIC X(2).
-           05  CM-ZIP-CODE                   PIC X(10).
+       COPY CUSTMAS.
       *
       *   Micro Focus BMS Screen Painter (ver MFBM 2.0.11)
       *   MapSet Name   INQSET1
@@ -91,6 +83,18 @@
                05 ZIPCODEA                       PIC X.
             03 FILLER                         PIC X(2).
             03 ZIPCODEI                       PIC X(10).
+            03 PHONEL                         PIC S9(4) COMP.
+            03 PHONEF                         PIC X.
+            03 FILLER REDEFINES PHONEF.
+               05 PHONEA                         PIC X.
+            03 FILLER                         PIC X(2).
+            03 PHONEI                         PIC X(12).
+            03 EMAILL                         PIC S9(4) COMP.
+            03 EMAILF                         PIC X.
+            03 FILLER REDEFINES EMAILF.
+               05 EMAILA                         PIC X.
+            03 FILLER                         PIC X(2).
+            03 EMAILI                         PIC X(40).
             03 MESSAGEL                       PIC S9(4) COMP.
             03 MESSAGEF                       PIC X.
             03 FILLER REDEFINES MESSAGEF.
@@ -139,6 +143,14 @@
             03 ZIPCODEH                       PIC X.
             03 ZIPCODEO                       PIC X(10).
             03 FILLER                         PIC X(3).
+            03 PHONEC                         PIC X.
+            03 PHONEH                         PIC X.
+            03 PHONEO                         PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 EMAILC                         PIC X.
+            03 EMAILH                         PIC X.
+            03 EMAILO                         PIC X(40).
+            03 FILLER                         PIC X(3).
             03 MESSAGEC                       PIC X.
             03 MESSAGEH                       PIC X.
             03 MESSAGEO                       PIC X(79).
@@ -382,6 +394,8 @@
                MOVE CM-CITY       TO CITYO
                MOVE CM-STATE      TO STATEO
                MOVE CM-ZIP-CODE   TO ZIPCODEO
+               MOVE CM-PHONE      TO PHONEO
+               MOVE CM-EMAIL      TO EMAILO
            ELSE IF RESPONSE-CODE = 13
                MOVE 'N' TO VALID-DATA-SW
                MOVE 'That customer does not exist.' TO MESSAGEO
@@ -391,6 +405,8 @@
                              CITYO
                              STATEO
                              ZIPCODEO
+                             PHONEO
+                             EMAILO
            ELSE
       *        EXEC CICS
       *            ABEND
