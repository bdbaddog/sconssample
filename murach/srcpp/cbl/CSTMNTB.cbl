@@ -9,6 +9,13 @@
        WORKING-STORAGE SECTION.
        COPY OPENKICK.
        01 CALL-NAME    PIC X(10).
+      *
+       01  SWITCHES.
+      *
+           05  MORE-CUSTOMERS-SW               PIC X(01) VALUE 'Y'.
+               88  MORE-CUSTOMERS                         VALUE 'Y'.
+           05  DUPLICATE-NAME-SW               PIC X(01) VALUE 'N'.
+               88  DUPLICATE-NAME-FOUND                   VALUE 'Y'.
       *
        01  WORK-FIELDS.
       *
@@ -33,7 +40,12 @@
                10  CA-CITY                     PIC X(20).
                10  CA-STATE                    PIC X(02).
                10  CA-ZIP-CODE                 PIC X(10).
-           05  CA-SAVE-CUSTOMER-MASTER         PIC X(118).
+               10  CA-CREDIT-LIMIT             PIC S9(07)V99  COMP-3.
+               10  CA-PHONE                    PIC X(12).
+               10  CA-EMAIL                    PIC X(40).
+               10  CA-STATUS                   PIC X(01).
+               10  CA-CREDIT-HOLD-SW           PIC X(01).
+           05  CA-SAVE-CUSTOMER-MASTER         PIC X(177).
            05  CA-RETURN-CONDITION             PIC X(01).
                88  PROCESS-OK                             VALUE '1'.
                88  PROCESS-ERROR                          VALUE '2'.
@@ -44,20 +56,12 @@
                10  CA-ERR-RESP2                PIC S9(08) COMP.
                10  CA-ERR-RSRCE                PIC X(08).
       *
-       01  CUSTOMER-MASTER-RECORD.
-      *
-           05  CM-CUSTOMER-NUMBER      PIC X(6).
-           05  CM-FIRST-NAME           PIC X(20).
-           05  CM-LAST-NAME            PIC X(30).
-           05  CM-ADDRESS              PIC X(30).
-           05  CM-CITY                 PIC X(20).
-           05  CM-STATE                PIC X(2).
-           05  CM-ZIP-CODE             PIC X(10).
+       COPY CUSTMAS.
       *
        LINKAGE SECTION.
        COPY DFHEIBLK.
       *
-       01  DFHCOMMAREA                         PIC X(334).
+       01  DFHCOMMAREA                         PIC X(452).
       *
        PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
             IF EIBRESP EQUAL 111
@@ -138,11 +142,18 @@
                        MOVE 'That customer already exists.' TO
                            CA-RETURN-MESSAGE
                    ELSE
-                       SET PROCESS-OK TO TRUE
-                       MOVE CUSTOMER-MASTER-RECORD TO CA-CUSTOMER-RECORD
-                       MOVE CUSTOMER-MASTER-RECORD TO
-                           CA-SAVE-CUSTOMER-MASTER
-                       MOVE SPACE TO CA-RETURN-MESSAGE
+                       IF CM-DELETED
+                           SET PROCESS-ERROR TO TRUE
+                           MOVE 'That customer does not exist.' TO
+                               CA-RETURN-MESSAGE
+                       ELSE
+                           SET PROCESS-OK TO TRUE
+                           MOVE CUSTOMER-MASTER-RECORD TO
+                               CA-CUSTOMER-RECORD
+                           MOVE CUSTOMER-MASTER-RECORD TO
+                               CA-SAVE-CUSTOMER-MASTER
+                           MOVE SPACE TO CA-RETURN-MESSAGE
+                       END-IF
                    END-IF
                WHEN 13
                    IF ADD-REQUEST
@@ -153,8 +164,7 @@
                            CA-RETURN-MESSAGE
                    END-IF
                WHEN OTHER
-                   SET PROCESS-SEVERE-ERROR TO TRUE
-                   PERFORM 9000-SET-ERROR-INFO
+                   PERFORM 9010-CLASSIFY-RESPONSE-CODE
            END-EVALUATE.
       *
        1100-READ-CUSTOMER-RECORD.
@@ -190,18 +200,23 @@
        2000-PROCESS-ADD-CUSTOMER.
       *
            MOVE CA-CUSTOMER-RECORD TO CUSTOMER-MASTER-RECORD.
+           SET CM-ACTIVE TO TRUE.
            PERFORM 2100-WRITE-CUSTOMER-RECORD.
            EVALUATE RESPONSE-CODE
                WHEN 0
                    SET PROCESS-OK TO TRUE
                    MOVE 'Customer record added.' TO CA-RETURN-MESSAGE
+                   PERFORM 2150-CHECK-DUPLICATE-NAME
+                   IF DUPLICATE-NAME-FOUND
+                       MOVE 'Customer added.  Warning - similar name
+      -                    'exists.' TO CA-RETURN-MESSAGE
+                   END-IF
                WHEN 14
                    SET PROCESS-ERROR TO TRUE
                    MOVE 'Another user has added a record with that custo
       -                 'mer number.' TO CA-RETURN-MESSAGE
                WHEN OTHER
-                   SET PROCESS-SEVERE-ERROR TO TRUE
-                   PERFORM 9000-SET-ERROR-INFO
+                   PERFORM 9010-CLASSIFY-RESPONSE-CODE
            END-EVALUATE.
       *
        2100-WRITE-CUSTOMER-RECORD.
@@ -234,6 +249,117 @@
            END-IF
            .
 
+      *
+       2150-CHECK-DUPLICATE-NAME.
+      *
+           MOVE 'N' TO DUPLICATE-NAME-SW.
+           PERFORM 2160-START-CUSTOMER-BROWSE.
+           PERFORM 2170-COMPARE-NEXT-CUSTOMER
+               UNTIL NOT MORE-CUSTOMERS
+                  OR DUPLICATE-NAME-FOUND.
+           PERFORM 2180-END-CUSTOMER-BROWSE.
+      *
+       2160-START-CUSTOMER-BROWSE.
+      *
+           MOVE 'Y' TO MORE-CUSTOMERS-SW.
+           MOVE LOW-VALUE TO CM-CUSTOMER-NUMBER
+      *
+      *    EXEC CICS
+      *        STARTBR FILE('CUSTMAS')
+      *                RIDFLD(CM-CUSTOMER-NUMBER)
+      *                RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 20 TO OPENKICKS-CMD
+           MOVE 'CUSTMAS' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CM-CUSTOMER-NUMBER
+           MOVE LENGTH OF CM-CUSTOMER-NUMBER TO OPENKICKS-LENGTHOF
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2050 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           IF RESPONSE-CODE NOT = 0
+               MOVE 'N' TO MORE-CUSTOMERS-SW
+           END-IF.
+      *
+       2170-COMPARE-NEXT-CUSTOMER.
+      *
+      *    EXEC CICS
+      *        READNEXT FILE('CUSTMAS')
+      *                 INTO(CUSTOMER-MASTER-RECORD)
+      *                 RIDFLD(CM-CUSTOMER-NUMBER)
+      *                 RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 21 TO OPENKICKS-CMD
+           MOVE 'CUSTMAS' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-MASTER-RECORD
+           SET OPENKICKS-DATA2 TO ADDRESS OF CM-CUSTOMER-NUMBER
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 6146 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 0
+                   IF        CM-CUSTOMER-NUMBER NOT = CA-CUSTOMER-NUMBER
+                         AND CM-LAST-NAME = CA-LAST-NAME
+                         AND CM-FIRST-NAME = CA-FIRST-NAME
+                       MOVE 'Y' TO DUPLICATE-NAME-SW
+                   END-IF
+               WHEN 20
+                   MOVE 'N' TO MORE-CUSTOMERS-SW
+               WHEN OTHER
+                   MOVE 'N' TO MORE-CUSTOMERS-SW
+           END-EVALUATE.
+      *
+       2180-END-CUSTOMER-BROWSE.
+      *
+      *    EXEC CICS
+      *        ENDBR FILE('CUSTMAS')
+      *              RESP(RESPONSE-CODE)
+      *    END-EXEC.
+           MOVE 25 TO OPENKICKS-CMD
+           MOVE 'CUSTMAS' TO OPENKICKS-CHAR8A
+           MOVE 0 TO OPENKICKS-FLAG
+           MOVE 2 TO OPENKICKS-USED
+           MOVE 4 TO OPENKICKS-EXTRA1
+           CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
+           RETURNING INT
+           END-CALL
+           MOVE EIBRESP TO RESPONSE-CODE
+           IF OPENKICKS-PARAGRAPH NOT EQUAL 0
+              IF OPENKICKS-PARAGRAPH EQUAL -1
+                  GO TO OPENKICKS-ABEND-SUB
+              ELSE
+                  GO TO OPENKICKS-HANDLE
+              END-IF
+           END-IF
+           .
+
       *
        3000-PROCESS-CHANGE-CUSTOMER.
       *
@@ -245,8 +371,7 @@
                            CUSTOMER-MASTER-RECORD
                        PERFORM 3200-REWRITE-CUSTOMER-RECORD
                        IF RESPONSE-CODE NOT = 0
-                           SET PROCESS-SEVERE-ERROR TO TRUE
-                           PERFORM 9000-SET-ERROR-INFO
+                           PERFORM 9010-CLASSIFY-RESPONSE-CODE
                        ELSE
                            SET PROCESS-OK TO TRUE
                            MOVE 'Customer record updated.' TO
@@ -262,8 +387,7 @@
                    MOVE 'Another user has deleted the record.'
                        TO CA-RETURN-MESSAGE
                WHEN OTHER
-                   SET PROCESS-SEVERE-ERROR TO TRUE
-                   PERFORM 9000-SET-ERROR-INFO
+                   PERFORM 9010-CLASSIFY-RESPONSE-CODE
            END-EVALUATE.
       *
        3100-READ-CUSTOMER-FOR-UPDATE.
@@ -332,8 +456,7 @@
                    IF CUSTOMER-MASTER-RECORD = CA-SAVE-CUSTOMER-MASTER
                        PERFORM 4100-DELETE-CUSTOMER-RECORD
                        IF RESPONSE-CODE NOT = 0
-                           SET PROCESS-SEVERE-ERROR TO TRUE
-                           PERFORM 9000-SET-ERROR-INFO
+                           PERFORM 9010-CLASSIFY-RESPONSE-CODE
                        ELSE
                            SET PROCESS-OK TO TRUE
                            MOVE 'Customer record deleted.' TO
@@ -349,20 +472,27 @@
                    MOVE 'Another user has deleted the record.'
                        TO CA-RETURN-MESSAGE
                WHEN OTHER
-                   SET PROCESS-SEVERE-ERROR TO TRUE
-                   PERFORM 9000-SET-ERROR-INFO
+                   PERFORM 9010-CLASSIFY-RESPONSE-CODE
            END-EVALUATE.
       *
        4100-DELETE-CUSTOMER-RECORD.
       *
+      *    Customers are not physically removed from CUSTMAS -
+      *    old invoices still reference them by customer number.
+      *    Marking the record deleted keeps it out of maintenance
+      *    and inquiry while leaving invoice history intact.
+      *
+           SET CM-DELETED TO TRUE.
       *    EXEC CICS
-      *        DELETE FILE('CUSTMAS')
-      *               RESP(RESPONSE-CODE)
+      *        REWRITE FILE('CUSTMAS')
+      *                FROM(CUSTOMER-MASTER-RECORD)
+      *                RESP(RESPONSE-CODE)
       *    END-EXEC.
-           MOVE 23 TO OPENKICKS-CMD
+           MOVE 27 TO OPENKICKS-CMD
            MOVE 'CUSTMAS' TO OPENKICKS-CHAR8A
+           SET OPENKICKS-DATA1 TO ADDRESS OF CUSTOMER-MASTER-RECORD
            MOVE 0 TO OPENKICKS-FLAG
-           MOVE 2 TO OPENKICKS-USED
+           MOVE 2050 TO OPENKICKS-USED
            MOVE 4 TO OPENKICKS-EXTRA1
            CALL OPENKICKS USING BY REFERENCE OPENKICKS-PASSDATA, VALUE 1
            RETURNING INT
@@ -377,6 +507,42 @@
            END-IF
            .
 
+      *
+      *    A resource-unavailable response (file closed for backup,
+      *    short on storage, the file enqueued by another task, etc.)
+      *    is transient and usually clears up if the operator simply
+      *    waits and retries - it is not the same kind of problem as a
+      *    genuine data-integrity error, so it gets its own message
+      *    instead of falling into the severe-error/abend path.
+      *
+       9010-CLASSIFY-RESPONSE-CODE.
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN 19
+                   SET PROCESS-ERROR TO TRUE
+                   MOVE 'Customer file not open right now.  Please try
+      -                'again shortly.' TO CA-RETURN-MESSAGE
+               WHEN 42
+                   SET PROCESS-ERROR TO TRUE
+                   MOVE 'System is short on storage.  Please try again
+      -                ' shortly.' TO CA-RETURN-MESSAGE
+               WHEN 54
+                   SET PROCESS-ERROR TO TRUE
+                   MOVE 'Customer record is in use by another task.  Pl
+      -                'ease try again shortly.' TO CA-RETURN-MESSAGE
+               WHEN 58
+               WHEN 59
+                   SET PROCESS-ERROR TO TRUE
+                   MOVE 'System is busy.  Please try again shortly.' TO
+                       CA-RETURN-MESSAGE
+               WHEN 84
+                   SET PROCESS-ERROR TO TRUE
+                   MOVE 'Customer file is disabled.  Please try again
+      -                'shortly.' TO CA-RETURN-MESSAGE
+               WHEN OTHER
+                   SET PROCESS-SEVERE-ERROR TO TRUE
+                   PERFORM 9000-SET-ERROR-INFO
+           END-EVALUATE.
       *
        9000-SET-ERROR-INFO.
       *
